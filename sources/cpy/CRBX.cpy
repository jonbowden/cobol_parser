@@ -0,0 +1,19 @@
+      * CRBX.CPY
+      *---------- COPYBOOK FOR CALLING TRFXCRBX ----------
+       01  WK-C-CRBX-RECORD.
+           05  WK-C-CRBX-INPUT.
+               10  WK-C-CRBX-BANKID        PIC X(11).
+               10  WK-N-CRBX-AMT           PIC S9(13)V9(02).
+               10  WK-C-CRBX-CCY           PIC X(03).
+           05  WK-C-CRBX-OUTPUT.
+               10  WK-C-CRBX-ERROR-CD      PIC X(07).
+               10  WK-C-CRBX-STATUS        PIC X(02).
+      *            OK = WITHIN CREDIT LINE (OR NO LINE CONFIGURED YET)
+      *            XX = TODAY'S CUMULATIVE EXPOSURE BREACHES THE
+      *                 CORRESPONDENT BANK'S CONFIGURED CREDIT LINE
+               10  WK-N-CRBX-EXPOSURE      PIC S9(13)V9(02).
+      *            BANK'S CUMULATIVE EXPOSURE FOR TODAY, AFTER ADDING
+      *            THIS ITEM'S AMOUNT
+               10  WK-N-CRBX-CRDLINE       PIC S9(13)V9(02).
+      *            BANK'S CONFIGURED CREDIT LINE (ZERO = NOT YET SET
+      *            UP, SO NO LIMIT IS ENFORCED)
