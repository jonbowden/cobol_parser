@@ -0,0 +1,29 @@
+      * CUYP.cpybk
+      *=================================================================
+      * HISTORY OF MODIFICATION:
+      *=================================================================
+      * FXST01 - RISKOPS - 09/08/2026 - Added WK-C-CUYP-STALEIND so
+      *       callers can tell the returned cross-rate is past its
+      *       configured refresh window, not merely that it exists.
+      *-----------------------------------------------------------------
+      *--------- COPYBOOK FOR CALLING TRFVCUYP ---------*
+
+       01  WK-C-CUYP-RECORD.
+           05  WK-C-CUYP-INPUT.
+               10  WK-C-CUYP-MAJOR         PIC X(03).
+               10  WK-C-CUYP-MINOR         PIC X(03).
+           05  WK-C-CUYP-OUTPUT.
+               10  WK-C-CUYP-FOUND         PIC X(01).
+               10  WK-C-CUYP-RATEDCMAL     PIC 9(01).
+               10  WK-C-CUYP-ASSETX        PIC X(01).
+               10  WK-C-CUYP-PNTSHIFT      PIC S9(02).
+               10  WK-C-CUYP-SPTFACTOR     PIC 9(07)V9(02).
+FXST01     10  WK-C-CUYP-STALEIND      PIC X(01).
+FXST01*        Y = CROSS-RATE IS STALE, SPACE = NOT APPLICABLE
+               10  WK-C-CUYP-INVALID-OUTPUT.
+                   15  WK-C-CUYP-ERROR-CD  PIC X(07).
+                   15  WK-C-CUYP-COM0206.
+                       20  WK-C-CUYP-FILE  PIC X(08).
+                       20  WK-C-CUYP-MODE  PIC X(06).
+                       20  WK-C-CUYP-KEY   PIC X(20).
+                       20  WK-C-CUYP-FS    PIC X(02).
