@@ -0,0 +1,9 @@
+      * DIAC.CPY
+       01  WK-C-DIAC-RECORD.
+           05  WK-C-DIAC-NAME-IN      PIC X(35).
+      *        NAME AS RECEIVED - MAY CARRY ACCENTED/DIACRITIC CHARS
+           05  WK-C-DIAC-NAME-OUT     PIC X(35).
+      *        SAME NAME WITH DIACRITICS FOLDED DOWN TO PLAIN LATIN,
+      *        SUITABLE FOR PASSING ON TO TRFNMVR NAME-VARIATION
+      *        MATCHING SO AN ACCENTED AND UNACCENTED SPELLING OF THE
+      *        SAME NAME ARE TREATED AS THE SAME NAME
