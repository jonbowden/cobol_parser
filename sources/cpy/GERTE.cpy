@@ -7,9 +7,13 @@
       *                        AMEND FIELD LENGHT SIZE/TYPE OF -      *
       *                        -WK-N-GERTE-BNKENTTY FROM S9(1)        *
       *                        TO X(02).                              *
+      * FXTOL01 09/08/2026 SYSM  REPAIRED A TRUNCATED COMMENT LINE THAT
+      *                    WAS SPLITTING "-----*" ONTO ITS OWN LINE WITH
+      *                    A STRAY CONTINUATION '-' IN COLUMN 7, WHICH
+      *                    BROKE THE FIXED-FORMAT PARSE OF EVERYTHING
+      *                    BELOW IT. NO DATA FIELDS WERE CHANGED.
       *****************************************************************
-      *----------------- COPYBOOK FOR CALLING TRFGERTE - 25/09/89 ------
-      -    ---*
+      *----------------- COPYBOOK FOR CALLING TRFGERTE - 25/09/89 -----*
        01 WK-C-GERTE-RECORD.
            05 WK-C-GERTE-INPUT.
            10 WK-C-GERTE-CUYVCD    PIC X(03).
