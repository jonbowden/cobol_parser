@@ -18,6 +18,11 @@
       *                               GPI Day4 (Retro from GPI Day2b HO)
       *
       *                               - Initial Version.               *
+      * IAFTRJ1 - SYSM   - 09/08/26 - Added reason code/description    *
+      *                               detail fields for SW-IAFT-AUTO-  *
+      *                               REJ, kept outside the positional *
+      *                               20-byte switch list so the       *
+      *                               parameter unpack is unaffected.  *
       *=================================================================
       *
        01  WK-GPI-STP-SW.
@@ -125,3 +130,11 @@
            05  SW-IN-OUT-FILLER8            PIC X.
               88  SW-IN-OUT-FILLER8-Y       VALUE "Y".
               88  SW-IN-OUT-FILLER8-N       VALUE "N".
+      * **IAFTRJ1: Reason detail for SW-IAFT-AUTO-REJ above. Held
+      * **separately from the positional switch list so it does not
+      * **shift the fixed 20-byte GPISTPSW parameter layout. Set by
+      * **whichever IAFT validation eventually drives the auto-reject
+      * **switch to "Y"; blank when no auto-reject has been raised.
+       01  WK-GPI-IAFT-REJ-DETAIL.
+           05  SW-IAFT-AUTO-REJ-RSNCDE      PIC X(07).
+           05  SW-IAFT-AUTO-REJ-RSNDESC     PIC X(30).
