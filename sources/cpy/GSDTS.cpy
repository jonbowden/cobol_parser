@@ -0,0 +1,6 @@
+      * GSDTS.cpy
+      * Copybook for calling TRFGSDTS, the standard system-date lookup
+      * routine (the same way XGSPA.cpy is the copybook for calling
+      * TRFXGSPA).
+       01  WK-C-GSDTS-RECORD.
+           05  WK-N-GSDTS-SYSDTE      PIC S9(08).
