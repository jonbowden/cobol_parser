@@ -0,0 +1,11 @@
+      * MSLG.cpy
+      * Linkage record for CALL "TRFGMSLG" - logs one outgoing SWIFT
+      * message actually sent to the TFSMSGLOG log, so end-of-day
+      * gap detection has a real record of what went out to check the
+      * TFSCLSYS-MSGNOTRD/MSGNOREM counters against.
+       01  WK-C-MSLG-RECORD.
+           05  WK-C-MSLG-MSGTYPE              PIC X(01).
+           05  WK-N-MSLG-MSGNO                PIC S9(05).
+           05  WK-N-MSLG-SNDDTE               PIC S9(08).
+           05  WK-N-MSLG-SNDTIME              PIC S9(06).
+           05  WK-C-MSLG-TRNNO                PIC X(12).
