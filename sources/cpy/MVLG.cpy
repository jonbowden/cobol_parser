@@ -0,0 +1,11 @@
+      * MVLG.cpy
+      * Linkage record for CALL "TRFGMVLG" - logs one MERVA interface
+      * message event (queued/transmitted/received) to the TFSMERVLG
+      * log, so the daily MERVA throughput reconciliation has a real
+      * count of messages moving on each leg to check the TFSCLSYS-
+      * MERVIND/MERVTIND/MERVRIND availability indicators against.
+       01  WK-C-MVLG-RECORD.
+           05  WK-C-MVLG-LEG                 PIC X(01).
+           05  WK-N-MVLG-EVTDTE              PIC S9(08).
+           05  WK-N-MVLG-EVTTIME             PIC S9(06).
+           05  WK-C-MVLG-MSGREF              PIC X(12).
