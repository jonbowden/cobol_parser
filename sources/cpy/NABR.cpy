@@ -0,0 +1,30 @@
+      * NABR.CPY
+       01  WK-C-NABR-RECORD.
+           05  WK-C-NABR-INPUT.
+               10  WK-C-NABR-MODE            PIC X(03).
+      *            SCH = SCHEDULE/BUMP A RETRY ATTEMPT FOR THIS ITEM
+      *            GET = RETRIEVE THE CURRENT RETRY STATUS
+               10  WK-C-NABR-QUENUM          PIC 9(08).
+               10  WK-C-NABR-QUESUF          PIC 9(02).
+               10  WK-C-NABR-IN-INTVLMIN     PIC 9(03).
+      *            MINUTES BETWEEN AUTO-RETRY ATTEMPTS (SCH ONLY)
+               10  WK-C-NABR-IN-MAXRETRY     PIC 9(03).
+      *            MAX ATTEMPTS BEFORE GIVING UP (SCH ONLY)
+           05  WK-C-NABR-OUTPUT.
+               10  WK-C-NABR-INVALID-OUTPUT.
+                   15  WK-C-NABR-ERROR-CD    PIC X(07).
+                   15  WK-C-NABR-COM0206.
+                       20  WK-C-NABR-FILE    PIC X(08).
+                       20  WK-C-NABR-MODE-O  PIC X(06).
+                       20  WK-C-NABR-KEY     PIC X(20).
+                       20  WK-C-NABR-FS      PIC X(02).
+               10  WK-C-NABR-VALID-OUTPUT.
+                   15  WK-C-NABR-FOUND       PIC X(01).
+      *                Y = A RETRY SCHEDULE ALREADY EXISTS, N = NEW
+                   15  WK-C-NABR-RETRYCNT    PIC S9(03).
+                   15  WK-C-NABR-STATUS      PIC X(01).
+      *                P = RETRY PENDING, X = MAX RETRIES EXHAUSTED,
+      *                C = CLEARED (ITEM LATER WENT STP)
+                   15  WK-C-NABR-INTVLMIN    PIC 9(03).
+                   15  WK-C-NABR-LSTRTYDTE   PIC S9(08).
+                   15  WK-C-NABR-LSTRTYTME   PIC S9(06).
