@@ -1,4 +1,8 @@
 *---------- COPYBOOK FOR CALLING TRFNMVR - 07/06/2004 ----------*
+*---------- NMVR01 - 09/08/2026 - ADDED WK-NMVR-RULECDE/RULEDESC
+*---------- TO SURFACE WHICH SPECIFIC VARIATION RULE MATCHED OR
+*---------- FAILED, SO OPS REVIEW AND RULE TUNING HAVE SOMETHING
+*---------- CONCRETE TO LOOK AT INSTEAD OF JUST WK-NMVR-INDIC.
        01  WK-NMVR.
            05 WK-NMVR-INPUT.
                10 WK-NMVR-CUVYCD       PIC X(3).
@@ -6,4 +10,6 @@
                10 WK-NMVR-ACCNM        PIC X(35).
            05 WK-NMVR-OUTPUT.
                10 WK-NMVR-ERROR-FOUND  PIC X(1).
-               10 WK-NMVR-INDIC        PIC X(1).
\ No newline at end of file
+               10 WK-NMVR-INDIC        PIC X(1).
+               10 WK-NMVR-RULECDE      PIC X(7).
+               10 WK-NMVR-RULEDESC     PIC X(30).
\ No newline at end of file
