@@ -7,6 +7,13 @@
       *23/09/15   GCB     EWF-OTT STP PROJECT
       *STGB1      MODIFIED THE PROGRAM TO CHANGE THE LENGTH OF ACCTBIC
       *           FROM 11 TO 15.
+      *----------------------------------------------------------------
+      *09/08/26   RISKOPS BICFV1 - TRFNSTP NOW ALSO VALIDATES THE
+      *           STRUCTURE OF ANY 8 OR 11 CHARACTER BIC-SHAPED VALUE
+      *           PASSED IN ACCTBIC (BANK CODE/COUNTRY CODE/LOCATION
+      *           CODE, OPTIONAL BRANCH CODE) AND RETURNS
+      *           WK-NSTP-BICFMT-ERR SEPARATELY FROM THE NONSTPCR/
+      *           NONSTPDR LIST-MEMBERSHIP RESULT.
       *----------------------------------------------------------------
        01 WK-NSTP.
            05 WK-NSTP-INPUT.
@@ -16,3 +23,7 @@ STPGB1     10 WK-NSTP-ACCTBIC         PIC X(15).
            10 WK-NSTP-ERROR-FOUND    PIC X(01).
            10 WK-NSTP-NONSTPCR       PIC X(01).
            10 WK-NSTP-NONSTPDR       PIC X(01).
+BICFV1     10 WK-NSTP-BICFMT-ERR     PIC X(01).
+BICFV1*        Y = ACCTBIC IS 8 OR 11 CHARACTERS (BIC-SHAPED) BUT
+BICFV1*        FAILS SWIFT BIC STRUCTURAL VALIDATION. SPACE/N = NOT
+BICFV1*        BIC-SHAPED, OR STRUCTURALLY VALID.
