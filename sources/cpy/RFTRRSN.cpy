@@ -0,0 +1,19 @@
+      * I-O FORMAT:RFTRRSN FROM FILE RFTRRSN OF LIBRARY COMDB
+      * Non-STP repair reason log - one entry per reason raised
+      * against a TFSSTPL item by TRFVTC1 (via TRFGRRSN).
+           05 RFTRRSNR REDEFINES RFTRRSN-RECORD.
+           06 RFTRRSN-QUENUM    PIC 9(08).
+           06 RFTRRSN-QUESUF    PIC 9(02).
+           06 RFTRRSN-SEQNUM    PIC 9(02).
+           06 RFTRRSN-TRNNO     PIC X(12).
+           06 RFTRRSN-FUNCTID   PIC X(08).
+           06 RFTRRSN-SEGCDE    PIC X(01).
+           06 RFTRRSN-SEGDESC   PIC X(30).
+           06 RFTRRSN-STAFFIND  PIC S9(02).
+           06 RFTRRSN-ACCNO     PIC X(12).
+           06 RFTRRSN-QRATE     PIC X(02).
+           06 RFTRRSN-RPRDTE    PIC S9(08).
+      *        date the reason was raised (CCYYMMDD)
+           06 RFTRRSN-RSNCDE    PIC X(07).
+           06 RFTRRSN-RSNDESC   PIC X(30).
+           06 RFTRRSN-RPRPGM    PIC X(10).
