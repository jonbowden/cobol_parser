@@ -0,0 +1,15 @@
+      * RRFB.cpy
+      * Linkage record for CALL "TRFGRRFB" - writes one repair
+      * feedback entry to the TFSRFDBK log file, capturing what an
+      * ops officer actually corrected on a repaired item at
+      * re-release time, alongside the original RRSN reason code.
+       01  WK-C-RRFB-RECORD.
+           05  WK-C-RRFB-TRNNO                PIC X(12).
+           05  WK-C-RRFB-RSNCDE               PIC X(07).
+           05  WK-C-RRFB-RPRDTE               PIC S9(08).
+           05  WK-C-RRFB-SEQNUM               PIC 9(02).
+           05  WK-C-RRFB-FIXDTE               PIC S9(08).
+           05  WK-C-RRFB-FIXUSRID             PIC X(10).
+           05  WK-C-RRFB-FLDNAME              PIC X(15).
+           05  WK-C-RRFB-OLDVAL               PIC X(30).
+           05  WK-C-RRFB-NEWVAL               PIC X(30).
