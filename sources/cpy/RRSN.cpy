@@ -0,0 +1,18 @@
+      * RRSN.cpy
+      * Linkage record for CALL "TRFGRRSN" - writes one non-STP
+      * repair reason entry to the RFTRRSN log file.
+       01  WK-C-RRSN-RECORD.
+           05  WK-C-RRSN-QUENUM               PIC 9(08).
+           05  WK-C-RRSN-QUESUF               PIC 9(02).
+           05  WK-C-RRSN-SEQNUM               PIC 9(02).
+           05  WK-C-RRSN-TRNNO                PIC X(12).
+           05  WK-C-RRSN-FUNCTID              PIC X(08).
+           05  WK-C-RRSN-SEGCDE               PIC X(01).
+           05  WK-C-RRSN-SEGDESC              PIC X(30).
+           05  WK-C-RRSN-STAFFIND             PIC S9(02).
+           05  WK-C-RRSN-ACCNO                PIC X(12).
+           05  WK-C-RRSN-QRATE                PIC X(02).
+           05  WK-C-RRSN-RPRDTE               PIC S9(08).
+           05  WK-C-RRSN-RSNCDE               PIC X(07).
+           05  WK-C-RRSN-RSNDESC              PIC X(30).
+           05  WK-C-RRSN-RPRPGM               PIC X(10).
