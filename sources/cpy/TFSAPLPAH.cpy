@@ -0,0 +1,17 @@
+      * I-O FORMAT:TFSAPLPAH FROM FILE TFSAPLPAH OF LIBRARY COMDB
+      * System parameter change history. Written by TRFXPARA every
+      * time a caller updates a TFSAPLPA parameter value, so the
+      * value in effect before the change is never simply lost.
+           05 TFSAPLPAHR REDEFINES TFSAPLPAH-RECORD.
+           06 TFSAPLPAH-PARACD    PIC X(08).
+      *        para code, matches TFSAPLPA-PARACD
+           06 TFSAPLPAH-OLDVALU   PIC X(20).
+      *        para value before the update
+           06 TFSAPLPAH-NEWVALU   PIC X(20).
+      *        para value after the update
+           06 TFSAPLPAH-UPDTBY    PIC X(10).
+      *        user or job id that made the change
+           06 TFSAPLPAH-UPDDTE    PIC S9(08).
+      *        date the change was made (CCYYMMDD)
+           06 TFSAPLPAH-SEQNO     PIC S9(04) COMP.
+      *        sequence number disambiguating same-day entries
