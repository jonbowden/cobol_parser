@@ -72,4 +72,13 @@ TRADE         A/C NO
            06 TFSBANK-SETUPDTE  PIC S9(8).
            SET UP DATE
            06 TFSBANK-LSTUPDTE  PIC S9(8).
+RCERT1     06 TFSBANK-LSTREVDTE PIC S9(8).
+RCERT1*       DATE THIS CORRESPONDENT BANK'S RISK RATING WAS LAST
+RCERT1*       CERTIFIED UNDER THE ANNUAL CORRESPONDENT RISK REVIEW
+RCERT1*       POLICY
+RCERT1     06 TFSBANK-NXTREVDTE PIC S9(8).
+RCERT1*       DATE THE NEXT RE-CERTIFICATION REVIEW IS DUE
               LAST UPDATE DATE
+SANCHL    06 TFSBANK-SANCTHLD  PIC X(01).
+SANCHL*      Y = THIS CORRESPONDENT BANK IS SUBJECT TO A SANCTIONS
+SANCHL*      HOLD, AS OPPOSED TO A GENERAL HIGH RISK RATING
