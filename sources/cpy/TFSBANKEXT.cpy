@@ -0,0 +1,24 @@
+      * I-O FORMAT:TFSBANKEXTR FROM FILE TFSBANKEXT OF LIBRARY COMDB
+      * Bank table extension - country of incorporation/location, keyed
+      * by the full 11-byte BIC (positions 1-8 bank code, positions
+      * 9-11 branch/location code) so a correspondent group that
+      * operates under one BIC prefix across several jurisdictions can
+      * carry a different risk rating per branch instead of one shared
+      * per-bank-code rating. Read by TRFVBACU, which first tries the
+      * exact branch-inclusive BIC and, if no branch-specific row
+      * exists, falls back to the bank-level default row (same bank
+      * code, branch/location positions spaces).
+      *-----------------------------------------------------------------
+      * BICBR1 - RISKOPS - 09/08/2026 - New file.
+      *-----------------------------------------------------------------
+           05 TFSBANKEXTR REDEFINES TFSBANKEXT-RECORD.
+           06 TFSBANKEXT-BANKID     PIC X(11).
+      *        full BIC - positions 1-8 bank code, 9-11 branch/
+      *        location code (spaces = bank-level default row)
+           06 TFSBANKEXT-UOBBRH     PIC X(01).
+           06 TFSBANKEXT-CNTRYINCO  PIC X(02).
+      *        country of incorporation
+           06 TFSBANKEXT-CNTRYCD    PIC X(02).
+      *        country code
+           06 TFSBANKEXT-LOCATNCD   PIC X(02).
+      *        location code
