@@ -0,0 +1,21 @@
+      * I-O FORMAT:TFSBICNRM FROM FILE TFSBICNRM OF LIBRARY COMDB
+      * SWIFT BIC upper-case normalization audit trail. Written by
+      * TRFVTAG57, gated by SW-UPPER-CASE-BIC, whenever a Tag57 BIC
+      * retrieved from TFSBNKET actually contained lower-case
+      * characters that had to be converted before being returned to
+      * the caller - so ops can review exactly which bank entities'
+      * reference data needed correcting, rather than every lookup.
+           05 TFSBICNRMR REDEFINES TFSBICNRM-RECORD.
+           06 TFSBICNRM-BNKENTRY   PIC X(02).
+      *        GPI bank entity the BIC lookup was performed for
+           06 TFSBICNRM-ORGBIC     PIC X(11).
+      *        original (as-stored) SWIFT BIC before normalization
+           06 TFSBICNRM-NORMBIC    PIC X(11).
+      *        SWIFT BIC after upper-case normalization
+           06 TFSBICNRM-SRCPGM     PIC X(08).
+      *        program that performed the normalization
+           06 TFSBICNRM-LOGDTE     PIC S9(08).
+      *        date this entry was logged (CCYYMMDD)
+           06 TFSBICNRM-SEQNO      PIC S9(04) COMP.
+      *        sequence number disambiguating same-day entries for
+      *        the same bank entity
