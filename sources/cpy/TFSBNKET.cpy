@@ -2,6 +2,14 @@
       ******************************************************************
       * HISTORY OF MODIFICATION:
       ******************************************************************
+      * BNKSFX - RISKOPS - 09/08/2026 - Widened TFSBNKET-BNKENTSN
+      *                     from X(3) to X(6) so a corporate/branch
+      *                     suffix (positions 4-6) can disambiguate
+      *                     near-identical short names for related
+      *                     entities/subsidiaries, without forcing a
+      *                     full SWIFT BIC comparison for every
+      *                     short-name match.
+      *-----------------------------------------------------------------
       * GH1MBA  27/11/2002 MBAVILES -EXPAND SHIFTNO FIELD
       *-----------------------------------------------------------------
       * GH1NVB - NVBUOT  - 03/10/2002 - GLOBAL HUBBING.
@@ -9,14 +17,18 @@
       *                        S9(1) TO X(2)
       *-----------------------------------------------------------------
               GH1NVB*  05 TFSBNKET-RECORD PIC X(316).
-GH1MBA     05 TFSBNKET-RECORD PIC X(323).
+              GH1MBA*  05 TFSBNKET-RECORD PIC X(323).
+BNKSFX    05 TFSBNKET-RECORD PIC X(326).
       *  I-O FORMAT:TFSBNKETR FROM FILE TFSBNKET  OF LIBRAR Y COMLIB
            05 TFSBNKETR REDEFINES TFSBNKET-RECORD.
               GH1NVB*      06 TFSBNKET-BNKENTTY PIC S9(1).
 GH1NVB     06 TFSBNKET-BNKENTTY PIC X(2).
       *         BANK ENTITY
-           06 TFSBNKET-BNKENTSN PIC X(3).
-      *         BANK ENTITY SHORT NAME EG UOB,CKB
+              BNKSFX*  06 TFSBNKET-BNKENTSN PIC X(3).
+BNKSFX    06 TFSBNKET-BNKENTSN PIC X(6).
+      *         BANK ENTITY SHORT NAME EG UOB,CKB - positions 1-3 hold
+      *         the base short name, positions 4-6 an optional branch
+      *         or subsidiary suffix to disambiguate related entities
            06 TFSBNKET-FULNAME PIC X(35).
       *         FULL NAME
       *      06 TFSBNKET-ADDR1 PIC X(35).
