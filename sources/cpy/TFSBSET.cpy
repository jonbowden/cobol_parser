@@ -0,0 +1,23 @@
+      * TFSBSET.cpybk
+      ******************************************************************
+      * HISTORY OF MODIFICATION:
+      ******************************************************************
+      * BSTPRI - RISKOPS - 09/08/2026 - New file. Settlement bank
+      * priority list keyed by BNKENTTY/BANKID/CUYCD/PRIORITY, so a
+      * correspondent/currency pair can resolve to more than one
+      * settlement bank, tried by TRFVBSET in PRIORITY order.
+      *-----------------------------------------------------------------
+           05 TFSBSET-RECORD          PIC X(29).
+      * I-O FORMAT:TFSBSETR FROM FILE TFSBSET OF LIBRARY COMDB
+      * settlement bank priority list
+           05 TFSBSETR                REDEFINES TFSBSET-RECORD.
+           06 TFSBSET-BNKENTTY    PIC X(02).
+      * bank entity
+           06 TFSBSET-BANKID      PIC X(11).
+      * bank id
+           06 TFSBSET-CUYCD       PIC X(03).
+      * currency code
+           06 TFSBSET-PRIORITY    PIC S9(02).
+      * priority
+           06 TFSBSET-STLTMBNK    PIC X(11).
+      * settlement bank
