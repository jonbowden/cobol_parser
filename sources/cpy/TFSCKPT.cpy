@@ -0,0 +1,17 @@
+      * I-O FORMAT:TFSCKPT FROM FILE TFSCKPT OF LIBRARY COMDB
+      * Restart checkpoint for batch jobs that work their way through
+      * TFSSTPL a run at a time (e.g. the STP validation run), keyed
+      * by job name. Used by TRFXCKPT so a rerun after an abend can
+      * resume after the last item successfully processed instead of
+      * starting the whole run over.
+           05 TFSCKPTR REDEFINES TFSCKPT-RECORD.
+           06 TFSCKPT-JOBNAME   PIC X(10).
+      *        batch job identifier, left justified
+           06 TFSCKPT-LASTKEY   PIC X(20).
+      *        key of the last item fully processed (e.g. PARALNO)
+           06 TFSCKPT-STATUS    PIC X(01).
+      *        R = run in progress, C = run completed
+           06 TFSCKPT-RUNDTE    PIC S9(08).
+      *        date the run started (CCYYMMDD)
+           06 TFSCKPT-LSTUPDTE  PIC S9(08).
+      *        date this checkpoint was last written (CCYYMMDD)
