@@ -0,0 +1,19 @@
+      * I-O FORMAT:TFSCNTRY FROM FILE TFSCNTRY OF LIBRARY COMDB
+      * Country risk table, keyed by country code. Used by TRFVDT2 to
+      * decide whether the sending bank's country is high risk and,
+      * if so, whether the hold is a general country-risk flag or a
+      * specific sanctions hold.
+           05 TFSCNTRYR REDEFINES TFSCNTRY-RECORD.
+           06 TFSCNTRY-CNTRYCD  PIC X(02).
+      *        country code
+           06 TFSCNTRY-RISKIND  PIC X(01).
+      *        Y = country flagged as high risk
+SANCHL    06 TFSCNTRY-SANCTHLD PIC X(01).
+SANCHL*        Y = country is subject to a sanctions hold, as
+SANCHL*        opposed to a general high risk rating
+           06 TFSCNTRY-LSTUPDTE PIC S9(08).
+RCERT1     06 TFSCNTRY-LSTREVDTE PIC S9(08).
+RCERT1*        date this country's risk rating was last certified
+RCERT1*        under the annual correspondent risk review policy
+RCERT1     06 TFSCNTRY-NXTREVDTE PIC S9(08).
+RCERT1*        date the next re-certification review is due
