@@ -0,0 +1,18 @@
+      * I-O FORMAT:TFSCRBNK FROM FILE TFSCRBNK OF LIBRARY COMDB
+      * Correspondent bank exposure/credit-line master, keyed by
+      * sending/correspondent bank ID. Bumped by TRFXCRBX for every
+      * incoming SWIFT FCY/RTGS item so today's cumulative exposure to
+      * a given correspondent can be compared against the credit line
+      * risk has configured for that bank.
+           05 TFSCRBNKR REDEFINES TFSCRBNK-RECORD.
+           06 TFSCRBNK-BANKID     PIC X(11).
+      *        correspondent/sending bank ID (BIC or local bank code)
+           06 TFSCRBNK-CRDLINE    PIC S9(13)V9(02).
+      *        credit line configured for this correspondent - zero
+      *        means no line has been set up yet, so no limit applies
+           06 TFSCRBNK-EXPOSURE   PIC S9(13)V9(02).
+      *        cumulative exposure logged against this bank for the
+      *        date in TFSCRBNK-EXPDTE
+           06 TFSCRBNK-EXPDTE     PIC S9(08).
+      *        date TFSCRBNK-EXPOSURE applies to (CCYYMMDD) - a new
+      *        date resets the running total to today's first item
