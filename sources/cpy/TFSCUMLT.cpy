@@ -0,0 +1,21 @@
+      * I-O FORMAT:TFSCUMLT FROM FILE TFSCUMLT OF LIBRARY COMDB
+      * Running daily cumulative amount processed, by limit type
+      * (A=account, C=CIF, S=segment), used by TRFVLMT to check the
+      * STP limit against everything processed so far today instead
+      * of just the current transaction. Inward and outward volume
+      * are accumulated under separate type letters (CUMDIR) so one
+      * direction's total never gets compared against the other
+      * direction's STP limit.
+           05 TFSCUMLTR REDEFINES TFSCUMLT-RECORD.
+           06 TFSCUMLT-LMTTYPE  PIC X(01).
+      *        A = account inward,   B = account outward
+      *        C = CIF inward,       D = CIF outward
+      *        S = segment inward,   T = segment outward
+      *        O = MT101 ordering-customer aggregate (debit only)
+           06 TFSCUMLT-LMTID    PIC X(19).
+      *        account no / CIF no / segment code, left justified
+           06 TFSCUMLT-LMTDTE   PIC S9(08).
+      *        processing date the total accumulated against (CCYYMMDD)
+           06 TFSCUMLT-CUMAMT   PIC S9(13)V9(02).
+      *        amount processed so far today for this key
+           06 TFSCUMLT-LSTUPDTE PIC S9(08).
