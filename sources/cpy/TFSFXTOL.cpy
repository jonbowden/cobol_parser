@@ -0,0 +1,21 @@
+      * I-O FORMAT:TFSFXTOL FROM FILE TFSFXTOL OF LIBRARY COMDB
+      * Daily FX rate tolerance breach exceptions - one row per
+      * processed foreign-currency TFSSTPL item whose implied rate
+      * (derived from AMT/LCAMT) fell outside the GERTE rate/
+      * tolerance band for its currency/rate-type/bank entity,
+      * built by GHFXTOLR for treasury review.
+           05 TFSFXTOLR REDEFINES TFSFXTOL-RECORD.
+           06 TFSFXTOL-RPRDTE     PIC S9(08).
+      *        date the exception was raised (CCYYMMDD)
+           06 TFSFXTOL-PARALNO    PIC 9(08).
+           06 TFSFXTOL-SEQNUM     PIC 9(02).
+           06 TFSFXTOL-CUYCD      PIC X(03).
+           06 TFSFXTOL-BNKENTTY   PIC X(02).
+           06 TFSFXTOL-AMT        PIC S9(15)V9(2).
+           06 TFSFXTOL-LCAMT      PIC S9(15)V9(2).
+           06 TFSFXTOL-GERTERTE   PIC S9(09)V9(07).
+      *        GERTE published rate for this currency/entity
+           06 TFSFXTOL-TOLERNCE   PIC S9(02)V9(02).
+      *        GERTE tolerance (percent) applied around the rate
+           06 TFSFXTOL-IMPLDRTE   PIC S9(09)V9(07).
+      *        rate implied by the transaction's own AMT/LCAMT
