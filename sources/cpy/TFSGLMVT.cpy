@@ -0,0 +1,15 @@
+      * I-O FORMAT:TFSGLMVT FROM FILE TFSGLMVT OF LIBRARY COMDB
+      * GL suspense account posted movements, keyed by GL account
+      * number and posting date. Populated by the downstream GL
+      * posting system with what it actually posted for the day, so
+      * the reconciliation batch can compare it against TFSGLUSE (what
+      * STP validation drove through TFSSTPL for the same accounts).
+           05 TFSGLMVTR REDEFINES TFSGLMVT-RECORD.
+           06 TFSGLMVT-GLNO6     PIC 9(06).
+      *        GL suspense account number
+           06 TFSGLMVT-PSTDTE    PIC 9(08).
+      *        posting date (CCYYMMDD)
+           06 TFSGLMVT-PSTCNT    PIC 9(07).
+      *        count of movements posted to the account for the date
+           06 TFSGLMVT-PSTAMT    PIC S9(15)V9(2) COMP-3.
+      *        total amount posted to the account for the date
