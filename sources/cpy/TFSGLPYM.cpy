@@ -0,0 +1,30 @@
+      * I-O FORMAT:TFSGLPYM FROM FILE TFSGLPYM OF LIBRARY COMDB
+      * GL account / payment-mode master, keyed by 6-digit GL account
+      * number plus effective date. Read by TRFVGLAC to retrieve the
+      * GL account's name, address and cost centre, and to decide
+      * whether the account may still be used for STP - a dormant or
+      * closed GL account is rejected even though the account number
+      * itself is valid. A GL account may have more than one row,
+      * each with its own EFFDTE, so finance can key a future mapping
+      * change (e.g. a cost centre reassignment) in advance - TRFVGLAC
+      * uses whichever row's EFFDTE is the latest one not later than
+      * the current TFSCLSYS-SYSDTE.
+           05 TFSGLPYMR REDEFINES TFSGLPYM-RECORD.
+           06 TFSGLPYM-GLNO6      PIC 9(06).
+      *        6-digit GL account number
+GLEF01     06 TFSGLPYM-EFFDTE     PIC S9(08).
+GLEF01*        date this row's mapping takes effect (CCYYMMDD). Part
+GLEF01*        of the key together with GLNO6, so more than one
+GLEF01*        EFFDTE-dated row may exist per GL account.
+           06 TFSGLPYM-FULNAME    PIC X(35).
+      *        GL account full name
+           06 TFSGLPYM-ADDR1      PIC X(35).
+           06 TFSGLPYM-ADDR2      PIC X(35).
+           06 TFSGLPYM-ADDR3      PIC X(35).
+           06 TFSGLPYM-DOMBRCH    PIC 9(03).
+      *        domestic branch code
+           06 TFSGLPYM-COSTCTR    PIC X(04).
+      *        cost centre code
+           06 TFSGLPYM-STATUS     PIC 9(02).
+      *        00 = NORMAL, 02 = DORMANT, 03 = CLOSED (same convention
+      *        used for the VASA sub-account status in ISLSAVQ/ISLCAVQ)
