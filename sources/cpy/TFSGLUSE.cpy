@@ -0,0 +1,24 @@
+      * I-O FORMAT:TFSGLUSE FROM FILE TFSGLUSE OF LIBRARY COMDB
+      * GL-account STP usage audit trail. Written by TRFVTC1 each time
+      * an item is confirmed to be settling to a GL suspense account
+      * (WK-C-CR-GLACNO = "Y") so the end-of-day GL suspense
+      * reconciliation batch has a source of "what STP told the GL
+      * system to expect" independent of TFSSTPL itself.
+           05 TFSGLUSER REDEFINES TFSGLUSE-RECORD.
+           06 TFSGLUSE-PARALNO   PIC 9(08).
+      *        TFSSTPL message reference this GL usage applied to
+           06 TFSGLUSE-SEQNUM    PIC 9(02).
+           06 TFSGLUSE-GLNO6     PIC 9(06).
+      *        GL suspense account number
+           06 TFSGLUSE-CUYCD     PIC X(03).
+           06 TFSGLUSE-AMT       PIC S9(15)V9(2) COMP-3.
+      *        transaction amount attributed to the GL account
+           06 TFSGLUSE-SRCPGM    PIC X(08).
+           06 TFSGLUSE-LOGDTE    PIC S9(08).
+      *        date this GL usage was logged (CCYYMMDD)
+           06 TFSGLUSE-SEQNO     PIC S9(04) COMP.
+      *        sequence number disambiguating same-day entries
+GLCCR1     06 TFSGLUSE-COSTCTR   PIC X(04).
+GLCCR1*        GL account's cost centre, from TFSGLPYM-COSTCTR at the
+GLCCR1*        time this usage was logged, so month-end cost centre
+GLCCR1*        roll-ups do not need to re-look-up TFSGLPYM by GLNO6.
