@@ -0,0 +1,17 @@
+      * I-O FORMAT:TFSGSYSPAH FROM FILE TFSGSYSPAH OF LIBRARY COMDB
+      * Global system parameter change history. Written by TRFXGSPA
+      * every time a caller updates a TFSGSYSPA parameter value, so
+      * the value in effect before the change is never simply lost.
+           05 TFSGSYSPAHR REDEFINES TFSGSYSPAH-RECORD.
+           06 TFSGSYSPAH-GHPARCD  PIC X(10).
+      *        para code, matches TFSGSYSPA-GHPARCD
+           06 TFSGSYSPAH-OLDVALU  PIC X(60).
+      *        para value before the update
+           06 TFSGSYSPAH-NEWVALU  PIC X(60).
+      *        para value after the update
+           06 TFSGSYSPAH-UPDTBY   PIC X(10).
+      *        user or job id that made the change
+           06 TFSGSYSPAH-UPDDTE   PIC S9(08).
+      *        date the change was made (CCYYMMDD)
+           06 TFSGSYSPAH-SEQNO    PIC S9(04) COMP.
+      *        sequence number disambiguating same-day entries
