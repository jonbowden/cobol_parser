@@ -0,0 +1,17 @@
+      * I-O FORMAT:TFSLMTWF FROM FILE TFSLMTWF OF LIBRARY COMDB
+      * Staged candidate STP limit changes, keyed by limit type/id.
+      * Ops populate one row here with the proposed new limit before
+      * running GHLMTWIF to see the impact against today's TFSCUMLT
+      * running total, ahead of actually promoting the change into
+      * the live limit tables.
+           05 TFSLMTWFR REDEFINES TFSLMTWF-RECORD.
+           06 TFSLMTWF-LMTTYPE  PIC X(01).
+      *        A = account, C = CIF, S = segment
+           06 TFSLMTWF-LMTID    PIC X(19).
+      *        account no / CIF no / segment code, left justified
+           06 TFSLMTWF-OLDLIMIT PIC S9(13)V9(02).
+      *        limit currently in force
+           06 TFSLMTWF-NEWLIMIT PIC S9(13)V9(02).
+      *        proposed new limit, pending promotion
+           06 TFSLMTWF-REQDTE   PIC S9(08).
+      *        date the change was staged (CCYYMMDD)
