@@ -0,0 +1,15 @@
+      * I-O FORMAT:TFSMERVLG FROM FILE TFSMERVLG OF LIBRARY COMDB
+      * MERVA interface message log - one row per MERVA message event
+      * (queued for transmit, transmitted, or received), so the daily
+      * MERVA throughput reconciliation has an actual count of
+      * messages moving on each leg to check the TFSCLSYS-MERVIND/
+      * MERVTIND/MERVRIND availability indicators against.
+           05 TFSMERVLGR REDEFINES TFSMERVLG-RECORD.
+           06 TFSMERVLG-LEG      PIC X(01).
+      *        Q = queued for transmit, T = transmitted, R = received
+           06 TFSMERVLG-EVTDTE   PIC S9(08).
+      *        date of the event (CCYYMMDD)
+           06 TFSMERVLG-EVTTIME  PIC S9(06).
+      *        time of the event (HHMMSS)
+           06 TFSMERVLG-MSGREF   PIC X(12).
+      *        transaction/message reference the event relates to
