@@ -0,0 +1,24 @@
+      * I-O FORMAT:TFSMSCUYP FROM FILE TLSMSCUYP1 OF LIBRARY COMDB
+      * OFX currency-pair cross-rate master, keyed by major/minor
+      * currency pair (CUYMAJOR/CUYMINOR on the DDS-described record).
+      * Read by TRFVCUYP to retrieve the decimal/point-shift/spot-
+      * factor conversion attributes for a currency pair, and the
+      * date the cross-rate was last refreshed, used to flag stale
+      * cross-rate data back to the caller.
+      *=================================================================
+      * HISTORY OF MODIFICATION:
+      *=================================================================
+      * FXST01 - RISKOPS - 09/08/2026 - Added TFSMSCUYP-RATEDTE so
+      *       TRFVCUYP can tell how old the cross-rate is.
+      *-----------------------------------------------------------------
+           05 TFSMSCUYPR REDEFINES TFSMSCUYP-RECORD.
+           06 TFSMSCUYP-RATEDCMAL   PIC 9(01).
+      *        number of decimal places in the cross-rate
+           06 TFSMSCUYP-ASSETX      PIC X(01).
+      *        asset-currency indicator
+           06 TFSMSCUYP-PNTSHIFT    PIC S9(02).
+      *        decimal point shift applied to the rate
+           06 TFSMSCUYP-SPTFACTOR   PIC 9(07)V9(02).
+      *        spot conversion factor
+FXST01 06 TFSMSCUYP-RATEDTE     PIC S9(08).
+FXST01*        date the cross-rate was last refreshed (CCYYMMDD)
