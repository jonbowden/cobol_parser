@@ -0,0 +1,16 @@
+      * I-O FORMAT:TFSMSGLOG FROM FILE TFSMSGLOG OF LIBRARY COMDB
+      * Outgoing SWIFT message log - one row per message actually
+      * transmitted, keyed by the MSGNOTRD/MSGNOREM number assigned to
+      * it, so the number range TFSCLSYS says was issued for a day can
+      * be checked against what was actually sent.
+           05 TFSMSGLOGR REDEFINES TFSMSGLOG-RECORD.
+           06 TFSMSGLOG-MSGTYPE  PIC X(01).
+      *        T = trade/general (MSGNOTRD), R = remittance (MSGNOREM)
+           06 TFSMSGLOG-MSGNO    PIC S9(05).
+      *        message number assigned from TFSCLSYS-MSGNOTRD/MSGNOREM
+           06 TFSMSGLOG-SNDDTE   PIC S9(08).
+      *        date the message was sent (CCYYMMDD)
+           06 TFSMSGLOG-SNDTIME  PIC S9(06).
+      *        time the message was sent (HHMMSS)
+           06 TFSMSGLOG-TRNNO    PIC X(12).
+      *        transaction reference the message was generated for
