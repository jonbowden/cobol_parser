@@ -0,0 +1,14 @@
+      * I-O FORMAT:TFSMSGSNP FROM FILE TFSMSGSNP OF LIBRARY COMDB
+      * Daily closing snapshot of the TFSCLSYS outgoing message number
+      * counters (MSGNOTRD/MSGNOREM), written at end of day so the
+      * next day's gap-detection run knows where that day's number
+      * range started, without TFSCLSYS itself keeping any history.
+           05 TFSMSGSNPR REDEFINES TFSMSGSNP-RECORD.
+           06 TFSMSGSNP-MSGTYPE  PIC X(01).
+      *        T = trade/general (MSGNOTRD), R = remittance (MSGNOREM)
+           06 TFSMSGSNP-SNPDTE   PIC S9(08).
+      *        processing date this snapshot was taken for (CCYYMMDD)
+           06 TFSMSGSNP-OPENNO   PIC S9(05).
+      *        first message number issued that day
+           06 TFSMSGSNP-CLOSENO  PIC S9(05).
+      *        counter value at close of that day
