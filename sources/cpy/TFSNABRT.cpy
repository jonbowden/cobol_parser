@@ -0,0 +1,25 @@
+      * I-O FORMAT:TFSNABRT FROM FILE TFSNABRT OF LIBRARY COMDB
+      * Auto-retry schedule for NAB (non-STP, repaired) items, keyed by
+      * the TFSSTPL queue number/suffix. Bumped by TRFXNABR whenever
+      * SW-AUTO-RETRY-NAB is on and an item falls to repair, so a
+      * background retry job (outside this tree) knows which repaired
+      * items are due another automatic attempt, how many attempts are
+      * left, and how far apart attempts should be spaced.
+           05 TFSNABRTR REDEFINES TFSNABRT-RECORD.
+           06 TFSNABRT-QUENUM     PIC 9(08).
+      *        TFSSTPL queue number of the repaired item
+           06 TFSNABRT-QUESUF     PIC 9(02).
+      *        TFSSTPL queue suffix of the repaired item
+           06 TFSNABRT-RETRYCNT   PIC S9(03).
+      *        number of auto-retry attempts scheduled so far
+           06 TFSNABRT-STATUS     PIC X(01).
+      *        P = retry pending, X = max retries exhausted,
+      *        C = cleared (item later went STP)
+           06 TFSNABRT-INTVLMIN   PIC 9(03).
+      *        minutes between auto-retry attempts
+           06 TFSNABRT-MAXRETRY   PIC 9(03).
+      *        max attempts allowed before giving up
+           06 TFSNABRT-LSTRTYDTE  PIC S9(08).
+      *        date this schedule entry was last bumped (CCYYMMDD)
+           06 TFSNABRT-LSTRTYTME  PIC S9(06).
+      *        time this schedule entry was last bumped (HHMMSS)
