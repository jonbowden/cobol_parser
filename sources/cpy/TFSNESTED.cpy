@@ -0,0 +1,21 @@
+      * I-O FORMAT:TFSNESTED FROM FILE TFSNESTED OF LIBRARY COMDB
+      * "In as out" nested-transaction reroute audit trail. Written by
+      * TRFVTC1 whenever SW-IN-OUT-NESTED reroutes a credit leg that
+      * could not otherwise resolve to a valid CASA account onto the
+      * Nostro account to allow the item to STP (STP Enhancement Item
+      * 10), so the reroute has its own audit trail separate from the
+      * general RRSN repair log.
+           05 TFSNESTEDR REDEFINES TFSNESTED-RECORD.
+           06 TFSNESTED-PARALNO   PIC 9(08).
+      *        TFSSTPL message reference this reroute applied to
+           06 TFSNESTED-SEQNUM    PIC 9(02).
+           06 TFSNESTED-ORGACCNO  PIC X(18).
+      *        credit account as originally resolved (may be spaces)
+           06 TFSNESTED-RRTACCNO  PIC X(18).
+      *        credit account after the Nostro reroute
+           06 TFSNESTED-CUYCD     PIC X(03).
+           06 TFSNESTED-SRCPGM    PIC X(08).
+           06 TFSNESTED-LOGDTE    PIC S9(08).
+      *        date this reroute was logged (CCYYMMDD)
+           06 TFSNESTED-SEQNO     PIC S9(04) COMP.
+      *        sequence number disambiguating same-day entries
