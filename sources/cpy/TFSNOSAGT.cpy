@@ -0,0 +1,20 @@
+      * TFSNOSAGT.cpybk
+      ******************************************************************
+      * HISTORY OF MODIFICATION:
+      ******************************************************************
+      * NOSA01 - RISKOPS - 09/08/2026 - New file. Ordered Nostro-agent
+      * fallback list per currency for STP Enhancement Item 12
+      * (SW-NO-PAYBNK-SW) - see TRFVNOSA.
+      *------------------------------------------------------------------
+           05 TFSNOSAGT-RECORD          PIC X(16).
+      * I-O FORMAT:TFSNOSAGTR FROM FILE TFSNOSAGT OF LIBRARY COMDB
+      * Nostro-agent fallback list - ordered alternate correspondent
+      * banks to try, per currency, when the item's own paying bank
+      * cannot be resolved on TFSBNKAC.
+           05 TFSNOSAGTR                REDEFINES TFSNOSAGT-RECORD.
+           06 TFSNOSAGT-CUYCD       PIC X(3).
+      * currency code
+           06 TFSNOSAGT-SEQNO       PIC S9(2).
+      * fallback order - 1 is tried first
+           06 TFSNOSAGT-BANKID      PIC X(11).
+      * alternate Nostro agent bank id, resolved via TRFVBAC
