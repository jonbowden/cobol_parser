@@ -0,0 +1,14 @@
+      * I-O FORMAT:TFSNSTP FROM FILE TFSNSTP OF LIBRARY COMDB
+      * Designated do-not-STP account/BIC list, keyed by the same
+      * account-or-BIC value TRFNSTP is called with. A row present
+      * here means STP must not carry the item straight through on
+      * the credit and/or debit side without manual review.
+           05 TFSNSTPR REDEFINES TFSNSTP-RECORD.
+           06 TFSNSTP-ACCTBIC    PIC X(15).
+      *        account or BIC value this entry applies to
+           06 TFSNSTP-NONSTPCR   PIC X(01).
+      *        Y = non-STP on the credit side
+           06 TFSNSTP-NONSTPDR   PIC X(01).
+      *        Y = non-STP on the debit side
+           06 TFSNSTP-LSTUPDTE   PIC S9(08).
+      *        date this entry was last updated (CCYYMMDD)
