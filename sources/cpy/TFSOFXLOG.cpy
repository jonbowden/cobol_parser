@@ -0,0 +1,28 @@
+      * I-O FORMAT:TFSOFXLOG FROM FILE TFSOFXLOG OF LIBRARY COMDB
+      * Online FX (XMS) rate enquiry result log. Written by TRFVTF1B
+      * every time an "OF" rate type is returned by the XMS enquiry
+      * (D800-XMS-ENQUIRY) so the rate/converted amount actually
+      * quoted for a given online FX remittance is still on file if
+      * the customer later disputes the rate applied, instead of only
+      * ever having lived in that run's local data area.
+           05 TFSOFXLOGR REDEFINES TFSOFXLOG-RECORD.
+           06 TFSOFXLOG-PARALNO   PIC 9(08).
+      *        TFSSTPL message reference this enquiry applied to
+           06 TFSOFXLOG-SEQNUM    PIC 9(02).
+           06 TFSOFXLOG-BNKENTTY  PIC X(02).
+      *        GPI bank entity
+           06 TFSOFXLOG-CUYCD     PIC X(03).
+      *        remittance currency enquired on
+           06 TFSOFXLOG-RATETYPE  PIC X(02).
+      *        rate type XMS returned, e.g. "OF"
+           06 TFSOFXLOG-RATE      PIC S9(09)V9(07) COMP-3.
+      *        exchange rate XMS quoted
+           06 TFSOFXLOG-CONVAMT   PIC S9(13)V9(02) COMP-3.
+      *        converted amount XMS returned
+           06 TFSOFXLOG-SRCPGM    PIC X(08).
+           06 TFSOFXLOG-LOGDTE    PIC S9(08).
+      *        date the enquiry result was logged (CCYYMMDD)
+           06 TFSOFXLOG-LOGTIME   PIC S9(06).
+      *        time the enquiry result was logged (HHMMSS)
+           06 TFSOFXLOG-SEQNO     PIC S9(04) COMP.
+      *        sequence number disambiguating same-day entries
