@@ -0,0 +1,24 @@
+      * I-O FORMAT:TFSRFDBK FROM FILE TFSRFDBK OF LIBRARY COMDB
+      * Repair feedback log - one entry per field an ops officer
+      * actually corrects when re-releasing a TFSSTPL item that was
+      * raised to repair (via TRFGRRFB), so the original RFTRRSN
+      * reason can be compared against what really needed fixing.
+           05 TFSRFDBKR REDEFINES TFSRFDBK-RECORD.
+           06 TFSRFDBK-TRNNO     PIC X(12).
+      *        transaction number of the repaired item
+           06 TFSRFDBK-RSNCDE    PIC X(07).
+      *        original non-STP repair reason code (from RFTRRSN)
+           06 TFSRFDBK-RPRDTE    PIC S9(08).
+      *        date the item was originally raised to repair (CCYYMMDD)
+           06 TFSRFDBK-SEQNUM    PIC 9(02).
+      *        sequence of this correction within the re-release
+           06 TFSRFDBK-FIXDTE    PIC S9(08).
+      *        date the correction was captured (CCYYMMDD)
+           06 TFSRFDBK-FIXUSRID  PIC X(10).
+      *        user ID of the ops officer who made the correction
+           06 TFSRFDBK-FLDNAME   PIC X(15).
+      *        name of the field that was changed to release the item
+           06 TFSRFDBK-OLDVAL    PIC X(30).
+      *        value before the correction
+           06 TFSRFDBK-NEWVAL    PIC X(30).
+      *        value after the correction
