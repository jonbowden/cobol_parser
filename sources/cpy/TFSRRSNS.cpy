@@ -0,0 +1,10 @@
+      * I-O FORMAT:TFSRRSNS FROM FILE TFSRRSNS OF LIBRARY COMDB
+      * Daily non-STP repair reason summary - one row per reason
+      * code per processing date, built from RFTRRSN by GHRRSNRP.
+           05 TFSRRSNSR REDEFINES TFSRRSNS-RECORD.
+           06 TFSRRSNS-RPRDTE   PIC S9(08).
+      *        processing date the summary was built for (CCYYMMDD)
+           06 TFSRRSNS-RSNCDE   PIC X(07).
+           06 TFSRRSNS-RSNDESC  PIC X(30).
+           06 TFSRRSNS-REPCNT   PIC 9(07).
+      *        number of non-STP items raised with this reason
