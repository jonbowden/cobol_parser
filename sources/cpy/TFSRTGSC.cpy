@@ -0,0 +1,13 @@
+      * I-O FORMAT:TFSRTGSC FROM FILE TFSRTGSC OF LIBRARY COMDB
+      * RTGS routing table, keyed by processing unit and currency
+      * (TFSRTGSC-PU/TFSRTGSC-CUY on the DDS-described record). Read
+      * by TRFVDRTGS to resolve the RTGS payment mode for a given
+      * processing unit/currency combination.
+           05 TFSRTGSCR REDEFINES TFSRTGSC-RECORD.
+           06 TFSRTGSC-RTGSTYPE   PIC X(06).
+      *        RTGS payment mode - also used as a modepay value
+           06 TFSRTGSC-RTGSTYPE2  PIC X(06).
+      *        secondary RTGS payment mode, for processing units that
+      *        route more than one currency through RTGS (e.g. HK's
+      *        HKD/USD/CNY) and so need a currency-specific value
+      *        distinct from TFSRTGSC-RTGSTYPE
