@@ -0,0 +1,14 @@
+      * I-O FORMAT:TFSSTPPTH FROM FILE TFSSTPPTH OF LIBRARY COMDB
+      * STP bypass path table - maintainable replacement for the
+      * PATH-P1 thru PATH-P10 literals formerly hardcoded in TRFVTC1.
+           05 TFSSTPPTHR REDEFINES TFSSTPPTH-RECORD.
+           06 TFSSTPPTH-PATHSEQ  PIC 9(02).
+      *        path sequence number (1 thru 10)
+           06 TFSSTPPTH-PATHVALU PIC X(20).
+      *        20-char Y/N/X bypass pattern, same layout as TABLE-ARRAY
+           06 TFSSTPPTH-PATHDESC PIC X(30).
+      *        description of what the path represents
+           06 TFSSTPPTH-ACTVIND  PIC X(01).
+      *        Y = active, N = retired but kept for history
+           06 TFSSTPPTH-LSTUPDTE PIC S9(08).
+      *        last update date
