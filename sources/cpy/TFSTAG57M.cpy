@@ -0,0 +1,17 @@
+      * I-O FORMAT:TFSTAG57M FROM FILE TFSTAG57M OF LIBRARY COMDB
+      * Tag57 match audit trail. Written by TRFVTAG57 every time an
+      * incoming Tag57 C/D address/BIC value is successfully matched
+      * against RLSGTAG57, so a periodic batch job has a "last matched"
+      * date per validation-table value instead of only the static
+      * WITH DUPLICATES table itself.
+           05 TFSTAG57MR REDEFINES TFSTAG57M-RECORD.
+           06 TFSTAG57M-TAGVAL     PIC X(35).
+      *        RLSGTAG57 Tag57 C/D value that was matched
+           06 TFSTAG57M-BNKENTRY   PIC X(02).
+      *        GPI bank entity the match was performed for
+           06 TFSTAG57M-MATCHDTE   PIC S9(08).
+      *        date this value was matched (CCYYMMDD)
+           06 TFSTAG57M-SRCPGM     PIC X(08).
+      *        program that performed the match
+           06 TFSTAG57M-SEQNO      PIC S9(04) COMP.
+      *        sequence number disambiguating same-day entries
