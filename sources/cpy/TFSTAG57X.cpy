@@ -0,0 +1,18 @@
+      * I-O FORMAT:TFSTAG57X FROM FILE TFSTAG57X OF LIBRARY COMDB
+      * Stale Tag57 validation entry review extract. Written by
+      * GHTAG57X for every RLSGTAG57 value whose most recent
+      * TFSTAG57M match date is older than the configurable staleness
+      * threshold, so ops can review the flagged entries before
+      * deciding whether the correspondent's routing details have
+      * changed and the RLSGTAG57 entry should be retired.
+           05 TFSTAG57XR REDEFINES TFSTAG57X-RECORD.
+           06 TFSTAG57X-TAGVAL     PIC X(35).
+      *        RLSGTAG57 Tag57 C/D value flagged as stale
+           06 TFSTAG57X-BNKENTRY   PIC X(02).
+      *        GPI bank entity the value applies to
+           06 TFSTAG57X-LASTDTE    PIC S9(08).
+      *        last date this value was matched (CCYYMMDD)
+           06 TFSTAG57X-AGEDAYS    PIC S9(05).
+      *        days since the last match, as of the run date
+           06 TFSTAG57X-RUNDTE     PIC S9(08).
+      *        date this extract entry was produced (CCYYMMDD)
