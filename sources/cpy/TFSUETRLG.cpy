@@ -0,0 +1,22 @@
+      * I-O FORMAT:TFSUETRLG FROM FILE TFSUETRLG OF LIBRARY COMDB
+      * SWIFT gpi UETR tracking log - one entry per cover-match check
+      * performed against UFIMIJCON, so ops can see the gpi UETR
+      * associated with each queue item and whether its cover leg had
+      * been received at the time of the check, without having to
+      * rely on the transient UFIMIJCON queue itself (which only
+      * holds the current status, not a history of checks).
+           05 TFSUETRLGR REDEFINES TFSUETRLG-RECORD.
+           06 TFSUETRLG-QUENUM     PIC 9(08).
+      *        INCOMING MSG NO (PARAL NO) - MATCHES UFIMIJCON-QUENUM
+           06 TFSUETRLG-QUESUF     PIC 9(02).
+      *        SEQUENCE NO - MATCHES UFIMIJCON-QUESUF
+           06 TFSUETRLG-UETR       PIC X(36).
+      *        SWIFT GPI UETR AS HELD ON UFIMIJCON AT CHECK TIME
+           06 TFSUETRLG-COVSTAT    PIC X(01).
+      *        COVER STATUS AT CHECK TIME: Y = COVER RECEIVED, N = PENDING
+           06 TFSUETRLG-CHKDTE     PIC S9(08).
+      *        DATE OF THE CHECK (CCYYMMDD)
+           06 TFSUETRLG-SRCPGM     PIC X(08).
+      *        PROGRAM THAT PERFORMED THE CHECK
+           06 TFSUETRLG-SEQNO      PIC S9(04) COMP.
+      *        SEQUENCE NUMBER DISAMBIGUATING SAME-DAY ENTRIES
