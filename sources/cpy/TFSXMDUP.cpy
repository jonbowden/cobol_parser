@@ -0,0 +1,24 @@
+      * I-O FORMAT:TFSXMDUP FROM FILE TFSXMDUP OF LIBRARY COMDB
+      * Cross-message duplicate-check log, keyed by the payment's own
+      * sender's reference/UETR (TRNREF). Written by TRFXXMDP for
+      * every MT103 or MT202(COV) item that clears the existing
+      * same-type TREVDUPL check, so that the complementary message
+      * type can be checked against it before today's item is allowed
+      * to go STP. Keying on TRNREF (rather than account/currency/
+      * amount) is what lets a true duplicate be recognized even
+      * though its net remitted amount legitimately differs between
+      * the MT103 and the MT202(COV) leg once cover charges are
+      * applied.
+           05 TFSXMDUPR REDEFINES TFSXMDUP-RECORD.
+           06 TFSXMDUP-TRNREF     PIC X(16).
+      *        sender's reference/UETR of the logging item - the key
+           06 TFSXMDUP-ACCNO      PIC X(15).
+      *        beneficiary/remittance account number
+           06 TFSXMDUP-REMCUY     PIC X(03).
+      *        remittance currency
+           06 TFSXMDUP-REMAMT     PIC S9(13)V9(02).
+      *        remittance amount
+           06 TFSXMDUP-SWFTMGTY   PIC X(03).
+      *        message type that logged this entry - "103" or "202"
+           06 TFSXMDUP-LOGDTE     PIC S9(08).
+      *        date this entry was logged/last refreshed (CCYYMMDD)
