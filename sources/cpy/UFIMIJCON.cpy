@@ -0,0 +1,18 @@
+      * I-O FORMAT:UFIMIJCON FROM FILE UFIMIJCON OF LIBRARY COMDB
+      * SWIFT gpi cover-payment matching queue. Keyed by QUENUM/QUESUF
+      * (the incoming item's paral/sequence no); STATUS is set to "A"
+      * once the matching MT202COV cover leg has actually been
+      * received for that item. UETR is the SWIFT gpi Unique
+      * End-to-end Transaction Reference (Tag 121 of the MT103/
+      * MT202) carried against the queue entry by the gpi tracker
+      * interface, so callers can log/report which UETR a given
+      * cover-match result belongs to.
+           05 UFIMIJCONR REDEFINES UFIMIJCON-RECORD.
+           06 UFIMIJCON-QUENUM     PIC 9(08).
+      *        INCOMING MSG NO (PARAL NO)
+           06 UFIMIJCON-QUESUF     PIC 9(02).
+      *        SEQUENCE NO
+           06 UFIMIJCON-STATUS     PIC X(01).
+      *        "A" = MATCHING MT202COV COVER LEG RECEIVED
+           06 UFIMIJCON-UETR       PIC X(36).
+      *        SWIFT GPI UETR (TAG 121) FOR THIS QUEUE ENTRY
