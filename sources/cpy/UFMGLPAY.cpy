@@ -0,0 +1,15 @@
+      * I-O FORMAT:UFMGLPAY FROM FILE UFMGLPAY OF LIBRARY COMDB
+      * Valid payment-mode master, keyed by payment mode code plus
+      * effective date. Used by TRFVGLAC to confirm a GL account's
+      * payment mode is one of the modes this installation allows. A
+      * payment mode may have more than one row, each with its own
+      * EFFDTE, so a future payment-mode change can be keyed in
+      * advance - TRFVGLAC uses whichever row's EFFDTE is the latest
+      * one not later than the current TFSCLSYS-SYSDTE.
+           05 UFMGLPAYR REDEFINES UFMGLPAY-RECORD.
+           06 UFMGLPAY-PAYMODE    PIC X(02).
+      *        payment mode code
+GLEF01     06 UFMGLPAY-EFFDTE     PIC S9(08).
+GLEF01*        date this row's mapping takes effect (CCYYMMDD). Part
+GLEF01*        of the key together with PAYMODE, so more than one
+GLEF01*        EFFDTE-dated row may exist per payment mode.
