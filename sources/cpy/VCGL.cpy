@@ -0,0 +1,8 @@
+      * VCGL.cpybk
+      *--------- COPYBOOK FOR CALLING TRFVGLGL ---------*
+
+       01  WK-C-VCGL-RECORD.
+           05  WK-C-VCGL-INPUT.
+               10  WK-N-VCGL-GLNO6         PIC 9(06).
+           05  WK-C-VCGL-OUTPUT.
+               10  WK-C-VGL-ERROR-CD       PIC X(07).
