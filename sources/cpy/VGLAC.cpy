@@ -0,0 +1,41 @@
+      * VGLAC.cpybk
+      *=================================================================
+      * HISTORY OF MODIFICATION:
+      *=================================================================
+      * GLEF01 - RISKOPS - 09/08/2026 - Added WK-N-VGLAC-SYSDTE so
+      *       callers pass in the current TFSCLSYS-SYSDTE, which
+      *       TRFVGLAC uses to pick whichever effective-dated
+      *       TFSGLPYM/UFMGLPAY row applies as of that business date.
+      * GLEF02 - RISKOPS - 09/08/2026 - WK-N-VGLAC-SYSDTE = ZEROS now
+      *       falls back to today's date inside TRFVGLAC rather than
+      *       matching every row, so a caller that has not been updated
+      *       to pass a business date still gets today's effective row.
+      * GLDC01 - RISKOPS - 09/08/2026 - Added WK-C-VGLAC-DCIND so callers
+      *       can tell a GL account was rejected because it is dormant
+      *       or closed, not merely because it does not exist.
+      *-----------------------------------------------------------------
+      *--------- COPYBOOK FOR CALLING TRFVGLAC ---------*
+
+       01  WK-C-VGLAC-RECORD.
+           05  WK-C-VGLAC-INPUT.
+               10  WK-N-VGLAC-OPTION       PIC 9(01).
+               10  WK-N-VGLAC-GLNO6        PIC 9(06).
+               10  WK-C-VGLAC-I-PMODE      PIC X(02).
+GLEF01         10  WK-N-VGLAC-SYSDTE       PIC S9(08).
+GLEF01*            current TFSCLSYS-SYSDTE, used to select the
+GLEF01*            effective TFSGLPYM/UFMGLPAY row. Zero (callers not
+GLEF02*            yet updated to pass a business date) makes TRFVGLAC
+GLEF02*            fall back to today's date, not "always effective".
+           05  WK-C-VGLAC-OUTPUT.
+               10  WK-C-VGLAC-GLIND        PIC X(01).
+               10  WK-C-VGLAC-PYIND        PIC X(01).
+               10  WK-C-VGLAC-O-PMODE      PIC X(02).
+               10  WK-C-VGLAC-FULNAME      PIC X(35).
+               10  WK-C-VGLAC-ADDR1        PIC X(35).
+               10  WK-C-VGLAC-ADDR2        PIC X(35).
+               10  WK-C-VGLAC-ADDR3        PIC X(35).
+               10  WK-N-VGLAC-DOMBRCH      PIC 9(03).
+               10  WK-C-VGLAC-COSTCTR      PIC X(04).
+GLDC01         10  WK-C-VGLAC-DCIND        PIC X(01).
+GLDC01*            D = GL ACCOUNT IS DORMANT, C = GL ACCOUNT IS CLOSED,
+GLDC01*            SPACE = NOT APPLICABLE
