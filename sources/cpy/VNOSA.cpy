@@ -0,0 +1,23 @@
+      * VNOSA.cpybk
+      *****************************************************************
+      * HISTORY OF MODIFICATION:
+      *****************************************************************
+      * NOSA01 - RISKOPS - 09/08/2026 - New copybook. Linkage record
+      * for calling TRFVNOSA to resolve the Nth ordered Nostro-agent
+      * fallback bank id for a currency (STP Enhancement Item 12).
+      *-----------------------------------------------------------------
+      *-------- COPYBOOK FOR CALLING TRFVNOSA - 09/08/2026 ---------*
+       01  WK-C-VNOSA-RECORD.
+           05  WK-C-VNOSA-INPUT.
+           10  WK-C-VNOSA-CUYCD     PIC X(03).
+           10  WK-N-VNOSA-SEQNO     PIC S9(02).
+           05  WK-C-VNOSA-OUTPUT.
+           10  WK-C-VNOSA-INVALID-OUTPUT.
+           15  WK-C-VNOSA-ERROR-CD  PIC X(07).
+           15  WK-C-VNOSA-COM0206.
+           20  WK-C-VNOSA-FILE  PIC X(08).
+           20  WK-C-VNOSA-MODE  PIC X(06).
+           20  WK-C-VNOSA-KEY   PIC X(20).
+           20  WK-C-VNOSA-FS    PIC X(02).
+           10  WK-C-VNOSA-VALID-OUTPUT.
+           15  WK-C-VNOSA-BANKID    PIC X(11).
