@@ -0,0 +1,9 @@
+      * VSTPPTH.cpy
+       01  WK-C-VSTPPTH-RECORD.
+           05  WK-C-VSTPPTH-INPUT.
+               10  WK-C-VSTPPTH-PATHSEQ      PIC 9(02).
+           05  WK-C-VSTPPTH-OUTPUT.
+               10  WK-C-VSTPPTH-ERROR-CD     PIC X(07).
+               10  WK-C-VSTPPTH-PATHVALU     PIC X(20).
+               10  WK-C-VSTPPTH-PATHDESC     PIC X(30).
+               10  WK-C-VSTPPTH-ACTVIND      PIC X(01).
