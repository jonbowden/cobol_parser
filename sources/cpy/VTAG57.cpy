@@ -8,6 +8,10 @@
       *=====================================================================*
       * MOD.#   INIT    DATE        DESCRIPTION                            *
       * ------  ------  ----------  ---------------------------------------*
+      * TAG35R - RISKOPS - 09/08/2026 - ADDED WK-C-VTAG57-INFO AS A        *
+      *                        REDEFINES/OCCURS TABLE OVER THE FILLA1-5    *
+      *                        FIELDS SO LINES 1-5 CAN BE ADDRESSED BY     *
+      *                        SUBSCRIPT.                                  *
       * GP3A00 - ACNDU5 - 26/10/19 - CASH MANAGEMENT ROAD MAP - P19        *
       *                        - GPI Day4 (Retro from GPI Day3 HO)         *
       *                        - Initial Version.                          *
@@ -17,11 +21,14 @@
                10 WK-C-VTAG57-OPTION PIC X(01).
                10 WK-C-VTAG57-VALUE.
                    15 WK-C-VTAG57-I-BNKENTRY PIC X(02).
-                   10 WK-C-VTAG57-I-FILLA1 PIC X(35).
-                   10 WK-C-VTAG57-I-FILLA2 PIC X(35).
-                   10 WK-C-VTAG57-I-FILLA3 PIC X(35).
-                   10 WK-C-VTAG57-I-FILLA4 PIC X(35).
-                   10 WK-C-VTAG57-I-FILLA5 PIC X(35).
+                   10 WK-C-VTAG57-I-FILLTBL.
+                       15 WK-C-VTAG57-I-FILLA1 PIC X(35).
+                       15 WK-C-VTAG57-I-FILLA2 PIC X(35).
+                       15 WK-C-VTAG57-I-FILLA3 PIC X(35).
+                       15 WK-C-VTAG57-I-FILLA4 PIC X(35).
+                       15 WK-C-VTAG57-I-FILLA5 PIC X(35).
+       TAG35R     10 WK-C-VTAG57-INFO REDEFINES WK-C-VTAG57-I-FILLTBL
+       TAG35R                            OCCURS 5 TIMES PIC X(35).
                    10 WK-C-VTAG57-I-FILLN1 PIC S9(13)V9(2).
                    10 WK-C-VTAG57-I-FILLN2 PIC S9(13)V9(2).
                    10 WK-C-VTAG57-I-FILLN3 PIC S9(13)V9(2).
