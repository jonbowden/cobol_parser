@@ -8,6 +8,11 @@
       *=================================================================*
       * MOD.#   INIT   DATE        DESCRIPTION                         *
       * ------  ------ ----------  ----------------------------------- *
+      * TG59CP - RISKOPS - 09/08/2026 - ADDED O-CTRY-CD/O-PSTL-CD TO   *
+      *                         THE VALID-OUTPUT GROUP SO CALLERS CAN *
+      *                         RECEIVE A STRUCTURED COUNTRY CODE AND *
+      *                         POSTAL CODE WHEN TAG59F CARRIES THEM  *
+      *                         (SWIFT LINES PREFIXED "6/" AND "7/")  *
       * GP3600 - ACNDUS - 26/10/19 - CASH MANAGEMENT ROAD MAP - P19    *
       *                         - GPI Day4 (Retro from GPI Day3 HO)    *
       *                         - Initial Version.                     *
@@ -37,6 +42,8 @@
                    15  WK-C-VTAG59F-O-BENE-CUST.
                        20  WK-C-VTAG59F-O-BENE-NME PIC X(100).
                        20  WK-C-VTAG59F-O-BENE-ADR PIC X(35) OCCURS 5.
+       TG59CP             20  WK-C-VTAG59F-O-CTRY-CD  PIC X(02).
+       TG59CP             20  WK-C-VTAG59F-O-PSTL-CD  PIC X(10).
                    15  WK-C-VTAG59F-I-FILLER.
                        20  WK-C-VTAG59F-O-FILLA1 PIC X(35).
                        20  WK-C-VTAG59F-O-FILLA2 PIC X(35).
