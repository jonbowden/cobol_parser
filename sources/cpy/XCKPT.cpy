@@ -0,0 +1,24 @@
+      * XCKPT.CPY
+       01  WK-C-XCKPT-RECORD.
+           05  WK-C-XCKPT-INPUT.
+               10  WK-C-XCKPT-MODE           PIC X(03).
+      *            GET = RETRIEVE LAST CHECKPOINT FOR THE JOB
+      *            SET = RECORD A NEW CHECKPOINT FOR THE JOB
+               10  WK-C-XCKPT-JOBNAME         PIC X(10).
+               10  WK-C-XCKPT-IN-LASTKEY      PIC X(20).
+               10  WK-C-XCKPT-IN-STATUS       PIC X(01).
+      *            R = RUN IN PROGRESS, C = RUN COMPLETED
+           05  WK-C-XCKPT-OUTPUT.
+               10  WK-C-XCKPT-INVALID-OUTPUT.
+                   15  WK-C-XCKPT-ERROR-CD    PIC X(07).
+                   15  WK-C-XCKPT-COM0206.
+                       20  WK-C-XCKPT-FILE    PIC X(08).
+                       20  WK-C-XCKPT-MODE-O  PIC X(06).
+                       20  WK-C-XCKPT-KEY     PIC X(20).
+                       20  WK-C-XCKPT-FS      PIC X(02).
+               10  WK-C-XCKPT-VALID-OUTPUT.
+                   15  WK-C-XCKPT-FOUND       PIC X(01).
+      *                Y = A CHECKPOINT ALREADY EXISTS FOR THIS JOB,
+      *                N = NO PRIOR CHECKPOINT (FRESH START)
+                   15  WK-C-XCKPT-OUT-LASTKEY PIC X(20).
+                   15  WK-C-XCKPT-OUT-STATUS  PIC X(01).
