@@ -2,6 +2,14 @@
        01  WK-C-XGSPA-RECORD.
            05  WK-C-XGSPA-INPUT.
                10  WK-C-XGSPA-GHPARCD         PIC X(10).
+               10  WK-C-XGSPA-OPMODE          PIC X(03).
+      *            SPACES = GET THE CURRENT PARAMETER VALUE (DEFAULT)
+      *            SET    = UPDATE THE VALUE AND LOG BEFORE/AFTER
+      *                     HISTORY TO TFSGSYSPAH
+               10  WK-C-XGSPA-IN-NEWVALU      PIC X(60).
+      *            SET MODE ONLY: NEW PARAMETER VALUE
+               10  WK-C-XGSPA-IN-UPDTBY       PIC X(10).
+      *            SET MODE ONLY: USER OR JOB ID MAKING THE CHANGE
            05  WK-C-XGSPA-OUTPUT.
                10  WK-C-XGSPA-INVALID-OUTPUT.
                    15  WK-C-XGSPA-ERROR-CD    PIC X(07).
