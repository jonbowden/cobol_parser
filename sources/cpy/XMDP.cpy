@@ -0,0 +1,20 @@
+      * XMDP.CPY
+      *---------- COPYBOOK FOR CALLING TRFXXMDP ----------
+       01  WK-C-XMDP-RECORD.
+           05  WK-C-XMDP-INPUT.
+               10  WK-C-XMDP-ACCNO         PIC X(15).
+               10  WK-C-XMDP-REMCUY        PIC X(03).
+               10  WK-N-XMDP-REMAMT        PIC S9(13)V9(02).
+               10  WK-C-XMDP-SWFTMGTY      PIC X(03).
+      *            "103" OR "202" - THE TWO MESSAGE TYPES CHECKED FOR
+      *            CROSS-MESSAGE DUPLICATES AGAINST ONE ANOTHER. ANY
+      *            OTHER VALUE IS IGNORED (TRFXXMDP JUST RETURNS NOT
+      *            FOUND WITHOUT LOGGING ANYTHING).
+               10  WK-C-XMDP-TRNREF        PIC X(16).
+           05  WK-C-XMDP-OUTPUT.
+               10  WK-C-XMDP-ERROR-CD      PIC X(07).
+               10  WK-C-XMDP-FOUND         PIC X(01).
+      *            Y = THE SAME TRNREF/UETR WAS ALREADY LOGGED TODAY
+      *            UNDER THE OTHER (COMPLEMENTARY) MESSAGE TYPE
+               10  WK-C-XMDP-DPTRNREF      PIC X(16).
+               10  WK-C-XMDP-DPMGTYP       PIC X(03).
