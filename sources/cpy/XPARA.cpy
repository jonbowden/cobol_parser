@@ -2,6 +2,14 @@
        01  WK-C-XPARA-RECORD.
            05  WK-C-XPARA-INPUT.
                10  WK-C-XPARA-PARACD         PIC X(08).
+               10  WK-C-XPARA-OPMODE         PIC X(03).
+      *            SPACES = GET THE CURRENT PARAMETER VALUE (DEFAULT)
+      *            SET    = UPDATE THE VALUE AND LOG BEFORE/AFTER
+      *                     HISTORY TO TFSAPLPAH
+               10  WK-C-XPARA-IN-NEWVALU     PIC X(20).
+      *            SET MODE ONLY: NEW PARAMETER VALUE
+               10  WK-C-XPARA-IN-UPDTBY      PIC X(10).
+      *            SET MODE ONLY: USER OR JOB ID MAKING THE CHANGE
            05  WK-C-XPARA-OUTPUT.
                10  WK-C-XPARA-INVALID-OUTPUT.
                    15  WK-C-XPARA-ERROR-CD   PIC X(07).
