@@ -0,0 +1,239 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.      GHBKEHST IS INITIAL.
+000120  AUTHOR.          RISKOPS.
+000130  DATE-WRITTEN.    09 AUGUST 2026.
+000140
+000150* --------------------------------------------------------------------
+000160*  DESCRIPTION : DAILY BANK EXTENSION BRANCH/COUNTRY CHANGE-HISTORY
+000170*                BATCH. TFSBANKEXT (THE TABLE BEHIND TRFVBACU'S BANK
+000180*                BRANCH/COUNTRY LOOKUP) IS MAINTAINED ELSEWHERE WITH
+000190*                NO CHANGE TRAIL OF ITS OWN, SO THIS JOB COMPARES
+000200*                EACH BANKID'S CURRENT UOBBRH/CNTRYINCO/CNTRYCD/
+000210*                LOCATNCD AGAINST THE LAST VALUES RECORDED FOR IT IN
+000220*                TFSBKEXH AND, WHEREVER THEY DIFFER (OR NO ROW HAS
+000230*                EVER BEEN RECORDED FOR THAT BANKID), APPENDS A NEW
+000240*                TFSBKEXH ROW CAPTURING THE OLD AND NEW VALUES AND
+000250*                TODAY'S DATE - BUILDING UP A PERMANENT HISTORY OF
+000260*                BRANCH/COUNTRY CHANGES FOR EACH BANK EXTENSION
+000270*                ENTRY WITHOUT NEEDING TO TOUCH WHATEVER MAINTAINS
+000280*                TFSBANKEXT ITSELF.
+000290* --------------------------------------------------------------------
+000300* --------------------------------------------------------------------
+000310*  HISTORY OF MODIFICATION:
+000320* --------------------------------------------------------------------
+000330* |USER    |DATE      | TAG      | DESCRIPTION                  |
+000340* --------------------------------------------------------------------
+000350* |SYSM    |09/08/2026| BKEH01   | New program - daily branch/   |
+000360* |        |          |          | country change-history batch  |
+000370* |        |          |          | for TFSBANKEXT into TFSBKEXH. |
+000380* --------------------------------------------------------------------
+000390  EJECT
+000400
+000410  ENVIRONMENT DIVISION.
+000420  CONFIGURATION SECTION.
+000430  SOURCE-COMPUTER. IBM-AS400.
+000440  OBJECT-COMPUTER. IBM-AS400.
+000450  SPECIAL-NAMES.    LOCAL-DATA IS LOCAL-DATA-AREA
+000460                    UPSI-0 IS UPSI-SWITCH-0
+000470                      ON  STATUS IS U0-ON
+000480                      OFF STATUS IS U0-OFF
+000490                    UPSI-1 IS UPSI-SWITCH-1
+000500                      ON  STATUS IS U0-ON
+000510                      OFF STATUS IS U0-OFF
+000520                    UPSI-2 IS UPSI-SWITCH-2
+000530                      ON  STATUS IS U0-ON
+000540                      OFF STATUS IS U0-OFF
+000550                    UPSI-3 IS UPSI-SWITCH-3
+000560                      ON  STATUS IS U0-ON
+000570                      OFF STATUS IS U0-OFF.
+000580
+000590  INPUT-OUTPUT SECTION.
+000600  FILE-CONTROL.
+000610
+000620  DATA DIVISION.
+000630  FILE SECTION.
+000640  WORKING-STORAGE SECTION.
+000650  01  F                       PIC  X(024) VALUE
+000660      "** PROGRAM GHBKEHST **".
+000670  EJECT.
+000680
+000690  01  WS-DATE                 PIC X(08).
+000700  01  WS-DATE-YYMD.
+000710      05 WS-DATE-CEN          PIC X(02)  VALUE "20".
+000720      05 WS-DATE-YMD          PIC X(06).
+000730
+000740  01  WS-TODAY-DTE            PIC S9(08) VALUE ZEROS.
+000750  01  WS-EOF-SW               PIC X(01)  VALUE "N".
+000760      88 WS-EOF                          VALUE "Y".
+000770
+000780  01  WS-RPT-BANKID           PIC X(11).
+000790  01  WS-RPT-UOBBRH           PIC X(04).
+000800  01  WS-RPT-CNTRYINCO        PIC X(02).
+000810  01  WS-RPT-CNTRYCD          PIC X(02).
+000820  01  WS-RPT-LOCATNCD         PIC X(02).
+000830
+000840  01  WS-PRV-FOUND-SW         PIC X(01)  VALUE "N".
+000850      88 WS-PRV-FOUND                    VALUE "Y".
+000860  01  WS-PRV-UOBBRH           PIC X(04)  VALUE SPACES.
+000870  01  WS-PRV-CNTRYINCO        PIC X(02)  VALUE SPACES.
+000880  01  WS-PRV-CNTRYCD          PIC X(02)  VALUE SPACES.
+000890  01  WS-PRV-LOCATNCD         PIC X(02)  VALUE SPACES.
+000900
+000910  01  WS-CHANGED-SW           PIC X(01)  VALUE "N".
+000920      88 WS-CHANGED                      VALUE "Y".
+000930  01  WS-RPT-COUNT            PIC 9(07)  VALUE ZEROS.
+000940
+000950  01  WK-C-WORK-AREA.
+000960      05  WK-N-SQLCODE        PIC 9(009) VALUE ZERO.
+000970      05  WK-C-ERRMSG         PIC X(050).
+000980
+000990      EXEC SQL
+001000           INCLUDE SQLCA
+001010      END-EXEC.
+001020
+001030  PROCEDURE DIVISION.
+001040
+001050  MAIN-MODULE.
+001060      PERFORM A001-START-PROGRAM-ROUTINE
+001070         THRU A999-START-PROGRAM-ROUTINE-EX.
+001080
+001090      GOBACK.
+001100  EJECT.
+001110
+001120  A001-START-PROGRAM-ROUTINE.
+001130      SET     UPSI-SWITCH-2           TO      OFF.
+001140      ACCEPT  WS-DATE-YMD              FROM DATE.
+001150      MOVE    WS-DATE-CEN              TO      WS-DATE(1:2).
+001160      MOVE    WS-DATE-YMD              TO      WS-DATE(3:6).
+001170      MOVE    WS-DATE                  TO      WS-TODAY-DTE.
+001180
+001190      PERFORM A300-SCAN-BANKEXT
+001200         THRU A399-SCAN-BANKEXT-EX.
+001210
+001220  A300-SCAN-BANKEXT.
+001230* ------------------------------------------------------------
+001240*  WALK EVERY TFSBANKEXT ROW AND CHECK IT AGAINST ITS LAST
+001250*  RECORDED HISTORY ROW IN TFSBKEXH.
+001260* ------------------------------------------------------------
+001270      MOVE    "N"                      TO      WS-EOF-SW.
+001280      MOVE    ZEROS                    TO      WS-RPT-COUNT.
+001290
+001300      EXEC SQL
+001310           DECLARE C1 CURSOR FOR
+001320           SELECT BANKID, UOBBRH, CNTRYINCO, CNTRYCD, LOCATNCD
+001330           FROM   TFSBANKEXT
+001340           ORDER BY BANKID
+001350      END-EXEC
+001360
+001370      EXEC SQL
+001380           OPEN C1
+001390      END-EXEC
+001400
+001410      PERFORM Y600-CHECK-SQL-ERROR.
+001420
+001430      DISPLAY "BANK EXTENSION BRANCH/COUNTRY CHANGE SCAN FOR "
+001440              WS-TODAY-DTE.
+001450
+001460      PERFORM UNTIL WS-EOF
+001470          EXEC SQL
+001480               FETCH C1
+001490               INTO  :WS-RPT-BANKID,    :WS-RPT-UOBBRH,
+001500                     :WS-RPT-CNTRYINCO, :WS-RPT-CNTRYCD,
+001510                     :WS-RPT-LOCATNCD
+001520          END-EXEC
+001530          IF  SQLCODE = 100
+001540              MOVE "Y"      TO      WS-EOF-SW
+001550          ELSE
+001560              PERFORM A400-EVAL-BANKID
+001570                 THRU A499-EVAL-BANKID-EX
+001580          END-IF
+001590      END-PERFORM.
+001600
+001610      EXEC SQL
+001620           CLOSE C1
+001630      END-EXEC.
+001640
+001650      DISPLAY "TOTAL BRANCH/COUNTRY CHANGES RECORDED : "
+001660              WS-RPT-COUNT.
+001670
+001680  A399-SCAN-BANKEXT-EX.
+001690      EXIT.
+001700
+001710  A400-EVAL-BANKID.
+001720      MOVE    "N"                      TO      WS-PRV-FOUND-SW.
+001730      MOVE    SPACES                   TO      WS-PRV-UOBBRH
+001740                                                WS-PRV-CNTRYINCO
+001750                                                WS-PRV-CNTRYCD
+001760                                                WS-PRV-LOCATNCD.
+001770
+001780      EXEC SQL
+001790           SELECT UOBBRH, CNTRYINCO, CNTRYCD, LOCATNCD
+001800           INTO   :WS-PRV-UOBBRH, :WS-PRV-CNTRYINCO,
+001810                  :WS-PRV-CNTRYCD, :WS-PRV-LOCATNCD
+001820           FROM   TFSBKEXH
+001830           WHERE  BANKID = :WS-RPT-BANKID
+001840           AND    CHGDTE = (SELECT MAX(CHGDTE) FROM TFSBKEXH
+001850                             WHERE BANKID = :WS-RPT-BANKID)
+001860      END-EXEC
+001870
+001880      IF      SQLCODE = ZERO
+001890              MOVE    "Y"               TO WS-PRV-FOUND-SW
+001900      END-IF.
+001910
+001920      IF      NOT WS-PRV-FOUND
+001930           OR WS-PRV-UOBBRH    NOT = WS-RPT-UOBBRH
+001940           OR WS-PRV-CNTRYINCO NOT = WS-RPT-CNTRYINCO
+001950           OR WS-PRV-CNTRYCD   NOT = WS-RPT-CNTRYCD
+001960           OR WS-PRV-LOCATNCD  NOT = WS-RPT-LOCATNCD
+001970              MOVE    "Y"               TO WS-CHANGED-SW
+001980      ELSE
+001990              MOVE    "N"               TO WS-CHANGED-SW
+002000      END-IF.
+002010
+002020      IF      WS-CHANGED
+002030              EXEC SQL
+002040                   INSERT INTO TFSBKEXH
+002050                   VALUES (:WS-RPT-BANKID,    :WS-TODAY-DTE,
+002060                           :WS-PRV-UOBBRH,    :WS-RPT-UOBBRH,
+002070                           :WS-PRV-CNTRYINCO, :WS-RPT-CNTRYINCO,
+002080                           :WS-PRV-CNTRYCD,   :WS-RPT-CNTRYCD,
+002090                           :WS-PRV-LOCATNCD,  :WS-RPT-LOCATNCD)
+002100              END-EXEC
+002110
+002120              PERFORM Y600-CHECK-SQL-ERROR
+002130
+002140              ADD     1                 TO WS-RPT-COUNT
+002150
+002160              DISPLAY WS-RPT-BANKID "  BRH "
+002170                      WS-PRV-UOBBRH    " -> " WS-RPT-UOBBRH
+002180                      "  INCO "
+002190                      WS-PRV-CNTRYINCO " -> " WS-RPT-CNTRYINCO
+002200                      "  CNTRY "
+002210                      WS-PRV-CNTRYCD   " -> " WS-RPT-CNTRYCD
+002220                      "  LOC "
+002230                      WS-PRV-LOCATNCD  " -> " WS-RPT-LOCATNCD
+002240      END-IF.
+002250
+002260  A499-EVAL-BANKID-EX.
+002270      EXIT.
+002280
+002290  A999-START-PROGRAM-ROUTINE-EX.
+002300      EXIT.
+002310
+002320  Y600-CHECK-SQL-ERROR.
+002330      IF SQLCODE NOT EQUAL ZERO
+002340         MOVE SQLCODE TO WK-N-SQLCODE
+002350         DISPLAY WK-C-ERRMSG
+002360         DISPLAY "SQLCODE : " WK-N-SQLCODE
+002370         EXEC SQL
+002380              ROLLBACK
+002390         END-EXEC
+002400      ELSE
+002410         EXEC SQL
+002420              COMMIT
+002430         END-EXEC
+002440      END-IF.
+002450
+002460  Y900-ABNORMAL-TERMINATION.
+002470      SET UPSI-SWITCH-2 TO ON.
+002480      GOBACK.
