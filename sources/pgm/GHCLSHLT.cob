@@ -0,0 +1,198 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.      GHCLSHLT IS INITIAL.
+000120  AUTHOR.          RISKOPS.
+000130  DATE-WRITTEN.    09 AUGUST 2026.
+000140
+000150*  --------------------------------------------------------------------
+000160*   DESCRIPTION : DAILY DOWNSTREAM INTERFACE HEALTH DASHBOARD. READS
+000170*                 THE SYSTEM CONTROL RECORD TFSCLSYS AND LISTS THE
+000180*                 CURRENT STATE OF EVERY INTERFACE-AVAILABILITY
+000190*                 INDICATOR (C/A, FOREIGN C/A, S/A, FOREX, OUTWARD
+000200*                 BRANCH TT, AND THE THREE MERVA INDICATORS) IN ONE
+000210*                 PLACE, ALONGSIDE THE SYSTEM/NEXT/LAST PROCESSING
+000220*                 DATES, SO OPS CAN TELL AT A GLANCE WHICH DOWNSTREAM
+000230*                 INTERFACE IS DOWN WITHOUT HUNTING THROUGH JOB LOGS.
+000240*  --------------------------------------------------------------------
+000250*  --------------------------------------------------------------------
+000260*   HISTORY OF MODIFICATION:
+000270*  --------------------------------------------------------------------
+000280*  |USER    |DATE      | TAG      | DESCRIPTION                  |
+000290*  --------------------------------------------------------------------
+000300*  |SYSM    |09/08/2026| CLSHLT01 | New program - daily downstream|
+000310*  |        |          |          | interface health dashboard    |
+000320*  |        |          |          | off the TFSCLSYS indicators.  |
+000330*  --------------------------------------------------------------------
+000340  EJECT
+000350
+000360  ENVIRONMENT DIVISION.
+000370  CONFIGURATION SECTION.
+000380  SOURCE-COMPUTER. IBM-AS400.
+000390  OBJECT-COMPUTER. IBM-AS400.
+000400  SPECIAL-NAMES.    LOCAL-DATA IS LOCAL-DATA-AREA
+000410                    UPSI-0 IS UPSI-SWITCH-0
+000420                      ON  STATUS IS U0-ON
+000430                      OFF STATUS IS U0-OFF
+000440                    UPSI-1 IS UPSI-SWITCH-1
+000450                      ON  STATUS IS U0-ON
+000460                      OFF STATUS IS U0-OFF
+000470                    UPSI-2 IS UPSI-SWITCH-2
+000480                      ON  STATUS IS U0-ON
+000490                      OFF STATUS IS U0-OFF
+000500                    UPSI-3 IS UPSI-SWITCH-3
+000510                      ON  STATUS IS U0-ON
+000520                      OFF STATUS IS U0-OFF.
+000530
+000540  INPUT-OUTPUT SECTION.
+000550  FILE-CONTROL.
+000560      SELECT TFSCLSYS ASSIGN TO DATABASE-TFSCLSYS
+000570             ORGANIZATION IS SEQUENTIAL
+000580      FILE STATUS IS WK-C-FILE-STATUS.
+000590
+000600  DATA DIVISION.
+000610  FILE SECTION.
+000620  FD  TFSCLSYS
+000630         LABEL RECORDS ARE OMITTED
+000640      DATA RECORD IS TFSCLSYS-REC.
+000650  01  TFSCLSYS-REC.
+000660         COPY TFSCLSYS.
+000670
+000680  WORKING-STORAGE SECTION.
+000690  01  F                       PIC  X(024) VALUE
+000700      "** PROGRAM GHCLSHLT **".
+000710  EJECT.
+000720
+000730  01  WS-DATE                 PIC X(08).
+000740  01  WS-DATE-YYMD.
+000750      05 WS-DATE-CEN          PIC X(02)  VALUE "20".
+000760      05 WS-DATE-YMD          PIC X(06).
+000770  01  WS-TODAY-DTE            PIC S9(08) VALUE ZEROS.
+000780
+000790  01  WK-C-FILE-STATUS        PIC X(02).
+000800      88 WK-C-SUCCESSFUL               VALUE "00".
+000810
+000820  01  WS-IND-STATUS           PIC X(07).
+000830
+000840  PROCEDURE DIVISION.
+000850
+000860  MAIN-MODULE.
+000870      PERFORM A001-START-PROGRAM-ROUTINE
+000880         THRU A999-START-PROGRAM-ROUTINE-EX.
+000890
+000900      GOBACK.
+000910  EJECT.
+000920
+000930  A001-START-PROGRAM-ROUTINE.
+000940      SET     UPSI-SWITCH-2           TO      OFF.
+000950      ACCEPT  WS-DATE-YMD              FROM DATE.
+000960      MOVE    WS-DATE-CEN              TO      WS-DATE(1:2).
+000970      MOVE    WS-DATE-YMD              TO      WS-DATE(3:6).
+000980      MOVE    WS-DATE                  TO      WS-TODAY-DTE.
+000990
+001000      OPEN INPUT TFSCLSYS.
+001010      IF NOT WK-C-SUCCESSFUL
+001020          DISPLAY "GHCLSHLT - OPEN FILE ERROR - TFSCLSYS"
+001030          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+001040          GO TO Y900-ABNORMAL-TERMINATION
+001050      END-IF.
+001060
+001070      READ TFSCLSYS.
+001080      IF NOT WK-C-SUCCESSFUL
+001090          DISPLAY "GHCLSHLT - READ FILE ERROR - TFSCLSYS"
+001100          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+001110          CLOSE TFSCLSYS
+001120          GO TO Y900-ABNORMAL-TERMINATION
+001130      END-IF.
+001140
+001150      PERFORM A300-SHOW-DASHBOARD
+001160         THRU A399-SHOW-DASHBOARD-EX.
+001170
+001180      CLOSE TFSCLSYS.
+001190      IF NOT WK-C-SUCCESSFUL
+001200          DISPLAY "GHCLSHLT - CLOSE FILE ERROR - TFSCLSYS"
+001210          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+001220      END-IF.
+001230
+001240  A300-SHOW-DASHBOARD.
+001250*  ------------------------------------------------------------
+001260*   LIST THE CURRENT SETTING OF EVERY DOWNSTREAM INTERFACE
+001270*   AVAILABILITY INDICATOR CARRIED ON TFSCLSYS, PLUS THE
+001280*   SYSTEM/NEXT/LAST PROCESSING DATES, SO A SUDDEN STP VOLUME
+001290*   DROP CAN BE TRIAGED STRAIGHT FROM THE JOB LOG.
+001300*  ------------------------------------------------------------
+001310      DISPLAY "DOWNSTREAM INTERFACE HEALTH DASHBOARD FOR "
+001320              WS-TODAY-DTE.
+001330      DISPLAY "  SYSTEM DATE            = " TFSCLSYS-SYSDTE.
+001340      DISPLAY "  NEXT PROCESSING DATE   = " TFSCLSYS-NXTPROCDT.
+001350      DISPLAY "  LAST PROCESSING DATE   = " TFSCLSYS-LSTPROCDT.
+001360
+001370      PERFORM B100-SHOW-INDICATOR.
+001380
+001390  A399-SHOW-DASHBOARD-EX.
+001400      EXIT.
+001410
+001420  B100-SHOW-INDICATOR.
+001430      MOVE "DOWN   " TO WS-IND-STATUS.
+001440      IF TFSCLSYS-CAIND = "Y"
+001450          MOVE "UP     " TO WS-IND-STATUS
+001460      END-IF.
+001470      DISPLAY "  C/A INTERFACE          (CAIND)    = "
+001480              TFSCLSYS-CAIND "  " WS-IND-STATUS.
+001490
+001500      MOVE "DOWN   " TO WS-IND-STATUS.
+001510      IF TFSCLSYS-FCCAIND = "Y"
+001520          MOVE "UP     " TO WS-IND-STATUS
+001530      END-IF.
+001540      DISPLAY "  FOREIGN C/A INTERFACE  (FCCAIND) = "
+001550              TFSCLSYS-FCCAIND "  " WS-IND-STATUS.
+001560
+001570      MOVE "DOWN   " TO WS-IND-STATUS.
+001580      IF TFSCLSYS-SAIND = "Y"
+001590          MOVE "UP     " TO WS-IND-STATUS
+001600      END-IF.
+001610      DISPLAY "  S/A INTERFACE          (SAIND)    = "
+001620              TFSCLSYS-SAIND "  " WS-IND-STATUS.
+001630
+001640      MOVE "DOWN   " TO WS-IND-STATUS.
+001650      IF TFSCLSYS-FXIND = "Y"
+001660          MOVE "UP     " TO WS-IND-STATUS
+001670      END-IF.
+001680      DISPLAY "  FOREX INTERFACE        (FXIND)    = "
+001690              TFSCLSYS-FXIND "  " WS-IND-STATUS.
+001700
+001710      MOVE "DOWN   " TO WS-IND-STATUS.
+001720      IF TFSCLSYS-CLSIND = "Y"
+001730          MOVE "UP     " TO WS-IND-STATUS
+001740      END-IF.
+001750      DISPLAY "  OUT BRCH TT INTERFACE  (CLSIND)   = "
+001760              TFSCLSYS-CLSIND "  " WS-IND-STATUS.
+001770
+001780      MOVE "DOWN   " TO WS-IND-STATUS.
+001790      IF TFSCLSYS-MERVIND = "Y"
+001800          MOVE "UP     " TO WS-IND-STATUS
+001810      END-IF.
+001820      DISPLAY "  MERVA INTERFACE - OUT  (MERVIND)  = "
+001830              TFSCLSYS-MERVIND "  " WS-IND-STATUS.
+001840
+001850      MOVE "DOWN   " TO WS-IND-STATUS.
+001860      IF TFSCLSYS-MERVTIND = "Y"
+001870          MOVE "UP     " TO WS-IND-STATUS
+001880      END-IF.
+001890      DISPLAY "  MERVA INTERFACE - IN(TR)(MERVTIND)= "
+001900              TFSCLSYS-MERVTIND "  " WS-IND-STATUS.
+001910
+001920      MOVE "DOWN   " TO WS-IND-STATUS.
+001930      IF TFSCLSYS-MERVRIND = "Y"
+001940          MOVE "UP     " TO WS-IND-STATUS
+001950      END-IF.
+001960      DISPLAY "  MERVA INTERFACE - IN(RM)(MERVRIND)= "
+001970              TFSCLSYS-MERVRIND "  " WS-IND-STATUS.
+001980
+001990  B100-SHOW-INDICATOR-EX.
+002000      EXIT.
+002010
+002020  A999-START-PROGRAM-ROUTINE-EX.
+002030      EXIT.
+002040
+002050  Y900-ABNORMAL-TERMINATION.
+002060      SET UPSI-SWITCH-2 TO ON.
+002070      GOBACK.
