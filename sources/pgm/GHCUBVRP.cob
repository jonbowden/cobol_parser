@@ -0,0 +1,165 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.      GHCUBVRP IS INITIAL.
+000120  AUTHOR.          RISKOPS.
+000130  DATE-WRITTEN.    09 AUGUST 2026.
+000140
+000150*  --------------------------------------------------------------------
+000160*   DESCRIPTION : DAILY BACK-VALUE DATING EXPOSURE REPORT OFF THE CUPF
+000170*                 CURRENCY PARAMETER FILE (TFSCUPF - THE TABLE BEHIND
+000180*                 THE TRFCUPF LOOKUP ROUTINE AND ITS CUPF COPYBOOK,
+000190*                 THE SAME WAY TRFVTD1 CALLS TRFCUPF TO VALUE-DATE AN
+000200*                 ITEM). LISTS EVERY CUYCD/ACCNO/BANKID ENTRY FOR WHICH
+000210*                 CUPF-BACKVALIND IS SET TO "Y", SO OPS CAN SEE WHICH
+000220*                 CURRENCY/ACCOUNT COMBINATIONS ARE CURRENTLY EXPOSED
+000230*                 TO BACK-VALUE DATING WITHOUT HAVING TO INTERROGATE
+000240*                 EACH ITEM INDIVIDUALLY THROUGH TRFVTD1.
+000250*  --------------------------------------------------------------------
+000260*  --------------------------------------------------------------------
+000270*   HISTORY OF MODIFICATION:
+000280*  --------------------------------------------------------------------
+000290*  |USER    |DATE      | TAG      | DESCRIPTION                  |
+000300*  --------------------------------------------------------------------
+000310*  |SYSM    |09/08/2026| CUBV01   | New program - daily back-    |
+000320*  |        |          |          | value dating exposure report |
+000330*  |        |          |          | off the CUPF parameter file. |
+000340*  --------------------------------------------------------------------
+000350  EJECT
+000360
+000370  ENVIRONMENT DIVISION.
+000380  CONFIGURATION SECTION.
+000390  SOURCE-COMPUTER. IBM-AS400.
+000400  OBJECT-COMPUTER. IBM-AS400.
+000410  SPECIAL-NAMES.    LOCAL-DATA IS LOCAL-DATA-AREA
+000420                    UPSI-0 IS UPSI-SWITCH-0
+000430                      ON  STATUS IS U0-ON
+000440                      OFF STATUS IS U0-OFF
+000450                    UPSI-1 IS UPSI-SWITCH-1
+000460                      ON  STATUS IS U0-ON
+000470                      OFF STATUS IS U0-OFF
+000480                    UPSI-2 IS UPSI-SWITCH-2
+000490                      ON  STATUS IS U0-ON
+000500                      OFF STATUS IS U0-OFF
+000510                    UPSI-3 IS UPSI-SWITCH-3
+000520                      ON  STATUS IS U0-ON
+000530                      OFF STATUS IS U0-OFF.
+000540
+000550  INPUT-OUTPUT SECTION.
+000560  FILE-CONTROL.
+000570
+000580  DATA DIVISION.
+000590  FILE SECTION.
+000600  WORKING-STORAGE SECTION.
+000610  01  F                       PIC  X(024) VALUE
+000620      "** PROGRAM GHCUBVRP **".
+000630  EJECT.
+000640
+000650  01  WS-DATE                 PIC X(08).
+000660  01  WS-DATE-YYMD.
+000670      05 WS-DATE-CEN          PIC X(02)  VALUE "20".
+000680      05 WS-DATE-YMD          PIC X(06).
+000690  01  WS-TODAY-DTE            PIC S9(08) VALUE ZEROS.
+000700
+000710  01  WS-EOF-SW               PIC X(01)  VALUE "N".
+000720      88 WS-EOF                          VALUE "Y".
+000730
+000740  01  WS-RPT-CUYCD            PIC X(03).
+000750  01  WS-RPT-ACCNO            PIC X(15).
+000760  01  WS-RPT-BANKID           PIC X(11).
+000770  01  WS-RPT-EFFDTE           PIC S9(08).
+000780  01  WS-RPT-COUNT            PIC 9(07) VALUE ZEROS.
+000790
+000800  01  WK-C-WORK-AREA.
+000810      05  WK-N-SQLCODE        PIC 9(009) VALUE ZERO.
+000820      05  WK-C-ERRMSG         PIC X(050).
+000830
+000840      EXEC SQL
+000850           INCLUDE SQLCA
+000860      END-EXEC.
+000870
+000880  PROCEDURE DIVISION.
+000890
+000900  MAIN-MODULE.
+000910      PERFORM A001-START-PROGRAM-ROUTINE
+000920         THRU A999-START-PROGRAM-ROUTINE-EX.
+000930
+000940      GOBACK.
+000950  EJECT.
+000960
+000970  A001-START-PROGRAM-ROUTINE.
+000980      SET     UPSI-SWITCH-2           TO      OFF.
+000990      ACCEPT  WS-DATE-YMD              FROM DATE.
+001000      MOVE    WS-DATE-CEN              TO      WS-DATE(1:2).
+001010      MOVE    WS-DATE-YMD              TO      WS-DATE(3:6).
+001020      MOVE    WS-DATE                  TO      WS-TODAY-DTE.
+001030
+001040      PERFORM A300-LIST-BACKVAL-EXPOSURE
+001050         THRU A399-LIST-BACKVAL-EXPOSURE-EX.
+001060
+001070  A300-LIST-BACKVAL-EXPOSURE.
+001080*  ------------------------------------------------------------
+001090*   LIST EVERY TFSCUPF ENTRY WHERE BACK-VALUE DATING IS ALLOWED
+001100*   (BACKVALIND = "Y"), HIGHEST-EXPOSURE CURRENCY FIRST.
+001110*  ------------------------------------------------------------
+001120      MOVE    "N"                      TO      WS-EOF-SW.
+001130      MOVE    ZEROS                    TO      WS-RPT-COUNT.
+001140
+001150      EXEC SQL
+001160           DECLARE C1 CURSOR FOR
+001170           SELECT CUYCD, ACCNO, BANKID, EFFDTE
+001180           FROM   TFSCUPF
+001190           WHERE  BACKVALIND = "Y"
+001200           ORDER BY CUYCD, ACCNO
+001210      END-EXEC.
+001220
+001230      EXEC SQL
+001240           OPEN C1
+001250      END-EXEC.
+001260
+001270      PERFORM Y600-CHECK-SQL-ERROR.
+001280
+001290      DISPLAY "BACK-VALUE DATING EXPOSURE REPORT FOR " WS-TODAY-DTE.
+001300
+001310      PERFORM UNTIL WS-EOF
+001320          EXEC SQL
+001330               FETCH C1
+001340               INTO  :WS-RPT-CUYCD, :WS-RPT-ACCNO, :WS-RPT-BANKID,
+001350                     :WS-RPT-EFFDTE
+001360          END-EXEC
+001370          IF  SQLCODE = 100
+001380              MOVE "Y"      TO      WS-EOF-SW
+001390          ELSE
+001400              ADD   1                  TO      WS-RPT-COUNT
+001410              DISPLAY WS-RPT-CUYCD "  " WS-RPT-ACCNO "  "
+001420                      WS-RPT-BANKID "  EFFDTE " WS-RPT-EFFDTE
+001430          END-IF
+001440      END-PERFORM.
+001450
+001460      EXEC SQL
+001470           CLOSE C1
+001480      END-EXEC.
+001490
+001500      DISPLAY "TOTAL BACK-VALUE EXPOSURE ITEMS : " WS-RPT-COUNT.
+001510
+001520  A399-LIST-BACKVAL-EXPOSURE-EX.
+001530      EXIT.
+001540
+001550  A999-START-PROGRAM-ROUTINE-EX.
+001560      EXIT.
+001570
+001580  Y600-CHECK-SQL-ERROR.
+001590      IF SQLCODE NOT EQUAL ZERO
+001600         MOVE SQLCODE TO WK-N-SQLCODE
+001610         DISPLAY WK-C-ERRMSG
+001620         DISPLAY "SQLCODE : " WK-N-SQLCODE
+001630         EXEC SQL
+001640              ROLLBACK
+001650         END-EXEC
+001660      ELSE
+001670         EXEC SQL
+001680              COMMIT
+001690         END-EXEC
+001700      END-IF.
+001710
+001720  Y900-ABNORMAL-TERMINATION.
+001730      SET UPSI-SWITCH-2 TO ON.
+001740      GOBACK.
