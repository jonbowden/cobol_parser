@@ -0,0 +1,242 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.      GHFXTOLR IS INITIAL.
+000120  AUTHOR.          RISKOPS.
+000130  DATE-WRITTEN.    09 AUGUST 2026.
+000140
+000150* --------------------------------------------------------------------
+000160*  DESCRIPTION : EXCHANGE-RATE TOLERANCE BREACH REPORT. RE-CHECKS
+000170*                TODAY'S PROCESSED FOREIGN-CURRENCY TFSSTPL ITEMS
+000180*                AGAINST THE RATE AND TOLERANCE BAND GERTE (THE
+000190*                TABLE BEHIND THE TRFGERTE RATE LOOKUP USED BY
+000200*                TRFVTE1/TRFVTE2/TRFVTE3 AND OTHERS TO CONVERT AN
+000210*                ITEM'S FOREIGN AMOUNT TO LOCAL CURRENCY) WOULD HAVE
+000220*                ALLOWED FOR THAT CURRENCY/BANK ENTITY. FOR EACH
+000230*                ITEM, THE RATE IMPLIED BY THE TRANSACTION'S OWN
+000240*                AMT/LCAMT IS COMPARED BACK AGAINST GERTE'S
+000250*                PUBLISHED EXCH-RTE +/- TOLERNCE; ANYTHING OUTSIDE
+000260*                THE BAND IS WRITTEN TO TFSFXTOL SO TREASURY CAN
+000270*                REVIEW WHY THE ITEM WAS ALLOWED THROUGH AT A RATE
+000280*                THAT WOULD OTHERWISE HAVE FAILED THE TOLERANCE
+000290*                CHECK.
+000300* --------------------------------------------------------------------
+000310* --------------------------------------------------------------------
+000320*  HISTORY OF MODIFICATION:
+000330* --------------------------------------------------------------------
+000340* |USER    |DATE      | TAG      | DESCRIPTION                  |
+000350* --------------------------------------------------------------------
+000360* |SYSM    |09/08/2026| FXTOL01  | New program - daily exchange- |
+000370* |        |          |          | rate tolerance breach report  |
+000380* |        |          |          | off GERTE into TFSFXTOL.      |
+000390* --------------------------------------------------------------------
+000400  EJECT
+000410
+000420  ENVIRONMENT DIVISION.
+000430  CONFIGURATION SECTION.
+000440  SOURCE-COMPUTER. IBM-AS400.
+000450  OBJECT-COMPUTER. IBM-AS400.
+000460  SPECIAL-NAMES.    LOCAL-DATA IS LOCAL-DATA-AREA
+000470                    UPSI-0 IS UPSI-SWITCH-0
+000480                      ON  STATUS IS U0-ON
+000490                      OFF STATUS IS U0-OFF
+000500                    UPSI-1 IS UPSI-SWITCH-1
+000510                      ON  STATUS IS U0-ON
+000520                      OFF STATUS IS U0-OFF
+000530                    UPSI-2 IS UPSI-SWITCH-2
+000540                      ON  STATUS IS U0-ON
+000550                      OFF STATUS IS U0-OFF
+000560                    UPSI-3 IS UPSI-SWITCH-3
+000570                      ON  STATUS IS U0-ON
+000580                      OFF STATUS IS U0-OFF.
+000590
+000600  INPUT-OUTPUT SECTION.
+000610  FILE-CONTROL.
+000620
+000630  DATA DIVISION.
+000640  FILE SECTION.
+000650  WORKING-STORAGE SECTION.
+000660  01  F                       PIC  X(024) VALUE
+000670      "** PROGRAM GHFXTOLR **".
+000680  EJECT.
+000690
+000700  01  WS-DATE                 PIC X(08).
+000710  01  WS-DATE-YYMD.
+000720      05 WS-DATE-CEN          PIC X(02)  VALUE "20".
+000730      05 WS-DATE-YMD          PIC X(06).
+000740  01  WS-TODAY-DTE            PIC S9(08) VALUE ZEROS.
+000750
+000760  01  WS-STP-EOF-SW           PIC X(01)  VALUE "N".
+000770      88 WS-STP-EOF                      VALUE "Y".
+000780
+000790  01  WS-RPT-PARALNO          PIC 9(08).
+000800  01  WS-RPT-SEQNUM           PIC 9(02).
+000810  01  WS-RPT-CUYCD            PIC X(03).
+000820  01  WS-RPT-BNKENTTY         PIC X(02).
+000830  01  WS-RPT-AMT              PIC S9(15)V9(2).
+000840  01  WS-RPT-LCAMT            PIC S9(15)V9(2).
+000850
+000860  01  WS-GERTE-EXCHRTE        PIC S9(09)V9(07).
+000870  01  WS-GERTE-FXRATEUT       PIC S9(05).
+000880  01  WS-GERTE-TOLERNCE       PIC S9(02)V9(02).
+000890
+000900  01  WS-IMPLD-RTE            PIC S9(09)V9(07).
+000910  01  WS-RTE-DIFF             PIC S9(09)V9(07).
+000920  01  WS-RTE-BAND             PIC S9(09)V9(07).
+000930
+000940  01  WS-BREACH-COUNT         PIC 9(07) VALUE ZEROS.
+000950
+000960  01  WK-C-WORK-AREA.
+000970      05  WK-N-SQLCODE        PIC 9(009) VALUE ZERO.
+000980      05  WK-C-ERRMSG         PIC X(050).
+000990
+001000      EXEC SQL
+001010           INCLUDE SQLCA
+001020      END-EXEC.
+001030
+001040  PROCEDURE DIVISION.
+001050
+001060  MAIN-MODULE.
+001070      PERFORM A001-START-PROGRAM-ROUTINE
+001080         THRU A999-START-PROGRAM-ROUTINE-EX.
+001090
+001100      GOBACK.
+001110  EJECT.
+001120
+001130  A001-START-PROGRAM-ROUTINE.
+001140      SET     UPSI-SWITCH-2           TO      OFF.
+001150      ACCEPT  WS-DATE-YMD              FROM DATE.
+001160      MOVE    WS-DATE-CEN              TO      WS-DATE(1:2).
+001170      MOVE    WS-DATE-YMD              TO      WS-DATE(3:6).
+001180      MOVE    WS-DATE                  TO      WS-TODAY-DTE.
+001190
+001200      PERFORM A200-CHECK-TOLERANCE
+001210         THRU A299-CHECK-TOLERANCE-EX.
+001220
+001230  A200-CHECK-TOLERANCE.
+001240* ------------------------------------------------------------
+001250*  WALK TODAY'S FOREIGN-CURRENCY TFSSTPL ITEMS AND RE-CHECK
+001260*  EACH ONE'S IMPLIED RATE AGAINST GERTE.
+001270* ------------------------------------------------------------
+001280      MOVE    "N"                      TO      WS-STP-EOF-SW.
+001290      MOVE    ZEROS                    TO      WS-BREACH-COUNT.
+001300
+001310      EXEC SQL
+001320           DECLARE C1 CURSOR FOR
+001330           SELECT PARALNO, SEQNUM, CUYCD, BNKENTITY, AMT, LCAMT
+001340           FROM   TFSSTPL
+001350           WHERE  INTDTE = :WS-TODAY-DTE
+001360           AND    AMT    > 0
+001370      END-EXEC
+001380
+001390      EXEC SQL
+001400           OPEN C1
+001410      END-EXEC
+001420
+001430      PERFORM Y600-CHECK-SQL-ERROR.
+001440
+001450      DISPLAY "FX RATE TOLERANCE BREACH REPORT FOR " WS-TODAY-DTE.
+001460
+001470      PERFORM UNTIL WS-STP-EOF
+001480          EXEC SQL
+001490               FETCH C1
+001500               INTO  :WS-RPT-PARALNO, :WS-RPT-SEQNUM,
+001510                     :WS-RPT-CUYCD,   :WS-RPT-BNKENTTY,
+001520                     :WS-RPT-AMT,     :WS-RPT-LCAMT
+001530          END-EXEC
+001540          IF  SQLCODE = 100
+001550              MOVE "Y"      TO      WS-STP-EOF-SW
+001560          ELSE
+001570              PERFORM A300-CHECK-ITEM
+001580                 THRU A399-CHECK-ITEM-EX
+001590          END-IF
+001600      END-PERFORM.
+001610
+001620      EXEC SQL
+001630           CLOSE C1
+001640      END-EXEC.
+001650
+001660      DISPLAY "TOTAL RATE TOLERANCE BREACHES : " WS-BREACH-COUNT.
+001670
+001680  A299-CHECK-TOLERANCE-EX.
+001690      EXIT.
+001700
+001710  A300-CHECK-ITEM.
+001720* ------------------------------------------------------------
+001730*  GET THE GERTE RATE/TOLERANCE FOR THIS ITEM'S CURRENCY AND
+001740*  BANK ENTITY. NO GERTE ROW (LOCAL CURRENCY, OR NO RATE SET
+001750*  UP) MEANS THERE IS NOTHING TO TOLERANCE-CHECK.
+001760* ------------------------------------------------------------
+001770      EXEC SQL
+001780           SELECT EXCHRTE, FXRATEUT, TOLERNCE
+001790           INTO   :WS-GERTE-EXCHRTE, :WS-GERTE-FXRATEUT,
+001800                  :WS-GERTE-TOLERNCE
+001810           FROM   GERTE
+001820           WHERE  CUYVCD   = :WS-RPT-CUYCD
+001830           AND    RTETYP   = "BT"
+001840           AND    BNKENTTY = :WS-RPT-BNKENTTY
+001850      END-EXEC.
+001860
+001870      IF  SQLCODE = 100 OR WS-GERTE-EXCHRTE = ZERO
+001880          OR WS-GERTE-FXRATEUT = ZERO
+001890          GO TO A399-CHECK-ITEM-EX
+001900      END-IF.
+001910
+001920      COMPUTE WS-IMPLD-RTE ROUNDED =
+001930          (WS-RPT-LCAMT * WS-GERTE-FXRATEUT) / WS-RPT-AMT.
+001940
+001950      COMPUTE WS-RTE-DIFF =
+001960          FUNCTION ABS(WS-IMPLD-RTE - WS-GERTE-EXCHRTE).
+001970
+001980      COMPUTE WS-RTE-BAND ROUNDED =
+001990          (WS-GERTE-EXCHRTE * WS-GERTE-TOLERNCE) / 100.
+002000
+002010      IF  WS-RTE-DIFF > WS-RTE-BAND
+002020          ADD     1                     TO      WS-BREACH-COUNT
+002030          PERFORM A400-LOG-BREACH
+002040             THRU A499-LOG-BREACH-EX
+002050      END-IF.
+002060
+002070  A399-CHECK-ITEM-EX.
+002080      EXIT.
+002090
+002100  A400-LOG-BREACH.
+002110      EXEC SQL
+002120           INSERT INTO TFSFXTOL
+002130                 (RPRDTE, PARALNO, SEQNUM, CUYCD, BNKENTTY,
+002140                  AMT, LCAMT, GERTERTE, TOLERNCE, IMPLDRTE)
+002150           VALUES (:WS-TODAY-DTE,  :WS-RPT-PARALNO,
+002160                   :WS-RPT-SEQNUM, :WS-RPT-CUYCD,
+002170                   :WS-RPT-BNKENTTY, :WS-RPT-AMT,
+002180                   :WS-RPT-LCAMT,  :WS-GERTE-EXCHRTE,
+002190                   :WS-GERTE-TOLERNCE, :WS-IMPLD-RTE)
+002200      END-EXEC.
+002210
+002220      PERFORM Y600-CHECK-SQL-ERROR.
+002230
+002240      DISPLAY "RATE BREACH  PARALNO=" WS-RPT-PARALNO
+002250              "  CUYCD="              WS-RPT-CUYCD
+002260              "  GERTE-RTE="          WS-GERTE-EXCHRTE
+002270              "  IMPLIED-RTE="        WS-IMPLD-RTE.
+002280
+002290  A499-LOG-BREACH-EX.
+002300      EXIT.
+002310
+002320  A999-START-PROGRAM-ROUTINE-EX.
+002330      EXIT.
+002340
+002350  Y600-CHECK-SQL-ERROR.
+002360      IF SQLCODE NOT EQUAL ZERO
+002370         MOVE SQLCODE TO WK-N-SQLCODE
+002380         DISPLAY WK-C-ERRMSG
+002390         DISPLAY "SQLCODE : " WK-N-SQLCODE
+002400         EXEC SQL
+002410              ROLLBACK
+002420         END-EXEC
+002430      ELSE
+002440         EXEC SQL
+002450              COMMIT
+002460         END-EXEC
+002470      END-IF.
+002480
+002490  Y900-ABNORMAL-TERMINATION.
+002500      SET UPSI-SWITCH-2 TO ON.
+002510      GOBACK.
