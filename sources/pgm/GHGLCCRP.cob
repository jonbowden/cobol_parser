@@ -0,0 +1,183 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.      GHGLCCRP IS INITIAL.
+000120  AUTHOR.          RISKOPS.
+000130  DATE-WRITTEN.    09 AUGUST 2026.
+000140
+000150* --------------------------------------------------------------------
+000160*  DESCRIPTION : MONTH-END GL COST CENTRE ROLL-UP. TOTALS THE MONTH'S
+000170*                STP'D GL-ACCOUNT VOLUME (FROM TFSGLUSE, WRITTEN BY
+000180*                TRFVTC1 WHENEVER AN ITEM IS CONFIRMED TO SETTLE TO A
+000190*                GL ACCOUNT) GROUPED BY TFSGLUSE-COSTCTR, SO FINANCE
+000200*                NO LONGER HAS TO RECONSTRUCT THE COST CENTRE
+000210*                BREAKDOWN BY HAND FROM RAW GL EXTRACTS AT MONTH END.
+000220* --------------------------------------------------------------------
+000230* --------------------------------------------------------------------
+000240*  HISTORY OF MODIFICATION:
+000250* --------------------------------------------------------------------
+000260* |USER    |DATE      | TAG      | DESCRIPTION                  |
+000270* --------------------------------------------------------------------
+000280* |SYSM    |09/08/2026| GLCCR1   | New program - month-end GL    |
+000290* |        |          |          | cost centre roll-up of        |
+000300* |        |          |          | TFSGLUSE STP volume, grouped   |
+000310* |        |          |          | by TFSGLUSE-COSTCTR.           |
+000320* --------------------------------------------------------------------
+000330  EJECT
+000340
+000350  ENVIRONMENT DIVISION.
+000360  CONFIGURATION SECTION.
+000370  SOURCE-COMPUTER. IBM-AS400.
+000380  OBJECT-COMPUTER. IBM-AS400.
+000390  SPECIAL-NAMES.    LOCAL-DATA IS LOCAL-DATA-AREA
+000400                    UPSI-0 IS UPSI-SWITCH-0
+000410                      ON  STATUS IS U0-ON
+000420                      OFF STATUS IS U0-OFF
+000430                    UPSI-1 IS UPSI-SWITCH-1
+000440                      ON  STATUS IS U0-ON
+000450                      OFF STATUS IS U0-OFF
+000460                    UPSI-2 IS UPSI-SWITCH-2
+000470                      ON  STATUS IS U0-ON
+000480                      OFF STATUS IS U0-OFF
+000490                    UPSI-3 IS UPSI-SWITCH-3
+000500                      ON  STATUS IS U0-ON
+000510                      OFF STATUS IS U0-OFF.
+000520
+000530  INPUT-OUTPUT SECTION.
+000540  FILE-CONTROL.
+000550
+000560  DATA DIVISION.
+000570  FILE SECTION.
+000580  WORKING-STORAGE SECTION.
+000590  01  F                       PIC  X(024) VALUE
+000600      "** PROGRAM GHGLCCRP **".
+000610  EJECT.
+000620
+000630  01  WS-DATE                 PIC X(08).
+000640  01  WS-DATE-YYMD.
+000650      05 WS-DATE-CEN          PIC X(02)  VALUE "20".
+000660      05 WS-DATE-YMD          PIC X(06).
+000670
+000680  01  WS-TODAY-DTE            PIC S9(08) VALUE ZEROS.
+000690  01  WS-MTHSTART-DTE         PIC S9(08) VALUE ZEROS.
+000700  01  WS-EOF-SW               PIC X(01)  VALUE "N".
+000710      88 WS-EOF                          VALUE "Y".
+000720
+000730  01  WS-RPT-COSTCTR          PIC X(04).
+000740  01  WS-RPT-STPCNT           PIC 9(07)         VALUE ZERO.
+000750  01  WS-RPT-STPAMT           PIC S9(15)V9(02)  VALUE ZERO.
+000760  01  WS-TOT-STPCNT           PIC 9(07)         VALUE ZERO.
+000770  01  WS-TOT-STPAMT           PIC S9(15)V9(02)  VALUE ZERO.
+000780
+000790  01  WK-C-WORK-AREA.
+000800      05  WK-N-SQLCODE        PIC 9(009) VALUE ZERO.
+000810      05  WK-C-ERRMSG         PIC X(050).
+000820
+000830      EXEC SQL
+000840           INCLUDE SQLCA
+000850      END-EXEC.
+000860
+000870  PROCEDURE DIVISION.
+000880
+000890  MAIN-MODULE.
+000900      PERFORM A001-START-PROGRAM-ROUTINE
+000910         THRU A999-START-PROGRAM-ROUTINE-EX.
+000920
+000930      GOBACK.
+000940  EJECT.
+000950
+000960  A001-START-PROGRAM-ROUTINE.
+000970      SET     UPSI-SWITCH-2           TO      OFF.
+000980      ACCEPT  WS-DATE-YMD              FROM DATE.
+000990      MOVE    WS-DATE-CEN              TO      WS-DATE(1:2).
+001000      MOVE    WS-DATE-YMD              TO      WS-DATE(3:6).
+001010      MOVE    WS-DATE                  TO      WS-TODAY-DTE.
+001020
+001030      COMPUTE WS-MTHSTART-DTE = (WS-TODAY-DTE / 100 * 100) + 1.
+001040
+001050      PERFORM A300-ROLLUP-COST-CENTRES
+001060         THRU A399-ROLLUP-COST-CENTRES-EX.
+001070
+001080  A300-ROLLUP-COST-CENTRES.
+001090* ------------------------------------------------------------
+001100*  FOR THE MONTH TO DATE, TOTAL STP'D GL-ACCOUNT COUNT AND
+001110*  AMOUNT FROM TFSGLUSE GROUPED BY THE GL ACCOUNT'S COST
+001120*  CENTRE, SO FINANCE HAS THE MONTH-END BREAKDOWN WITHOUT A
+001130*  MANUAL GL EXTRACT RECONCILIATION.
+001140* ------------------------------------------------------------
+001150      MOVE    "N"                      TO      WS-EOF-SW.
+001160      MOVE    ZERO                     TO      WS-TOT-STPCNT
+001170                                               WS-TOT-STPAMT.
+001180
+001190      EXEC SQL
+001200           DECLARE C1 CURSOR FOR
+001210           SELECT COSTCTR, COUNT(*), SUM(AMT)
+001220           FROM   TFSGLUSE
+001230           WHERE  LOGDTE BETWEEN :WS-MTHSTART-DTE AND :WS-TODAY-DTE
+001240           GROUP BY COSTCTR
+001250           ORDER BY COSTCTR
+001260      END-EXEC
+001270
+001280      EXEC SQL
+001290           OPEN C1
+001300      END-EXEC
+001310
+001320      PERFORM Y600-CHECK-SQL-ERROR.
+001330
+001340      DISPLAY "GL COST CENTRE ROLL-UP FOR MONTH ENDING "
+001350              WS-TODAY-DTE.
+001360
+001370      PERFORM UNTIL WS-EOF
+001380          EXEC SQL
+001390               FETCH C1
+001400               INTO  :WS-RPT-COSTCTR, :WS-RPT-STPCNT,
+001410                     :WS-RPT-STPAMT
+001420          END-EXEC
+001430          IF  SQLCODE = 100
+001440              MOVE "Y"      TO      WS-EOF-SW
+001450          ELSE
+001460              PERFORM A400-DISPLAY-COST-CENTRE
+001470                 THRU A499-DISPLAY-COST-CENTRE-EX
+001480          END-IF
+001490      END-PERFORM.
+001500
+001510      EXEC SQL
+001520           CLOSE C1
+001530      END-EXEC.
+001540
+001550      DISPLAY "GL COST CENTRE ROLL-UP GRAND TOTAL"
+001560              "  STPCNT="    WS-TOT-STPCNT
+001570              "  STPAMT="    WS-TOT-STPAMT.
+001580
+001590  A399-ROLLUP-COST-CENTRES-EX.
+001600      EXIT.
+001610
+001620  A400-DISPLAY-COST-CENTRE.
+001630      ADD     WS-RPT-STPCNT            TO      WS-TOT-STPCNT.
+001640      ADD     WS-RPT-STPAMT            TO      WS-TOT-STPAMT.
+001650
+001660      DISPLAY "COST CTR=" WS-RPT-COSTCTR
+001670              "  STPCNT="    WS-RPT-STPCNT
+001680              "  STPAMT="    WS-RPT-STPAMT.
+001690
+001700  A499-DISPLAY-COST-CENTRE-EX.
+001710      EXIT.
+001720
+001730  A999-START-PROGRAM-ROUTINE-EX.
+001740      EXIT.
+001750
+001760  Y600-CHECK-SQL-ERROR.
+001770      IF SQLCODE NOT EQUAL ZERO
+001780         MOVE SQLCODE TO WK-N-SQLCODE
+001790         DISPLAY WK-C-ERRMSG
+001800         DISPLAY "SQLCODE : " WK-N-SQLCODE
+001810         EXEC SQL
+001820              ROLLBACK
+001830         END-EXEC
+001840      ELSE
+001850         EXEC SQL
+001860              COMMIT
+001870         END-EXEC
+001880      END-IF.
+001890
+001900  Y900-ABNORMAL-TERMINATION.
+001910      SET UPSI-SWITCH-2 TO ON.
+001920      GOBACK.
