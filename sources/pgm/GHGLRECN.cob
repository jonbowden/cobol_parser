@@ -0,0 +1,209 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.      GHGLRECN IS INITIAL.
+000120  AUTHOR.          RISKOPS.
+000130  DATE-WRITTEN.    09 AUGUST 2026.
+000140
+000150* --------------------------------------------------------------------
+000160*  DESCRIPTION : END-OF-DAY GL SUSPENSE RECONCILIATION. TOTALS THE
+000170*                STP'D TRANSACTIONS DRIVEN THROUGH TFSSTPL BY GL
+000180*                SUSPENSE ACCOUNT FOR TODAY (FROM TFSGLUSE, WRITTEN BY
+000190*                TRFVTC1 WHENEVER AN ITEM IS CONFIRMED TO SETTLE TO A
+000200*                GL ACCOUNT) AND COMPARES THE COUNT AND AMOUNT AGAINST
+000210*                WHAT THE GL SYSTEM ITSELF ACTUALLY POSTED FOR THE
+000220*                SAME ACCOUNT AND DATE (TFSGLMVT), LISTING ANY
+000230*                ACCOUNT WHERE THE TWO DO NOT AGREE SO A SILENT
+000240*                DOWNSTREAM POSTING FAILURE IS CAUGHT THE SAME DAY
+000250*                RATHER THAN WHEN THE SUSPENSE ACCOUNT FAILS TO
+000260*                BALANCE DAYS LATER.
+000270* --------------------------------------------------------------------
+000280* --------------------------------------------------------------------
+000290*  HISTORY OF MODIFICATION:
+000300* --------------------------------------------------------------------
+000310* |USER    |DATE      | TAG      | DESCRIPTION                  |
+000320* --------------------------------------------------------------------
+000330* |SYSM    |09/08/2026| GLUSE1   | New program - GL suspense     |
+000340* |        |          |          | reconciliation of TFSGLUSE     |
+000350* |        |          |          | STP totals against TFSGLMVT    |
+000360* |        |          |          | GL-posted movements.           |
+000370* --------------------------------------------------------------------
+000380  EJECT
+000390
+000400  ENVIRONMENT DIVISION.
+000410  CONFIGURATION SECTION.
+000420  SOURCE-COMPUTER. IBM-AS400.
+000430  OBJECT-COMPUTER. IBM-AS400.
+000440  SPECIAL-NAMES.    LOCAL-DATA IS LOCAL-DATA-AREA
+000450                    UPSI-0 IS UPSI-SWITCH-0
+000460                      ON  STATUS IS U0-ON
+000470                      OFF STATUS IS U0-OFF
+000480                    UPSI-1 IS UPSI-SWITCH-1
+000490                      ON  STATUS IS U0-ON
+000500                      OFF STATUS IS U0-OFF
+000510                    UPSI-2 IS UPSI-SWITCH-2
+000520                      ON  STATUS IS U0-ON
+000530                      OFF STATUS IS U0-OFF
+000540                    UPSI-3 IS UPSI-SWITCH-3
+000550                      ON  STATUS IS U0-ON
+000560                      OFF STATUS IS U0-OFF.
+000570
+000580  INPUT-OUTPUT SECTION.
+000590  FILE-CONTROL.
+000600
+000610  DATA DIVISION.
+000620  FILE SECTION.
+000630  WORKING-STORAGE SECTION.
+000640  01  F                       PIC  X(024) VALUE
+000650      "** PROGRAM GHGLRECN **".
+000660  EJECT.
+000670
+000680  01  WS-DATE                 PIC X(08).
+000690  01  WS-DATE-YYMD.
+000700      05 WS-DATE-CEN          PIC X(02)  VALUE "20".
+000710      05 WS-DATE-YMD          PIC X(06).
+000720
+000730  01  WS-TODAY-DTE            PIC S9(08) VALUE ZEROS.
+000740  01  WS-EOF-SW               PIC X(01)  VALUE "N".
+000750      88 WS-EOF                          VALUE "Y".
+000760
+000770  01  WS-RPT-GLNO6            PIC 9(06).
+000780  01  WS-RPT-STPCNT           PIC 9(07)         VALUE ZERO.
+000790  01  WS-RPT-STPAMT           PIC S9(15)V9(02)  VALUE ZERO.
+000800  01  WS-RPT-PSTCNT           PIC 9(07)         VALUE ZERO.
+000810  01  WS-RPT-PSTAMT           PIC S9(15)V9(02)  VALUE ZERO.
+000820  01  WS-RPT-VARCNT           PIC S9(07)        VALUE ZERO.
+000830  01  WS-RPT-VARAMT           PIC S9(15)V9(02)  VALUE ZERO.
+000840  01  WS-RPT-VARIND           PIC X(14).
+000850
+000860  01  WK-C-WORK-AREA.
+000870      05  WK-N-SQLCODE        PIC 9(009) VALUE ZERO.
+000880      05  WK-C-ERRMSG         PIC X(050).
+000890
+000900      EXEC SQL
+000910           INCLUDE SQLCA
+000920      END-EXEC.
+000930
+000940  PROCEDURE DIVISION.
+000950
+000960  MAIN-MODULE.
+000970      PERFORM A001-START-PROGRAM-ROUTINE
+000980         THRU A999-START-PROGRAM-ROUTINE-EX.
+000990
+001000      GOBACK.
+001010  EJECT.
+001020
+001030  A001-START-PROGRAM-ROUTINE.
+001040      SET     UPSI-SWITCH-2           TO      OFF.
+001050      ACCEPT  WS-DATE-YMD              FROM DATE.
+001060      MOVE    WS-DATE-CEN              TO      WS-DATE(1:2).
+001070      MOVE    WS-DATE-YMD              TO      WS-DATE(3:6).
+001080      MOVE    WS-DATE                  TO      WS-TODAY-DTE.
+001090
+001100      PERFORM A300-RECONCILE-GL-SUSPENSE
+001110         THRU A399-RECONCILE-GL-SUSPENSE-EX.
+001120
+001130  A300-RECONCILE-GL-SUSPENSE.
+001140* ------------------------------------------------------------
+001150*  FOR EVERY GL SUSPENSE ACCOUNT STP DROVE A TRANSACTION TO
+001160*  TODAY, COMPARE THE TFSGLUSE TOTAL AGAINST WHAT THE GL SYSTEM
+001170*  ITSELF POSTED FOR THE SAME ACCOUNT AND DATE ON TFSGLMVT.
+001180* ------------------------------------------------------------
+001190      MOVE    "N"                      TO      WS-EOF-SW.
+001200
+001210      EXEC SQL
+001220           DECLARE C1 CURSOR FOR
+001230           SELECT GLNO6, COUNT(*), SUM(AMT)
+001240           FROM   TFSGLUSE
+001250           WHERE  LOGDTE = :WS-TODAY-DTE
+001260           GROUP BY GLNO6
+001270           ORDER BY GLNO6
+001280      END-EXEC
+001290
+001300      EXEC SQL
+001310           OPEN C1
+001320      END-EXEC
+001330
+001340      PERFORM Y600-CHECK-SQL-ERROR.
+001350
+001360      DISPLAY "GL SUSPENSE RECONCILIATION REPORT FOR "
+001370              WS-TODAY-DTE.
+001380
+001390      PERFORM UNTIL WS-EOF
+001400          EXEC SQL
+001410               FETCH C1
+001420               INTO  :WS-RPT-GLNO6, :WS-RPT-STPCNT,
+001430                     :WS-RPT-STPAMT
+001440          END-EXEC
+001450          IF  SQLCODE = 100
+001460              MOVE "Y"      TO      WS-EOF-SW
+001470          ELSE
+001480              PERFORM A400-EVAL-GLACCOUNT
+001490                 THRU A499-EVAL-GLACCOUNT-EX
+001500          END-IF
+001510      END-PERFORM.
+001520
+001530      EXEC SQL
+001540           CLOSE C1
+001550      END-EXEC.
+001560
+001570  A399-RECONCILE-GL-SUSPENSE-EX.
+001580      EXIT.
+001590
+001600  A400-EVAL-GLACCOUNT.
+001610      MOVE    ZERO                     TO      WS-RPT-PSTCNT
+001620                                               WS-RPT-PSTAMT.
+001630
+001640      EXEC SQL
+001650           SELECT PSTCNT, PSTAMT INTO :WS-RPT-PSTCNT,
+001660                :WS-RPT-PSTAMT
+001670           FROM   TFSGLMVT
+001680           WHERE  GLNO6  = :WS-RPT-GLNO6
+001690           AND    PSTDTE = :WS-TODAY-DTE
+001700      END-EXEC
+001710
+001720      IF      SQLCODE NOT = ZERO
+001730              MOVE ZERO                TO WS-RPT-PSTCNT
+001740                                          WS-RPT-PSTAMT
+001750      END-IF.
+001760
+001770      COMPUTE WS-RPT-VARCNT = WS-RPT-STPCNT - WS-RPT-PSTCNT.
+001780      COMPUTE WS-RPT-VARAMT = WS-RPT-STPAMT - WS-RPT-PSTAMT.
+001790
+001800      IF      WS-RPT-VARCNT NOT = ZERO
+001810      OR      WS-RPT-VARAMT NOT = ZERO
+001820              MOVE    "** VARIANCE **"  TO WS-RPT-VARIND
+001830      ELSE
+001840              MOVE    SPACES            TO WS-RPT-VARIND
+001850      END-IF.
+001860
+001870      DISPLAY "GL A/C=" WS-RPT-GLNO6
+001880              "  STPCNT="    WS-RPT-STPCNT
+001890              "  STPAMT="    WS-RPT-STPAMT
+001900              "  PSTCNT="    WS-RPT-PSTCNT
+001910              "  PSTAMT="    WS-RPT-PSTAMT
+001920              "  VARCNT="    WS-RPT-VARCNT
+001930              "  VARAMT="    WS-RPT-VARAMT
+001940              "  "           WS-RPT-VARIND.
+001950
+001960  A499-EVAL-GLACCOUNT-EX.
+001970      EXIT.
+001980
+001990  A999-START-PROGRAM-ROUTINE-EX.
+002000      EXIT.
+002010
+002020  Y600-CHECK-SQL-ERROR.
+002030      IF SQLCODE NOT EQUAL ZERO
+002040         MOVE SQLCODE TO WK-N-SQLCODE
+002050         DISPLAY WK-C-ERRMSG
+002060         DISPLAY "SQLCODE : " WK-N-SQLCODE
+002070         EXEC SQL
+002080              ROLLBACK
+002090         END-EXEC
+002100      ELSE
+002110         EXEC SQL
+002120              COMMIT
+002130         END-EXEC
+002140      END-IF.
+002150
+002160  Y900-ABNORMAL-TERMINATION.
+002170      SET UPSI-SWITCH-2 TO ON.
+002180      GOBACK.
