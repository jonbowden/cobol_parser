@@ -0,0 +1,157 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.      GHGPISNAP IS INITIAL.
+000120  AUTHOR.          RISKOPS.
+000130  DATE-WRITTEN.    09 AUGUST 2026.
+000140
+000150*  --------------------------------------------------------------------
+000160*   DESCRIPTION : DAILY SNAPSHOT REPORT OF THE GPI STP ENHANCEMENT
+000170*                 SWITCHES (GPISTPSW). READS THE PACKED GHPARVAL FOR
+000180*                 SYSTEM PARAMETER "GPISTPSW" FROM TFSGSYSPA (VIA THE
+000190*                 STANDARD TRFXGSPA LOOKUP ROUTINE, THE SAME WAY THE
+000200*                 STP VALIDATION PROGRAMS PICK UP THESE SWITCHES AT
+000210*                 RUN TIME) AND LISTS THE CURRENT Y/N SETTING OF EVERY
+000220*                 SWITCH DEFINED IN GPISTPSW SO OPS HAS A DATED RECORD
+000230*                 OF WHAT WAS IN EFFECT FOR THE DAY, WITHOUT HAVING TO
+000240*                 GO LOOKING THROUGH EACH VALIDATION PROGRAM IN TURN.
+000250*  --------------------------------------------------------------------
+000260*  --------------------------------------------------------------------
+000270*   HISTORY OF MODIFICATION:
+000280*  --------------------------------------------------------------------
+000290*  |USER    |DATE      | TAG      | DESCRIPTION                  |
+000300*  --------------------------------------------------------------------
+000310*  |SYSM    |09/08/2026| GPISNP01 | New program - daily snapshot |
+000320*  |        |          |          | report of every GPISTPSW     |
+000330*  |        |          |          | switch setting.              |
+000335*  |SYSM    |09/08/2026| IAFTRJ1  | Also show IAFT auto-reject   |
+000336*  |        |          |          | reason code/desc detail.     |
+000340*  --------------------------------------------------------------------
+000350  EJECT
+000360
+000370  ENVIRONMENT DIVISION.
+000380  CONFIGURATION SECTION.
+000390  SOURCE-COMPUTER. IBM-AS400.
+000400  OBJECT-COMPUTER. IBM-AS400.
+000410  SPECIAL-NAMES.    LOCAL-DATA IS LOCAL-DATA-AREA
+000420                    UPSI-0 IS UPSI-SWITCH-0
+000430                      ON  STATUS IS U0-ON
+000440                      OFF STATUS IS U0-OFF
+000450                    UPSI-1 IS UPSI-SWITCH-1
+000460                      ON  STATUS IS U0-ON
+000470                      OFF STATUS IS U0-OFF
+000480                    UPSI-2 IS UPSI-SWITCH-2
+000490                      ON  STATUS IS U0-ON
+000500                      OFF STATUS IS U0-OFF
+000510                    UPSI-3 IS UPSI-SWITCH-3
+000520                      ON  STATUS IS U0-ON
+000530                      OFF STATUS IS U0-OFF.
+000540
+000550  INPUT-OUTPUT SECTION.
+000560  FILE-CONTROL.
+000570
+000580  DATA DIVISION.
+000590  FILE SECTION.
+000600  WORKING-STORAGE SECTION.
+000610  01  F                       PIC  X(024) VALUE
+000620      "** PROGRAM GHGPISNAP **".
+000630  EJECT.
+000640
+000650  01  WS-DATE                 PIC X(08).
+000660  01  WS-DATE-YYMD.
+000670      05 WS-DATE-CEN          PIC X(02)  VALUE "20".
+000680      05 WS-DATE-YMD          PIC X(06).
+000690  01  WS-TODAY-DTE            PIC S9(08) VALUE ZEROS.
+000700
+000710  01  WS-GPISTPSW-PARCD       PIC X(10)  VALUE "GPISTPSW".
+000720
+000730*  ------------------ GPI STP SWITCH SETTINGS TO SNAPSHOT -------------
+000740  COPY GPISTPSW.
+000750
+000760  01  WK-C-WORK-AREA.
+000770      05  WK-N-SQLCODE        PIC 9(009) VALUE ZERO.
+000780      05  WK-C-ERRMSG         PIC X(050).
+000790
+000800      EXEC SQL
+000810           INCLUDE SQLCA
+000820      END-EXEC.
+000830
+000840*  ------------------ STANDARD SYSTEM PARAMETER LOOKUP ----------------
+000850  COPY XGSPA.
+000860
+000870  PROCEDURE DIVISION.
+000880
+000890  MAIN-MODULE.
+000900      PERFORM A001-START-PROGRAM-ROUTINE
+000910         THRU A999-START-PROGRAM-ROUTINE-EX.
+000920
+000930      GOBACK.
+000940  EJECT.
+000950
+000960  A001-START-PROGRAM-ROUTINE.
+000970      SET     UPSI-SWITCH-2           TO      OFF.
+000980      ACCEPT  WS-DATE-YMD              FROM DATE.
+000990      MOVE    WS-DATE-CEN              TO      WS-DATE(1:2).
+001000      MOVE    WS-DATE-YMD              TO      WS-DATE(3:6).
+001010      MOVE    WS-DATE                  TO      WS-TODAY-DTE.
+001020
+001030      PERFORM A300-SNAPSHOT-SWITCHES
+001040         THRU A399-SNAPSHOT-SWITCHES-EX.
+001050
+001060  A300-SNAPSHOT-SWITCHES.
+001070*  ------------------------------------------------------------
+001080*   RETRIEVE TODAY'S PACKED GPISTPSW SETTING FROM TFSGSYSPA THE
+001090*   SAME WAY THE STP VALIDATION PROGRAMS DO (CALL TRFXGSPA), THEN
+001100*   UNPACK IT BYTE FOR BYTE ONTO WK-GPI-STP-SW AND LIST EVERY
+001110*   SWITCH'S CURRENT SETTING.
+001120*  ------------------------------------------------------------
+001130      INITIALIZE                       WK-C-XGSPA-RECORD
+001140                                        WK-GPI-STP-SW.
+001150
+001160      MOVE    WS-GPISTPSW-PARCD        TO      WK-C-XGSPA-GHPARCD.
+001170      CALL "TRFXGSPA"               USING      WK-C-XGSPA-RECORD.
+001180
+001190      IF      WK-C-XGSPA-ERROR-CD = SPACES
+001200              MOVE WK-C-XGSPA-GHPARVAL(1:20) TO WK-GPI-STP-SW
+001210      ELSE
+001220              DISPLAY "GHGPISNAP - GPISTPSW PARAMETER NOT FOUND"
+001230              DISPLAY "ERROR CD IS " WK-C-XGSPA-ERROR-CD
+001240      END-IF.
+001250
+001260      DISPLAY "GPI STP SWITCH SNAPSHOT FOR " WS-TODAY-DTE.
+001270      DISPLAY "SW-ROUTE-AGENT        (ROUTING AGENT)          = "
+001280              SW-ROUTE-AGENT.
+001290      DISPLAY "SW-STP-LMT-SKP        (INWARD SERIAL STP SKIP) = "
+001300              SW-STP-LMT-SKP.
+001310      DISPLAY "SW-TAG57-VAL          (TAG57 VALIDATION)       = "
+001320              SW-TAG57-VAL.
+001330      DISPLAY "SW-SPEC-CUST-LMT      (SPECIAL CUST QR LIMIT)  = "
+001340              SW-SPEC-CUST-LMT.
+001350      DISPLAY "SW-IN-OUT-NESTED      (IN-AS-OUT NESTED TXN)   = "
+001360              SW-IN-OUT-NESTED.
+001370      DISPLAY "SW-NO-PAYBNK-SW       (NO PAYING BANK FOUND)   = "
+001380              SW-NO-PAYBNK-SW.
+001390      DISPLAY "SW-IAFT-BYPASS-VAL    (IAFT STP BYPASS)        = "
+001400              SW-IAFT-BYPASS-VAL.
+001410      DISPLAY "SW-IAFT-AUTO-REJ      (IAFT AUTO REJECT)       = "
+001420              SW-IAFT-AUTO-REJ.
+001421      DISPLAY "SW-IAFT-AUTO-REJ-RSNCDE  (REJECT RSN CODE)     = "
+001422              SW-IAFT-AUTO-REJ-RSNCDE.
+001423      DISPLAY "SW-IAFT-AUTO-REJ-RSNDESC (REJECT RSN DESC)     = "
+001424              SW-IAFT-AUTO-REJ-RSNDESC.
+001430      DISPLAY "SW-UPPER-CASE-BIC     (UPPER-CASE BIC CONVERT) = "
+001440              SW-UPPER-CASE-BIC.
+001450      DISPLAY "SW-IO-STAND-INSTR     (STANDING INSTR FLOW)    = "
+001460              SW-IO-STAND-INSTR.
+001470      DISPLAY "SW-AUTO-RETRY-NAB     (AUTO RETRY NAB ITEMS)   = "
+001480              SW-AUTO-RETRY-NAB.
+001490      DISPLAY "SW-IN-OUT-FI-PREF-NOS (IN-OUT FI PREF NOSTRO)  = "
+001500              SW-IN-OUT-FI-PREF-NOS.
+001510
+001520  A399-SNAPSHOT-SWITCHES-EX.
+001530      EXIT.
+001540
+001550  A999-START-PROGRAM-ROUTINE-EX.
+001560      EXIT.
+001570
+001580  Y900-ABNORMAL-TERMINATION.
+001590      SET UPSI-SWITCH-2 TO ON.
+001600      GOBACK.
