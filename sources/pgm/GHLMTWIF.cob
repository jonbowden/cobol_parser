@@ -0,0 +1,213 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.      GHLMTWIF IS INITIAL.
+000120  AUTHOR.          RISKOPS.
+000130  DATE-WRITTEN.    09 AUGUST 2026.
+000140
+000150* --------------------------------------------------------------------
+000160*  DESCRIPTION : "WHAT-IF" IMPACT REPORT FOR A PENDING STP LIMIT
+000170*                CHANGE. READS EACH CANDIDATE CHANGE STAGED IN
+000180*                TFSLMTWF BY OPS, LOOKS UP TODAY'S RUNNING
+000190*                CUMULATIVE TOTAL FOR THAT LIMIT FROM TFSCUMLT,
+000200*                AND REPORTS WHETHER TODAY'S USAGE WOULD BREACH
+000210*                THE CURRENT LIMIT, THE PROPOSED NEW LIMIT, OR
+000220*                BOTH/NEITHER - SO THE IMPACT OF THE CHANGE CAN
+000230*                BE SEEN BEFORE IT IS PROMOTED INTO THE LIVE
+000240*                LIMIT TABLES.
+000250* --------------------------------------------------------------------
+000260* --------------------------------------------------------------------
+000270*  HISTORY OF MODIFICATION:
+000280* --------------------------------------------------------------------
+000290* |USER    |DATE      | TAG      | DESCRIPTION                  |
+000300* --------------------------------------------------------------------
+000310* |SYSM    |09/08/2026| LMTWIF01 | New program - what-if impact |
+000320* |        |          |          | report for a staged pending  |
+000330* |        |          |          | STP limit change.            |
+000340* --------------------------------------------------------------------
+000350  EJECT
+000360
+000370  ENVIRONMENT DIVISION.
+000380  CONFIGURATION SECTION.
+000390  SOURCE-COMPUTER. IBM-AS400.
+000400  OBJECT-COMPUTER. IBM-AS400.
+000410  SPECIAL-NAMES.    LOCAL-DATA IS LOCAL-DATA-AREA
+000420                    UPSI-0 IS UPSI-SWITCH-0
+000430                      ON  STATUS IS U0-ON
+000440                      OFF STATUS IS U0-OFF
+000450                    UPSI-1 IS UPSI-SWITCH-1
+000460                      ON  STATUS IS U0-ON
+000470                      OFF STATUS IS U0-OFF
+000480                    UPSI-2 IS UPSI-SWITCH-2
+000490                      ON  STATUS IS U0-ON
+000500                      OFF STATUS IS U0-OFF
+000510                    UPSI-3 IS UPSI-SWITCH-3
+000520                      ON  STATUS IS U0-ON
+000530                      OFF STATUS IS U0-OFF.
+000540
+000550  INPUT-OUTPUT SECTION.
+000560  FILE-CONTROL.
+000570
+000580  DATA DIVISION.
+000590  FILE SECTION.
+000600  WORKING-STORAGE SECTION.
+000610  01  F                       PIC  X(024) VALUE
+000620      "** PROGRAM GHLMTWIF **".
+000630  EJECT.
+000640
+000650  01  WS-DATE                 PIC X(08).
+000660  01  WS-DATE-YYMD.
+000670      05 WS-DATE-CEN          PIC X(02)  VALUE "20".
+000680      05 WS-DATE-YMD          PIC X(06).
+000690
+000700  01  WS-TODAY-DTE            PIC S9(08) VALUE ZEROS.
+000710  01  WS-EOF-SW               PIC X(01)  VALUE "N".
+000720      88 WS-EOF                          VALUE "Y".
+000730
+000740  01  WS-RPT-LMTTYPE          PIC X(01).
+000750  01  WS-RPT-LMTID            PIC X(19).
+000760  01  WS-RPT-OLDLIMIT         PIC S9(13)V9(02).
+000770  01  WS-RPT-NEWLIMIT         PIC S9(13)V9(02).
+000780  01  WS-RPT-CUMAMT           PIC S9(13)V9(02) VALUE ZERO.
+000790  01  WS-CUMAMT-FOUND-SW      PIC X(01).
+000800      88 WS-CUMAMT-FOUND                 VALUE "Y".
+000810
+000820  01  WS-RPT-OLD-BREACH       PIC X(01).
+000830  01  WS-RPT-NEW-BREACH       PIC X(01).
+000840  01  WS-RPT-IMPACT           PIC X(15).
+000850
+000860  01  WK-C-WORK-AREA.
+000870      05  WK-N-SQLCODE        PIC 9(009) VALUE ZERO.
+000880      05  WK-C-ERRMSG         PIC X(050).
+000890
+000900      EXEC SQL
+000910           INCLUDE SQLCA
+000920      END-EXEC.
+000930
+000940  PROCEDURE DIVISION.
+000950
+000960  MAIN-MODULE.
+000970      PERFORM A001-START-PROGRAM-ROUTINE
+000980         THRU A999-START-PROGRAM-ROUTINE-EX.
+000990
+001000      GOBACK.
+001010  EJECT.
+001020
+001030  A001-START-PROGRAM-ROUTINE.
+001040      SET     UPSI-SWITCH-2           TO      OFF.
+001050      ACCEPT  WS-DATE-YMD              FROM DATE.
+001060      MOVE    WS-DATE-CEN              TO      WS-DATE(1:2).
+001070      MOVE    WS-DATE-YMD              TO      WS-DATE(3:6).
+001080      MOVE    WS-DATE                  TO      WS-TODAY-DTE.
+001090
+001100      PERFORM A300-LIST-IMPACT
+001110         THRU A399-LIST-IMPACT-EX.
+001120
+001130  A300-LIST-IMPACT.
+001140* ------------------------------------------------------------
+001150*  FOR EVERY CANDIDATE CHANGE STAGED IN TFSLMTWF, SHOW THE
+001160*  BREACH IMPACT OF THE OLD LIMIT VS THE PROPOSED NEW LIMIT
+001170*  AGAINST TODAY'S RUNNING CUMULATIVE TOTAL IN TFSCUMLT.
+001180* ------------------------------------------------------------
+001190      MOVE    "N"                      TO      WS-EOF-SW.
+001200
+001210      EXEC SQL
+001220           DECLARE C1 CURSOR FOR
+001230           SELECT LMTTYPE, LMTID, OLDLIMIT, NEWLIMIT
+001240           FROM   TFSLMTWF
+001250           ORDER BY LMTTYPE, LMTID
+001260      END-EXEC
+001270
+001280      EXEC SQL
+001290           OPEN C1
+001300      END-EXEC
+001310
+001320      PERFORM Y600-CHECK-SQL-ERROR.
+001330
+001340      DISPLAY "STP LIMIT WHAT-IF IMPACT REPORT FOR " WS-TODAY-DTE.
+001350
+001360      PERFORM UNTIL WS-EOF
+001370          EXEC SQL
+001380               FETCH C1
+001390               INTO  :WS-RPT-LMTTYPE, :WS-RPT-LMTID,
+001400                     :WS-RPT-OLDLIMIT, :WS-RPT-NEWLIMIT
+001410          END-EXEC
+001420          IF  SQLCODE = 100
+001430              MOVE "Y"      TO      WS-EOF-SW
+001440          ELSE
+001450              PERFORM A400-EVAL-CANDIDATE
+001460                 THRU A499-EVAL-CANDIDATE-EX
+001470          END-IF
+001480      END-PERFORM.
+001490
+001500      EXEC SQL
+001510           CLOSE C1
+001520      END-EXEC.
+001530
+001540  A399-LIST-IMPACT-EX.
+001550      EXIT.
+001560
+001570  A400-EVAL-CANDIDATE.
+001580      MOVE    "N"                      TO      WS-CUMAMT-FOUND-SW.
+001590      MOVE    ZERO                     TO      WS-RPT-CUMAMT.
+001600
+001610      EXEC SQL
+001620           SELECT CUMAMT INTO :WS-RPT-CUMAMT
+001630           FROM   TFSCUMLT
+001640           WHERE  LMTTYPE = :WS-RPT-LMTTYPE
+001650           AND    LMTID   = :WS-RPT-LMTID
+001660           AND    LMTDTE  = :WS-TODAY-DTE
+001670      END-EXEC
+001680
+001690      IF      SQLCODE = ZERO
+001700              MOVE "Y"                 TO WS-CUMAMT-FOUND-SW
+001710      END-IF.
+001720
+001730      IF      WS-RPT-CUMAMT > WS-RPT-OLDLIMIT
+001740              MOVE "Y"                 TO WS-RPT-OLD-BREACH
+001750      ELSE
+001760              MOVE "N"                 TO WS-RPT-OLD-BREACH
+001770      END-IF.
+001780
+001790      IF      WS-RPT-CUMAMT > WS-RPT-NEWLIMIT
+001800              MOVE "Y"                 TO WS-RPT-NEW-BREACH
+001810      ELSE
+001820              MOVE "N"                 TO WS-RPT-NEW-BREACH
+001830      END-IF.
+001840
+001850      EVALUATE TRUE
+001860          WHEN WS-RPT-OLD-BREACH = "N" AND WS-RPT-NEW-BREACH = "Y"
+001870              MOVE "NEWLY BREACHES" TO WS-RPT-IMPACT
+001880          WHEN WS-RPT-OLD-BREACH = "Y" AND WS-RPT-NEW-BREACH = "N"
+001890              MOVE "NEWLY CLEARS"   TO WS-RPT-IMPACT
+001900          WHEN OTHER
+001910              MOVE "NO CHANGE"      TO WS-RPT-IMPACT
+001920      END-EVALUATE.
+001930
+001940      DISPLAY WS-RPT-LMTTYPE "  " WS-RPT-LMTID
+001950              "  CUMAMT="     WS-RPT-CUMAMT
+001960              "  OLDLMT="     WS-RPT-OLDLIMIT
+001970              "  NEWLMT="     WS-RPT-NEWLIMIT
+001980              "  " WS-RPT-IMPACT.
+001990
+002000  A499-EVAL-CANDIDATE-EX.
+002010      EXIT.
+002020
+002030  A999-START-PROGRAM-ROUTINE-EX.
+002040      EXIT.
+002050
+002060  Y600-CHECK-SQL-ERROR.
+002070      IF SQLCODE NOT EQUAL ZERO
+002080         MOVE SQLCODE TO WK-N-SQLCODE
+002090         DISPLAY WK-C-ERRMSG
+002100         DISPLAY "SQLCODE : " WK-N-SQLCODE
+002110         EXEC SQL
+002120              ROLLBACK
+002130         END-EXEC
+002140      ELSE
+002150         EXEC SQL
+002160              COMMIT
+002170         END-EXEC
+002180      END-IF.
+002190
+002200  Y900-ABNORMAL-TERMINATION.
+002210      SET UPSI-SWITCH-2 TO ON.
+002220      GOBACK.
