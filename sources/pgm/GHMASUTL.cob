@@ -0,0 +1,213 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.      GHMASUTL IS INITIAL.
+000120  AUTHOR.          RISKOPS.
+000130  DATE-WRITTEN.    09 AUGUST 2026.
+000140
+000150* --------------------------------------------------------------------
+000160*  DESCRIPTION : MAS DISCOUNTING LIMIT UTILIZATION REPORT. FOR EVERY
+000170*                TFSBNKET BANK ENTITY CARRYING A MAS PRIMARY AND/OR
+000180*                SECONDARY DISCOUNTING LIMIT (MASLMTP/MASLMTS), ADDS
+000190*                UP TODAY'S SWIFT TRAFFIC POSTED TO THAT ENTITY IN
+000200*                TFSSTPL (BY LOCAL EQUIVALENT AMOUNT) AS THE BEST
+000210*                AVAILABLE PROXY FOR HOW MUCH OF THE COMBINED LIMIT
+000220*                HAS BEEN USED, SINCE THIS TRIMMED SYSTEM CARRIES NO
+000230*                SEPARATE BILLS-DISCOUNTED POSTING LEDGER. REPORTS
+000240*                THE COMBINED LIMIT, TODAY'S TOTAL, AND THE
+000250*                UTILIZATION PERCENTAGE, FLAGGING ANY ENTITY AT OR
+000260*                ABOVE 80% SO OPS CAN CHASE A LIMIT INCREASE BEFORE
+000270*                IT IS ACTUALLY BREACHED.
+000280* --------------------------------------------------------------------
+000290* --------------------------------------------------------------------
+000300*  HISTORY OF MODIFICATION:
+000310* --------------------------------------------------------------------
+000320* |USER    |DATE      | TAG      | DESCRIPTION                  |
+000330* --------------------------------------------------------------------
+000340* |SYSM    |09/08/2026| MASUTL01 | New program - MAS discounting |
+000350* |        |          |          | limit utilization report off  |
+000360* |        |          |          | TFSBNKET/TFSSTPL.              |
+000370* --------------------------------------------------------------------
+000371* |SYSM    |09/08/2026| BNKSFX  | WS-RPT-BNKENTSN widened X(03)  |
+000372* |        |          |          | to X(06) to match TFSBNKET's   |
+000373* |        |          |          | widened BNKENTSN (base short   |
+000374* |        |          |          | name + branch/subsidiary       |
+000375* |        |          |          | suffix).                       |
+000376* --------------------------------------------------------------------
+000380  EJECT
+000390
+000400  ENVIRONMENT DIVISION.
+000410  CONFIGURATION SECTION.
+000420  SOURCE-COMPUTER. IBM-AS400.
+000430  OBJECT-COMPUTER. IBM-AS400.
+000440  SPECIAL-NAMES.    LOCAL-DATA IS LOCAL-DATA-AREA
+000450                    UPSI-0 IS UPSI-SWITCH-0
+000460                      ON  STATUS IS U0-ON
+000470                      OFF STATUS IS U0-OFF
+000480                    UPSI-1 IS UPSI-SWITCH-1
+000490                      ON  STATUS IS U0-ON
+000500                      OFF STATUS IS U0-OFF
+000510                    UPSI-2 IS UPSI-SWITCH-2
+000520                      ON  STATUS IS U0-ON
+000530                      OFF STATUS IS U0-OFF
+000540                    UPSI-3 IS UPSI-SWITCH-3
+000550                      ON  STATUS IS U0-ON
+000560                      OFF STATUS IS U0-OFF.
+000570
+000580  INPUT-OUTPUT SECTION.
+000590  FILE-CONTROL.
+000600
+000610  DATA DIVISION.
+000620  FILE SECTION.
+000630  WORKING-STORAGE SECTION.
+000640  01  F                       PIC  X(024) VALUE
+000650      "** PROGRAM GHMASUTL **".
+000660  EJECT.
+000670
+000680  01  WS-DATE                 PIC X(08).
+000690  01  WS-DATE-YYMD.
+000700      05 WS-DATE-CEN          PIC X(02)  VALUE "20".
+000710      05 WS-DATE-YMD          PIC X(06).
+000720
+000730  01  WS-TODAY-DTE            PIC S9(08) VALUE ZEROS.
+000740  01  WS-EOF-SW               PIC X(01)  VALUE "N".
+000750      88 WS-EOF                          VALUE "Y".
+000760
+000770  01  WS-RPT-BNKENTTY         PIC X(02).
+000780  01  WS-RPT-BNKENTSN         PIC X(06).
+000790  01  WS-RPT-MASLMTP          PIC S9(13)V9(02).
+000800  01  WS-RPT-MASLMTS          PIC S9(13)V9(02).
+000810  01  WS-RPT-MASLMTT          PIC S9(13)V9(02) VALUE ZERO.
+000820  01  WS-RPT-USEDAMT          PIC S9(15)V9(02) VALUE ZERO.
+000830  01  WS-RPT-USEDPCT          PIC 9(03)V9(02)  VALUE ZERO.
+000840  01  WS-RPT-OVERIND          PIC X(12).
+000850
+000860  01  WK-C-WORK-AREA.
+000870      05  WK-N-SQLCODE        PIC 9(009) VALUE ZERO.
+000880      05  WK-C-ERRMSG         PIC X(050).
+000890
+000900      EXEC SQL
+000910           INCLUDE SQLCA
+000920      END-EXEC.
+000930
+000940  PROCEDURE DIVISION.
+000950
+000960  MAIN-MODULE.
+000970      PERFORM A001-START-PROGRAM-ROUTINE
+000980         THRU A999-START-PROGRAM-ROUTINE-EX.
+000990
+001000      GOBACK.
+001010  EJECT.
+001020
+001030  A001-START-PROGRAM-ROUTINE.
+001040      SET     UPSI-SWITCH-2           TO      OFF.
+001050      ACCEPT  WS-DATE-YMD              FROM DATE.
+001060      MOVE    WS-DATE-CEN              TO      WS-DATE(1:2).
+001070      MOVE    WS-DATE-YMD              TO      WS-DATE(3:6).
+001080      MOVE    WS-DATE                  TO      WS-TODAY-DTE.
+001090
+001100      PERFORM A300-LIST-UTILIZATION
+001110         THRU A399-LIST-UTILIZATION-EX.
+001120
+001130  A300-LIST-UTILIZATION.
+001140* ------------------------------------------------------------
+001150*  FOR EVERY TFSBNKET ENTITY CARRYING A MAS DISCOUNTING LIMIT,
+001160*  SHOW TODAY'S PROCESSED-VOLUME UTILIZATION AGAINST THE
+001170*  COMBINED PRIMARY + SECONDARY LIMIT.
+001180* ------------------------------------------------------------
+001190      MOVE    "N"                      TO      WS-EOF-SW.
+001200
+001210      EXEC SQL
+001220           DECLARE C1 CURSOR FOR
+001230           SELECT BNKENTTY, BNKENTSN, MASLMTP, MASLMTS
+001240           FROM   TFSBNKET
+001250           WHERE  MASLMTP + MASLMTS > 0
+001260           ORDER BY BNKENTTY
+001270      END-EXEC
+001280
+001290      EXEC SQL
+001300           OPEN C1
+001310      END-EXEC
+001320
+001330      PERFORM Y600-CHECK-SQL-ERROR.
+001340
+001350      DISPLAY "MAS DISCOUNTING LIMIT UTILIZATION REPORT FOR "
+001360              WS-TODAY-DTE.
+001370
+001380      PERFORM UNTIL WS-EOF
+001390          EXEC SQL
+001400               FETCH C1
+001410               INTO  :WS-RPT-BNKENTTY, :WS-RPT-BNKENTSN,
+001420                     :WS-RPT-MASLMTP,  :WS-RPT-MASLMTS
+001430          END-EXEC
+001440          IF  SQLCODE = 100
+001450              MOVE "Y"      TO      WS-EOF-SW
+001460          ELSE
+001470              PERFORM A400-EVAL-ENTITY
+001480                 THRU A499-EVAL-ENTITY-EX
+001490          END-IF
+001500      END-PERFORM.
+001510
+001520      EXEC SQL
+001530           CLOSE C1
+001540      END-EXEC.
+001550
+001560  A399-LIST-UTILIZATION-EX.
+001570      EXIT.
+001580
+001590  A400-EVAL-ENTITY.
+001600      MOVE    ZERO                     TO      WS-RPT-USEDAMT.
+001610      ADD     WS-RPT-MASLMTP  WS-RPT-MASLMTS
+001620                               GIVING   WS-RPT-MASLMTT.
+001630
+001640      EXEC SQL
+001650           SELECT SUM(LCAMT) INTO :WS-RPT-USEDAMT
+001660           FROM   TFSSTPL
+001670           WHERE  BNKENTITY = :WS-RPT-BNKENTTY
+001680           AND    INTDTE    = :WS-TODAY-DTE
+001690      END-EXEC
+001700
+001710      IF      SQLCODE NOT = ZERO
+001720              MOVE ZERO                TO WS-RPT-USEDAMT
+001730      END-IF.
+001740
+001750      IF      WS-RPT-MASLMTT > ZERO
+001760              COMPUTE WS-RPT-USEDPCT ROUNDED =
+001770                  (WS-RPT-USEDAMT * 100) / WS-RPT-MASLMTT
+001780      ELSE
+001790              MOVE    ZERO              TO WS-RPT-USEDPCT
+001800      END-IF.
+001810
+001820      IF      WS-RPT-USEDPCT NOT < 80
+001830              MOVE    "** REVIEW **"    TO WS-RPT-OVERIND
+001840      ELSE
+001850              MOVE    SPACES            TO WS-RPT-OVERIND
+001860      END-IF.
+001870
+001880      DISPLAY WS-RPT-BNKENTTY "  " WS-RPT-BNKENTSN
+001890              "  LIMIT="      WS-RPT-MASLMTT
+001900              "  USED="       WS-RPT-USEDAMT
+001910              "  PCT="        WS-RPT-USEDPCT
+001920              "  "            WS-RPT-OVERIND.
+001930
+001940  A499-EVAL-ENTITY-EX.
+001950      EXIT.
+001960
+001970  A999-START-PROGRAM-ROUTINE-EX.
+001980      EXIT.
+001990
+002000  Y600-CHECK-SQL-ERROR.
+002010      IF SQLCODE NOT EQUAL ZERO
+002020         MOVE SQLCODE TO WK-N-SQLCODE
+002030         DISPLAY WK-C-ERRMSG
+002040         DISPLAY "SQLCODE : " WK-N-SQLCODE
+002050         EXEC SQL
+002060              ROLLBACK
+002070         END-EXEC
+002080      ELSE
+002090         EXEC SQL
+002100              COMMIT
+002110         END-EXEC
+002120      END-IF.
+002130
+002140  Y900-ABNORMAL-TERMINATION.
+002150      SET UPSI-SWITCH-2 TO ON.
+002160      GOBACK.
