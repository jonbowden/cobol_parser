@@ -0,0 +1,257 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.      GHMERVRC IS INITIAL.
+000120  AUTHOR.          RISKOPS.
+000130  DATE-WRITTEN.    09 AUGUST 2026.
+000140
+000150*  --------------------------------------------------------------------
+000160*   DESCRIPTION : DAILY MERVA INTERFACE THROUGHPUT RECONCILIATION.
+000170*                 CROSS-CHECKS THE TFSCLSYS-MERVIND/MERVTIND/MERVRIND
+000180*                 AVAILABILITY INDICATORS AGAINST THE ACTUAL COUNT OF
+000190*                 MERVA MESSAGES LOGGED AS QUEUED, TRANSMITTED, AND
+000200*                 RECEIVED THAT DAY ON TFSMERVLG, SO A STALLED LEG (AN
+000210*                 INTERFACE REPORTING AVAILABLE WITH A GROWING
+000220*                 TRANSMIT BACKLOG, OR ONE REPORTING DOWN WHILE
+000230*                 MESSAGES ARE STILL MOVING) IS CAUGHT WITHIN THE
+000240*                 BATCH CYCLE RATHER THAN BY A CUSTOMER COMPLAINT
+000250*                 ABOUT AN UNCONFIRMED OUTGOING ITEM.
+000260*  --------------------------------------------------------------------
+000270*  --------------------------------------------------------------------
+000280*   HISTORY OF MODIFICATION:
+000290*  --------------------------------------------------------------------
+000300*  |USER    |DATE      | TAG      | DESCRIPTION                  |
+000310*  --------------------------------------------------------------------
+000320*  |SYSM    |09/08/2026| MERV02   | New program - daily MERVA    |
+000330*  |        |          |          | interface throughput         |
+000340*  |        |          |          | reconciliation off the       |
+000350*  |        |          |          | TFSCLSYS MERVA indicators and |
+000360*  |        |          |          | the TFSMERVLG message log.   |
+000370*  --------------------------------------------------------------------
+000380  EJECT
+000390
+000400  ENVIRONMENT DIVISION.
+000410  CONFIGURATION SECTION.
+000420  SOURCE-COMPUTER. IBM-AS400.
+000430  OBJECT-COMPUTER. IBM-AS400.
+000440  SPECIAL-NAMES.    LOCAL-DATA IS LOCAL-DATA-AREA
+000450                    UPSI-0 IS UPSI-SWITCH-0
+000460                      ON  STATUS IS U0-ON
+000470                      OFF STATUS IS U0-OFF
+000480                    UPSI-1 IS UPSI-SWITCH-1
+000490                      ON  STATUS IS U0-ON
+000500                      OFF STATUS IS U0-OFF
+000510                    UPSI-2 IS UPSI-SWITCH-2
+000520                      ON  STATUS IS U0-ON
+000530                      OFF STATUS IS U0-OFF
+000540                    UPSI-3 IS UPSI-SWITCH-3
+000550                      ON  STATUS IS U0-ON
+000560                      OFF STATUS IS U0-OFF.
+000570
+000580  INPUT-OUTPUT SECTION.
+000590  FILE-CONTROL.
+000600      SELECT TFSCLSYS ASSIGN TO DATABASE-TFSCLSYS
+000610             ORGANIZATION IS SEQUENTIAL
+000620      FILE STATUS IS WK-C-FILE-STATUS.
+000630      SELECT TFSMERVLG ASSIGN TO DATABASE-TFSMERVLG
+000640             ORGANIZATION IS SEQUENTIAL
+000650      FILE STATUS IS WK-C-FILE-STATUS.
+000660
+000670  DATA DIVISION.
+000680  FILE SECTION.
+000690  FD  TFSCLSYS
+000700         LABEL RECORDS ARE OMITTED
+000710      DATA RECORD IS TFSCLSYS-REC.
+000720  01  TFSCLSYS-REC.
+000730         COPY TFSCLSYS.
+000740  FD  TFSMERVLG
+000750         LABEL RECORDS ARE OMITTED
+000760      DATA RECORD IS TFSMERVLG-REC.
+000770  01  TFSMERVLG-REC.
+000780         COPY TFSMERVLG.
+000790
+000800  WORKING-STORAGE SECTION.
+000810  01  F                       PIC  X(024) VALUE
+000820      "** PROGRAM GHMERVRC **".
+000830  EJECT.
+000840
+000850  01  WS-DATE                 PIC X(08).
+000860  01  WS-DATE-YYMD.
+000870      05 WS-DATE-CEN          PIC X(02)  VALUE "20".
+000880      05 WS-DATE-YMD          PIC X(06).
+000890  01  WS-TODAY-DTE            PIC S9(08) VALUE ZEROS.
+000900
+000910  01  WK-C-FILE-STATUS        PIC X(02).
+000920      88 WK-C-SUCCESSFUL               VALUE "00".
+000930      88 WK-C-EOF                      VALUE "10".
+000940
+000950  01  WS-C-EOF-LOG-SW         PIC X(01) VALUE "N".
+000960      88 WS-C-EOF-LOG                   VALUE "Y".
+000970
+000980  01  WK-N-QCNT               PIC 9(07) VALUE ZEROS.
+000990  01  WK-N-TCNT               PIC 9(07) VALUE ZEROS.
+001000  01  WK-N-RCNT               PIC 9(07) VALUE ZEROS.
+001010  01  WK-N-EXCPCNT            PIC 9(05) VALUE ZEROS.
+001020
+001030  PROCEDURE DIVISION.
+001040
+001050  MAIN-MODULE.
+001060      PERFORM A001-START-PROGRAM-ROUTINE
+001070         THRU A999-START-PROGRAM-ROUTINE-EX.
+001080
+001090      GOBACK.
+001100  EJECT.
+001110
+001120  A001-START-PROGRAM-ROUTINE.
+001130      SET     UPSI-SWITCH-2           TO      OFF.
+001140      ACCEPT  WS-DATE-YMD              FROM DATE.
+001150      MOVE    WS-DATE-CEN              TO      WS-DATE(1:2).
+001160      MOVE    WS-DATE-YMD              TO      WS-DATE(3:6).
+001170      MOVE    WS-DATE                  TO      WS-TODAY-DTE.
+001180
+001190      OPEN INPUT TFSCLSYS.
+001200      IF NOT WK-C-SUCCESSFUL
+001210          DISPLAY "GHMERVRC - OPEN FILE ERROR - TFSCLSYS"
+001220          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+001230          GO TO Y900-ABNORMAL-TERMINATION
+001240      END-IF.
+001250
+001260      READ TFSCLSYS.
+001270      IF NOT WK-C-SUCCESSFUL
+001280          DISPLAY "GHMERVRC - READ FILE ERROR - TFSCLSYS"
+001290          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+001300          CLOSE TFSCLSYS
+001310          GO TO Y900-ABNORMAL-TERMINATION
+001320      END-IF.
+001330
+001340      OPEN INPUT TFSMERVLG.
+001350      IF NOT WK-C-SUCCESSFUL
+001360            AND WK-C-FILE-STATUS NOT = "41"
+001370          DISPLAY "GHMERVRC - OPEN FILE ERROR - TFSMERVLG"
+001380          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+001390      END-IF.
+001400
+001410      DISPLAY "MERVA INTERFACE THROUGHPUT RECONCILIATION FOR "
+001420              WS-TODAY-DTE.
+001430
+001440      PERFORM B100-TALLY-TODAYS-MESSAGES
+001450         THRU B199-TALLY-TODAYS-MESSAGES-EX.
+001460
+001470      DISPLAY "  QUEUED     = " WK-N-QCNT.
+001480      DISPLAY "  TRANSMITTED= " WK-N-TCNT.
+001490      DISPLAY "  RECEIVED   = " WK-N-RCNT.
+001500
+001510      PERFORM B200-CHECK-GENERAL-LEG
+001520         THRU B299-CHECK-GENERAL-LEG-EX.
+001530
+001540      PERFORM B300-CHECK-TRANSMIT-LEG
+001550         THRU B399-CHECK-TRANSMIT-LEG-EX.
+001560
+001570      PERFORM B400-CHECK-RECEIVE-LEG
+001580         THRU B499-CHECK-RECEIVE-LEG-EX.
+001590
+001600      IF WK-N-EXCPCNT NOT = ZEROS
+001610          DISPLAY "GHMERVRC - " WK-N-EXCPCNT
+001620                  " EXCEPTION(S) FOUND - SEE ABOVE FOR DETAIL"
+001630          SET UPSI-SWITCH-1 TO ON
+001640      ELSE
+001650          DISPLAY "GHMERVRC - NO EXCEPTIONS FOUND"
+001660      END-IF.
+001670
+001680      CLOSE TFSCLSYS.
+001690      IF NOT WK-C-SUCCESSFUL
+001700          DISPLAY "GHMERVRC - CLOSE FILE ERROR - TFSCLSYS"
+001710          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+001720      END-IF.
+001730
+001740      CLOSE TFSMERVLG.
+001750      IF NOT WK-C-SUCCESSFUL
+001760          DISPLAY "GHMERVRC - CLOSE FILE ERROR - TFSMERVLG"
+001770          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+001780      END-IF.
+001790
+001800  A999-START-PROGRAM-ROUTINE-EX.
+001810      EXIT.
+001820
+001830*  ------------------------------------------------------------
+001840*   SCAN TFSMERVLG FOR TODAY'S EVENTS AND TALLY EACH LEG.
+001850*  ------------------------------------------------------------
+001860  B100-TALLY-TODAYS-MESSAGES.
+001870      MOVE "N"                  TO WS-C-EOF-LOG-SW.
+001880      PERFORM B110-READ-NEXT-EVENT
+001890         THRU B119-READ-NEXT-EVENT-EX
+001900         UNTIL WS-C-EOF-LOG.
+001910  B199-TALLY-TODAYS-MESSAGES-EX.
+001920      EXIT.
+001930
+001940  B110-READ-NEXT-EVENT.
+001950      READ TFSMERVLG.
+001960      IF NOT WK-C-SUCCESSFUL
+001970          MOVE "Y"              TO WS-C-EOF-LOG-SW
+001980          GO TO B119-READ-NEXT-EVENT-EX
+001990      END-IF.
+002000
+002010      IF TFSMERVLG-EVTDTE NOT = WS-TODAY-DTE
+002020          GO TO B119-READ-NEXT-EVENT-EX
+002030      END-IF.
+002040
+002050      EVALUATE TFSMERVLG-LEG
+002060          WHEN "Q"
+002070             ADD 1              TO WK-N-QCNT
+002080          WHEN "T"
+002090             ADD 1              TO WK-N-TCNT
+002100          WHEN "R"
+002110             ADD 1              TO WK-N-RCNT
+002120      END-EVALUATE.
+002130  B119-READ-NEXT-EVENT-EX.
+002140      EXIT.
+002150
+002160*  ------------------------------------------------------------
+002170*   GENERAL LEG (MERVIND) - IF THE INTERFACE IS MARKED
+002180*   UNAVAILABLE OVERALL BUT TRAFFIC WAS STILL LOGGED TODAY, THE
+002190*   INDICATOR AND THE ACTUAL THROUGHPUT DISAGREE.
+002200*  ------------------------------------------------------------
+002210  B200-CHECK-GENERAL-LEG.
+002220      IF TFSCLSYS-MERVIND NOT = "Y"
+002230         AND (WK-N-QCNT > ZEROS OR WK-N-TCNT > ZEROS
+002240                                OR WK-N-RCNT > ZEROS)
+002250          DISPLAY "GHMERVRC - MERVIND SHOWS INTERFACE "
+002260                  "UNAVAILABLE BUT MESSAGES WERE LOGGED TODAY"
+002270          ADD 1                 TO WK-N-EXCPCNT
+002280      END-IF.
+002290  B299-CHECK-GENERAL-LEG-EX.
+002300      EXIT.
+002310
+002320*  ------------------------------------------------------------
+002330*   TRANSMIT LEG (MERVTIND) - COMPARE TODAY'S QUEUED COUNT
+002340*   AGAINST TODAY'S TRANSMITTED COUNT. A BACKLOG THAT NEVER
+002350*   CLEARED BY END OF DAY MEANS THE OUTBOUND LEG STALLED, NO
+002360*   MATTER WHAT THE INDICATOR CURRENTLY SAYS.
+002370*  ------------------------------------------------------------
+002380  B300-CHECK-TRANSMIT-LEG.
+002390      IF WK-N-QCNT > WK-N-TCNT
+002400          DISPLAY "GHMERVRC - TRANSMIT LEG STALLED - QUEUED "
+002410                  WK-N-QCNT " VS TRANSMITTED " WK-N-TCNT
+002420                  " - MERVTIND IS CURRENTLY " TFSCLSYS-MERVTIND
+002430          ADD 1                 TO WK-N-EXCPCNT
+002440      END-IF.
+002450  B399-CHECK-TRANSMIT-LEG-EX.
+002460      EXIT.
+002470
+002480*  ------------------------------------------------------------
+002490*   RECEIVE LEG (MERVRIND) - IF THE INTERFACE IS MARKED
+002500*   UNAVAILABLE FOR RECEIVE BUT MESSAGES WERE STILL RECEIVED
+002510*   TODAY, THE INDICATOR AND THE ACTUAL THROUGHPUT DISAGREE.
+002520*  ------------------------------------------------------------
+002530  B400-CHECK-RECEIVE-LEG.
+002540      IF TFSCLSYS-MERVRIND NOT = "Y"
+002550         AND WK-N-RCNT > ZEROS
+002560          DISPLAY "GHMERVRC - MERVRIND SHOWS RECEIVE LEG "
+002570                  "UNAVAILABLE BUT " WK-N-RCNT
+002580                  " MESSAGE(S) WERE RECEIVED TODAY"
+002590          ADD 1                 TO WK-N-EXCPCNT
+002600      END-IF.
+002610  B499-CHECK-RECEIVE-LEG-EX.
+002620      EXIT.
+002630
+002640  Y900-ABNORMAL-TERMINATION.
+002650      SET UPSI-SWITCH-2 TO ON.
+002660      GOBACK.
