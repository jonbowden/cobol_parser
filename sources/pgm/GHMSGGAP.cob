@@ -0,0 +1,399 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.      GHMSGGAP IS INITIAL.
+000120  AUTHOR.          RISKOPS.
+000130  DATE-WRITTEN.    09 AUGUST 2026.
+000140
+000150*  --------------------------------------------------------------------
+000160*   DESCRIPTION : END-OF-DAY OUTGOING SWIFT MESSAGE SEQUENCE GAP
+000170*                 DETECTION. THE TFSCLSYS-MSGNOTRD (TRADE/GENERAL) AND
+000180*                 TFSCLSYS-MSGNOREM (REMITTANCE) COUNTERS TELL US THE
+000190*                 RANGE OF MESSAGE NUMBERS ISSUED SINCE THE LAST
+000200*                 SNAPSHOT (TFSMSGSNP); THIS COMPARES THAT RANGE
+000210*                 AGAINST WHAT WAS ACTUALLY LOGGED AS SENT ON
+000220*                 TFSMSGLOG AND REPORTS ANY NUMBER IN BETWEEN THAT
+000230*                 NEVER SHOWED UP, SO A MESSAGE LOST PARTWAY THROUGH A
+000240*                 BATCH RUN GETS FLAGGED BEFORE NEXT BUSINESS DAY
+000250*                 INSTEAD OF WHEN THE COUNTERPARTY CHASES A MISSING
+000260*                 MOR. TAKES ITS OWN CLOSING SNAPSHOT ON TFSMSGSNP AT
+000270*                 THE END OF THE RUN SO TOMORROW'S RUN KNOWS WHERE
+000280*                 TODAY'S RANGE STARTED.
+000290*  --------------------------------------------------------------------
+000300*  --------------------------------------------------------------------
+000310*   HISTORY OF MODIFICATION:
+000320*  --------------------------------------------------------------------
+000330*  |USER    |DATE      | TAG      | DESCRIPTION                  |
+000340*  --------------------------------------------------------------------
+000350*  |SYSM    |09/08/2026| MSGGP01  | New program - end-of-day     |
+000360*  |        |          |          | outgoing SWIFT message       |
+000370*  |        |          |          | sequence gap detection off   |
+000380*  |        |          |          | the TFSCLSYS MSGNOTRD/MSGNOREM|
+000390*  |        |          |          | counters.                    |
+000400*  --------------------------------------------------------------------
+000410  EJECT
+000420
+000430  ENVIRONMENT DIVISION.
+000440  CONFIGURATION SECTION.
+000450  SOURCE-COMPUTER. IBM-AS400.
+000460  OBJECT-COMPUTER. IBM-AS400.
+000470  SPECIAL-NAMES.    LOCAL-DATA IS LOCAL-DATA-AREA
+000480                    UPSI-0 IS UPSI-SWITCH-0
+000490                      ON  STATUS IS U0-ON
+000500                      OFF STATUS IS U0-OFF
+000510                    UPSI-1 IS UPSI-SWITCH-1
+000520                      ON  STATUS IS U0-ON
+000530                      OFF STATUS IS U0-OFF
+000540                    UPSI-2 IS UPSI-SWITCH-2
+000550                      ON  STATUS IS U0-ON
+000560                      OFF STATUS IS U0-OFF
+000570                    UPSI-3 IS UPSI-SWITCH-3
+000580                      ON  STATUS IS U0-ON
+000590                      OFF STATUS IS U0-OFF.
+000600
+000610  INPUT-OUTPUT SECTION.
+000620  FILE-CONTROL.
+000630      SELECT TFSCLSYS ASSIGN TO DATABASE-TFSCLSYS
+000640             ORGANIZATION IS SEQUENTIAL
+000650      FILE STATUS IS WK-C-FILE-STATUS.
+000660      SELECT TFSMSGLOG ASSIGN TO DATABASE-TFSMSGLOG
+000670             ORGANIZATION IS SEQUENTIAL
+000680      FILE STATUS IS WK-C-FILE-STATUS.
+000690      SELECT TFSMSGSNP ASSIGN TO DATABASE-TFSMSGSNP
+000700             ORGANIZATION IS INDEXED
+000710             ACCESS MODE IS DYNAMIC
+000720             RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+000730      FILE STATUS IS WK-C-FILE-STATUS.
+000740
+000750  DATA DIVISION.
+000760  FILE SECTION.
+000770  FD  TFSCLSYS
+000780         LABEL RECORDS ARE OMITTED
+000790      DATA RECORD IS TFSCLSYS-REC.
+000800  01  TFSCLSYS-REC.
+000810         COPY TFSCLSYS.
+000820  FD  TFSMSGLOG
+000830         LABEL RECORDS ARE OMITTED
+000840      DATA RECORD IS TFSMSGLOG-REC.
+000850  01  TFSMSGLOG-REC.
+000860         COPY TFSMSGLOG.
+000870  FD  TFSMSGSNP
+000880         LABEL RECORDS ARE OMITTED
+000890      DATA RECORD IS WK-C-TFSMSGSNP.
+000900  01  WK-C-TFSMSGSNP.
+000910         COPY DDS-ALL-FORMATS OF TFSMSGSNP.
+000920  01  WK-C-TFSMSGSNP-1.
+000930         COPY TFSMSGSNP.
+000940
+000950  WORKING-STORAGE SECTION.
+000960  01  F                       PIC  X(024) VALUE
+000970      "** PROGRAM GHMSGGAP **".
+000980  EJECT.
+000990
+001000  01  WS-DATE                 PIC X(08).
+001010  01  WS-DATE-YYMD.
+001020      05 WS-DATE-CEN          PIC X(02)  VALUE "20".
+001030      05 WS-DATE-YMD          PIC X(06).
+001040  01  WS-TODAY-DTE            PIC S9(08) VALUE ZEROS.
+001050
+001060  01  WK-C-FILE-STATUS        PIC X(02).
+001070      88 WK-C-SUCCESSFUL               VALUE "00".
+001080      88 WK-C-EOF                      VALUE "10".
+001090
+001100  01  WS-C-EOF-LOG-SW         PIC X(01) VALUE "N".
+001110      88 WS-C-EOF-LOG                   VALUE "Y".
+001120
+001130*    ONE FLAG BYTE PER POSSIBLE MESSAGE NUMBER WITHIN A DAY'S
+001140*    RANGE, INDEXED BY (MSGNO - OPENING NO. + 1). SIZED FOR A
+001150*    GENEROUS DAILY VOLUME - IF A DAY'S RANGE EVER EXCEEDS THIS,
+001160*    THE OVERFLOW IS REPORTED RATHER THAN SILENTLY DROPPED.
+001170  01  WK-MSGNO-TABLE-T.
+001180      05  WK-MSGNO-SEEN-T OCCURS 5000 TIMES PIC X VALUE "N".
+001190  01  WK-MSGNO-TABLE-R.
+001200      05  WK-MSGNO-SEEN-R OCCURS 5000 TIMES PIC X VALUE "N".
+001210
+001220  01  WK-N-OPENNO-T           PIC S9(05) VALUE ZEROS.
+001230  01  WK-N-CLOSENO-T          PIC S9(05) VALUE ZEROS.
+001240  01  WK-N-OPENNO-R           PIC S9(05) VALUE ZEROS.
+001250  01  WK-N-CLOSENO-R          PIC S9(05) VALUE ZEROS.
+001260  01  WK-N-RANGESZ            PIC 9(05)  VALUE ZEROS.
+001270  01  WK-N-IDX                PIC 9(05)  VALUE ZEROS.
+001280  01  WK-N-MSGNO              PIC S9(05) VALUE ZEROS.
+001290  01  WK-N-GAPCNT             PIC 9(05)  VALUE ZEROS.
+001300  01  WK-N-OVERFLOW-SW        PIC X(01)  VALUE "N".
+001310      88  WK-N-OVERFLOW                  VALUE "Y".
+001320
+001330  PROCEDURE DIVISION.
+001340
+001350  MAIN-MODULE.
+001360      PERFORM A001-START-PROGRAM-ROUTINE
+001370         THRU A999-START-PROGRAM-ROUTINE-EX.
+001380
+001390      GOBACK.
+001400  EJECT.
+001410
+001420  A001-START-PROGRAM-ROUTINE.
+001430      SET     UPSI-SWITCH-2           TO      OFF.
+001440      ACCEPT  WS-DATE-YMD              FROM DATE.
+001450      MOVE    WS-DATE-CEN              TO      WS-DATE(1:2).
+001460      MOVE    WS-DATE-YMD              TO      WS-DATE(3:6).
+001470      MOVE    WS-DATE                  TO      WS-TODAY-DTE.
+001480
+001490      OPEN INPUT TFSCLSYS.
+001500      IF NOT WK-C-SUCCESSFUL
+001510          DISPLAY "GHMSGGAP - OPEN FILE ERROR - TFSCLSYS"
+001520          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+001530          GO TO Y900-ABNORMAL-TERMINATION
+001540      END-IF.
+001550
+001560      READ TFSCLSYS.
+001570      IF NOT WK-C-SUCCESSFUL
+001580          DISPLAY "GHMSGGAP - READ FILE ERROR - TFSCLSYS"
+001590          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+001600          CLOSE TFSCLSYS
+001610          GO TO Y900-ABNORMAL-TERMINATION
+001620      END-IF.
+001630
+001640      OPEN I-O TFSMSGSNP.
+001650      IF NOT WK-C-SUCCESSFUL
+001660            AND WK-C-FILE-STATUS NOT = "41"
+001670          DISPLAY "GHMSGGAP - OPEN FILE ERROR - TFSMSGSNP"
+001680          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+001690      END-IF.
+001700
+001710      OPEN INPUT TFSMSGLOG.
+001720      IF NOT WK-C-SUCCESSFUL
+001730            AND WK-C-FILE-STATUS NOT = "41"
+001740          DISPLAY "GHMSGGAP - OPEN FILE ERROR - TFSMSGLOG"
+001750          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+001760      END-IF.
+001770
+001780      DISPLAY "OUTGOING MESSAGE SEQUENCE GAP CHECK FOR "
+001790              WS-TODAY-DTE.
+001800
+001810      PERFORM B100-DETERMINE-OPENING-NOS
+001820         THRU B199-DETERMINE-OPENING-NOS-EX.
+001830
+001840      PERFORM B200-SCAN-SENT-MESSAGES
+001850         THRU B299-SCAN-SENT-MESSAGES-EX.
+001860
+001870      PERFORM B300-CHECK-GAPS-T
+001880         THRU B399-CHECK-GAPS-T-EX.
+001890
+001900      PERFORM B400-CHECK-GAPS-R
+001910         THRU B499-CHECK-GAPS-R-EX.
+001920
+001930      PERFORM B500-TAKE-CLOSING-SNAPSHOT
+001940         THRU B599-TAKE-CLOSING-SNAPSHOT-EX.
+001950
+001960      IF WK-N-GAPCNT NOT = ZEROS
+001970          DISPLAY "GHMSGGAP - " WK-N-GAPCNT
+001980                  " GAP(S) FOUND - SEE ABOVE FOR DETAIL"
+001990          SET UPSI-SWITCH-1 TO ON
+002000      ELSE
+002010          DISPLAY "GHMSGGAP - NO GAPS FOUND"
+002020      END-IF.
+002030
+002040      CLOSE TFSCLSYS.
+002050      IF NOT WK-C-SUCCESSFUL
+002060          DISPLAY "GHMSGGAP - CLOSE FILE ERROR - TFSCLSYS"
+002070          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+002080      END-IF.
+002090
+002100      CLOSE TFSMSGLOG.
+002110      IF NOT WK-C-SUCCESSFUL
+002120          DISPLAY "GHMSGGAP - CLOSE FILE ERROR - TFSMSGLOG"
+002130          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+002140      END-IF.
+002150
+002160      CLOSE TFSMSGSNP.
+002170      IF NOT WK-C-SUCCESSFUL
+002180          DISPLAY "GHMSGGAP - CLOSE FILE ERROR - TFSMSGSNP"
+002190          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+002200      END-IF.
+002210
+002220  A999-START-PROGRAM-ROUTINE-EX.
+002230      EXIT.
+002240
+002250*  ------------------------------------------------------------
+002260*   WORK OUT WHERE TODAY'S NUMBER RANGE STARTS FOR EACH MESSAGE
+002270*   TYPE, FROM YESTERDAY'S CLOSING SNAPSHOT (KEYED BY LSTPROCDT).
+002280*   NO SNAPSHOT ON FILE MEANS THIS IS THE FIRST RUN, SO THE
+002290*   WHOLE RANGE UP TO TODAY'S COUNTER IS TAKEN AS "TODAY'S".
+002300*  ------------------------------------------------------------
+002310  B100-DETERMINE-OPENING-NOS.
+002320      MOVE TFSCLSYS-MSGNOTRD    TO WK-N-CLOSENO-T.
+002330      MOVE TFSCLSYS-MSGNOREM    TO WK-N-CLOSENO-R.
+002340
+002350      INITIALIZE WK-C-TFSMSGSNP.
+002360      MOVE "T"                  TO TFSMSGSNP-MSGTYPE.
+002370      MOVE TFSCLSYS-LSTPROCDT   TO TFSMSGSNP-SNPDTE.
+002380      READ TFSMSGSNP KEY IS EXTERNALLY-DESCRIBED-KEY.
+002390      IF WK-C-SUCCESSFUL
+002400          COMPUTE WK-N-OPENNO-T = TFSMSGSNP-CLOSENO + 1
+002410      ELSE
+002420          MOVE 1                TO WK-N-OPENNO-T
+002430      END-IF.
+002440
+002450      INITIALIZE WK-C-TFSMSGSNP.
+002460      MOVE "R"                  TO TFSMSGSNP-MSGTYPE.
+002470      MOVE TFSCLSYS-LSTPROCDT   TO TFSMSGSNP-SNPDTE.
+002480      READ TFSMSGSNP KEY IS EXTERNALLY-DESCRIBED-KEY.
+002490      IF WK-C-SUCCESSFUL
+002500          COMPUTE WK-N-OPENNO-R = TFSMSGSNP-CLOSENO + 1
+002510      ELSE
+002520          MOVE 1                TO WK-N-OPENNO-R
+002530      END-IF.
+002540  B199-DETERMINE-OPENING-NOS-EX.
+002550      EXIT.
+002560
+002570*  ------------------------------------------------------------
+002580*   READ EVERY MESSAGE LOGGED AS SENT TODAY AND MARK ITS NUMBER
+002590*   SEEN IN THE APPROPRIATE TABLE.
+002600*  ------------------------------------------------------------
+002610  B200-SCAN-SENT-MESSAGES.
+002620      MOVE "N"                  TO WS-C-EOF-LOG-SW.
+002630      PERFORM B210-READ-NEXT-MESSAGE
+002640         THRU B219-READ-NEXT-MESSAGE-EX
+002650         UNTIL WS-C-EOF-LOG.
+002660  B299-SCAN-SENT-MESSAGES-EX.
+002670      EXIT.
+002680
+002690  B210-READ-NEXT-MESSAGE.
+002700      READ TFSMSGLOG.
+002710      IF NOT WK-C-SUCCESSFUL
+002720          MOVE "Y"              TO WS-C-EOF-LOG-SW
+002730          GO TO B219-READ-NEXT-MESSAGE-EX
+002740      END-IF.
+002750
+002760      IF TFSMSGLOG-SNDDTE NOT = WS-TODAY-DTE
+002770          GO TO B219-READ-NEXT-MESSAGE-EX
+002780      END-IF.
+002790
+002800      IF TFSMSGLOG-MSGTYPE = "T"
+002810          COMPUTE WK-N-IDX = TFSMSGLOG-MSGNO - WK-N-OPENNO-T + 1
+002820          IF WK-N-IDX >= 1 AND WK-N-IDX <= 5000
+002830              MOVE "Y"          TO WK-MSGNO-SEEN-T(WK-N-IDX)
+002840          END-IF
+002850      END-IF.
+002860
+002870      IF TFSMSGLOG-MSGTYPE = "R"
+002880          COMPUTE WK-N-IDX = TFSMSGLOG-MSGNO - WK-N-OPENNO-R + 1
+002890          IF WK-N-IDX >= 1 AND WK-N-IDX <= 5000
+002900              MOVE "Y"          TO WK-MSGNO-SEEN-R(WK-N-IDX)
+002910          END-IF
+002920      END-IF.
+002930  B219-READ-NEXT-MESSAGE-EX.
+002940      EXIT.
+002950
+002960*  ------------------------------------------------------------
+002970*   WALK THE TRADE/GENERAL (MSGNOTRD) RANGE ISSUED TODAY AND
+002980*   REPORT ANY NUMBER NEVER SEEN ON TFSMSGLOG.
+002990*  ------------------------------------------------------------
+003000  B300-CHECK-GAPS-T.
+003010      IF WK-N-CLOSENO-T < WK-N-OPENNO-T
+003020          GO TO B399-CHECK-GAPS-T-EX
+003030      END-IF.
+003040
+003050      COMPUTE WK-N-RANGESZ = WK-N-CLOSENO-T - WK-N-OPENNO-T + 1.
+003060      MOVE "N"                  TO WK-N-OVERFLOW-SW.
+003070      IF WK-N-RANGESZ > 5000
+003080          MOVE "Y"              TO WK-N-OVERFLOW-SW
+003090          DISPLAY "GHMSGGAP - MSGNOTRD RANGE OF " WK-N-RANGESZ
+003100                  " EXCEEDS WHAT THIS RUN CAN CHECK IN DETAIL -"
+003110                  " REVIEW MANUALLY"
+003120      END-IF.
+003130
+003140      IF NOT WK-N-OVERFLOW
+003150          MOVE WK-N-OPENNO-T    TO WK-N-MSGNO
+003160          PERFORM B310-CHECK-ONE-T-NUMBER
+003170             THRU B319-CHECK-ONE-T-NUMBER-EX
+003180             UNTIL WK-N-MSGNO > WK-N-CLOSENO-T
+003190      END-IF.
+003200  B399-CHECK-GAPS-T-EX.
+003210      EXIT.
+003220
+003230  B310-CHECK-ONE-T-NUMBER.
+003240      COMPUTE WK-N-IDX = WK-N-MSGNO - WK-N-OPENNO-T + 1.
+003250      IF WK-MSGNO-SEEN-T(WK-N-IDX) NOT = "Y"
+003260          DISPLAY "GHMSGGAP - GAP IN MSGNOTRD - MISSING NO. "
+003270                  WK-N-MSGNO
+003280          ADD 1                 TO WK-N-GAPCNT
+003290      END-IF.
+003300      ADD 1                     TO WK-N-MSGNO.
+003310  B319-CHECK-ONE-T-NUMBER-EX.
+003320      EXIT.
+003330
+003340*  ------------------------------------------------------------
+003350*   SAME CHECK AS ABOVE, FOR THE REMITTANCE (MSGNOREM) RANGE.
+003360*  ------------------------------------------------------------
+003370  B400-CHECK-GAPS-R.
+003380      IF WK-N-CLOSENO-R < WK-N-OPENNO-R
+003390          GO TO B499-CHECK-GAPS-R-EX
+003400      END-IF.
+003410
+003420      COMPUTE WK-N-RANGESZ = WK-N-CLOSENO-R - WK-N-OPENNO-R + 1.
+003430      MOVE "N"                  TO WK-N-OVERFLOW-SW.
+003440      IF WK-N-RANGESZ > 5000
+003450          MOVE "Y"              TO WK-N-OVERFLOW-SW
+003460          DISPLAY "GHMSGGAP - MSGNOREM RANGE OF " WK-N-RANGESZ
+003470                  " EXCEEDS WHAT THIS RUN CAN CHECK IN DETAIL -"
+003480                  " REVIEW MANUALLY"
+003490      END-IF.
+003500
+003510      IF NOT WK-N-OVERFLOW
+003520          MOVE WK-N-OPENNO-R    TO WK-N-MSGNO
+003530          PERFORM B410-CHECK-ONE-R-NUMBER
+003540             THRU B419-CHECK-ONE-R-NUMBER-EX
+003550             UNTIL WK-N-MSGNO > WK-N-CLOSENO-R
+003560      END-IF.
+003570  B499-CHECK-GAPS-R-EX.
+003580      EXIT.
+003590
+003600  B410-CHECK-ONE-R-NUMBER.
+003610      COMPUTE WK-N-IDX = WK-N-MSGNO - WK-N-OPENNO-R + 1.
+003620      IF WK-MSGNO-SEEN-R(WK-N-IDX) NOT = "Y"
+003630          DISPLAY "GHMSGGAP - GAP IN MSGNOREM - MISSING NO. "
+003640                  WK-N-MSGNO
+003650          ADD 1                 TO WK-N-GAPCNT
+003660      END-IF.
+003670      ADD 1                     TO WK-N-MSGNO.
+003680  B419-CHECK-ONE-R-NUMBER-EX.
+003690      EXIT.
+003700
+003710*  ------------------------------------------------------------
+003720*   PERSIST TODAY'S CLOSING COUNTER VALUES SO TOMORROW'S RUN
+003730*   KNOWS WHERE TOMORROW'S RANGE STARTS.
+003740*  ------------------------------------------------------------
+003750  B500-TAKE-CLOSING-SNAPSHOT.
+003760      INITIALIZE WK-C-TFSMSGSNP.
+003770      MOVE "T"                  TO TFSMSGSNP-MSGTYPE.
+003780      MOVE WS-TODAY-DTE         TO TFSMSGSNP-SNPDTE.
+003790      READ TFSMSGSNP KEY IS EXTERNALLY-DESCRIBED-KEY.
+003800      MOVE WK-N-OPENNO-T        TO TFSMSGSNP-OPENNO.
+003810      MOVE WK-N-CLOSENO-T       TO TFSMSGSNP-CLOSENO.
+003820      IF WK-C-SUCCESSFUL
+003830          REWRITE WK-C-TFSMSGSNP-1
+003840      ELSE
+003850          MOVE "T"              TO TFSMSGSNP-MSGTYPE
+003860          MOVE WS-TODAY-DTE     TO TFSMSGSNP-SNPDTE
+003870          WRITE WK-C-TFSMSGSNP-1
+003880      END-IF.
+003890
+003900      INITIALIZE WK-C-TFSMSGSNP.
+003910      MOVE "R"                  TO TFSMSGSNP-MSGTYPE.
+003920      MOVE WS-TODAY-DTE         TO TFSMSGSNP-SNPDTE.
+003930      READ TFSMSGSNP KEY IS EXTERNALLY-DESCRIBED-KEY.
+003940      MOVE WK-N-OPENNO-R        TO TFSMSGSNP-OPENNO.
+003950      MOVE WK-N-CLOSENO-R       TO TFSMSGSNP-CLOSENO.
+003960      IF WK-C-SUCCESSFUL
+003970          REWRITE WK-C-TFSMSGSNP-1
+003980      ELSE
+003990          MOVE "R"              TO TFSMSGSNP-MSGTYPE
+004000          MOVE WS-TODAY-DTE     TO TFSMSGSNP-SNPDTE
+004010          WRITE WK-C-TFSMSGSNP-1
+004020      END-IF.
+004030  B599-TAKE-CLOSING-SNAPSHOT-EX.
+004040      EXIT.
+004050
+004060  Y900-ABNORMAL-TERMINATION.
+004070      SET UPSI-SWITCH-2 TO ON.
+004080      GOBACK.
