@@ -9,6 +9,23 @@
       4000  *----------------------------------------------------------------*
       4100  *|USER    |DATE      | TAG      | DESCRIPTION                  |*
       4200  *----------------------------------------------------------------*
+      4300  *|SYSM    |09/08/2026| HIST01   | Archive TFSSTPL rows to      |*
+      4400  *|        |          |          | TFSSTPLH (purge date stamped)|*
+      4500  *|        |          |          | before GHOINSSTPL hard-      |*
+      4600  *|        |          |          | deletes them.                |*
+      4650  *|SYSM    |09/08/2026| HIST02   | Skip the TFSSTPL purge when  |*
+      4660  *|        |          |          | the TFSSTPLH archive insert  |*
+      4670  *|        |          |          | fails, so the rows are never |*
+      4680  *|        |          |          | deleted without an archive.  |*
+      4685  *|RISKOPS |09/08/2026| HIST03   | Also skip A200-UPDATE-RECORD |*
+      4686  *|        |          |          | when the TFSSTPL DELETE      |*
+      4687  *|        |          |          | itself failed - otherwise the|*
+      4688  *|        |          |          | UFIMID PRCIND/STRIND flags   |*
+      4689  *|        |          |          | that select rows for archive/|*
+      4690  *|        |          |          | purge get cleared even though|*
+      4691  *|        |          |          | the row never got purged,    |*
+      4692  *|        |          |          | orphaning it beyond the reach|*
+      4693  *|        |          |          | of a future run.             |*
      10700  *----------------------------------------------------------------*
      10800       EJECT
      10900
@@ -48,6 +65,7 @@
      14300       01  WS-DEL-EXIST-SW         PIC X(01).
      14400           88 WS-DEL-YES                      VALUE "Y".
      14500           88 WS-DEL-NO                       VALUE "N".
+     14550       01  WS-PURGE-DTE            PIC X(08).
      14600
      14700       01  WK-C-WORK-AREA.
      16800
@@ -81,6 +99,31 @@
      21000
      21200
      23400       A200-DELETE-RECORD.
+    140100           MOVE  WS-DATE-CEN       TO      WS-PURGE-DTE(1:2).
+    140200           MOVE  WS-DATE-YMD       TO      WS-PURGE-DTE(3:6).
+    140300
+    140400      *---------------------------------------------------------*
+    140500      * ARCHIVE TO TFSSTPLH BEFORE THE ROWS ARE HARD-DELETED,   *
+    140600      * SO THE STP VALIDATION TRAIL SURVIVES THE PURGE.         *
+    140700      *---------------------------------------------------------*
+    140800           EXEC SQL
+    140900                INSERT INTO TFSSTPLH
+    141000                SELECT T.*, :WS-PURGE-DTE
+    141100                FROM TFSSTPL T
+    141200                WHERE T.PARALNO IN (SELECT PARALNO
+    141300                                    FROM UFIMID
+    141400                                    WHERE PRCIND = "Y" AND STRIND = " ")
+    141500           END-EXEC
+    141600
+    141700           PERFORM Y600-CHECK-SQL-ERROR.
+    141800
+    141900      *---------------------------------------------------------*
+    141950      * IF THE ARCHIVE INSERT FAILED, DO NOT PURGE - THE ROWS   *
+    141975      * MUST SURVIVE UNTIL THEY ARE SAFELY IN TFSSTPLH.         *
+    141980      *---------------------------------------------------------*
+    141990           IF WK-N-SQLCODE NOT EQUAL ZERO
+    141995              GO TO A999-START-PROGRAM-ROUTINE-EX
+    141999           END-IF.
     151100
     151200           EXEC SQL
     151300                DELETE    FROM TFSSTPL
@@ -90,6 +133,15 @@
     152000           END-EXEC
     152200
     152300           PERFORM Y600-CHECK-SQL-ERROR.
+    152350
+    152360      *---------------------------------------------------------*
+    152370      * IF THE PURGE ITSELF FAILED, DO NOT CLEAR THE UFIMID      *
+    152380      * PRCIND/STRIND FLAGS - THEY ARE THE ONLY WAY THIS PROGRAM *
+    152390      * FINDS ROWS STILL NEEDING ARCHIVE/PURGE ON A LATER RUN.   *
+    152395      *---------------------------------------------------------*
+    152396           IF WK-N-SQLCODE NOT EQUAL ZERO
+    152397              GO TO A999-START-PROGRAM-ROUTINE-EX
+    152398           END-IF.
     152400
     152500       A200-UPDATE-RECORD.
     152900
@@ -106,8 +158,8 @@
     155100
     155200
     158500       Y600-CHECK-SQL-ERROR.
+    158600           MOVE SQLCODE TO WK-N-SQLCODE.
     160900           IF SQLCODE NOT EQUAL ZERO
-    161000              MOVE SQLCODE TO WK-N-SQLCODE
     161100              DISPLAY WK-C-ERRMSG
     161200              DISPLAY "SQLCODE : " WK-N-SQLCODE
     161300              EXEC SQL
