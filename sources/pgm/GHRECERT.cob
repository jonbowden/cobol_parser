@@ -0,0 +1,209 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.      GHRECERT IS INITIAL.
+000120  AUTHOR.          RISKOPS.
+000130  DATE-WRITTEN.    09 AUGUST 2026.
+000140
+000150* --------------------------------------------------------------------
+000160*  DESCRIPTION : ANNUAL RISK RE-CERTIFICATION DUE LIST. LISTS EVERY
+000170*                TFSCNTRY COUNTRY AND TFSBANK CORRESPONDENT BANK
+000180*                ENTRY WHOSE NEXT-REVIEW-DUE DATE FALLS WITHIN THE
+000190*                NEXT 30 DAYS, SO COMPLIANCE'S ANNUAL CORRESPONDENT
+000200*                RISK RE-CERTIFICATION POLICY DOES NOT DEPEND ON
+000210*                SOMEONE'S CALENDAR REMINDER.
+000220* --------------------------------------------------------------------
+000230* --------------------------------------------------------------------
+000240*  HISTORY OF MODIFICATION:
+000250* --------------------------------------------------------------------
+000260* |USER    |DATE      | TAG      | DESCRIPTION                  |
+000270* --------------------------------------------------------------------
+000280* |SYSM    |09/08/2026| RCERT1   | New program - lists TFSCNTRY  |
+000290* |        |          |          | and TFSBANK entries whose      |
+000300* |        |          |          | NXTREVDTE falls due in the     |
+000310* |        |          |          | next 30 days.                  |
+000320* --------------------------------------------------------------------
+000330  EJECT
+000340
+000350  ENVIRONMENT DIVISION.
+000360  CONFIGURATION SECTION.
+000370  SOURCE-COMPUTER. IBM-AS400.
+000380  OBJECT-COMPUTER. IBM-AS400.
+000390  SPECIAL-NAMES.    LOCAL-DATA IS LOCAL-DATA-AREA
+000400                    UPSI-0 IS UPSI-SWITCH-0
+000410                      ON  STATUS IS U0-ON
+000420                      OFF STATUS IS U0-OFF
+000430                    UPSI-1 IS UPSI-SWITCH-1
+000440                      ON  STATUS IS U0-ON
+000450                      OFF STATUS IS U0-OFF
+000460                    UPSI-2 IS UPSI-SWITCH-2
+000470                      ON  STATUS IS U0-ON
+000480                      OFF STATUS IS U0-OFF
+000490                    UPSI-3 IS UPSI-SWITCH-3
+000500                      ON  STATUS IS U0-ON
+000510                      OFF STATUS IS U0-OFF.
+000520
+000530  INPUT-OUTPUT SECTION.
+000540  FILE-CONTROL.
+000550
+000560  DATA DIVISION.
+000570  FILE SECTION.
+000580  WORKING-STORAGE SECTION.
+000590  01  F                       PIC  X(024) VALUE
+000600      "** PROGRAM GHRECERT **".
+000610  EJECT.
+000620
+000630  01  WS-DATE                 PIC X(08).
+000640  01  WS-DATE-YYMD.
+000650      05 WS-DATE-CEN          PIC X(02)  VALUE "20".
+000660      05 WS-DATE-YMD          PIC X(06).
+000670
+000680  01  WS-TODAY-DTE            PIC S9(08) VALUE ZEROS.
+000690  01  WS-DUEBY-DTE            PIC S9(08) VALUE ZEROS.
+000700  01  WS-EOF-SW               PIC X(01)  VALUE "N".
+000710      88 WS-EOF                          VALUE "Y".
+000720
+000730  01  WS-RPT-CNTRYCD          PIC X(02).
+000740  01  WS-RPT-BANKID           PIC X(11).
+000750  01  WS-RPT-NXTREVDTE        PIC S9(08).
+000760
+000770  01  WK-C-WORK-AREA.
+000780      05  WK-N-SQLCODE        PIC 9(009) VALUE ZERO.
+000790      05  WK-C-ERRMSG         PIC X(050).
+000800
+000810      EXEC SQL
+000820           INCLUDE SQLCA
+000830      END-EXEC.
+000840
+000850  PROCEDURE DIVISION.
+000860
+000870  MAIN-MODULE.
+000880      PERFORM A001-START-PROGRAM-ROUTINE
+000890         THRU A999-START-PROGRAM-ROUTINE-EX.
+000900
+000910      GOBACK.
+000920  EJECT.
+000930
+000940  A001-START-PROGRAM-ROUTINE.
+000950      SET     UPSI-SWITCH-2           TO      OFF.
+000960      ACCEPT  WS-DATE-YMD              FROM DATE.
+000970      MOVE    WS-DATE-CEN              TO      WS-DATE(1:2).
+000980      MOVE    WS-DATE-YMD              TO      WS-DATE(3:6).
+000990      MOVE    WS-DATE                  TO      WS-TODAY-DTE.
+001000
+001010      COMPUTE WS-DUEBY-DTE = WS-TODAY-DTE + 30.
+001020
+001030      PERFORM A300-LIST-CNTRY-DUE
+001040         THRU A399-LIST-CNTRY-DUE-EX.
+001050
+001060      PERFORM A500-LIST-BANK-DUE
+001070         THRU A599-LIST-BANK-DUE-EX.
+001080
+001090  A300-LIST-CNTRY-DUE.
+001100* ------------------------------------------------------------
+001110*  LIST EVERY TFSCNTRY ENTRY WHOSE NEXT REVIEW COMES DUE IN
+001120*  THE NEXT 30 DAYS.
+001130* ------------------------------------------------------------
+001140      MOVE    "N"                      TO      WS-EOF-SW.
+001150
+001160      EXEC SQL
+001170           DECLARE C1 CURSOR FOR
+001180           SELECT CNTRYCD, NXTREVDTE
+001190           FROM   TFSCNTRY
+001200           WHERE  NXTREVDTE NOT = 0
+001210           AND    NXTREVDTE <= :WS-DUEBY-DTE
+001220           ORDER BY NXTREVDTE, CNTRYCD
+001230      END-EXEC
+001240
+001250      EXEC SQL
+001260           OPEN C1
+001270      END-EXEC
+001280
+001290      PERFORM Y600-CHECK-SQL-ERROR.
+001300
+001310      DISPLAY "COUNTRY RISK RE-CERTIFICATIONS DUE BY "
+001320              WS-DUEBY-DTE.
+001330
+001340      PERFORM UNTIL WS-EOF
+001350          EXEC SQL
+001360               FETCH C1
+001370               INTO  :WS-RPT-CNTRYCD, :WS-RPT-NXTREVDTE
+001380          END-EXEC
+001390          IF  SQLCODE = 100
+001400              MOVE "Y"      TO      WS-EOF-SW
+001410          ELSE
+001420              DISPLAY "CNTRYCD=" WS-RPT-CNTRYCD
+001430                      "  NXTREVDTE=" WS-RPT-NXTREVDTE
+001440          END-IF
+001450      END-PERFORM.
+001460
+001470      EXEC SQL
+001480           CLOSE C1
+001490      END-EXEC.
+001500
+001510  A399-LIST-CNTRY-DUE-EX.
+001520      EXIT.
+001530
+001540  A500-LIST-BANK-DUE.
+001550* ------------------------------------------------------------
+001560*  LIST EVERY TFSBANK CORRESPONDENT ENTRY WHOSE NEXT REVIEW
+001570*  COMES DUE IN THE NEXT 30 DAYS.
+001580* ------------------------------------------------------------
+001590      MOVE    "N"                      TO      WS-EOF-SW.
+001600
+001610      EXEC SQL
+001620           DECLARE C2 CURSOR FOR
+001630           SELECT BANKID, NXTREVDTE
+001640           FROM   TFSBANK
+001650           WHERE  NXTREVDTE NOT = 0
+001660           AND    NXTREVDTE <= :WS-DUEBY-DTE
+001670           ORDER BY NXTREVDTE, BANKID
+001680      END-EXEC
+001690
+001700      EXEC SQL
+001710           OPEN C2
+001720      END-EXEC
+001730
+001740      PERFORM Y600-CHECK-SQL-ERROR.
+001750
+001760      DISPLAY "CORRESPONDENT BANK RISK RE-CERTIFICATIONS DUE BY "
+001770              WS-DUEBY-DTE.
+001780
+001790      PERFORM UNTIL WS-EOF
+001800          EXEC SQL
+001810               FETCH C2
+001820               INTO  :WS-RPT-BANKID, :WS-RPT-NXTREVDTE
+001830          END-EXEC
+001840          IF  SQLCODE = 100
+001850              MOVE "Y"      TO      WS-EOF-SW
+001860          ELSE
+001870              DISPLAY "BANKID=" WS-RPT-BANKID
+001880                      "  NXTREVDTE=" WS-RPT-NXTREVDTE
+001890          END-IF
+001900      END-PERFORM.
+001910
+001920      EXEC SQL
+001930           CLOSE C2
+001940      END-EXEC.
+001950
+001960  A599-LIST-BANK-DUE-EX.
+001970      EXIT.
+001980
+001990  A999-START-PROGRAM-ROUTINE-EX.
+002000      EXIT.
+002010
+002020  Y600-CHECK-SQL-ERROR.
+002030      IF SQLCODE NOT EQUAL ZERO
+002040         MOVE SQLCODE TO WK-N-SQLCODE
+002050         DISPLAY WK-C-ERRMSG
+002060         DISPLAY "SQLCODE : " WK-N-SQLCODE
+002070         EXEC SQL
+002080              ROLLBACK
+002090         END-EXEC
+002100      ELSE
+002110         EXEC SQL
+002120              COMMIT
+002130         END-EXEC
+002140      END-IF.
+002150
+002160  Y900-ABNORMAL-TERMINATION.
+002170      SET UPSI-SWITCH-2 TO ON.
+002180      GOBACK.
