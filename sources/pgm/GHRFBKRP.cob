@@ -0,0 +1,180 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.      GHRFBKRP IS INITIAL.
+000120  AUTHOR.          RISKOPS.
+000130  DATE-WRITTEN.    09 AUGUST 2026.
+000140
+000150* --------------------------------------------------------------------
+000160*  DESCRIPTION : REPAIR FEEDBACK MINING REPORT. SUMMARISES THE
+000170*                TFSRFDBK LOG (WRITTEN BY TRFGRRFB WHEN OPS RE-
+000180*                RELEASES A REPAIRED ITEM) BY ORIGINAL RRSN REASON
+000190*                CODE AND FIELD CORRECTED, SO RISK/OPS CAN SEE WHICH
+000200*                NON-STP REASONS ARE "REAL" VALIDATION GAPS WORTH
+000210*                FIXING UPSTREAM VERSUS ONE-OFF CUSTOMER ERRORS.
+000220* --------------------------------------------------------------------
+000230* --------------------------------------------------------------------
+000240*  HISTORY OF MODIFICATION:
+000250* --------------------------------------------------------------------
+000260* |USER    |DATE      | TAG      | DESCRIPTION                  |
+000270* --------------------------------------------------------------------
+000280* |SYSM    |09/08/2026| RRFB01   | New program - repair feedback |
+000290* |        |          |          | mining report, grouping        |
+000300* |        |          |          | TFSRFDBK corrections by         |
+000310* |        |          |          | RSNCDE and FLDNAME.             |
+000320* --------------------------------------------------------------------
+000330  EJECT
+000340
+000350  ENVIRONMENT DIVISION.
+000360  CONFIGURATION SECTION.
+000370  SOURCE-COMPUTER. IBM-AS400.
+000380  OBJECT-COMPUTER. IBM-AS400.
+000390  SPECIAL-NAMES.    LOCAL-DATA IS LOCAL-DATA-AREA
+000400                    UPSI-0 IS UPSI-SWITCH-0
+000410                      ON  STATUS IS U0-ON
+000420                      OFF STATUS IS U0-OFF
+000430                    UPSI-1 IS UPSI-SWITCH-1
+000440                      ON  STATUS IS U0-ON
+000450                      OFF STATUS IS U0-OFF
+000460                    UPSI-2 IS UPSI-SWITCH-2
+000470                      ON  STATUS IS U0-ON
+000480                      OFF STATUS IS U0-OFF
+000490                    UPSI-3 IS UPSI-SWITCH-3
+000500                      ON  STATUS IS U0-ON
+000510                      OFF STATUS IS U0-OFF.
+000520
+000530  INPUT-OUTPUT SECTION.
+000540  FILE-CONTROL.
+000550
+000560  DATA DIVISION.
+000570  FILE SECTION.
+000580  WORKING-STORAGE SECTION.
+000590  01  F                       PIC  X(024) VALUE
+000600      "** PROGRAM GHRFBKRP **".
+000610  EJECT.
+000620
+000630  01  WS-DATE                 PIC X(08).
+000640  01  WS-DATE-YYMD.
+000650      05 WS-DATE-CEN          PIC X(02)  VALUE "20".
+000660      05 WS-DATE-YMD          PIC X(06).
+000670
+000680  01  WS-TODAY-DTE            PIC S9(08) VALUE ZEROS.
+000690  01  WS-MTHSTART-DTE         PIC S9(08) VALUE ZEROS.
+000700  01  WS-EOF-SW               PIC X(01)  VALUE "N".
+000710      88 WS-EOF                          VALUE "Y".
+000720
+000730  01  WS-RPT-RSNCDE           PIC X(07).
+000740  01  WS-RPT-FLDNAME          PIC X(15).
+000750  01  WS-RPT-FIXCNT           PIC 9(07)  VALUE ZERO.
+000760  01  WS-TOT-FIXCNT           PIC 9(07)  VALUE ZERO.
+000770
+000780  01  WK-C-WORK-AREA.
+000790      05  WK-N-SQLCODE        PIC 9(009) VALUE ZERO.
+000800      05  WK-C-ERRMSG         PIC X(050).
+000810
+000820      EXEC SQL
+000830           INCLUDE SQLCA
+000840      END-EXEC.
+000850
+000860  PROCEDURE DIVISION.
+000870
+000880  MAIN-MODULE.
+000890      PERFORM A001-START-PROGRAM-ROUTINE
+000900         THRU A999-START-PROGRAM-ROUTINE-EX.
+000910
+000920      GOBACK.
+000930  EJECT.
+000940
+000950  A001-START-PROGRAM-ROUTINE.
+000960      SET     UPSI-SWITCH-2           TO      OFF.
+000970      ACCEPT  WS-DATE-YMD              FROM DATE.
+000980      MOVE    WS-DATE-CEN              TO      WS-DATE(1:2).
+000990      MOVE    WS-DATE-YMD              TO      WS-DATE(3:6).
+001000      MOVE    WS-DATE                  TO      WS-TODAY-DTE.
+001010
+001020      COMPUTE WS-MTHSTART-DTE = (WS-TODAY-DTE / 100 * 100) + 1.
+001030
+001040      PERFORM A300-MINE-FEEDBACK
+001050         THRU A399-MINE-FEEDBACK-EX.
+001060
+001070  A300-MINE-FEEDBACK.
+001080* ------------------------------------------------------------
+001090*  FOR THE MONTH TO DATE, COUNT TFSRFDBK CORRECTIONS GROUPED BY
+001100*  THE ORIGINAL RRSN REASON CODE AND THE FIELD OPS ACTUALLY
+001110*  CHANGED, HIGHEST COUNT FIRST, SO A REASON CODE WITH A
+001120*  CONCENTRATED, RECURRING CORRECTION (E.G. THE SAME STALE
+001130*  TAG57 ENTRY) STANDS OUT FROM ONE-OFF CUSTOMER ERRORS.
+001140* ------------------------------------------------------------
+001150      MOVE    "N"                      TO      WS-EOF-SW.
+001160      MOVE    ZERO                     TO      WS-TOT-FIXCNT.
+001170
+001180      EXEC SQL
+001190           DECLARE C1 CURSOR FOR
+001200           SELECT RSNCDE, FLDNAME, COUNT(*)
+001210           FROM   TFSRFDBK
+001220           WHERE  FIXDTE BETWEEN :WS-MTHSTART-DTE AND :WS-TODAY-DTE
+001230           GROUP BY RSNCDE, FLDNAME
+001240           ORDER BY COUNT(*) DESC, RSNCDE, FLDNAME
+001250      END-EXEC
+001260
+001270      EXEC SQL
+001280           OPEN C1
+001290      END-EXEC
+001300
+001310      PERFORM Y600-CHECK-SQL-ERROR.
+001320
+001330      DISPLAY "REPAIR FEEDBACK MINING REPORT FOR MONTH ENDING "
+001340              WS-TODAY-DTE.
+001350
+001360      PERFORM UNTIL WS-EOF
+001370          EXEC SQL
+001380               FETCH C1
+001390               INTO  :WS-RPT-RSNCDE, :WS-RPT-FLDNAME,
+001400                     :WS-RPT-FIXCNT
+001410          END-EXEC
+001420          IF  SQLCODE = 100
+001430              MOVE "Y"      TO      WS-EOF-SW
+001440          ELSE
+001450              PERFORM A400-DISPLAY-FEEDBACK-LINE
+001460                 THRU A499-DISPLAY-FEEDBACK-LINE-EX
+001470          END-IF
+001480      END-PERFORM.
+001490
+001500      EXEC SQL
+001510           CLOSE C1
+001520      END-EXEC.
+001530
+001540      DISPLAY "REPAIR FEEDBACK MINING REPORT GRAND TOTAL"
+001550              "  FIXCNT="    WS-TOT-FIXCNT.
+001560
+001570  A399-MINE-FEEDBACK-EX.
+001580      EXIT.
+001590
+001600  A400-DISPLAY-FEEDBACK-LINE.
+001610      ADD     WS-RPT-FIXCNT            TO      WS-TOT-FIXCNT.
+001620
+001630      DISPLAY "RSNCDE=" WS-RPT-RSNCDE
+001640              "  FLDNAME="  WS-RPT-FLDNAME
+001650              "  FIXCNT="   WS-RPT-FIXCNT.
+001660
+001670  A499-DISPLAY-FEEDBACK-LINE-EX.
+001680      EXIT.
+001690
+001700  A999-START-PROGRAM-ROUTINE-EX.
+001710      EXIT.
+001720
+001730  Y600-CHECK-SQL-ERROR.
+001740      IF SQLCODE NOT EQUAL ZERO
+001750         MOVE SQLCODE TO WK-N-SQLCODE
+001760         DISPLAY WK-C-ERRMSG
+001770         DISPLAY "SQLCODE : " WK-N-SQLCODE
+001780         EXEC SQL
+001790              ROLLBACK
+001800         END-EXEC
+001810      ELSE
+001820         EXEC SQL
+001830              COMMIT
+001840         END-EXEC
+001850      END-IF.
+001860
+001870  Y900-ABNORMAL-TERMINATION.
+001880      SET UPSI-SWITCH-2 TO ON.
+001890      GOBACK.
