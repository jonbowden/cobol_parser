@@ -0,0 +1,222 @@
+       100  IDENTIFICATION DIVISION.
+       200  PROGRAM-ID.      GHRRSNRP IS INITIAL.
+       300  AUTHOR.          ACCENTURE.
+       400  DATE-WRITTEN.    09 AUGUST 2026.
+       500
+       600  *----------------------------------------------------------------*
+       700  * DESCRIPTION : DAILY SUMMARY OF NON-STP REPAIR REASONS RAISED   *
+       800  *               AGAINST TFSSTPL ITEMS (BY TRFVTC1/TRFGRRSN) ON   *
+       900  *               THE RFTRRSN LOG FILE. SUMMARISES COUNT OF EACH   *
+      1000  *               REASON CODE PER DAY INTO TFSRRSNS, AND LISTS     *
+      1100  *               THE RESULT TO THE JOB LOG.                       *
+      1200  *----------------------------------------------------------------*
+      3800  *----------------------------------------------------------------*
+      3900  * HISTORY OF MODIFICATION:                                      *
+      4000  *----------------------------------------------------------------*
+      4100  *|USER    |DATE      | TAG      | DESCRIPTION                  |*
+      4200  *----------------------------------------------------------------*
+      4300  *|SYSM    |09/08/2026| RRSN01   | New program - daily non-STP  |*
+      4400  *|        |          |          | repair reason summary report |*
+      4500  *|        |          |          | off the RFTRRSN log file.    |*
+      4550  *|RISKOPS |09/08/2026| RRSN02   | DELETE FROM TFSRRSNS and the |*
+      4560  *|        |          |          | rebuilding INSERT...SELECT   |*
+      4570  *|        |          |          | now share one unit of work - |*
+      4580  *|        |          |          | previously each was commit-  |*
+      4590  *|        |          |          | ted separately, so a failed  |*
+      4600  *|        |          |          | INSERT left TFSRRSNS         |*
+      4610  *|        |          |          | permanently missing today's  |*
+      4620  *|        |          |          | row once the DELETE had      |*
+      4630  *|        |          |          | already committed. Now both  |*
+      4640  *|        |          |          | roll back together on        |*
+      4650  *|        |          |          | failure, and UPSI-2 is turned|*
+      4660  *|        |          |          | on so the scheduler alerts   |*
+      4670  *|        |          |          | and the job can be re-run.   |*
+     10700  *----------------------------------------------------------------*
+     10800       EJECT
+     10900
+     11000       ENVIRONMENT DIVISION.
+     11100       CONFIGURATION SECTION.
+     11200       SOURCE-COMPUTER. IBM-AS400.
+     11300       OBJECT-COMPUTER. IBM-AS400.
+     11400       SPECIAL-NAMES.    LOCAL-DATA IS LOCAL-DATA-AREA
+     11500                         UPSI-0 IS UPSI-SWITCH-0
+     11600                           ON  STATUS IS U0-ON
+     11700                           OFF STATUS IS U0-OFF
+     11800                         UPSI-1 IS UPSI-SWITCH-1
+     11900                           ON  STATUS IS U0-ON
+     12000                           OFF STATUS IS U0-OFF
+     12100                         UPSI-2 IS UPSI-SWITCH-2
+     12200                           ON  STATUS IS U0-ON
+     12300                           OFF STATUS IS U0-OFF
+     12400                         UPSI-3 IS UPSI-SWITCH-3
+     12500                           ON  STATUS IS U0-ON
+     12600                           OFF STATUS IS U0-OFF.
+     12700
+     12800       INPUT-OUTPUT SECTION.
+     12900       FILE-CONTROL.
+     13000
+     13100       DATA DIVISION.
+     13200       FILE SECTION.
+     13300       WORKING-STORAGE SECTION.
+     13400       01  F                       PIC  X(024) VALUE
+     13500           "** PROGRAM GHRRSNRP **".
+     13600       EJECT.
+     13700
+     13800       01  WS-DATE                 PIC X(08).
+     13900       01  WS-DATE-YYMD.
+     14000           05 WS-DATE-CEN          PIC X(02)  VALUE "20".
+     14100           05 WS-DATE-YMD          PIC X(06).
+     14200
+     14300       01  WS-RPRDTE               PIC S9(08) VALUE ZEROS.
+     14400       01  WS-EOF-SW               PIC X(01)  VALUE "N".
+     14500           88 WS-EOF                          VALUE "Y".
+     14600
+     14700       01  WS-RPT-RSNCDE           PIC X(07).
+     14800       01  WS-RPT-RSNDESC          PIC X(30).
+     14900       01  WS-RPT-REPCNT           PIC 9(07).
+     15000
+     15100       01  WK-C-WORK-AREA.
+     16800           05  WK-N-SQLCODE        PIC 9(009) VALUE ZERO.
+     17700           05  WK-C-ERRMSG         PIC X(050).
+     17900
+     18700           EXEC SQL
+     18800                INCLUDE SQLCA
+     18900           END-EXEC.
+     19000
+     19100       PROCEDURE DIVISION.
+     19600
+     19700       MAIN-MODULE.
+     19900           PERFORM A001-START-PROGRAM-ROUTINE
+     20000              THRU A999-START-PROGRAM-ROUTINE-EX.
+     20100
+     20200           GOBACK.
+     20500       EJECT.
+     20600
+     20700       A001-START-PROGRAM-ROUTINE.
+     20800           SET     UPSI-SWITCH-2           TO      OFF.
+     20900           ACCEPT  WS-DATE-YMD              FROM DATE.
+     21000           MOVE    WS-DATE-CEN              TO      WS-DATE(1:2).
+     21100           MOVE    WS-DATE-YMD              TO      WS-DATE(3:6).
+     21200           MOVE    WS-DATE                 TO      WS-RPRDTE.
+     21300
+     21400           PERFORM A200-BUILD-SUMMARY
+     21500              THRU A299-BUILD-SUMMARY-EX.
+     21600
+     21700           PERFORM A300-LIST-SUMMARY
+     21800              THRU A399-LIST-SUMMARY-EX.
+     21900
+      23400       A200-BUILD-SUMMARY.
+     140400      *---------------------------------------------------------*
+     140500      * CLEAR ANY PRIOR RUN'S SUMMARY FOR TODAY, THEN REBUILD   *
+     140600      * IT FROM THE RFTRRSN LOG ENTRIES RAISED TODAY. THE       *
+RRSN02*         * DELETE AND INSERT ARE ONE UNIT OF WORK, COMMITTED ONLY  *
+RRSN02*         * IF BOTH SUCCEED, SO A FAILED INSERT DOES NOT LEAVE      *
+RRSN02*         * TFSRRSNS MISSING TODAY'S ROW.                           *
+     140700      *---------------------------------------------------------*
+     140800           EXEC SQL
+     140900                DELETE FROM TFSRRSNS
+     141000                WHERE  RPRDTE = :WS-RPRDTE
+     141100           END-EXEC
+     141200
+RRSN02           MOVE    SQLCODE                  TO      WK-N-SQLCODE.
+RRSN02           IF      WK-N-SQLCODE NOT EQUAL ZERO
+RRSN02                   DISPLAY "GHRRSNRP - DELETE ERROR - TFSRRSNS"
+RRSN02                   DISPLAY "SQLCODE : " WK-N-SQLCODE
+RRSN02                   EXEC SQL
+RRSN02                        ROLLBACK
+RRSN02                   END-EXEC
+RRSN02                   GO TO Y900-ABNORMAL-TERMINATION
+RRSN02           END-IF.
+     141400
+     141500           EXEC SQL
+     141600                INSERT INTO TFSRRSNS
+     141700                      (RPRDTE, RSNCDE, RSNDESC, REPCNT)
+     141800                SELECT :WS-RPRDTE, RSNCDE, MIN(RSNDESC),
+     141900                       COUNT(*)
+     142000                FROM   RFTRRSN
+     142100                WHERE  RPRDTE = :WS-RPRDTE
+     142200                GROUP BY RSNCDE
+     142300           END-EXEC
+     142400
+RRSN02           MOVE    SQLCODE                  TO      WK-N-SQLCODE.
+RRSN02           IF      WK-N-SQLCODE NOT EQUAL ZERO
+RRSN02                   DISPLAY "GHRRSNRP - INSERT ERROR - TFSRRSNS"
+RRSN02                   DISPLAY "SQLCODE : " WK-N-SQLCODE
+RRSN02                   EXEC SQL
+RRSN02                        ROLLBACK
+RRSN02                   END-EXEC
+RRSN02                   GO TO Y900-ABNORMAL-TERMINATION
+RRSN02           END-IF.
+RRSN02
+RRSN02           EXEC SQL
+RRSN02                COMMIT
+RRSN02           END-EXEC.
+RRSN02
+      23500       A299-BUILD-SUMMARY-EX.
+     142700           EXIT.
+     142800
+      23600       A300-LIST-SUMMARY.
+     142900      *---------------------------------------------------------*
+     143000      * LIST TODAY'S SUMMARY TO THE JOB LOG, HIGHEST COUNT      *
+     143100      * FIRST.                                                  *
+     143200      *---------------------------------------------------------*
+     143300           MOVE    "N"                      TO      WS-EOF-SW.
+     143400
+     143500           EXEC SQL
+     143600                DECLARE C1 CURSOR FOR
+     143700                SELECT RSNCDE, RSNDESC, REPCNT
+     143800                FROM   TFSRRSNS
+     143900                WHERE  RPRDTE = :WS-RPRDTE
+     144000                ORDER BY REPCNT DESC
+     144100           END-EXEC
+     144200
+     144300           EXEC SQL
+     144400                OPEN C1
+     144500           END-EXEC
+     144600
+     144700           PERFORM Y600-CHECK-SQL-ERROR.
+     144800
+     144900           DISPLAY "NON-STP REPAIR REASON SUMMARY FOR " WS-RPRDTE.
+     145000
+     145100           PERFORM UNTIL WS-EOF
+     145200               EXEC SQL
+     145300                    FETCH C1
+     145400                    INTO  :WS-RPT-RSNCDE, :WS-RPT-RSNDESC,
+     145500                          :WS-RPT-REPCNT
+     145600               END-EXEC
+     145700               IF  SQLCODE = 100
+     145800                   MOVE "Y"      TO      WS-EOF-SW
+     145900               ELSE
+     146000                   DISPLAY WS-RPT-RSNCDE "  " WS-RPT-REPCNT
+     146100                           "  " WS-RPT-RSNDESC
+     146200               END-IF
+     146300           END-PERFORM.
+     146400
+     146500           EXEC SQL
+     146600                CLOSE C1
+     146700           END-EXEC.
+     146800
+      23700       A399-LIST-SUMMARY-EX.
+     146900           EXIT.
+     147000
+     148000       A999-START-PROGRAM-ROUTINE-EX.
+     149000           EXIT.
+     149100
+     149200
+     158500       Y600-CHECK-SQL-ERROR.
+     160900           IF SQLCODE NOT EQUAL ZERO
+     161000              MOVE SQLCODE TO WK-N-SQLCODE
+     161100              DISPLAY WK-C-ERRMSG
+     161200              DISPLAY "SQLCODE : " WK-N-SQLCODE
+     161300              EXEC SQL
+     161400                   ROLLBACK
+     161500              END-EXEC
+     161600           ELSE
+     161700              EXEC SQL
+     161800                   COMMIT
+     161900              END-EXEC
+     162000           END-IF.
+     162200
+     162300       Y900-ABNORMAL-TERMINATION.
+     162400           SET UPSI-SWITCH-2 TO ON.
+     162500           GOBACK.
