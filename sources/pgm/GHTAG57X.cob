@@ -0,0 +1,266 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.      GHTAG57X IS INITIAL.
+000120  AUTHOR.          RISKOPS.
+000130  DATE-WRITTEN.    09 AUGUST 2026.
+000140
+000150* --------------------------------------------------------------------
+000160*  DESCRIPTION : STALE TAG57 VALIDATION ENTRY REVIEW EXTRACT. THE
+000170*                RLSGTAG57 TAG57 C/D ADDRESS/BIC VALIDATION TABLE
+000180*                ACCUMULATES ENTRIES OVER TIME (WITH DUPLICATES
+000190*                KEYING) BUT NOTHING REMOVES AN ENTRY ONCE A
+000200*                CORRESPONDENT'S ROUTING DETAILS CHANGE. THIS JOB
+000210*                LOOKS AT TFSTAG57M (THE MATCH AUDIT LOG WRITTEN BY
+000220*                TRFVTAG57 EVERY TIME A VALUE IS SUCCESSFULLY
+000230*                MATCHED) FOR THE MOST RECENT MATCH DATE PER TAG57
+000240*                VALUE, AND WRITES EVERY VALUE LAST MATCHED MORE
+000250*                THAN THE CONFIGURABLE STALENESS THRESHOLD (SYSTEM
+000260*                PARAMETER TAG57STAL, EXPRESSED IN DAYS) AGO TO THE
+000270*                TFSTAG57X REVIEW EXTRACT SO OPS CAN CONFIRM THE
+000280*                ENTRY IS GENUINELY OBSOLETE BEFORE IT IS RETIRED
+000290*                FROM RLSGTAG57. A VALUE THAT HAS NEVER BEEN
+000300*                MATCHED HAS NO TFSTAG57M HISTORY TO AGE AGAINST
+000310*                AND IS NOT FLAGGED BY THIS JOB.
+000320* --------------------------------------------------------------------
+000330* --------------------------------------------------------------------
+000340*  HISTORY OF MODIFICATION:
+000350* --------------------------------------------------------------------
+000360*  |USER    |DATE      | TAG      | DESCRIPTION                  |
+000370* --------------------------------------------------------------------
+000380*  |SYSM    |09/08/2026| TAG57X   | New program - flags Tag57     |
+000390*  |        |          |          | validation entries not        |
+000400*  |        |          |          | matched within the             |
+000410*  |        |          |          | configurable staleness         |
+000420*  |        |          |          | threshold for ops review.      |
+000430* --------------------------------------------------------------------
+000440  EJECT
+000450
+000460  ENVIRONMENT DIVISION.
+000470  CONFIGURATION SECTION.
+000480  SOURCE-COMPUTER. IBM-AS400.
+000490  OBJECT-COMPUTER. IBM-AS400.
+000500  SPECIAL-NAMES.    LOCAL-DATA IS LOCAL-DATA-AREA
+000510                    UPSI-0 IS UPSI-SWITCH-0
+000520                      ON  STATUS IS U0-ON
+000530                      OFF STATUS IS U0-OFF
+000540                    UPSI-1 IS UPSI-SWITCH-1
+000550                      ON  STATUS IS U0-ON
+000560                      OFF STATUS IS U0-OFF
+000570                    UPSI-2 IS UPSI-SWITCH-2
+000580                      ON  STATUS IS U0-ON
+000590                      OFF STATUS IS U0-OFF
+000600                    UPSI-3 IS UPSI-SWITCH-3
+000610                      ON  STATUS IS U0-ON
+000620                      OFF STATUS IS U0-OFF.
+000630
+000640  INPUT-OUTPUT SECTION.
+000650  FILE-CONTROL.
+000660      SELECT TFSTAG57X ASSIGN TO DATABASE-TFSTAG57X
+000670      ORGANIZATION IS SEQUENTIAL
+000680      FILE STATUS IS WK-C-FILE-STATUS.
+000690
+000700  DATA DIVISION.
+000710  FILE SECTION.
+000720  FD  TFSTAG57X
+000730      LABEL RECORDS ARE OMITTED
+000740  DATA RECORD IS TFSTAG57X-REC.
+000750  01  TFSTAG57X-REC.
+000760      COPY DDS-ALL-FORMATS OF TFSTAG57X.
+000770  01  TFSTAG57X-REC-1.
+000780      COPY TFSTAG57X.
+000790
+000800  WORKING-STORAGE SECTION.
+000810  01  F                       PIC  X(024) VALUE
+000820      "** PROGRAM GHTAG57X **".
+000830  EJECT.
+000840
+000850  01  WK-C-FILE-STATUS         PIC XX.
+000860      88  WK-C-SUCCESSFUL      VALUE "00".
+000870
+000880  01  WS-DATE                 PIC X(08).
+000890  01  WS-DATE-YYMD.
+000900      05 WS-DATE-CEN          PIC X(02)  VALUE "20".
+000910      05 WS-DATE-YMD          PIC X(06).
+000920  01  WS-TODAY-DTE            PIC S9(08) VALUE ZEROS.
+000930
+000940  01  WS-TAG57STAL-PARCD      PIC X(10)  VALUE "TAG57STAL".
+000950  01  WS-STALE-DAYS           PIC S9(05) VALUE 180.
+000960
+000970  01  WS-RPT-TAGVAL           PIC X(35).
+000980  01  WS-RPT-BNKENTRY         PIC X(02).
+000990  01  WS-RPT-LASTDTE          PIC S9(08).
+001000  01  WS-RPT-AGEDAYS          PIC S9(05).
+001010  01  WS-EOF-SW               PIC X(01)  VALUE "N".
+001020      88 WS-EOF                          VALUE "Y".
+001030
+001040  01  WK-N-T57X-SEQNO         PIC S9(04) VALUE ZERO.
+001050
+001060  01  WK-C-WORK-AREA.
+001070      05  WK-N-SQLCODE        PIC 9(009) VALUE ZERO.
+001080      05  WK-C-ERRMSG         PIC X(050).
+001090
+001100      EXEC SQL
+001110           INCLUDE SQLCA
+001120      END-EXEC.
+001130
+001140* ------------------ STANDARD SYSTEM PARAMETER LOOKUP ----------------
+001150  COPY XGSPA.
+001160
+001170  PROCEDURE DIVISION.
+001180
+001190  MAIN-MODULE.
+001200      PERFORM A001-START-PROGRAM-ROUTINE
+001210         THRU A999-START-PROGRAM-ROUTINE-EX.
+001220
+001230      GOBACK.
+001240  EJECT.
+001250
+001260  A001-START-PROGRAM-ROUTINE.
+001270      SET     UPSI-SWITCH-2           TO      OFF.
+001280      ACCEPT  WS-DATE-YMD              FROM DATE.
+001290      MOVE    WS-DATE-CEN              TO      WS-DATE(1:2).
+001300      MOVE    WS-DATE-YMD              TO      WS-DATE(3:6).
+001310      MOVE    WS-DATE                  TO      WS-TODAY-DTE.
+001320
+001330      PERFORM A200-GET-STALE-THRESHOLD
+001340         THRU A299-GET-STALE-THRESHOLD-EX.
+001350
+001360      OPEN OUTPUT TFSTAG57X.
+001370      IF  NOT WK-C-SUCCESSFUL
+001380          DISPLAY "GHTAG57X - OPEN FILE ERROR - TFSTAG57X"
+001390          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+001400          GO TO Y900-ABNORMAL-TERMINATION
+001410      END-IF.
+001420
+001430      PERFORM A300-FLAG-STALE-ENTRIES
+001440         THRU A399-FLAG-STALE-ENTRIES-EX.
+001450
+001460      CLOSE TFSTAG57X.
+001470      IF  NOT WK-C-SUCCESSFUL
+001480          DISPLAY "GHTAG57X - CLOSE FILE ERROR - TFSTAG57X"
+001490          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+001500      END-IF.
+001510
+001520  A200-GET-STALE-THRESHOLD.
+001530* ------------------------------------------------------------
+001540*  RETRIEVE THE OPS-CONFIGURABLE STALENESS THRESHOLD (IN DAYS)
+001550*  FROM TFSGSYSPA VIA TRFXGSPA, THE SAME WAY THE STP
+001560*  VALIDATION PROGRAMS PICK UP THEIR SYSTEM PARAMETERS. IF THE
+001570*  PARAMETER IS NOT SET, FALL BACK TO 180 DAYS.
+001580* ------------------------------------------------------------
+001590      INITIALIZE                       WK-C-XGSPA-RECORD.
+001600      MOVE    WS-TAG57STAL-PARCD       TO      WK-C-XGSPA-GHPARCD.
+001610      CALL "TRFXGSPA"               USING      WK-C-XGSPA-RECORD.
+001620
+001630      IF      WK-C-XGSPA-ERROR-CD = SPACES
+001640              MOVE WK-N-XGSPA-GHPARNUM TO WS-STALE-DAYS
+001650      END-IF.
+001660
+001670      DISPLAY "GHTAG57X - STALENESS THRESHOLD (DAYS) = "
+001680              WS-STALE-DAYS.
+001690
+001700  A299-GET-STALE-THRESHOLD-EX.
+001710      EXIT.
+001720
+001730  A300-FLAG-STALE-ENTRIES.
+001740* ------------------------------------------------------------
+001750*  FOR EVERY TAG57 VALUE THAT HAS MATCH HISTORY, COMPARE THE
+001760*  MOST RECENT MATCH DATE AGAINST TODAY. VALUES OLDER THAN THE
+001770*  STALENESS THRESHOLD ARE WRITTEN TO TFSTAG57X FOR OPS REVIEW.
+001780* ------------------------------------------------------------
+001790      MOVE    "N"                      TO      WS-EOF-SW.
+001800
+001810      EXEC SQL
+001820           DECLARE C1 CURSOR FOR
+001830           SELECT TAGVAL, BNKENTRY, MAX(MATCHDTE)
+001840           FROM   TFSTAG57M
+001850           GROUP BY TAGVAL, BNKENTRY
+001860           ORDER BY TAGVAL, BNKENTRY
+001870      END-EXEC
+001880
+001890      EXEC SQL
+001900           OPEN C1
+001910      END-EXEC
+001920
+001930      PERFORM Y600-CHECK-SQL-ERROR.
+001940
+001950      DISPLAY "STALE TAG57 VALIDATION ENTRY REVIEW FOR "
+001960              WS-TODAY-DTE.
+001970
+001980      PERFORM UNTIL WS-EOF
+001990          EXEC SQL
+002000               FETCH C1
+002010               INTO  :WS-RPT-TAGVAL, :WS-RPT-BNKENTRY,
+002020                     :WS-RPT-LASTDTE
+002030          END-EXEC
+002040          IF  SQLCODE = 100
+002050              MOVE "Y"      TO      WS-EOF-SW
+002060          ELSE
+002070              PERFORM A400-EVAL-TAG57-AGE
+002080                 THRU A499-EVAL-TAG57-AGE-EX
+002090          END-IF
+002100      END-PERFORM.
+002110
+002120      EXEC SQL
+002130           CLOSE C1
+002140      END-EXEC.
+002150
+002160  A399-FLAG-STALE-ENTRIES-EX.
+002170      EXIT.
+002180
+002190  A400-EVAL-TAG57-AGE.
+002200      COMPUTE WS-RPT-AGEDAYS =
+002210          FUNCTION INTEGER-OF-DATE(WS-TODAY-DTE)
+002220        - FUNCTION INTEGER-OF-DATE(WS-RPT-LASTDTE).
+002230
+002240      IF      WS-RPT-AGEDAYS > WS-STALE-DAYS
+002250              DISPLAY "TAGVAL=" WS-RPT-TAGVAL
+002260                      "  BNKENTRY=" WS-RPT-BNKENTRY
+002270                      "  LASTDTE=" WS-RPT-LASTDTE
+002280                      "  AGEDAYS=" WS-RPT-AGEDAYS
+002290                      "  ** STALE - REVIEW **"
+002300              PERFORM A500-WRITE-REVIEW-EXTRACT
+002310                 THRU A599-WRITE-REVIEW-EXTRACT-EX
+002320      END-IF.
+002330
+002340  A499-EVAL-TAG57-AGE-EX.
+002350      EXIT.
+002360
+002370  A500-WRITE-REVIEW-EXTRACT.
+002380      ADD     1                        TO WK-N-T57X-SEQNO.
+002390
+002400      INITIALIZE                       TFSTAG57X-REC-1.
+002410      MOVE    WS-RPT-TAGVAL            TO TFSTAG57X-TAGVAL.
+002420      MOVE    WS-RPT-BNKENTRY          TO TFSTAG57X-BNKENTRY.
+002430      MOVE    WS-RPT-LASTDTE           TO TFSTAG57X-LASTDTE.
+002440      MOVE    WS-RPT-AGEDAYS           TO TFSTAG57X-AGEDAYS.
+002450      MOVE    WS-TODAY-DTE             TO TFSTAG57X-RUNDTE.
+002460
+002470      WRITE   TFSTAG57X-REC-1.
+002480      IF  NOT WK-C-SUCCESSFUL
+002490          DISPLAY "GHTAG57X - WRITE ERROR - TFSTAG57X"
+002500          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+002510      END-IF.
+002520
+002530  A599-WRITE-REVIEW-EXTRACT-EX.
+002540      EXIT.
+002550
+002560  A999-START-PROGRAM-ROUTINE-EX.
+002570      EXIT.
+002580
+002590  Y600-CHECK-SQL-ERROR.
+002600      IF SQLCODE NOT EQUAL ZERO
+002610         MOVE SQLCODE TO WK-N-SQLCODE
+002620         DISPLAY WK-C-ERRMSG
+002630         DISPLAY "SQLCODE : " WK-N-SQLCODE
+002640         EXEC SQL
+002650              ROLLBACK
+002660         END-EXEC
+002670      ELSE
+002680         EXEC SQL
+002690              COMMIT
+002700         END-EXEC
+002710      END-IF.
+002720
+002730  Y900-ABNORMAL-TERMINATION.
+002740      SET UPSI-SWITCH-2 TO ON.
+002750      GOBACK.
