@@ -0,0 +1,191 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.      GHUETRRP IS INITIAL.
+000120  AUTHOR.          RISKOPS.
+000130  DATE-WRITTEN.    09 AUGUST 2026.
+000140
+000150* --------------------------------------------------------------------
+000160*  DESCRIPTION : SWIFT GPI UETR STATUS REPORT. READS EVERY ENTRY
+000170*                LOGGED TO TFSUETRLG FOR TODAY'S RUN AND LISTS THE
+000180*                GPI UETR CARRIED AGAINST EACH INCOMING QUEUE ITEM
+000190*                TOGETHER WITH ITS COVER-RECEIVED STATUS AT THE
+000200*                TIME OF THE CHECK, SO OPS CAN SEE A HISTORY OF
+000210*                UETR COVER-MATCH OUTCOMES WITHOUT HAVING TO RELY
+000220*                ON THE TRANSIENT UFIMIJCON QUEUE ITSELF. A FINAL
+000230*                TALLY OF COVER-RECEIVED VS COVER-PENDING ITEMS
+000240*                IS SHOWN AT THE END OF THE LISTING.
+000250* --------------------------------------------------------------------
+000260* --------------------------------------------------------------------
+000270*  HISTORY OF MODIFICATION:
+000280* --------------------------------------------------------------------
+000290* |USER    |DATE      | TAG      | DESCRIPTION                  |
+000300* --------------------------------------------------------------------
+000310* |SYSM    |09/08/2026| UETRRP01 | New program - gpi UETR status|
+000320* |        |          |          | report listing each cover-   |
+000330* |        |          |          | match check logged to        |
+000340* |        |          |          | TFSUETRLG for today.         |
+000350* --------------------------------------------------------------------
+000360  EJECT
+000370
+000380  ENVIRONMENT DIVISION.
+000390  CONFIGURATION SECTION.
+000400  SOURCE-COMPUTER. IBM-AS400.
+000410  OBJECT-COMPUTER. IBM-AS400.
+000420  SPECIAL-NAMES.    LOCAL-DATA IS LOCAL-DATA-AREA
+000430                    UPSI-0 IS UPSI-SWITCH-0
+000440                      ON  STATUS IS U0-ON
+000450                      OFF STATUS IS U0-OFF
+000460                    UPSI-1 IS UPSI-SWITCH-1
+000470                      ON  STATUS IS U0-ON
+000480                      OFF STATUS IS U0-OFF
+000490                    UPSI-2 IS UPSI-SWITCH-2
+000500                      ON  STATUS IS U0-ON
+000510                      OFF STATUS IS U0-OFF
+000520                    UPSI-3 IS UPSI-SWITCH-3
+000530                      ON  STATUS IS U0-ON
+000540                      OFF STATUS IS U0-OFF.
+000550
+000560  INPUT-OUTPUT SECTION.
+000570  FILE-CONTROL.
+000580
+000590  DATA DIVISION.
+000600  FILE SECTION.
+000610  WORKING-STORAGE SECTION.
+000620  01  F                       PIC  X(024) VALUE
+000630      "** PROGRAM GHUETRRP **".
+000640  EJECT.
+000650
+000660  01  WS-DATE                 PIC X(08).
+000670  01  WS-DATE-YYMD.
+000680      05 WS-DATE-CEN          PIC X(02)  VALUE "20".
+000690      05 WS-DATE-YMD          PIC X(06).
+000700
+000710  01  WS-TODAY-DTE            PIC S9(08) VALUE ZEROS.
+000720  01  WS-EOF-SW               PIC X(01)  VALUE "N".
+000730      88 WS-EOF                          VALUE "Y".
+000740
+000750  01  WS-RPT-QUENUM           PIC 9(08).
+000760  01  WS-RPT-QUESUF           PIC 9(02).
+000770  01  WS-RPT-UETR             PIC X(36).
+000780  01  WS-RPT-COVSTAT          PIC X(01).
+000790  01  WS-RPT-SRCPGM           PIC X(08).
+000800
+000810  01  WS-CNT-RECEIVED         PIC 9(07) VALUE ZERO.
+000820  01  WS-CNT-PENDING          PIC 9(07) VALUE ZERO.
+000830  01  WS-CNT-TOTAL            PIC 9(07) VALUE ZERO.
+000840
+000850  01  WK-C-WORK-AREA.
+000860      05  WK-N-SQLCODE        PIC 9(009) VALUE ZERO.
+000870      05  WK-C-ERRMSG         PIC X(050).
+000880
+000890      EXEC SQL
+000900           INCLUDE SQLCA
+000910      END-EXEC.
+000920
+000930  PROCEDURE DIVISION.
+000940
+000950  MAIN-MODULE.
+000960      PERFORM A001-START-PROGRAM-ROUTINE
+000970         THRU A999-START-PROGRAM-ROUTINE-EX.
+000980
+000990      GOBACK.
+001000  EJECT.
+001010
+001020  A001-START-PROGRAM-ROUTINE.
+001030      SET     UPSI-SWITCH-2           TO      OFF.
+001040      ACCEPT  WS-DATE-YMD              FROM DATE.
+001050      MOVE    WS-DATE-CEN              TO      WS-DATE(1:2).
+001060      MOVE    WS-DATE-YMD              TO      WS-DATE(3:6).
+001070      MOVE    WS-DATE                  TO      WS-TODAY-DTE.
+001080
+001090      PERFORM A300-LIST-UETR-STATUS
+001100         THRU A399-LIST-UETR-STATUS-EX.
+001110
+001120  A300-LIST-UETR-STATUS.
+001130* ------------------------------------------------------------
+001140*  LIST EVERY COVER-MATCH CHECK LOGGED TO TFSUETRLG FOR TODAY
+001150*  AND TALLY HOW MANY SHOWED THE COVER AS RECEIVED VS PENDING.
+001160* ------------------------------------------------------------
+001170      MOVE    "N"                      TO      WS-EOF-SW.
+001180      MOVE    ZERO                     TO      WS-CNT-RECEIVED
+001190                                                WS-CNT-PENDING
+001200                                                WS-CNT-TOTAL.
+001210
+001220      EXEC SQL
+001230           DECLARE C1 CURSOR FOR
+001240           SELECT QUENUM, QUESUF, UETR, COVSTAT, SRCPGM
+001250           FROM   TFSUETRLG
+001260           WHERE  CHKDTE = :WS-TODAY-DTE
+001270           ORDER BY QUENUM, QUESUF
+001280      END-EXEC
+001290
+001300      EXEC SQL
+001310           OPEN C1
+001320      END-EXEC
+001330
+001340      PERFORM Y600-CHECK-SQL-ERROR.
+001350
+001360      DISPLAY "GPI UETR STATUS REPORT FOR " WS-TODAY-DTE.
+001370
+001380      PERFORM UNTIL WS-EOF
+001390          EXEC SQL
+001400               FETCH C1
+001410               INTO  :WS-RPT-QUENUM, :WS-RPT-QUESUF,
+001420                     :WS-RPT-UETR, :WS-RPT-COVSTAT,
+001430                     :WS-RPT-SRCPGM
+001440          END-EXEC
+001450          IF  SQLCODE = 100
+001460              MOVE "Y"      TO      WS-EOF-SW
+001470          ELSE
+001480              PERFORM A400-TALLY-ENTRY
+001490                 THRU A499-TALLY-ENTRY-EX
+001500          END-IF
+001510      END-PERFORM.
+001520
+001530      EXEC SQL
+001540           CLOSE C1
+001550      END-EXEC.
+001560
+001570      DISPLAY "TOTAL ITEMS CHECKED   : " WS-CNT-TOTAL.
+001580      DISPLAY "COVER RECEIVED        : " WS-CNT-RECEIVED.
+001590      DISPLAY "COVER PENDING         : " WS-CNT-PENDING.
+001600
+001610  A399-LIST-UETR-STATUS-EX.
+001620      EXIT.
+001630
+001640  A400-TALLY-ENTRY.
+001650      ADD     1                        TO      WS-CNT-TOTAL.
+001660
+001670      IF      WS-RPT-COVSTAT = "Y"
+001680              ADD     1                TO      WS-CNT-RECEIVED
+001690      ELSE
+001700              ADD     1                TO      WS-CNT-PENDING
+001710      END-IF.
+001720
+001730      DISPLAY WS-RPT-QUENUM "-" WS-RPT-QUESUF
+001740              "  UETR="      WS-RPT-UETR
+001750              "  COVSTAT="   WS-RPT-COVSTAT
+001760              "  SRCPGM="    WS-RPT-SRCPGM.
+001770
+001780  A499-TALLY-ENTRY-EX.
+001790      EXIT.
+001800
+001810  A999-START-PROGRAM-ROUTINE-EX.
+001820      EXIT.
+001830
+001840  Y600-CHECK-SQL-ERROR.
+001850      IF SQLCODE NOT EQUAL ZERO
+001860         MOVE SQLCODE TO WK-N-SQLCODE
+001870         DISPLAY WK-C-ERRMSG
+001880         DISPLAY "SQLCODE : " WK-N-SQLCODE
+001890         EXEC SQL
+001900              ROLLBACK
+001910         END-EXEC
+001920      ELSE
+001930         EXEC SQL
+001940              COMMIT
+001950         END-EXEC
+001960      END-IF.
+001970
+001980  Y900-ABNORMAL-TERMINATION.
+001990      SET UPSI-SWITCH-2 TO ON.
+002000      GOBACK.
