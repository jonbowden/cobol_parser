@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRFGMSLG.
+       AUTHOR. RISKOPS.
+       DATE-WRITTEN. 09 AUG 2026.
+      *=================================================================
+      *
+      *DESCRIPTION : THIS IS A CALLED ROUTINE INVOKED WHEN AN OUTGOING  *
+      *              SWIFT MESSAGE HAS ACTUALLY BEEN TRANSMITTED, TO    *
+      *              LOG THE MESSAGE NUMBER ASSIGNED FROM TFSCLSYS-     *
+      *              MSGNOTRD/MSGNOREM ON THE TFSMSGLOG LOG FILE, SO    *
+      *              END-OF-DAY PROCESSING CAN CHECK THE NUMBER RANGE   *
+      *              ISSUED THAT DAY AGAINST WHAT WAS ACTUALLY SENT.    *
+      *=================================================================
+      *
+      * HISTORY OF AMENDMENT :                                         *
+      *=================================================================
+      *
+      * MSLG01 - RISKOPS - 09/08/2026 - New program. Writes one         *
+      *                     TFSMSGLOG entry per message actually sent,  *
+      *                     called from the point a message leaves the  *
+      *                     outbound SWIFT interface.                   *
+      *=================================================================
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       SPECIAL-NAMES. LOCAL-DATA IS LOCAL-DATA-AREA
+              I-O-FEEDBACK IS I-O-FEEDBACK-AREA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT TFSMSGLOG ASSIGN TO DATABASE-TFSMSGLOG
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WK-C-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TFSMSGLOG
+              LABEL RECORDS ARE OMITTED
+       DATA RECORD IS TFSMSGLOG-REC.
+       01  TFSMSGLOG-REC.
+              COPY DDS-ALL-FORMATS OF TFSMSGLOG.
+       01  TFSMSGLOG-REC-1.
+              COPY TFSMSGLOG.
+       WORKING-STORAGE SECTION.
+       01  FILLER                      PIC X(24) VALUE
+              "** PROGRAM TRFGMSLG **".
+
+       01  WK-C-COMMON.
+              COPY ASCMWS.
+
+       LINKAGE SECTION.
+              COPY MSLG.
+
+              EJECT
+      ****************************************
+       PROCEDURE DIVISION USING WK-C-MSLG-RECORD.
+      ****************************************
+       MAIN-MODULE.
+           PERFORM A000-PROCESS-CALLED-ROUTINE
+              THRU A099-PROCESS-CALLED-ROUTINE-EX.
+           PERFORM Z000-END-PROGRAM-ROUTINE
+              THRU Z999-END-PROGRAM-ROUTINE-EX.
+       GOBACK.
+
+      *-----------------------------------------------------------------
+      *
+       A000-PROCESS-CALLED-ROUTINE.
+      *-----------------------------------------------------------------
+      *
+           OPEN EXTEND TFSMSGLOG.
+           IF NOT WK-C-SUCCESSFUL
+       DISPLAY "TRFGMSLG - OPEN FILE ERROR - TFSMSGLOG"
+              DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+              GO TO Y900-ABNORMAL-TERMINATION
+       END-IF.
+
+           INITIALIZE                  TFSMSGLOG-REC-1.
+           MOVE  WK-C-MSLG-MSGTYPE     TO TFSMSGLOG-MSGTYPE.
+           MOVE  WK-N-MSLG-MSGNO       TO TFSMSGLOG-MSGNO.
+           MOVE  WK-N-MSLG-SNDDTE      TO TFSMSGLOG-SNDDTE.
+           MOVE  WK-N-MSLG-SNDTIME     TO TFSMSGLOG-SNDTIME.
+           MOVE  WK-C-MSLG-TRNNO       TO TFSMSGLOG-TRNNO.
+
+           WRITE TFSMSGLOG-REC-1.
+           IF  NOT WK-C-SUCCESSFUL
+       DISPLAY "TRFGMSLG - WRITE ERROR - TFSMSGLOG"
+              DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+       END-IF.
+
+       A099-PROCESS-CALLED-ROUTINE-EX.
+       EXIT.
+      *-----------------------------------------------------------------
+      *
+       Y900-ABNORMAL-TERMINATION.
+           PERFORM Z000-END-PROGRAM-ROUTINE.
+           EXIT PROGRAM.
+       Z000-END-PROGRAM-ROUTINE.
+           CLOSE TFSMSGLOG.
+           IF  NOT WK-C-SUCCESSFUL
+       DISPLAY "TRFGMSLG - CLOSE FILE ERROR - TFSMSGLOG"
+              DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+       END-IF.
+       Z999-END-PROGRAM-ROUTINE-EX.
+       EXIT.
