@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRFGMVLG.
+       AUTHOR. RISKOPS.
+       DATE-WRITTEN. 09 AUG 2026.
+      *=================================================================
+      *
+      *DESCRIPTION : THIS IS A CALLED ROUTINE INVOKED WHEN A MERVA     *
+      *              INTERFACE MESSAGE IS QUEUED FOR TRANSMIT,         *
+      *              TRANSMITTED, OR RECEIVED, TO LOG THE EVENT ON THE *
+      *              TFSMERVLG LOG FILE, SO THE DAILY MERVA THROUGHPUT *
+      *              RECONCILIATION CAN CHECK ACTUAL MESSAGE COUNTS    *
+      *              AGAINST THE TFSCLSYS-MERVIND/MERVTIND/MERVRIND    *
+      *              AVAILABILITY INDICATORS.                          *
+      *=================================================================
+      *
+      * HISTORY OF AMENDMENT :                                         *
+      *=================================================================
+      *
+      * MERV01 - RISKOPS - 09/08/2026 - New program. Writes one        *
+      *                     TFSMERVLG entry per MERVA message event,   *
+      *                     called from the point a message is queued, *
+      *                     transmitted, or received on the MERVA      *
+      *                     interface.                                 *
+      *=================================================================
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       SPECIAL-NAMES. LOCAL-DATA IS LOCAL-DATA-AREA
+              I-O-FEEDBACK IS I-O-FEEDBACK-AREA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT TFSMERVLG ASSIGN TO DATABASE-TFSMERVLG
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WK-C-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TFSMERVLG
+              LABEL RECORDS ARE OMITTED
+       DATA RECORD IS TFSMERVLG-REC.
+       01  TFSMERVLG-REC.
+              COPY DDS-ALL-FORMATS OF TFSMERVLG.
+       01  TFSMERVLG-REC-1.
+              COPY TFSMERVLG.
+       WORKING-STORAGE SECTION.
+       01  FILLER                      PIC X(24) VALUE
+              "** PROGRAM TRFGMVLG **".
+
+       01  WK-C-COMMON.
+              COPY ASCMWS.
+
+       LINKAGE SECTION.
+              COPY MVLG.
+
+              EJECT
+      ****************************************
+       PROCEDURE DIVISION USING WK-C-MVLG-RECORD.
+      ****************************************
+       MAIN-MODULE.
+           PERFORM A000-PROCESS-CALLED-ROUTINE
+              THRU A099-PROCESS-CALLED-ROUTINE-EX.
+           PERFORM Z000-END-PROGRAM-ROUTINE
+              THRU Z999-END-PROGRAM-ROUTINE-EX.
+       GOBACK.
+
+      *-----------------------------------------------------------------
+      *
+       A000-PROCESS-CALLED-ROUTINE.
+      *-----------------------------------------------------------------
+      *
+           OPEN EXTEND TFSMERVLG.
+           IF NOT WK-C-SUCCESSFUL
+       DISPLAY "TRFGMVLG - OPEN FILE ERROR - TFSMERVLG"
+              DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+              GO TO Y900-ABNORMAL-TERMINATION
+       END-IF.
+
+           INITIALIZE                  TFSMERVLG-REC-1.
+           MOVE  WK-C-MVLG-LEG         TO TFSMERVLG-LEG.
+           MOVE  WK-N-MVLG-EVTDTE      TO TFSMERVLG-EVTDTE.
+           MOVE  WK-N-MVLG-EVTTIME     TO TFSMERVLG-EVTTIME.
+           MOVE  WK-C-MVLG-MSGREF      TO TFSMERVLG-MSGREF.
+
+           WRITE TFSMERVLG-REC-1.
+           IF  NOT WK-C-SUCCESSFUL
+       DISPLAY "TRFGMVLG - WRITE ERROR - TFSMERVLG"
+              DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+       END-IF.
+
+       A099-PROCESS-CALLED-ROUTINE-EX.
+       EXIT.
+      *-----------------------------------------------------------------
+      *
+       Y900-ABNORMAL-TERMINATION.
+           PERFORM Z000-END-PROGRAM-ROUTINE.
+           EXIT PROGRAM.
+       Z000-END-PROGRAM-ROUTINE.
+           CLOSE TFSMERVLG.
+           IF  NOT WK-C-SUCCESSFUL
+       DISPLAY "TRFGMVLG - CLOSE FILE ERROR - TFSMERVLG"
+              DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+       END-IF.
+       Z999-END-PROGRAM-ROUTINE-EX.
+       EXIT.
