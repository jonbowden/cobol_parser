@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRFGRRFB.
+       AUTHOR. RISKOPS.
+       DATE-WRITTEN. 09 AUG 2026.
+      *=================================================================
+      *
+      *DESCRIPTION : THIS IS A CALLED ROUTINE INVOKED AT REPAIR         *
+      *              RE-RELEASE TIME TO CAPTURE WHAT AN OPS OFFICER    *
+      *              ACTUALLY CHANGED TO MAKE A REPAIRED ITEM PASS,    *
+      *              ALONGSIDE THE ORIGINAL RRSN REPAIR REASON, ON THE *
+      *              TFSRFDBK LOG FILE.                                *
+      *=================================================================
+      *
+      * HISTORY OF AMENDMENT :                                         *
+      *=================================================================
+      *
+      * RRFB01 - RISKOPS - 09/08/2026 - New program. Writes one         *
+      *                     TFSRFDBK entry per field corrected on a     *
+      *                     repaired item, so the feedback file can     *
+      *                     later be mined for which non-STP reasons    *
+      *                     are worth fixing upstream.                  *
+      *=================================================================
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       SPECIAL-NAMES. LOCAL-DATA IS LOCAL-DATA-AREA
+              I-O-FEEDBACK IS I-O-FEEDBACK-AREA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT TFSRFDBK ASSIGN TO DATABASE-TFSRFDBK
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WK-C-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TFSRFDBK
+              LABEL RECORDS ARE OMITTED
+       DATA RECORD IS TFSRFDBK-REC.
+       01  TFSRFDBK-REC.
+              COPY DDS-ALL-FORMATS OF TFSRFDBK.
+       01  TFSRFDBK-REC-1.
+              COPY TFSRFDBK.
+       WORKING-STORAGE SECTION.
+       01  FILLER                      PIC X(24) VALUE
+              "** PROGRAM TRFGRRFB **".
+
+       01  WK-C-COMMON.
+              COPY ASCMWS.
+
+       LINKAGE SECTION.
+              COPY RRFB.
+
+              EJECT
+      ****************************************
+       PROCEDURE DIVISION USING WK-C-RRFB-RECORD.
+      ****************************************
+       MAIN-MODULE.
+           PERFORM A000-PROCESS-CALLED-ROUTINE
+              THRU A099-PROCESS-CALLED-ROUTINE-EX.
+           PERFORM Z000-END-PROGRAM-ROUTINE
+              THRU Z999-END-PROGRAM-ROUTINE-EX.
+       GOBACK.
+
+      *-----------------------------------------------------------------
+      *
+       A000-PROCESS-CALLED-ROUTINE.
+      *-----------------------------------------------------------------
+      *
+           OPEN EXTEND TFSRFDBK.
+           IF NOT WK-C-SUCCESSFUL
+       DISPLAY "TRFGRRFB - OPEN FILE ERROR - TFSRFDBK"
+              DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+              GO TO Y900-ABNORMAL-TERMINATION
+       END-IF.
+
+           INITIALIZE                  TFSRFDBK-REC-1.
+           MOVE  WK-C-RRFB-TRNNO       TO TFSRFDBK-TRNNO.
+           MOVE  WK-C-RRFB-RSNCDE      TO TFSRFDBK-RSNCDE.
+           MOVE  WK-C-RRFB-RPRDTE      TO TFSRFDBK-RPRDTE.
+           MOVE  WK-C-RRFB-SEQNUM      TO TFSRFDBK-SEQNUM.
+           MOVE  WK-C-RRFB-FIXDTE      TO TFSRFDBK-FIXDTE.
+           MOVE  WK-C-RRFB-FIXUSRID    TO TFSRFDBK-FIXUSRID.
+           MOVE  WK-C-RRFB-FLDNAME     TO TFSRFDBK-FLDNAME.
+           MOVE  WK-C-RRFB-OLDVAL      TO TFSRFDBK-OLDVAL.
+           MOVE  WK-C-RRFB-NEWVAL      TO TFSRFDBK-NEWVAL.
+
+           WRITE TFSRFDBK-REC-1.
+           IF  NOT WK-C-SUCCESSFUL
+       DISPLAY "TRFGRRFB - WRITE ERROR - TFSRFDBK"
+              DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+       END-IF.
+
+       A099-PROCESS-CALLED-ROUTINE-EX.
+       EXIT.
+      *-----------------------------------------------------------------
+      *
+       Y900-ABNORMAL-TERMINATION.
+           PERFORM Z000-END-PROGRAM-ROUTINE.
+           EXIT PROGRAM.
+       Z000-END-PROGRAM-ROUTINE.
+           CLOSE TFSRFDBK.
+           IF  NOT WK-C-SUCCESSFUL
+       DISPLAY "TRFGRRFB - CLOSE FILE ERROR - TFSRFDBK"
+              DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+       END-IF.
+       Z999-END-PROGRAM-ROUTINE-EX.
+       EXIT.
