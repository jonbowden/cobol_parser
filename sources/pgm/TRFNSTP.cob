@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRFNSTP.
+       AUTHOR. RISKOPS.
+       DATE-WRITTEN. 09 AUG 2026.
+      *=================================================================
+      *
+      *DESCRIPTION : THIS IS A CALLED ROUTINE TO CHECK THE DESIGNATED  *
+      *              DO-NOT-STP ACCOUNT/BIC LIST (TFSNSTP) AND, WHEN   *
+      *              THE VALUE PASSED IN IS SHAPED LIKE A SWIFT BIC    *
+      *              (8 OR 11 CHARACTERS), VALIDATE ITS STRUCTURE.     *
+      *=================================================================
+      *
+      * HISTORY OF AMENDMENT :                                         *
+      *=================================================================
+      *
+      * BICFV1 - RISKOPS - 09/08/2026 - New program. Looks up TFSNSTP  *
+      *                     by WK-NSTP-ACCTBIC for the existing         *
+      *                     NONSTPCR/NONSTPDR list-membership result,   *
+      *                     and separately validates the structure of  *
+      *                     any 8 or 11 character BIC-shaped value      *
+      *                     (bank code/country code/location code,     *
+      *                     optional branch code) so a malformed BIC   *
+      *                     is not silently let through as if it were  *
+      *                     simply not on the designated list.         *
+      *=================================================================
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       SPECIAL-NAMES. LOCAL-DATA IS LOCAL-DATA-AREA
+              I-O-FEEDBACK IS I-O-FEEDBACK-AREA
+              CLASS WS-BIC-ALNUM-CLASS IS "0" THRU "9", "A" THRU "Z".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT TFSNSTP ASSIGN TO DATABASE-TFSNSTP
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+       FILE STATUS IS WK-C-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TFSNSTP
+              LABEL RECORDS ARE OMITTED
+       DATA RECORD IS WK-C-TFSNSTP.
+       01  WK-C-TFSNSTP.
+              COPY DDS-ALL-FORMATS OF TFSNSTP.
+       01  WK-C-TFSNSTP-1.
+              COPY TFSNSTP.
+       WORKING-STORAGE SECTION.
+       01  FILLER                      PIC X(24) VALUE
+              "** PROGRAM TRFNSTP **".
+
+       01  WK-C-COMMON.
+              COPY ASCMWS.
+              COPY FIL3090.
+
+       01  WS-C-FLAG.
+           05  WS-C-REC-FOUND           PIC X(01).
+
+       01  WS-C-BIC-WORK.
+           05  WS-C-BIC-LEN             PIC 9(02) VALUE ZERO.
+
+      ****************
+       LINKAGE SECTION.
+      ****************
+              COPY NSTP.
+
+              EJECT
+      ****************************************
+       PROCEDURE DIVISION USING WK-NSTP.
+      ****************************************
+       MAIN-MODULE.
+           PERFORM A000-PROCESS-CALLED-ROUTINE
+              THRU A099-PROCESS-CALLED-ROUTINE-EX.
+           PERFORM Z000-END-PROGRAM-ROUTINE
+              THRU Z999-END-PROGRAM-ROUTINE-EX.
+       GOBACK.
+
+      *-----------------------------------------------------------------
+      *
+       A000-PROCESS-CALLED-ROUTINE.
+      *-----------------------------------------------------------------
+      *
+           OPEN INPUT TFSNSTP.
+           IF NOT WK-C-SUCCESSFUL
+       DISPLAY "TRFNSTP - OPEN FILE ERROR - TFSNSTP"
+              DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+              GO TO Y900-ABNORMAL-TERMINATION
+       END-IF.
+
+           MOVE SPACES               TO WK-NSTP-BICFMT-ERR.
+           MOVE WK-NSTP-ACCTBIC      TO TFSNSTP-ACCTBIC.
+           MOVE "N"                  TO WS-C-REC-FOUND.
+
+           PERFORM B100-READ-TFSNSTP
+              THRU B199-READ-TFSNSTP-EX.
+
+           IF WS-C-REC-FOUND = "Y"
+              MOVE "Y"                TO WK-NSTP-ERROR-FOUND
+              MOVE TFSNSTP-NONSTPCR   TO WK-NSTP-NONSTPCR
+              MOVE TFSNSTP-NONSTPDR   TO WK-NSTP-NONSTPDR
+       END-IF.
+
+           PERFORM B300-VALIDATE-BIC-FORMAT
+              THRU B399-VALIDATE-BIC-FORMAT-EX.
+
+       A099-PROCESS-CALLED-ROUTINE-EX.
+       EXIT.
+      *-----------------------------------------------------------------
+      *
+       B100-READ-TFSNSTP.
+
+           READ  TFSNSTP KEY IS EXTERNALLY-DESCRIBED-KEY.
+           IF  WK-C-SUCCESSFUL
+              MOVE "Y"         TO  WS-C-REC-FOUND
+           ELSE
+              IF  WK-C-END-OF-FILE
+                    OR  WK-C-RECORD-NOT-FOUND
+                 MOVE "N"     TO  WS-C-REC-FOUND
+              ELSE
+       DISPLAY "TRFNSTP - READ FILE ERROR - TFSNSTP"
+                 DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+                 GO TO Y900-ABNORMAL-TERMINATION
+              END-IF
+       END-IF.
+       B199-READ-TFSNSTP-EX.
+       EXIT.
+      *-----------------------------------------------------------------
+      *
+       B300-VALIDATE-BIC-FORMAT.
+      *--> Only a value shaped exactly like a SWIFT BIC (8 or 11
+      *--> characters, nothing beyond position 11) is a candidate for
+      *--> structural validation - anything else (blank, shorter,
+      *--> longer, an account number that runs past position 11) is
+      *--> simply not a BIC and is left alone.
+           MOVE ZERO                  TO WS-C-BIC-LEN.
+
+           IF  WK-NSTP-ACCTBIC(1:1) NOT = SPACE
+           AND WK-NSTP-ACCTBIC(12:4) = SPACES
+              IF  WK-NSTP-ACCTBIC(9:3) = SPACES
+                 MOVE 8               TO WS-C-BIC-LEN
+              ELSE
+                 MOVE 11              TO WS-C-BIC-LEN
+       END-IF
+       END-IF.
+
+           IF  WS-C-BIC-LEN = 8 OR WS-C-BIC-LEN = 11
+              IF  NOT (WK-NSTP-ACCTBIC(1:4) IS ALPHABETIC-UPPER)
+              OR  NOT (WK-NSTP-ACCTBIC(5:2) IS ALPHABETIC-UPPER)
+              OR  NOT (WK-NSTP-ACCTBIC(7:2) IS WS-BIC-ALNUM-CLASS)
+                 MOVE "Y"             TO WK-NSTP-BICFMT-ERR
+              ELSE
+                 IF  WS-C-BIC-LEN = 11
+                 AND NOT (WK-NSTP-ACCTBIC(9:3) IS WS-BIC-ALNUM-CLASS)
+                    MOVE "Y"          TO WK-NSTP-BICFMT-ERR
+                 END-IF
+       END-IF
+       END-IF.
+       B399-VALIDATE-BIC-FORMAT-EX.
+       EXIT.
+
+       Y900-ABNORMAL-TERMINATION.
+           PERFORM Z000-END-PROGRAM-ROUTINE.
+           EXIT PROGRAM.
+       Z000-END-PROGRAM-ROUTINE.
+           CLOSE TFSNSTP.
+           IF  NOT WK-C-SUCCESSFUL
+       DISPLAY "TRFNSTP - CLOSE FILE ERROR - TFSNSTP"
+              DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+       END-IF.
+       Z999-END-PROGRAM-ROUTINE-EX.
+       EXIT.
