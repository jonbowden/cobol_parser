@@ -8,6 +8,15 @@
       *DESCRIPTION :  THIS IS A CALLED ROUTINE TO CHECK BANK ACCOUNT
       *               TABLE.
       *
+      *================================================================
+      * HISTORY OF MODIFICATION:
+      *================================================================
+      * PRIFBK - RISKOPS   - 09/08/2026 - Try every priority on file
+      *                                  in turn (not just priority 1)
+      *                                  so a lower-priority bank
+      *                                  account is used when the
+      *                                  preferred one is not set up.
+      *----------------------------------------------------------------
        EJECT
       **********************
        ENVIRONMENT DIVISION.
@@ -46,6 +55,8 @@
        01    WK-C-COMMON.
        COPY ASCMWS.
        COPY FIL3090.
+
+PRIFBK 01  WS-BAC-PRIORTY                  PIC S9(02) VALUE 1.
       
       *****************
        LINKAGE SECTION.
@@ -76,9 +87,19 @@
            MOVE    WK-N-VBAC-BNKENTTY      TO    TFSBNKAC-BNKENTTY.
            MOVE    WK-C-VBAC-BANKID        TO    TFSBNKAC-BANKID.
            MOVE    WK-C-VBAC-CUYCD         TO    TFSBNKAC-CUYCD.
-           MOVE    1                       TO    TFSBNKAC-PRIORTY.
-      
-           READ TFSBNKAC KEY IS EXTERNALLY-DESCRIBED-KEY.
+
+PRIFBK*-> Try each priority on file in turn, 1 first, falling back
+PRIFBK*-> to the next priority when the preferred account is not
+PRIFBK*-> set up, instead of only ever looking up priority 1.
+PRIFBK     MOVE    1                       TO    WS-BAC-PRIORTY.
+PRIFBK     PERFORM UNTIL WK-C-SUCCESSFUL OR WS-BAC-PRIORTY > 9
+PRIFBK         MOVE    WS-BAC-PRIORTY      TO    TFSBNKAC-PRIORITY
+PRIFBK         READ TFSBNKAC KEY IS EXTERNALLY-DESCRIBED-KEY
+PRIFBK         IF  NOT WK-C-SUCCESSFUL
+PRIFBK             ADD 1                   TO    WS-BAC-PRIORTY
+PRIFBK         END-IF
+PRIFBK     END-PERFORM.
+
            IF  WK-C-SUCCESSFUL
                GO TO A080-MOVE-DATA.
       
