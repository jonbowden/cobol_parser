@@ -11,6 +11,19 @@
       * HISTORY OF AMENDMENT :                                         *
       *=================================================================
       *
+      * BICBR1 - RISKOPS - 09/08/2026 - TFSBANKEXT is now keyed by the *
+      *                     full 11-byte BIC (bank code + branch/      *
+      *                     location code) instead of the bank code    *
+      *                     alone, so a correspondent group can carry  *
+      *                     a different country of incorporation/      *
+      *                     location per branch. When no row exists    *
+      *                     for the exact branch-inclusive BIC passed  *
+      *                     in, falls back to the bank-level default   *
+      *                     row (same bank code, branch/location       *
+      *                     positions spaces) so existing callers that *
+      *                     only ever maintained one row per bank are  *
+      *                     unaffected.                                *
+      *-----------------------------------------------------------------
       * G2BL00 - ACNRJR  - 03/04/2019 - CASH MANAGEMENT ROAD MAP - P19 *
       *                     GPI Day4 (Retro from GPI Day2b HO)         *
       *                     - Initial Version.                         *
@@ -49,6 +62,8 @@
        01  WS-C-FLAG.
            05  WS-C-REC-FOUND           PIC X(01).
 
+BICBR1     01  WS-C-BANKID-DEFLT        PIC X(11) VALUE SPACES.
+
       ****************
        LINKAGE SECTION.
       ****************
@@ -113,6 +128,27 @@
                  GO TO Y900-ABNORMAL-TERMINATION
               END-IF
        END-IF.
+      *
+BICBR1*--> No row for the exact branch-inclusive BIC - if a branch/
+BICBR1*--> location code was actually supplied, fall back to the
+BICBR1*--> bank-level default row (branch/location positions spaces)
+BICBR1     IF  WS-C-REC-FOUND = "N"
+BICBR1     AND TFSBANKEXT-BANKID(9:3) NOT = SPACES
+BICBR1         MOVE SPACES                TO  WS-C-BANKID-DEFLT
+BICBR1         MOVE TFSBANKEXT-BANKID(1:8) TO WS-C-BANKID-DEFLT(1:8)
+BICBR1         MOVE WS-C-BANKID-DEFLT     TO  TFSBANKEXT-BANKID
+BICBR1         READ  TFSBANKEXT KEY IS EXTERNALLY-DESCRIBED-KEY
+BICBR1         IF  WK-C-SUCCESSFUL
+BICBR1             MOVE "Y"     TO  WS-C-REC-FOUND
+BICBR1         ELSE
+BICBR1             IF  NOT WK-C-END-OF-FILE
+BICBR1             AND NOT WK-C-RECORD-NOT-FOUND
+BICBR1     DISPLAY "TRFVBACU - READ FILE ERROR - TFSBANKEXT"
+BICBR1                 DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+BICBR1                 GO TO Y900-ABNORMAL-TERMINATION
+BICBR1             END-IF
+BICBR1         END-IF
+BICBR1     END-IF.
        B199-READ-TFSBANKEXT-EX.
        EXIT.
        Y900-ABNORMAL-TERMINATION.
