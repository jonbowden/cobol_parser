@@ -0,0 +1,145 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.     TRFVBSET.
+       AUTHOR.         RISKOPS.
+       DATE-WRITTEN.   09 AUG 2026.
+      *
+      *DESCRIPTION :  THIS IS A CALLED ROUTINE TO CHECK SETTLEMENT
+      *               BANK TABLE.
+      *
+      *================================================================
+      * HISTORY OF MODIFICATION:
+      *================================================================
+      * BSTPRI - RISKOPS   - 09/08/2026 - Priority-ordered settlement
+      *                                  bank list per BANKID/CUYCD,
+      *                                  same idea as TRFVBAC's PRIFBK
+      *                                  fallback chain, so a lower-
+      *                                  priority settlement bank is
+      *                                  used when the top choice is
+      *                                  not set up for the pair.
+      *                                  Initial version.
+      *----------------------------------------------------------------
+       EJECT
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-AS400.
+       OBJECT-COMPUTER.  IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TFSBSET ASSIGN TO DATABASE-TFSBSET
+                  ORGANIZATION      IS INDEXED
+                  ACCESS MODE       IS RANDOM
+                  RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                  FILE STATUS       IS WK-C-FILE-STATUS.
+
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+      **************
+       FD  TFSBSET
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS WK-C-TFSBSET.
+       01  WK-C-TFSBSET.
+           COPY DDS-ALL-FORMATS OF TFSBSET.
+       01  WK-C-TFSBSET-1.
+           COPY TFSBSET.
+
+       WORKING-STORAGE SECTION.
+      *************************
+       01  FILLER                          PIC X(24)        VALUE
+           "** PROGRAM TRFVBSET **".
+
+      * ------------------ PROGRAM WORKING STORAGE -------------------*
+       01    WK-C-COMMON.
+       COPY ASCMWS.
+       COPY FIL3090.
+
+       01  WS-BSET-PRIORTY                 PIC S9(02) VALUE 1.
+
+      *****************
+       LINKAGE SECTION.
+      *****************
+       COPY VBSET.
+       EJECT
+      ********************************************
+       PROCEDURE DIVISION USING WK-C-VBSET-RECORD.
+      ********************************************
+       MAIN-MODULE.
+           PERFORM A000-PROCESS-CALLED-ROUTINE
+              THRU A099-PROCESS-CALLED-ROUTINE-EX.
+           PERFORM Z000-END-PROGRAM-ROUTINE
+              THRU Z999-END-PROGRAM-ROUTINE-EX.
+           EXIT PROGRAM.
+
+      *---------------------------------------------------------------*
+       A000-PROCESS-CALLED-ROUTINE.
+      *---------------------------------------------------------------*
+           OPEN INPUT TFSBSET.
+           IF  NOT WK-C-SUCCESSFUL
+               DISPLAY "TRFVBSET - OPEN FILE ERROR - TFSBSET"
+               DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+               GO TO Y900-ABNORMAL-TERMINATION.
+
+           MOVE    SPACES                  TO    WK-C-VBSET-OUTPUT.
+           MOVE    ZEROES                  TO    WK-C-VBSET-FS.
+           MOVE    WK-N-VBSET-BNKENTTY     TO    TFSBSET-BNKENTTY.
+           MOVE    WK-C-VBSET-BANKID       TO    TFSBSET-BANKID.
+           MOVE    WK-C-VBSET-CUVYCD       TO    TFSBSET-CUYCD.
+
+      *-> Try each priority on file in turn, 1 first, falling back to
+      *-> the next priority when the preferred settlement bank is not
+      *-> set up for the BANKID/CUYCD pair, instead of only ever
+      *-> looking up priority 1 with no secondary to fall back to.
+           MOVE    1                       TO    WS-BSET-PRIORTY.
+           PERFORM UNTIL WK-C-SUCCESSFUL OR WS-BSET-PRIORTY > 9
+               MOVE    WS-BSET-PRIORTY     TO    TFSBSET-PRIORITY
+               READ TFSBSET KEY IS EXTERNALLY-DESCRIBED-KEY
+               IF  NOT WK-C-SUCCESSFUL
+                   ADD 1                   TO    WS-BSET-PRIORTY
+               END-IF
+           END-PERFORM.
+
+           IF  WK-C-SUCCESSFUL
+               GO TO A080-MOVE-DATA.
+
+           IF WK-C-RECORD-NOT-FOUND
+               MOVE    "SUP0016"           TO    WK-C-VBSET-ERROR-CD
+           ELSE
+               MOVE    "COM0206"           TO    WK-C-VBSET-ERROR-CD.
+
+           MOVE    "TFSBSET"               TO    WK-C-VBSET-FILE.
+           MOVE    "READ"                  TO    WK-C-VBSET-MODE
+           MOVE    WK-C-VBSET-INPUT        TO    WK-C-VBSET-KEY.
+           MOVE    WK-C-FILE-STATUS        TO    WK-C-VBSET-FS.
+
+           GO TO A099-PROCESS-CALLED-ROUTINE-EX.
+
+       A080-MOVE-DATA.
+           MOVE    TFSBSET-STLTMBNK        TO    WK-C-VBSET-STLTMBNK.
+
+       A099-PROCESS-CALLED-ROUTINE-EX.
+           EXIT.
+      *---------------------------------------------------------------*
+      *                   PROGRAM SUBROUTINE                         *
+      *---------------------------------------------------------------*
+       Y900-ABNORMAL-TERMINATION.
+           PERFORM Z000-END-PROGRAM-ROUTINE.
+           EXIT PROGRAM.
+
+       Z000-END-PROGRAM-ROUTINE.
+           CLOSE TFSBSET.
+           IF  NOT WK-C-SUCCESSFUL
+               DISPLAY "TRFVBSET - CLOSE FILE ERROR - TFSBSET"
+               DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS.
+
+       Z999-END-PROGRAM-ROUTINE-EX.
+           EXIT.
+
+      ******************************************************************
+      ************** END OF PROGRAM SOURCE -  TRFVBSET ***************
+      ******************************************************************
