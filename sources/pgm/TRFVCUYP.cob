@@ -10,6 +10,10 @@
       *----------------------------------------------------------------*
       * MOD.#  INIT   DATE        DESCRIPTION                         *
       * ------ ------ ----------  ----------------------------------- *
+      * FXST01 RISKOPS 09/08/2026 - Flag cross-rate data as stale     *
+      *                           when TFSMSCUYP-RATEDTE is older     *
+      *                           than the configured CUYPSTALDY      *
+      *                           threshold.                          *
       * OFX2A2 VENL29 16/10/2020 - PROJ#BW24 -GEBNG ONLINE FX R2      *
       *                          GEBNEXTGEN-85089                    *
       *                          - Add variable initialization and   *
@@ -64,10 +68,17 @@ OFX2A2        COPY TFSMSCUYP.
            05 C-COM0206        PIC X(07) VALUE "COM0206".
            05 C-FILE           PIC X(07) VALUE "TRVFCUYP".
            05 C-MODE-R         PIC X(07) VALUE "READ".
+FXST01     05 C-CUYPSTALDY-PARCD PIC X(10) VALUE "CUYPSTALDY".
+
+FXST01 01 WK-N-CUYP-RATE-AGE   PIC S9(09) VALUE ZEROS.
 
       *------------------- LOCAL DATA AREA -----------------------*
               COPY TRFLDA.
 
+      *----------------- SYSTEM DATE / PARAMETER LOOKUP ------------*
+FXST01        COPY GSDTS.
+FXST01        COPY XGSPA.
+
       ********************
        LINKAGE SECTION.
       ********************
@@ -161,6 +172,11 @@ OFX2A2        COPY TFSMSCUYP.
 
               END-IF
        END-IF.
+
+FXST01     IF WK-C-CUYP-FOUND         = WK-C-FOUND
+FXST01        PERFORM C000-CHECK-RATE-STALE
+FXST01           THRU C099-CHECK-RATE-STALE-EX
+FXST01     END-IF.
       *=================================================================
       *
        B999-MAIN-PROCESSING-EX.
@@ -169,6 +185,28 @@ OFX2A2        COPY TFSMSCUYP.
        EXIT.
       *-----------------------------------------------------------------
       *
+FXST01 C000-CHECK-RATE-STALE.
+      *-----------------------------------------------------------------
+      *
+FXST01     MOVE SPACES                TO WK-C-CUYP-STALEIND.
+FXST01     INITIALIZE                    WK-C-GSDTS-RECORD
+FXST01                                    WK-C-XGSPA-RECORD.
+FXST01     CALL "TRFGSDTS"           USING WK-C-GSDTS-RECORD.
+FXST01     MOVE C-CUYPSTALDY-PARCD   TO WK-C-XGSPA-GHPARCD.
+FXST01     CALL "TRFXGSPA"           USING WK-C-XGSPA-RECORD.
+FXST01     IF  WK-C-XGSPA-ERROR-CD    = SPACES
+FXST01     AND TFSMSCUYP-RATEDTE      NOT = ZEROS
+FXST01         COMPUTE WK-N-CUYP-RATE-AGE =
+FXST01             FUNCTION INTEGER-OF-DATE(WK-N-GSDTS-SYSDTE)
+FXST01           - FUNCTION INTEGER-OF-DATE(TFSMSCUYP-RATEDTE)
+FXST01         IF  WK-N-CUYP-RATE-AGE  > WK-N-XGSPA-GHPARNUM
+FXST01             MOVE "Y"          TO WK-C-CUYP-STALEIND
+FXST01         END-IF
+FXST01     END-IF.
+FXST01 C099-CHECK-RATE-STALE-EX.
+FXST01     EXIT.
+      *-----------------------------------------------------------------
+      *
        Y900-ABNORMAL-TERMINATION.
       *-----------------------------------------------------------------
       *
