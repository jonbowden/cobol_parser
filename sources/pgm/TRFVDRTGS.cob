@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRFVDRTGS.
+       AUTHOR. RISKOPS.
+       DATE-WRITTEN. 09 AUG 2026.
+      *----------------------------------------------------------------*
+      *DESCRIPTION : THIS PROGRAM WILL SERVE AS A COMMON MODULE TO    *
+      *               RESOLVE THE RTGS INDICATOR AND MODEPAY FOR A    *
+      *               GIVEN PROCESSING UNIT/CURRENCY (OR COUNTRY      *
+      *               CODE) COMBINATION, AGAINST THE TFSRTGSC ROUTING *
+      *               TABLE.                                          *
+      *----------------------------------------------------------------*
+      * HISTORY OF MODIFICATION:                                      *
+      *----------------------------------------------------------------*
+      * MOD.#  INIT    DATE       DESCRIPTION                         *
+      * ------ ------- ---------- ----------------------------------- *
+      * RTGMY1 RISKOPS 09/08/2026 - Malaysia RENTAS support. When the *
+      *                           PU/CUY combination isn't on file    *
+      *                           and a country code was supplied,    *
+      *                           retry the lookup by country code so *
+      *                           MYR/Malaysia resolves the same way  *
+      *                           HK's currencies already do.         *
+      * RGVKE  KESAVAN 26/01/2011 - HK RTGS CHANGES - added           *
+      *                           WK-C-VDRTGS-RTGSTYPE2 so a          *
+      *                           processing unit can route more than *
+      *                           one RTGS currency (HKD/USD/CNY) to  *
+      *                           a currency-specific modepay.        *
+      * DRTG01 -       -          - Initial version - resolves MEPS+  *
+      *                           RTGS modepay by processing unit and *
+      *                           currency.                           *
+      *----------------------------------------------------------------*
+              EJECT
+      ********************
+       ENVIRONMENT DIVISION.
+      ********************
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       SPECIAL-NAMES. LOCAL-DATA IS LOCAL-DATA-AREA
+              I-O-FEEDBACK IS I-O-FEEDBACK-AREA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT TFSRTGSC ASSIGN TO DATABASE-TFSRTGSC
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+       FILE STATUS IS WK-C-FILE-STATUS.
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+      ***************
+       FD TFSRTGSC
+              LABEL RECORDS ARE OMITTED
+       DATA RECORD IS TFSRTGSC-REC.
+       01 TFSRTGSC-REC.
+              COPY DDS-ALL-FORMATS OF TFSRTGSC.
+       01 TFSRTGSC-REC-1.
+              COPY TFSRTGSC.
+       WORKING-STORAGE SECTION.
+
+      ************************
+       01 FILLER               PIC X(24) VALUE
+              "** PROGRAM TRFVDRTGS **".
+
+      * ---------------- PROGRAM WORKING STORAGE -----------------*
+       01 WK-C-COMMON.
+              COPY ASCMWS.
+
+       01 WK-C-WORK-AREA.
+           05 WK-C-FOUND        PIC X(01) VALUE "Y".
+           05 WK-C-NOT-FOUND    PIC X(01) VALUE "N".
+
+       01 WK-C-LITERALS.
+           05 C-COM0206        PIC X(07) VALUE "COM0206".
+           05 C-FILE           PIC X(08) VALUE "TFSRTGSC".
+           05 C-MODE-R         PIC X(07) VALUE "READ".
+
+      ********************
+       LINKAGE SECTION.
+      ********************
+              COPY VDRTGS.
+
+      ****************************************
+       PROCEDURE DIVISION USING WK-C-VDRTGS-RECORD.
+      ****************************************
+       MAIN-MODULE.
+           PERFORM A000-START-PROGRAM-ROUTINE
+              THRU A999-START-PROGRAM-ROUTINE-EX.
+           PERFORM B000-MAIN-PROCESSING
+              THRU B999-MAIN-PROCESSING-EX.
+           PERFORM Z000-END-PROGRAM-ROUTINE
+              THRU Z999-END-PROGRAM-ROUTINE-EX.
+       GOBACK.
+
+      *----------------------------------------------------------------*
+       A000-START-PROGRAM-ROUTINE.
+      *----------------------------------------------------------------*
+           OPEN INPUT TFSRTGSC.
+           IF NOT WK-C-SUCCESSFUL
+       DISPLAY "TRFVDRTGS - OPEN FILE ERROR - TFSRTGSC"
+              DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+              PERFORM Y900-ABNORMAL-TERMINATION
+       END-IF.
+
+      *================================================================*
+       A999-START-PROGRAM-ROUTINE-EX.
+      *================================================================*
+       EXIT.
+
+      *----------------------------------------------------------------*
+       B000-MAIN-PROCESSING.
+      *----------------------------------------------------------------*
+           INITIALIZE WK-C-VDRTGS-OUTPUT
+              TFSRTGSC-REC
+              TFSRTGSC-REC-1.
+           MOVE WK-C-NOT-FOUND      TO WK-C-VDRTGS-RTGSIND
+                                       WK-C-VDRTGS-RTGSCUYIND.
+
+           MOVE WK-C-VDRTGS-PU      TO TFSRTGSC-PU OF TFSRTGSC-REC.
+           MOVE WK-C-VDRTGS-CUY     TO TFSRTGSC-CUY OF TFSRTGSC-REC.
+           READ TFSRTGSC KEY IS EXTERNALLY-DESCRIBED-KEY.
+           IF WK-C-SUCCESSFUL
+              PERFORM C100-SET-RTGS-OUTPUT
+                 THRU C199-SET-RTGS-OUTPUT-EX
+           ELSE
+              IF WK-C-RECORD-NOT-FOUND
+      *RTGMY1     PU/CUY NOT ON FILE - IF A COUNTRY CODE WAS ALSO
+      *RTGMY1     SUPPLIED, RETRY THE LOOKUP BY COUNTRY CODE, SINCE
+      *RTGMY1     SOME PROCESSING UNIT/COUNTRY VALUES ARE MAINTAINED
+      *RTGMY1     ONLY UNDER THE COUNTRY CODE (E.G. MY/MYR RENTAS).
+RTGMY1                 IF WK-C-VDRTGS-CNTRYCD NOT = SPACES
+RTGMY1                 AND WK-C-VDRTGS-CNTRYCD NOT = WK-C-VDRTGS-PU
+RTGMY1                    PERFORM C200-RETRY-BY-COUNTRY
+RTGMY1                       THRU C299-RETRY-BY-COUNTRY-EX
+RTGMY1                 END-IF
+              ELSE
+                 DISPLAY "TRFVDRTGS - TFSRTGSC READ ERROR"
+                 MOVE C-COM0206        TO WK-C-VDRTGS-ERROR-CD
+                 MOVE C-FILE           TO WK-C-VDRTGS-FILE
+                 MOVE C-MODE-R         TO WK-C-VDRTGS-MODE
+                 STRING WK-C-VDRTGS-PU WK-C-VDRTGS-CUY
+                    DELIMITED BY SPACES INTO WK-C-VDRTGS-KEY
+                 MOVE WK-C-FILE-STATUS TO WK-C-VDRTGS-FS
+                 PERFORM Y900-ABNORMAL-TERMINATION
+              END-IF
+       END-IF.
+      *================================================================*
+       B999-MAIN-PROCESSING-EX.
+      *================================================================*
+       EXIT.
+
+      *----------------------------------------------------------------*
+       C100-SET-RTGS-OUTPUT.
+      *----------------------------------------------------------------*
+           MOVE WK-C-FOUND             TO WK-C-VDRTGS-RTGSIND
+                                          WK-C-VDRTGS-RTGSCUYIND.
+           MOVE TFSRTGSC-RTGSTYPE      TO WK-C-VDRTGS-RTGSTYPE.
+           MOVE TFSRTGSC-RTGSTYPE2     TO WK-C-VDRTGS-RTGSTYPE2.
+       C199-SET-RTGS-OUTPUT-EX.
+       EXIT.
+
+      *----------------------------------------------------------------*
+RTGMY1 C200-RETRY-BY-COUNTRY.
+      *----------------------------------------------------------------*
+RTGMY1     INITIALIZE                  TFSRTGSC-REC
+RTGMY1                                 TFSRTGSC-REC-1.
+RTGMY1     MOVE WK-C-VDRTGS-CNTRYCD    TO TFSRTGSC-PU OF TFSRTGSC-REC.
+RTGMY1     MOVE WK-C-VDRTGS-CUY        TO TFSRTGSC-CUY OF TFSRTGSC-REC.
+RTGMY1     READ TFSRTGSC KEY IS EXTERNALLY-DESCRIBED-KEY.
+RTGMY1     IF WK-C-SUCCESSFUL
+RTGMY1         PERFORM C100-SET-RTGS-OUTPUT
+RTGMY1            THRU C199-SET-RTGS-OUTPUT-EX
+RTGMY1     END-IF.
+RTGMY1 C299-RETRY-BY-COUNTRY-EX.
+RTGMY1 EXIT.
+
+      *----------------------------------------------------------------*
+       Y900-ABNORMAL-TERMINATION.
+      *----------------------------------------------------------------*
+           PERFORM Z000-END-PROGRAM-ROUTINE.
+           EXIT PROGRAM.
+
+      *----------------------------------------------------------------*
+       Z000-END-PROGRAM-ROUTINE.
+      *----------------------------------------------------------------*
+           CLOSE TFSRTGSC.
+           IF NOT WK-C-SUCCESSFUL
+       DISPLAY "TRFVDRTGS - CLOSE FILE ERROR - TFSRTGSC"
+              DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+       END-IF.
+       Z999-END-PROGRAM-ROUTINE-EX.
+       EXIT.
