@@ -24,6 +24,22 @@
       *
       *MOD.# INIT DATE DESCRIPTION                                    *
       *------ ------ ---------- --------------------------------------*
+      *GLEF01 - RISKOPS - 09/08/2026 - TFSGLPYM and UFMGLPAY are now    *
+      * keyed by their natural key plus an effective date, so a future *
+      * mapping change can be entered in advance. This program now     *
+      * picks whichever row's EFFDTE is the latest one not later than  *
+      * the WK-N-VGLAC-SYSDTE the caller passes in (the caller's       *
+      * TFSCLSYS-SYSDTE).                                              *
+      *------ ------ ---------- --------------------------------------*
+      *GLEF02 - RISKOPS - 09/08/2026 - WK-N-VGLAC-SYSDTE = ZEROS no     *
+      * longer matches every row through to the most future-dated one -*
+      * it now falls back to today's date, so a caller that has not    *
+      * been updated to pass a business date still gets today's        *
+      * effective row instead of a mapping that is not yet in force.   *
+      *------ ------ ---------- --------------------------------------*
+      *GLDC01 - RISKOPS - 09/08/2026 - Reject GL accounts that TFSGLPYM *
+      * marks dormant or closed, not just accounts that do not exist. *
+      *------ ------ ---------- --------------------------------------*
       *SGX201 - ACNESQ - 24/01/2019 - SGX PTS2 PHASE 2                *
       * - Initial Version.                                           *
       *=================================================================
@@ -70,6 +86,32 @@
 
        01  WK-C-VGLAC              PIC X(06) VALUE SPACES.
 
+GLEF01 01  WK-C-GLPYM-EOF-SW        PIC X(01) VALUE "N".
+GLEF01     88 WK-C-GLPYM-EOF                  VALUE "Y".
+
+GLEF01 01  WK-C-GLPYM-EFF-SAVE.
+GLEF01     05  WK-C-GLPYM-SV-FOUND     PIC X(01) VALUE "N".
+GLEF01     05  WK-C-GLPYM-SV-FULNAME   PIC X(35).
+GLEF01     05  WK-C-GLPYM-SV-ADDR1     PIC X(35).
+GLEF01     05  WK-C-GLPYM-SV-ADDR2     PIC X(35).
+GLEF01     05  WK-C-GLPYM-SV-ADDR3     PIC X(35).
+GLEF01     05  WK-N-GLPYM-SV-DOMBRCH   PIC 9(03).
+GLEF01     05  WK-C-GLPYM-SV-COSTCTR   PIC X(04).
+GLEF01     05  WK-N-GLPYM-SV-STATUS    PIC 9(02).
+
+GLEF01 01  WK-C-GLPAY-EOF-SW        PIC X(01) VALUE "N".
+GLEF01     88 WK-C-GLPAY-EOF                  VALUE "Y".
+
+GLEF01 01  WK-C-GLPAY-EFF-SAVE.
+GLEF01     05  WK-C-GLPAY-SV-FOUND     PIC X(01) VALUE "N".
+GLEF01     05  WK-C-GLPAY-SV-PAYMODE   PIC X(02).
+
+GLEF02 01  WK-N-VGLAC-EFF-DATE      PIC S9(08) VALUE ZEROS.
+GLEF02 01  WS-VGLAC-TODAY-YMD.
+GLEF02     05  WS-VGLAC-TODAY-CEN      PIC X(02) VALUE "20".
+GLEF02     05  WS-VGLAC-TODAY-YMD6     PIC X(06).
+GLEF02 01  WS-VGLAC-TODAY-8         PIC S9(08).
+
       * ------------------ PROGRAM WORKING STORAGE ------------------*
        01  WK-C-COMMON.
               COPY ASCMWS.
@@ -162,23 +204,47 @@
            IF  WK-C-VGL-ERROR-CD = SPACES
               MOVE "Y"           TO  WK-C-VGLAC-GLIND
        END-IF.
+
+GLDC01     IF  WK-C-VGLAC-GLIND  = "Y"
+GLDC01        PERFORM C150-CHECK-GLACNO-STATUS
+GLDC01           THRU C159-CHECK-GLACNO-STATUS-EX
+GLDC01     END-IF.
        C199-CHECK-GLACNO-EX.
        EXIT.
 
       *----------------------------------------------------------------*
+GLDC01 C150-CHECK-GLACNO-STATUS.
+      *----------------------------------------------------------------*
+GLDC01     MOVE  SPACES             TO  WK-C-VGLAC-DCIND.
+GLEF01     PERFORM D100-FIND-GLPYM-EFFECTIVE
+GLEF01        THRU D100-FIND-GLPYM-EFFECTIVE-EX.
+GLEF01     IF   WK-C-GLPYM-SV-FOUND = "Y"
+GLDC01          EVALUATE WK-N-GLPYM-SV-STATUS
+GLDC01              WHEN 2
+GLDC01                  MOVE "N"   TO  WK-C-VGLAC-GLIND
+GLDC01                  MOVE "D"   TO  WK-C-VGLAC-DCIND
+GLDC01              WHEN 3
+GLDC01                  MOVE "N"   TO  WK-C-VGLAC-GLIND
+GLDC01                  MOVE "C"   TO  WK-C-VGLAC-DCIND
+GLDC01          END-EVALUATE
+GLDC01     END-IF.
+      *----------------------------------------------------------------*
+GLDC01 C159-CHECK-GLACNO-STATUS-EX.
+      *----------------------------------------------------------------*
+GLDC01     EXIT.
+
+      *----------------------------------------------------------------*
       *C200-CHECK-GLACNO-PAYMODE.                                     *
       *----------------------------------------------------------------*
            PERFORM C100-CHECK-GLACNO
               THRU C199-CHECK-GLACNO-EX.
            IF  WK-C-VGLAC-GLIND = "Y"
-              INITIALIZE          UFMGLPAY-REC
-                 UFMGLPAY-REC-1
-              MOVE WK-C-VGLAC-I-PMODE TO UFMGLPAY-PAYMODE
-              READ UFMGLPAY
-              IF  WK-C-SUCCESSFUL
-                    AND UFMGLPAY-PAYMODE = WK-C-VGLAC
+GLEF01        PERFORM D200-FIND-GLPAY-EFFECTIVE
+GLEF01           THRU D200-FIND-GLPAY-EFFECTIVE-EX
+GLEF01        IF  WK-C-GLPAY-SV-FOUND = "Y"
+GLEF01              AND WK-C-GLPAY-SV-PAYMODE = WK-C-VGLAC
                  MOVE "Y"       TO  WK-C-VGLAC-PYIND
-                 MOVE UFMGLPAY-PAYMODE TO WK-C-VGLAC-O-PMODE
+GLEF01              MOVE WK-C-GLPAY-SV-PAYMODE TO WK-C-VGLAC-O-PMODE
               END-IF
        END-IF.
        C299-CHECK-GLACNO-PAYMODE-EX.
@@ -187,19 +253,17 @@
       *----------------------------------------------------------------*
       *C300-GET-GLACNO-DETAILS.                                       *
       *----------------------------------------------------------------*
-           INITIALIZE              TFSGLPYM-REC
-              TFSGLPYM-REC-1
-           MOVE WK-N-VGLAC-GLNO6  TO  TFSGLPYM-GLNO6
-           READ TFSGLPYM
-           IF  WK-C-SUCCESSFUL
-              MOVE TFSGLPYM-FULNAME TO WK-C-VGLAC-FULNAME
-              MOVE TFSGLPYM-ADDR1  TO  WK-C-VGLAC-ADDR1
-              MOVE TFSGLPYM-ADDR2  TO  WK-C-VGLAC-ADDR2
-              MOVE TFSGLPYM-ADDR3  TO  WK-C-VGLAC-ADDR3
-              IF  TFSGLPYM-DOMBRCH IS NUMERIC
-                 MOVE TFSGLPYM-DOMBRCH TO WK-N-VGLAC-DOMBRCH
+GLEF01     PERFORM D100-FIND-GLPYM-EFFECTIVE
+GLEF01        THRU D100-FIND-GLPYM-EFFECTIVE-EX.
+GLEF01     IF  WK-C-GLPYM-SV-FOUND = "Y"
+GLEF01        MOVE WK-C-GLPYM-SV-FULNAME TO WK-C-VGLAC-FULNAME
+GLEF01        MOVE WK-C-GLPYM-SV-ADDR1  TO  WK-C-VGLAC-ADDR1
+GLEF01        MOVE WK-C-GLPYM-SV-ADDR2  TO  WK-C-VGLAC-ADDR2
+GLEF01        MOVE WK-C-GLPYM-SV-ADDR3  TO  WK-C-VGLAC-ADDR3
+GLEF01        IF  WK-N-GLPYM-SV-DOMBRCH IS NUMERIC
+GLEF01           MOVE WK-N-GLPYM-SV-DOMBRCH TO WK-N-VGLAC-DOMBRCH
               END-IF
-              MOVE TFSGLPYM-COSTCTR TO WK-C-VGLAC-COSTCTR
+GLEF01        MOVE WK-C-GLPYM-SV-COSTCTR TO WK-C-VGLAC-COSTCTR
        END-IF.
        C399-GET-GLACNO-DETAILS-EX.
        EXIT.
@@ -217,6 +281,115 @@
               THRU C199-CHECK-GLACNO-EX.
        C499-GET-GLACNO-PAYMODE-EX.
        EXIT.
+
+      *----------------------------------------------------------------*
+GLEF01 D100-FIND-GLPYM-EFFECTIVE.
+      *----------------------------------------------------------------*
+GLEF01*--> Positions to the first TFSGLPYM row for WK-N-VGLAC-GLNO6 and
+GLEF01*--> scans forward keeping the latest row whose EFFDTE is not
+GLEF01*--> later than WK-N-VGLAC-SYSDTE, so a future-dated mapping
+GLEF01*--> keyed in advance is ignored until its effective date
+GLEF01*--> arrives. WK-N-VGLAC-SYSDTE = ZERO (callers not yet updated
+GLEF02*--> to pass it) falls back to today's date, so the row picked
+GLEF02*--> is still the one effective today, not the most future-dated
+GLEF02*--> row on file.
+GLEF02     IF   WK-N-VGLAC-SYSDTE = ZEROS
+GLEF02          ACCEPT WS-VGLAC-TODAY-YMD6 FROM DATE
+GLEF02          MOVE WS-VGLAC-TODAY-YMD  TO  WS-VGLAC-TODAY-8
+GLEF02          MOVE WS-VGLAC-TODAY-8    TO  WK-N-VGLAC-EFF-DATE
+GLEF02     ELSE
+GLEF02          MOVE WK-N-VGLAC-SYSDTE   TO  WK-N-VGLAC-EFF-DATE
+GLEF02     END-IF.
+GLEF01     MOVE "N"                 TO  WK-C-GLPYM-SV-FOUND.
+GLEF01     INITIALIZE               TFSGLPYM-REC
+GLEF01                               TFSGLPYM-REC-1.
+GLEF01     MOVE WK-N-VGLAC-GLNO6    TO  TFSGLPYM-GLNO6.
+GLEF01     MOVE ZEROS               TO  TFSGLPYM-EFFDTE.
+GLEF01     START TFSGLPYM KEY IS >= EXTERNALLY-DESCRIBED-KEY.
+GLEF01     IF   WK-C-SUCCESSFUL
+GLEF01          MOVE "N"            TO  WK-C-GLPYM-EOF-SW
+GLEF01          PERFORM D110-SCAN-GLPYM-NEXT
+GLEF01             THRU D110-SCAN-GLPYM-NEXT-EX
+GLEF01             UNTIL WK-C-GLPYM-EOF
+GLEF01     END-IF.
+GLEF01 D100-FIND-GLPYM-EFFECTIVE-EX.
+GLEF01     EXIT.
+
+      *----------------------------------------------------------------*
+GLEF01 D110-SCAN-GLPYM-NEXT.
+      *----------------------------------------------------------------*
+GLEF01     READ TFSGLPYM NEXT.
+GLEF01     IF   NOT WK-C-SUCCESSFUL
+GLEF01          MOVE "Y"            TO  WK-C-GLPYM-EOF-SW
+GLEF01          GO TO D110-SCAN-GLPYM-NEXT-EX
+GLEF01     END-IF.
+GLEF01     IF   TFSGLPYM-GLNO6 NOT = WK-N-VGLAC-GLNO6
+GLEF01          MOVE "Y"            TO  WK-C-GLPYM-EOF-SW
+GLEF01          GO TO D110-SCAN-GLPYM-NEXT-EX
+GLEF01     END-IF.
+GLEF02     IF   TFSGLPYM-EFFDTE > WK-N-VGLAC-EFF-DATE
+GLEF01          MOVE "Y"            TO  WK-C-GLPYM-EOF-SW
+GLEF01          GO TO D110-SCAN-GLPYM-NEXT-EX
+GLEF01     END-IF.
+GLEF01     MOVE "Y"                 TO  WK-C-GLPYM-SV-FOUND.
+GLEF01     MOVE TFSGLPYM-FULNAME    TO  WK-C-GLPYM-SV-FULNAME.
+GLEF01     MOVE TFSGLPYM-ADDR1      TO  WK-C-GLPYM-SV-ADDR1.
+GLEF01     MOVE TFSGLPYM-ADDR2      TO  WK-C-GLPYM-SV-ADDR2.
+GLEF01     MOVE TFSGLPYM-ADDR3      TO  WK-C-GLPYM-SV-ADDR3.
+GLEF01     MOVE TFSGLPYM-DOMBRCH    TO  WK-N-GLPYM-SV-DOMBRCH.
+GLEF01     MOVE TFSGLPYM-COSTCTR    TO  WK-C-GLPYM-SV-COSTCTR.
+GLEF01     MOVE TFSGLPYM-STATUS     TO  WK-N-GLPYM-SV-STATUS.
+GLEF01 D110-SCAN-GLPYM-NEXT-EX.
+GLEF01     EXIT.
+
+      *----------------------------------------------------------------*
+GLEF01 D200-FIND-GLPAY-EFFECTIVE.
+      *----------------------------------------------------------------*
+GLEF01*--> Same effective-dated lookup as D100-FIND-GLPYM-EFFECTIVE,
+GLEF01*--> but for UFMGLPAY, keyed by PAYMODE plus EFFDTE.
+GLEF02     IF   WK-N-VGLAC-SYSDTE = ZEROS
+GLEF02          ACCEPT WS-VGLAC-TODAY-YMD6 FROM DATE
+GLEF02          MOVE WS-VGLAC-TODAY-YMD  TO  WS-VGLAC-TODAY-8
+GLEF02          MOVE WS-VGLAC-TODAY-8    TO  WK-N-VGLAC-EFF-DATE
+GLEF02     ELSE
+GLEF02          MOVE WK-N-VGLAC-SYSDTE   TO  WK-N-VGLAC-EFF-DATE
+GLEF02     END-IF.
+GLEF01     MOVE "N"                 TO  WK-C-GLPAY-SV-FOUND.
+GLEF01     INITIALIZE               UFMGLPAY-REC
+GLEF01                               UFMGLPAY-REC-1.
+GLEF01     MOVE WK-C-VGLAC-I-PMODE  TO  UFMGLPAY-PAYMODE.
+GLEF01     MOVE ZEROS               TO  UFMGLPAY-EFFDTE.
+GLEF01     START UFMGLPAY KEY IS >= EXTERNALLY-DESCRIBED-KEY.
+GLEF01     IF   WK-C-SUCCESSFUL
+GLEF01          MOVE "N"            TO  WK-C-GLPAY-EOF-SW
+GLEF01          PERFORM D210-SCAN-GLPAY-NEXT
+GLEF01             THRU D210-SCAN-GLPAY-NEXT-EX
+GLEF01             UNTIL WK-C-GLPAY-EOF
+GLEF01     END-IF.
+GLEF01 D200-FIND-GLPAY-EFFECTIVE-EX.
+GLEF01     EXIT.
+
+      *----------------------------------------------------------------*
+GLEF01 D210-SCAN-GLPAY-NEXT.
+      *----------------------------------------------------------------*
+GLEF01     READ UFMGLPAY NEXT.
+GLEF01     IF   NOT WK-C-SUCCESSFUL
+GLEF01          MOVE "Y"            TO  WK-C-GLPAY-EOF-SW
+GLEF01          GO TO D210-SCAN-GLPAY-NEXT-EX
+GLEF01     END-IF.
+GLEF01     IF   UFMGLPAY-PAYMODE NOT = WK-C-VGLAC-I-PMODE
+GLEF01          MOVE "Y"            TO  WK-C-GLPAY-EOF-SW
+GLEF01          GO TO D210-SCAN-GLPAY-NEXT-EX
+GLEF01     END-IF.
+GLEF02     IF   UFMGLPAY-EFFDTE > WK-N-VGLAC-EFF-DATE
+GLEF01          MOVE "Y"            TO  WK-C-GLPAY-EOF-SW
+GLEF01          GO TO D210-SCAN-GLPAY-NEXT-EX
+GLEF01     END-IF.
+GLEF01     MOVE "Y"                 TO  WK-C-GLPAY-SV-FOUND.
+GLEF01     MOVE UFMGLPAY-PAYMODE    TO  WK-C-GLPAY-SV-PAYMODE.
+GLEF01 D210-SCAN-GLPAY-NEXT-EX.
+GLEF01     EXIT.
+
       *----------------------------------------------------------------*
        Z000-END-PROGRAM-ROUTINE.
       *----------------------------------------------------------------*
