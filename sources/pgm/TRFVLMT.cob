@@ -15,11 +15,40 @@
       *    AA - TRANSACTION AMOUNT IS GREATER THAN ACN STP LIMIT
       *    AC - TRANSACTION AMOUNT IS GREATER THAN CIF STP LIMIT
       *    AS - TRANSACTION AMOUNT IS GREATER THAN SGM STP LIMIT
+      *    AO - TRANSACTION PUSHES THE ORDERING CUSTOMER'S MT101
+      *         AGGREGATE DEBIT-AUTH LIMIT OVER FOR TODAY
       *
       *=================================================================
       * HISTORY OF MODIFICATION:
       *=================================================================
       * XXXXXX - XXXXXX  - 99/99/9999 - XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      * MT101L - RISKOPS  - 09/08/2026 - ADDED A SEPARATE ORDERING-
+      *                                  CUSTOMER DAILY AGGREGATE LIMIT
+      *                                  FOR MT101 DEBIT AUTHORIZATIONS,
+      *                                  INDEPENDENT OF THE ACCOUNT/CIF/
+      *                                  SEGMENT LIMITS BELOW.
+      * CUMLMT - RISKOPS  - 09/08/2026 - CHECK THE RUNNING DAILY TOTAL
+      *                                  PROCESSED FOR THE ACCOUNT/CIF/
+      *                                  SEGMENT AGAINST THE STP LIMIT,
+      *                                  NOT JUST THE CURRENT AMOUNT.
+      * CUMDIR - RISKOPS  - 09/08/2026 - GIVE THE OUTWARD ACCOUNT/CIF/
+      *                                  SEGMENT RUNNING TOTALS THEIR
+      *                                  OWN TFSCUMLT TYPE LETTER SO
+      *                                  INWARD AND OUTWARD VOLUME NO
+      *                                  LONGER SHARE ONE ACCUMULATOR
+      *                                  CHECKED AGAINST TWO DIFFERENT
+      *                                  LIMITS (STPLIMIT/STPLIMIT2).
+      * MT101F - RISKOPS  - 09/08/2026 - MOVED WS-LINK-MT101-IND SO IT
+      *                                  IS APPENDED AFTER
+      *                                  WK-C-LINK-AREA-OUTPUT INSTEAD
+      *                                  OF SPLICED BETWEEN WS-LINK-
+      *                                  REMIND AND WK-C-LINK-AREA-
+      *                                  OUTPUT - THE ORIGINAL POSITION
+      *                                  SHIFTED WS-LINK-STATUS ONE
+      *                                  BYTE TO THE RIGHT OF WHERE
+      *                                  CALLERS STILL ON THE OLD,
+      *                                  SHORTER WK-C-LINK-LIMIT RECORD
+      *                                  EXPECT IT.
       *
       *-----------------------------------------------------------------
       *
@@ -49,6 +78,18 @@
               ACCESS MODE IS DYNAMIC
               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
 
+       FILE STATUS IS WK-C-FILE-STATUS.
+      * ORDERING CUSTOMER (MT101 AGGREGATE DEBIT-AUTH LIMIT)
+MT101L        SELECT TFS305CH ASSIGN TO DATABASE-TFS305CH
+MT101L        ORGANIZATION IS INDEXED
+MT101L        ACCESS MODE IS DYNAMIC
+MT101L        RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+MT101L FILE STATUS IS WK-C-FILE-STATUS.
+      * CUMULATIVE DAILY USAGE, BY ACCOUNT/CIF/SEGMENT
+              SELECT TFSCUMLT ASSIGN TO DATABASE-TFSCUMLT
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
        FILE STATUS IS WK-C-FILE-STATUS.
               SELECT TLSICLCA ASSIGN TO DATABASE-TLSICLCA
               ORGANIZATION IS INDEXED
@@ -105,6 +146,22 @@
               COPY DDS-ALL-FORMATS OF TFS304CH.
        01 WK-C-TFS304CH-1.
               COPY TFS304CH.
+      * ORDERING CUSTOMER (MT101 AGGREGATE DEBIT-AUTH LIMIT)
+MT101L FD TFS305CH
+MT101L        LABEL RECORDS ARE OMITTED
+MT101L DATA RECORD IS WK-C-TFS305CH.
+MT101L 01 WK-C-TFS305CH.
+MT101L        COPY DDS-ALL-FORMATS OF TFS305CH.
+MT101L 01 WK-C-TFS305CH-1.
+MT101L        COPY TFS305CH.
+      * CUMULATIVE DAILY USAGE
+       FD TFSCUMLT
+              LABEL RECORDS ARE OMITTED
+       DATA RECORD IS WK-C-TFSCUMLT.
+       01 WK-C-TFSCUMLT.
+              COPY DDS-ALL-FORMATS OF TFSCUMLT.
+       01 WK-C-TFSCUMLT-1.
+              COPY TFSCUMLT.
        FD TLSICLCA
               LABEL RECORDS ARE OMITTED
        DATA RECORD IS TLSICLCA-REC.
@@ -161,6 +218,12 @@
            10  WK-C-ACCNO1         PIC X(03).
            10  WK-C-ACCNO2         PIC X(11).
 
+CUMLMT     05  WS-CUML-TYPE            PIC X(01).
+CUMLMT     05  WS-CUML-ID              PIC X(19).
+CUMLMT     05  WS-CUML-LIMIT           PIC S9(13)V99.
+CUMLMT     05  WS-CUML-NEWAMT          PIC S9(13)V99.
+CUMLMT     05  WS-CUML-BREACH          PIC X(01).
+
        LINKAGE SECTION.
       ********************
        01  WK-C-LINK-AREA.
@@ -173,6 +236,17 @@
            10  WS-LINK-REMIND      PIC X(01).
            05  WK-C-LINK-AREA-OUTPUT.
            10  WS-LINK-STATUS      PIC X(02).
+MT101L     05  WK-C-LINK-AREA-INPUT-2.
+MT101L     10  WS-LINK-MT101-IND   PIC X(01).
+MT101L*        "Y" = THIS IS AN MT101 DEBIT AUTHORIZATION AND
+MT101L*        WS-LINK-ACCNO IS THE ORDERING CUSTOMER'S ACCOUNT,
+MT101L*        SO THE ORDERING-CUSTOMER MT101 AGGREGATE LIMIT IN
+MT101L*        TFS305CH ALSO APPLIES. SPACE/ANY OTHER VALUE SKIPS
+MT101L*        THIS CHECK, SAME AS BEFORE THIS FIELD EXISTED.
+MT101L*        APPENDED AFTER WK-C-LINK-AREA-OUTPUT (NOT SPLICED
+MT101L*        INTO THE MIDDLE OF THE ORIGINAL LAYOUT) SO CALLERS
+MT101L*        STILL CARRYING THE OLD, SHORTER WK-C-LINK-LIMIT
+MT101L*        RECORD DO NOT SHIFT WS-LINK-STATUS OUT OF PLACE.
 
        PROCEDURE DIVISION USING WK-C-LINK-AREA.
       ***************************************
@@ -204,6 +278,23 @@
        DISPLAY "TRFVLMT - OPEN FILE ERROR - TFS304CH"
               DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
            END-IF
+
+MT101L* ORDERING CUSTOMER (MT101 AGGREGATE DEBIT-AUTH LIMIT)
+MT101L     OPEN INPUT TFS305CH
+MT101L     IF NOT WK-C-SUCCESSFUL
+MT101L           AND WK-C-FILE-STATUS NOT = "41"
+MT101L DISPLAY "TRFVLMT - OPEN FILE ERROR - TFS305CH"
+MT101L        DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+MT101L     END-IF
+
+CUMLMT* CUMULATIVE DAILY USAGE
+CUMLMT     OPEN I-O TFSCUMLT
+CUMLMT     IF NOT WK-C-SUCCESSFUL
+CUMLMT           AND WK-C-FILE-STATUS NOT = "41"
+CUMLMT DISPLAY "TRFVLMT - OPEN FILE ERROR - TFSCUMLT"
+CUMLMT        DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+CUMLMT     END-IF
+
            OPEN INPUT TLSICLCA.
            IF NOT WK-C-SUCCESSFUL
        DISPLAY "TRFVLMT - OPEN FILE ERROR - TLSICLCA"
@@ -268,6 +359,20 @@
               GO TO Y900-ABNORMAL-TERMINATION
        END-IF.
 
+MT101L* ------------------------------------------------------------
+MT101L* MT101 - ORDERING CUSTOMER AGGREGATE LIMIT, INDEPENDENT OF
+MT101L* THE ACCOUNT/CIF/SEGMENT LIMITS CHECKED BELOW
+MT101L* ------------------------------------------------------------
+MT101L     IF WS-LINK-MT101-IND = "Y"
+MT101L        PERFORM D600-CHECK-ORDCUST-LIMIT
+MT101L           THRU D699-CHECK-ORDCUST-LIMIT-EX
+MT101L        IF WS-CUML-BREACH = "Y"
+MT101L           MOVE "AO"            TO WS-LINK-STATUS
+MT101L           PERFORM Z000-END-PROGRAM-ROUTINE
+MT101L              THRU Z999-END-PROGRAM-ROUTINE-EX
+MT101L        END-IF
+MT101L     END-IF.
+
       * ------------------------------------------------------------
       * VALIDATE IF ACCOUNT HAS DEFINED LIMIT
       * ------------------------------------------------------------
@@ -300,8 +405,12 @@
                     THRU CONVERT-AMT-SGD-EX
 
                  IF WS-LINK-REMIND = "I"
-                    IF WS-TRN-AMT > TFS303CH-STPLIMIT
-
+CUMLMT              MOVE "A"                TO WS-CUML-TYPE
+CUMLMT              MOVE WS-LINK-ACCNO      TO WS-CUML-ID
+CUMLMT              MOVE TFS303CH-STPLIMIT  TO WS-CUML-LIMIT
+CUMLMT              PERFORM D500-CHECK-CUMULATIVE-LIMIT
+CUMLMT                 THRU D599-CHECK-CUMULATIVE-LIMIT-EX
+                    IF WS-CUML-BREACH = "Y"
                        MOVE "AA"           TO WS-LINK-STATUS
                     ELSE
                        MOVE "A0"       TO WS-LINK-STATUS
@@ -309,7 +418,12 @@
                  END-IF
 
                  IF   WS-LINK-REMIND     = "0"
-                    IF WS-TRN-AMT  > TFS303CH-STPLIMIT2
+CUMDIR              MOVE "B"                TO WS-CUML-TYPE
+CUMLMT              MOVE WS-LINK-ACCNO      TO WS-CUML-ID
+CUMLMT              MOVE TFS303CH-STPLIMIT2 TO WS-CUML-LIMIT
+CUMLMT              PERFORM D500-CHECK-CUMULATIVE-LIMIT
+CUMLMT                 THRU D599-CHECK-CUMULATIVE-LIMIT-EX
+                    IF WS-CUML-BREACH = "Y"
                        MOVE "AA"       TO WS-LINK-STATUS
                     ELSE
                        MOVE "A0"       TO WS-LINK-STATUS
@@ -429,14 +543,24 @@
                        PERFORM CONVERT-AMT-SGD
                           THRU CONVERT-AMT-SGD-EX
                        IF WS-LINK-REMIND     = "I"
-                          IF WS-TRN-AMT      > TFS304CH-STPLIMIT
+CUMLMT                    MOVE "C"                TO WS-CUML-TYPE
+CUMLMT                    MOVE WS-CASAFA-CIF      TO WS-CUML-ID
+CUMLMT                    MOVE TFS304CH-STPLIMIT  TO WS-CUML-LIMIT
+CUMLMT                    PERFORM D500-CHECK-CUMULATIVE-LIMIT
+CUMLMT                       THRU D599-CHECK-CUMULATIVE-LIMIT-EX
+                          IF WS-CUML-BREACH = "Y"
                              MOVE "AC"       TO WS-LINK-STATUS
                           ELSE
                              MOVE "A0"       TO WS-LINK-STATUS
                           END-IF
                        END-IF
                        IF WS-LINK-REMIND     = "O"
-                          IF WS-TRN-AMT      > TFS304CH-STPLIMIT2
+CUMDIR                    MOVE "D"                TO WS-CUML-TYPE
+CUMLMT                    MOVE WS-CASAFA-CIF      TO WS-CUML-ID
+CUMLMT                    MOVE TFS304CH-STPLIMIT2 TO WS-CUML-LIMIT
+CUMLMT                    PERFORM D500-CHECK-CUMULATIVE-LIMIT
+CUMLMT                       THRU D599-CHECK-CUMULATIVE-LIMIT-EX
+                          IF WS-CUML-BREACH = "Y"
                              MOVE "AC"       TO WS-LINK-STATUS
                           ELSE
                              MOVE "A0"       TO WS-LINK-STATUS
@@ -475,7 +599,12 @@
                           THRU CONVERT-AMT-SGD-EX
 
                        IF  WS-LINK-REMIND    = "I"
-                          IF WS-TRN-AMT  >  TFS302CH-STPLIMIT
+CUMLMT                    MOVE "S"                TO WS-CUML-TYPE
+CUMLMT                    MOVE WS-CASAFA-SEGMENT  TO WS-CUML-ID
+CUMLMT                    MOVE TFS302CH-STPLIMIT  TO WS-CUML-LIMIT
+CUMLMT                    PERFORM D500-CHECK-CUMULATIVE-LIMIT
+CUMLMT                       THRU D599-CHECK-CUMULATIVE-LIMIT-EX
+                          IF WS-CUML-BREACH = "Y"
                              MOVE "AS"    TO WS-LINK-STATUS
                           ELSE
                              MOVE "A0"    TO WS-LINK-STATUS
@@ -483,7 +612,12 @@
                        END-IF
 
                        IF  WS-LINK-REMIND    = "O"
-                          IF WS-TRN-AMT  >  TFS302CH-STPLIMIT2
+CUMDIR                    MOVE "T"                TO WS-CUML-TYPE
+CUMLMT                    MOVE WS-CASAFA-SEGMENT  TO WS-CUML-ID
+CUMLMT                    MOVE TFS302CH-STPLIMIT2 TO WS-CUML-LIMIT
+CUMLMT                    PERFORM D500-CHECK-CUMULATIVE-LIMIT
+CUMLMT                       THRU D599-CHECK-CUMULATIVE-LIMIT-EX
+                          IF WS-CUML-BREACH = "Y"
                              MOVE "AS"    TO WS-LINK-STATUS
                           ELSE
                              MOVE "A0"    TO WS-LINK-STATUS
@@ -497,6 +631,68 @@
        D199-SEGMENT-VALIDATION-EX.
        EXIT.
 
+      * ----------------------------------------------------------------
+      * CHECK RUNNING DAILY TOTAL AGAINST THE STP LIMIT
+      * ----------------------------------------------------------------
+      * CALLER SETS WS-CUML-TYPE/WS-CUML-ID/WS-CUML-LIMIT BEFORE THE
+      * PERFORM. RETURNS WS-CUML-BREACH = "Y" WHEN TODAY'S RUNNING
+      * TOTAL (INCLUDING THIS TRANSACTION) EXCEEDS THE LIMIT, IN WHICH
+      * CASE THE STORED TOTAL IS LEFT UNCHANGED SO THE REPAIRED ITEM
+      * ISN'T COUNTED TWICE. OTHERWISE THE STORED TOTAL IS UPDATED TO
+      * INCLUDE THIS TRANSACTION.
+      * ----------------------------------------------------------------
+CUMLMT D500-CHECK-CUMULATIVE-LIMIT.
+CUMLMT      MOVE "N"                  TO WS-CUML-BREACH.
+CUMLMT      INITIALIZE WK-C-TFSCUMLT.
+CUMLMT      MOVE WS-CUML-TYPE         TO TFSCUMLT-LMTTYPE.
+CUMLMT      MOVE WS-CUML-ID           TO TFSCUMLT-LMTID.
+CUMLMT      MOVE TFSCLSYS-SYSDTE      TO TFSCUMLT-LMTDTE.
+CUMLMT
+CUMLMT      READ TFSCUMLT KEY IS EXTERNALLY-DESCRIBED-KEY.
+CUMLMT      IF WK-C-SUCCESSFUL
+CUMLMT         COMPUTE WS-CUML-NEWAMT = TFSCUMLT-CUMAMT + WS-TRN-AMT
+CUMLMT      ELSE
+CUMLMT         MOVE WS-TRN-AMT        TO WS-CUML-NEWAMT
+CUMLMT      END-IF.
+CUMLMT
+CUMLMT      IF WS-CUML-NEWAMT > WS-CUML-LIMIT
+CUMLMT         MOVE "Y"               TO WS-CUML-BREACH
+CUMLMT      ELSE
+CUMLMT         MOVE WS-CUML-NEWAMT    TO TFSCUMLT-CUMAMT
+CUMLMT         MOVE TFSCLSYS-SYSDTE   TO TFSCUMLT-LSTUPDTE
+CUMLMT         IF WK-C-SUCCESSFUL
+CUMLMT            REWRITE WK-C-TFSCUMLT-1
+CUMLMT         ELSE
+CUMLMT            MOVE WS-CUML-TYPE      TO TFSCUMLT-LMTTYPE
+CUMLMT            MOVE WS-CUML-ID        TO TFSCUMLT-LMTID
+CUMLMT            MOVE TFSCLSYS-SYSDTE   TO TFSCUMLT-LMTDTE
+CUMLMT            WRITE WK-C-TFSCUMLT-1
+CUMLMT         END-IF
+CUMLMT      END-IF.
+CUMLMT
+CUMLMT D599-CHECK-CUMULATIVE-LIMIT-EX.
+CUMLMT      EXIT.
+
+MT101L* ----------------------------------------------------------------
+MT101L* CHECK ORDERING CUSTOMER'S MT101 AGGREGATE DEBIT-AUTH LIMIT FOR
+MT101L* TODAY, INDEPENDENT OF THE ACCOUNT/CIF/SEGMENT LIMITS. NO ENTRY
+MT101L* IN TFS305CH MEANS NO SEPARATE ORDERING-CUSTOMER CAP APPLIES.
+MT101L* ----------------------------------------------------------------
+MT101L D600-CHECK-ORDCUST-LIMIT.
+MT101L      MOVE "N"                  TO WS-CUML-BREACH.
+MT101L      INITIALIZE WK-C-TFS305CH.
+MT101L      MOVE WS-LINK-ACCNO        TO TFS305CH-ACCNO.
+MT101L      READ TFS305CH KEY IS EXTERNALLY-DESCRIBED-KEY.
+MT101L      IF WK-C-SUCCESSFUL
+MT101L         MOVE "O"               TO WS-CUML-TYPE
+MT101L         MOVE WS-LINK-ACCNO     TO WS-CUML-ID
+MT101L         MOVE TFS305CH-STPLIMIT TO WS-CUML-LIMIT
+MT101L         PERFORM D500-CHECK-CUMULATIVE-LIMIT
+MT101L            THRU D599-CHECK-CUMULATIVE-LIMIT-EX
+MT101L      END-IF.
+MT101L D699-CHECK-ORDCUST-LIMIT-EX.
+MT101L      EXIT.
+
       * ----------------------------------------------------------------
       * PERFORM FX CONVERSION
       * ----------------------------------------------------------------
@@ -663,6 +859,18 @@
                              DISPLAY "FILE-STATUS IS " WK-C-FILE-STATUS
        END-IF.
 
+MT101L                    CLOSE TFS305CH
+MT101L                    IF NOT WK-C-SUCCESSFUL
+MT101L         DISPLAY "TRFVLMT - CLOSE FILE-ERROR - TFS305CH"
+MT101L                       DISPLAY "FILE-STATUS IS " WK-C-FILE-STATUS
+MT101L                    END-IF.
+
+CUMLMT                    CLOSE TFSCUMLT
+CUMLMT                    IF NOT WK-C-SUCCESSFUL
+CUMLMT         DISPLAY "TRFVLMT - CLOSE FILE-ERROR - TFSCUMLT"
+CUMLMT                       DISPLAY "FILE-STATUS IS " WK-C-FILE-STATUS
+CUMLMT                    END-IF.
+
                           CLOSE TLSICLCA.
                           IF NOT WK-C-SUCCESSFUL
        DISPLAY "TRFVLMT - CLOSE FILE ERROR - TLSICLCA"
