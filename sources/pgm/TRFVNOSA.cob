@@ -0,0 +1,129 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.     TRFVNOSA.
+       AUTHOR.         RISKOPS.
+       DATE-WRITTEN.   09 AUGUST 2026.
+      *
+      *DESCRIPTION :  THIS IS A CALLED ROUTINE TO RESOLVE THE Nth
+      *               ORDERED NOSTRO-AGENT FALLBACK BANK ID FOR A
+      *               CURRENCY ON TFSNOSAGT (STP ENHANCEMENT ITEM 12 -
+      *               SW-NO-PAYBNK-SW). CALLED REPEATEDLY BY TRFVTC1
+      *               WITH SEQNO 1, 2, 3... UNTIL EITHER A FALLBACK
+      *               AGENT RESOLVES ON TFSBNKAC OR THIS ROUTINE
+      *               RETURNS SUP0016 (NO MORE AGENTS ON FILE).
+      *
+      *================================================================
+      * HISTORY OF MODIFICATION:
+      *================================================================
+      * NOSA01 - RISKOPS   - 09/08/2026 - Initial version.
+      *----------------------------------------------------------------
+       EJECT
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-AS400.
+       OBJECT-COMPUTER.  IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TFSNOSAGT ASSIGN TO DATABASE-TFSNOSAGT
+                  ORGANIZATION      IS INDEXED
+                  ACCESS MODE       IS RANDOM
+                  RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                  FILE STATUS       IS WK-C-FILE-STATUS.
+
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+      **************
+       FD  TFSNOSAGT
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS WK-C-TFSNOSAGT.
+       01  WK-C-TFSNOSAGT.
+           COPY DDS-ALL-FORMATS OF TFSNOSAGT.
+       01  WK-C-TFSNOSAGT-1.
+           COPY TFSNOSAGT.
+
+       WORKING-STORAGE SECTION.
+      *************************
+       01  FILLER                          PIC X(24)        VALUE
+           "** PROGRAM TRFVNOSA **".
+
+      * ------------------ PROGRAM WORKING STORAGE -------------------*
+       01    WK-C-COMMON.
+       COPY ASCMWS.
+       COPY FIL3090.
+
+      *****************
+       LINKAGE SECTION.
+      *****************
+       COPY VNOSA.
+       EJECT
+      *********************************************
+       PROCEDURE DIVISION USING WK-C-VNOSA-RECORD.
+      *********************************************
+       MAIN-MODULE.
+           PERFORM A000-PROCESS-CALLED-ROUTINE
+              THRU A099-PROCESS-CALLED-ROUTINE-EX.
+           PERFORM Z000-END-PROGRAM-ROUTINE
+              THRU Z999-END-PROGRAM-ROUTINE-EX.
+           EXIT PROGRAM.
+
+      *---------------------------------------------------------------*
+       A000-PROCESS-CALLED-ROUTINE.
+      *---------------------------------------------------------------*
+           OPEN INPUT TFSNOSAGT.
+           IF  NOT WK-C-SUCCESSFUL
+               DISPLAY "TRFVNOSA - OPEN FILE ERROR - TFSNOSAGT"
+               DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+               GO TO Y900-ABNORMAL-TERMINATION.
+
+           MOVE    SPACES                  TO    WK-C-VNOSA-OUTPUT.
+           MOVE    ZEROES                  TO    WK-C-VNOSA-FS.
+           MOVE    WK-C-VNOSA-CUYCD        TO    TFSNOSAGT-CUYCD.
+           MOVE    WK-N-VNOSA-SEQNO        TO    TFSNOSAGT-SEQNO.
+
+           READ TFSNOSAGT KEY IS EXTERNALLY-DESCRIBED-KEY.
+
+           IF  WK-C-SUCCESSFUL
+               GO TO A080-MOVE-DATA.
+
+           IF WK-C-RECORD-NOT-FOUND
+               MOVE    "SUP0016"           TO    WK-C-VNOSA-ERROR-CD
+           ELSE
+               MOVE    "COM0206"           TO    WK-C-VNOSA-ERROR-CD.
+
+           MOVE    "TFSNOSAG"              TO    WK-C-VNOSA-FILE.
+           MOVE    "READ"                  TO    WK-C-VNOSA-MODE
+           MOVE    WK-C-VNOSA-INPUT        TO    WK-C-VNOSA-KEY.
+           MOVE    WK-C-FILE-STATUS        TO    WK-C-VNOSA-FS.
+
+           GO TO A099-PROCESS-CALLED-ROUTINE-EX.
+
+       A080-MOVE-DATA.
+           MOVE    TFSNOSAGT-BANKID        TO    WK-C-VNOSA-BANKID.
+
+       A099-PROCESS-CALLED-ROUTINE-EX.
+           EXIT.
+      *---------------------------------------------------------------*
+      *                   PROGRAM SUBROUTINE                         *
+      *---------------------------------------------------------------*
+       Y900-ABNORMAL-TERMINATION.
+           PERFORM Z000-END-PROGRAM-ROUTINE.
+           EXIT PROGRAM.
+
+       Z000-END-PROGRAM-ROUTINE.
+           CLOSE TFSNOSAGT.
+           IF  NOT WK-C-SUCCESSFUL
+               DISPLAY "TRFVNOSA - CLOSE FILE ERROR - TFSNOSAGT"
+               DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS.
+
+       Z999-END-PROGRAM-ROUTINE-EX.
+           EXIT.
+
+      ******************************************************************
+      ************** END OF PROGRAM SOURCE -  TRFVNOSA ***************
+      ******************************************************************
