@@ -0,0 +1,129 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.     TRFVSTPPTH.
+       AUTHOR.         RISK OPS TECHNOLOGY.
+       DATE-WRITTEN.   09 AUG 2026.
+      *
+      *DESCRIPTION :  THIS ROUTINE RETURNS THE STP BYPASS PATH PATTERN
+      *               HELD IN THE TFSSTPPTH PARAMETER FILE FOR A GIVEN
+      *               PATH SEQUENCE NUMBER (1 THRU 10), SO THAT RISK/OPS
+      *               CAN MAINTAIN THE BYPASS PATH TABLE WITHOUT A
+      *               PROGRAM CHANGE TO TRFVTC1.
+      *NOTE        :  MODELLED ON TRFXGSPA.
+      *
+      *================================================================
+      * HISTORY OF MODIFICATION:
+      *================================================================
+      * STPPTH - RISKOPS  - 09/08/2026 - CONFIGURABLE STP BYPASS PATH
+      *                                  TABLE.
+      *                                - New program to replace the
+      *                                  hardcoded PATH-P1 thru PATH-P10
+      *                                  literals in TRFVTC1.
+      *----------------------------------------------------------------*
+       EJECT
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TFSSTPPTH ASSIGN TO DATABASE-TFSSTPPTH
+                  ORGANIZATION      IS INDEXED
+                  ACCESS MODE       IS RANDOM
+                  RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                  FILE STATUS       IS WK-C-FILE-STATUS.
+       EJECT
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+      ***************
+       FD  TFSSTPPTH
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS TFSSTPPTH-REC.
+       01  TFSSTPPTH-REC.
+           COPY DDS-ALL-FORMATS OF TFSSTPPTH.
+       01  TFSSTPPTH-REC-1.
+           COPY TFSSTPPTH.
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+       01  FILLER              PIC X(24)  VALUE
+           "** PROGRAM TRFVSTPPTH **".
+
+      * ------------------ PROGRAM WORKING STORAGE -------------------*
+       COPY FIL3090.
+       01 WK-C-COMMON.
+       COPY ASCMWS.
+
+       EJECT
+       LINKAGE SECTION.
+      *****************
+       COPY VSTPPTH.
+       EJECT
+      ***********************************************
+       PROCEDURE DIVISION USING WK-C-VSTPPTH-RECORD.
+      ***********************************************
+       MAIN-MODULE.
+           PERFORM A000-MAIN-PROCESSING
+              THRU A099-MAIN-PROCESSING-EX.
+           PERFORM Z000-END-PROGRAM-ROUTINE
+              THRU Z099-END-PROGRAM-ROUTINE-EX.
+           GOBACK.
+       EJECT
+      *---------------------------------------------------------------*
+       A000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           OPEN INPUT TFSSTPPTH.
+           IF  NOT WK-C-SUCCESSFUL
+               DISPLAY "TRFVSTPPTH - OPEN FILE ERROR - TFSSTPPTH"
+               DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+               GO TO Y900-ABNORMAL-TERMINATION.
+
+           MOVE    SPACES                  TO    WK-C-VSTPPTH-OUTPUT.
+
+           MOVE WK-C-VSTPPTH-PATHSEQ   TO TFSSTPPTH-PATHSEQ.
+           READ TFSSTPPTH KEY IS EXTERNALLY-DESCRIBED-KEY.
+
+           IF  WK-C-SUCCESSFUL
+               MOVE TFSSTPPTH-PATHVALU TO WK-C-VSTPPTH-PATHVALU
+               MOVE TFSSTPPTH-PATHDESC TO WK-C-VSTPPTH-PATHDESC
+               MOVE TFSSTPPTH-ACTVIND  TO WK-C-VSTPPTH-ACTVIND
+               GO TO A099-MAIN-PROCESSING-EX.
+
+           IF WK-C-RECORD-NOT-FOUND
+               MOVE "COM0245"          TO    WK-C-VSTPPTH-ERROR-CD
+           ELSE
+               MOVE "COM0206"          TO    WK-C-VSTPPTH-ERROR-CD.
+
+      *---------------------------------------------------------------*
+       A099-MAIN-PROCESSING-EX.
+      *---------------------------------------------------------------*
+           EXIT.
+
+       Y900-ABNORMAL-TERMINATION.
+           PERFORM Z000-END-PROGRAM-ROUTINE
+              THRU Z099-END-PROGRAM-ROUTINE-EX.
+           EXIT PROGRAM.
+
+      *---------------------------------------------------------------*
+       Z000-END-PROGRAM-ROUTINE.
+      *---------------------------------------------------------------*
+           CLOSE TFSSTPPTH.
+           IF  NOT WK-C-SUCCESSFUL
+               DISPLAY "TRFVSTPPTH - CLOSE FILE ERROR - TFSSTPPTH"
+               DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS.
+
+      *---------------------------------------------------------------*
+       Z099-END-PROGRAM-ROUTINE-EX.
+      *---------------------------------------------------------------*
+           EXIT.
+
+      ******************************************************************
+      *************** END OF PROGRAM SOURCE  TRFVSTPPTH **************
+      ******************************************************************
