@@ -13,6 +13,25 @@
       *
       *-----------------------------------------------------------------
       *
+      * TAG57X - RISKOPS - 09/08/2026 - Every successful RLSGTAG57      *
+      *                   match is now also logged to the new          *
+      *                   TFSTAG57M audit file, giving a "last          *
+      *                   matched" date per validation-table value      *
+      *                   for the periodic GHTAG57X staleness review.   *
+      *-----------------------------------------------------------------
+      *
+      * BICU01 - RISKOPS - 09/08/2026 - STP Enhancement Item 17.       *
+      *                   - SW-UPPER-CASE-BIC now gates converting the *
+      *                     TFSBNKET-SWFTBNK BIC to upper case before  *
+      *                     it is returned as WK-C-VTAG57-BIC, instead *
+      *                     of returning it exactly as stored. Every   *
+      *                     actual conversion (the stored BIC really   *
+      *                     did contain lower case) is logged to the   *
+      *                     new TFSBICNRM audit file so ops can see    *
+      *                     which bank entities need their reference   *
+      *                     data corrected.                            *
+      *-----------------------------------------------------------------
+      *
       * GP3A00 - ACNDUS - 26/10/2019 - CASH MANAGEMENT ROAD MAP - P19  *
       *                   - GPI Day4 (Retro from GPI Day3 HO)          *
       *                   - PCRMAKGPI-927                              *
@@ -43,6 +62,14 @@
               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
        FILE STATUS IS WK-C-FILE-STATUS.
 
+BICU01        SELECT TFSBICNRM ASSIGN TO DATABASE-TFSBICNRM
+BICU01        ORGANIZATION IS SEQUENTIAL
+BICU01 FILE STATUS IS WK-C-FILE-STATUS.
+
+TAG57X        SELECT TFSTAG57M ASSIGN TO DATABASE-TFSTAG57M
+TAG57X        ORGANIZATION IS SEQUENTIAL
+TAG57X FILE STATUS IS WK-C-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  RLSGTAG57
@@ -62,6 +89,22 @@
        01  TFSBNKET-REC-1.
               COPY TFSBNKET.
 
+BICU01 FD  TFSBICNRM
+BICU01        LABEL RECORDS ARE OMITTED
+BICU01 DATA RECORD IS TFSBICNRM-REC.
+BICU01 01  TFSBICNRM-REC.
+BICU01        COPY DDS-ALL-FORMATS OF TFSBICNRM.
+BICU01 01  TFSBICNRM-REC-1.
+BICU01        COPY TFSBICNRM.
+
+TAG57X FD  TFSTAG57M
+TAG57X        LABEL RECORDS ARE OMITTED
+TAG57X DATA RECORD IS TFSTAG57M-REC.
+TAG57X 01  TFSTAG57M-REC.
+TAG57X        COPY DDS-ALL-FORMATS OF TFSTAG57M.
+TAG57X 01  TFSTAG57M-REC-1.
+TAG57X        COPY TFSTAG57M.
+
        WORKING-STORAGE SECTION.
       ***********************
        01  FILLER                  PIC X(24) VALUE
@@ -76,11 +119,37 @@
            05  WK-N-CTR           PIC 9(01) VALUE ZERO.
            05  WK-N-OCCURENCE     PIC 9(01) VALUE 5.
 
+BICU01*------------------------------------------------------------
+BICU01* UPPER-CASE BIC NORMALIZATION/AUDIT WORKING STORAGE
+BICU01*------------------------------------------------------------
+BICU01 01  WK-C-BICU-WORK-AREA.
+BICU01     05  WK-C-BICU-SW-PARCD     PIC X(10)
+BICU01                                VALUE "GPISTPSW".
+BICU01     05  WK-C-BICU-NORM-BIC     PIC X(11) VALUE SPACES.
+BICU01     05  WK-N-BICU-SEQNO        PIC S9(04) COMP VALUE ZERO.
+BICU01     05  WS-DATE                PIC X(08).
+BICU01     05  WS-DATE-YYMD.
+BICU01         10 WS-DATE-CEN         PIC X(02) VALUE "20".
+BICU01         10 WS-DATE-YMD         PIC X(06).
+BICU01     05  WS-TODAY-DTE           PIC S9(08) VALUE ZERO.
+
+TAG57X*------------------------------------------------------------
+TAG57X* TAG57 MATCH AUDIT LOG WORKING STORAGE
+TAG57X*------------------------------------------------------------
+TAG57X 01  WK-C-T57X-WORK-AREA.
+TAG57X     05  WK-N-T57X-SEQNO        PIC S9(04) COMP VALUE ZERO.
+TAG57X     05  WK-C-T57X-DATE         PIC X(08).
+TAG57X     05  WK-C-T57X-DATE-YYMD.
+TAG57X         10 WK-C-T57X-DATE-CEN  PIC X(02) VALUE "20".
+TAG57X         10 WK-C-T57X-DATE-YMD  PIC X(06).
+TAG57X     05  WK-N-T57X-TODAY-DTE    PIC S9(08) VALUE ZERO.
+
       * -------------------- PROGRAM WORKING STORAGE -------------------
       *    -*
        01  WK-C-COMMON.
               COPY ASCWWS.
               COPY XGSPA.
+BICU01        COPY GPISTPSW.
 
       ****************
        LINKAGE SECTION.
@@ -126,6 +195,33 @@
               NOT INVALID KEY
            MOVE TFSBNKET-SWFTBNK TO WK-C-DFLT-57BIC
        END-READ.
+
+BICU01*--------------------------------------------------------*
+BICU01* RETRIEVE STP ENHANCEMENT SWITCH 17 (UPPER-CASE BIC)    *
+BICU01* FROM SYSTEM PARAMETER FILE VIA TRFXGSPA                *
+BICU01*--------------------------------------------------------*
+BICU01     INITIALIZE                       WK-C-XGSPA-RECORD
+BICU01                                      SW-UPPER-CASE-BIC.
+BICU01     MOVE WK-C-BICU-SW-PARCD   TO      WK-C-XGSPA-GHPARCD.
+BICU01     CALL "TRFXGSPA"           USING   WK-C-XGSPA-RECORD.
+BICU01     IF WK-C-XGSPA-ERROR-CD = SPACES
+BICU01        MOVE  WK-C-XGSPA-GHPARVAL(9:1)
+BICU01                                 TO     SW-UPPER-CASE-BIC
+BICU01     END-IF.
+
+BICU01     IF  SW-UPPER-CASE-BIC-Y
+BICU01         OPEN EXTEND TFSBICNRM
+BICU01         IF  NOT WK-C-SUCCESSFUL
+BICU01             DISPLAY "TRFVTAG57 - OPEN FILE ERROR - TFSBICNRM"
+BICU01             DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+BICU01         END-IF
+BICU01     END-IF.
+
+TAG57X     OPEN EXTEND TFSTAG57M.
+TAG57X     IF  NOT WK-C-SUCCESSFUL
+TAG57X         DISPLAY "TRFVTAG57 - OPEN FILE ERROR - TFSTAG57M"
+TAG57X         DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+TAG57X     END-IF.
        A999-PROCESS-CALLED-ROUTINE-EX.
        EXIT.
       *----------------------------------------------------------------*
@@ -152,12 +248,52 @@
                  CONTINUE
                  END-EVALUATE
               IF WK-C-VTAG57-VALID = "Y"
+BICU01        IF  SW-UPPER-CASE-BIC-Y
+BICU01            PERFORM B150-NORMALIZE-BIC
+BICU01               THRU B159-NORMALIZE-BIC-EX
+BICU01        ELSE
                  MOVE WK-C-DFLT-57BIC TO WK-C-VTAG57-BIC
+BICU01        END-IF
               END-IF
        END-IF.
        B999-MAIN-PROCESSING-EX.
 
        EXIT.
+BICU01*------------------------------------------------------------
+BICU01 B150-NORMALIZE-BIC.
+BICU01*------------------------------------------------------------
+BICU01* CONVERTS THE TFSBNKET DEFAULT TAG57 BIC TO UPPER CASE AND,
+BICU01* WHEN THE CONVERSION ACTUALLY CHANGED SOMETHING, LOGS AN
+BICU01* AUDIT ENTRY TO TFSBICNRM.
+BICU01*------------------------------------------------------------
+BICU01     MOVE  FUNCTION UPPER-CASE(WK-C-DFLT-57BIC)
+BICU01                                TO   WK-C-BICU-NORM-BIC.
+BICU01     MOVE  WK-C-BICU-NORM-BIC    TO   WK-C-VTAG57-BIC.
+
+BICU01     IF  WK-C-BICU-NORM-BIC NOT = WK-C-DFLT-57BIC
+BICU01         ACCEPT  WS-DATE-YMD          FROM DATE
+BICU01         MOVE    WS-DATE-CEN          TO WS-DATE(1:2)
+BICU01         MOVE    WS-DATE-YMD          TO WS-DATE(3:6)
+BICU01         MOVE    WS-DATE              TO WS-TODAY-DTE
+BICU01         ADD     1                    TO WK-N-BICU-SEQNO
+
+BICU01         INITIALIZE                    TFSBICNRM-REC-1
+BICU01         MOVE  WK-C-VTAG57-I-BNKENTTY  TO
+BICU01                                        TFSBICNRM-BNKENTRY
+BICU01         MOVE  WK-C-DFLT-57BIC         TO TFSBICNRM-ORGBIC
+BICU01         MOVE  WK-C-BICU-NORM-BIC      TO TFSBICNRM-NORMBIC
+BICU01         MOVE  "TRFVTAG57"             TO TFSBICNRM-SRCPGM
+BICU01         MOVE  WS-TODAY-DTE            TO TFSBICNRM-LOGDTE
+BICU01         MOVE  WK-N-BICU-SEQNO         TO TFSBICNRM-SEQNO
+
+BICU01         WRITE TFSBICNRM-REC-1
+BICU01         IF  NOT WK-C-SUCCESSFUL
+BICU01             DISPLAY "TRFVTAG57 - WRITE ERROR - TFSBICNRM"
+BICU01             DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+BICU01         END-IF
+BICU01     END-IF.
+BICU01 B159-NORMALIZE-BIC-EX.
+BICU01     EXIT.
       *----------------------------------------------------------------*
        B100-READ-RLSGTAG57.
       *----------------------------------------------------------------*
@@ -190,10 +326,39 @@
               IF  WK-C-SUCCESSFUL
                  MOVE "Y"           TO  WK-C-VTAG57-VALID
                  ADD 1              TO  WK-N-CTR
+TAG57X           PERFORM D100-LOG-TAG57-MATCH
+TAG57X              THRU D100-LOG-TAG57-MATCH-EX
               END-IF
        END-IF.
        B199-READ-RLSGTAG57-EX.
        EXIT.
+TAG57X*------------------------------------------------------------
+TAG57X D100-LOG-TAG57-MATCH.
+TAG57X*------------------------------------------------------------
+TAG57X* LOGS A SUCCESSFUL RLSGTAG57 MATCH TO TFSTAG57M SO A PERIODIC
+TAG57X* BATCH JOB CAN TELL HOW LONG SINCE A GIVEN VALIDATION-TABLE
+TAG57X* VALUE WAS LAST MATCHED AGAINST AN INCOMING MESSAGE.
+TAG57X*------------------------------------------------------------
+TAG57X      ACCEPT  WK-C-T57X-DATE-YYMD  FROM DATE.
+TAG57X      MOVE    WK-C-T57X-DATE-CEN   TO WK-C-T57X-DATE(1:2).
+TAG57X      MOVE    WK-C-T57X-DATE-YMD   TO WK-C-T57X-DATE(3:6).
+TAG57X      MOVE    WK-C-T57X-DATE       TO WK-N-T57X-TODAY-DTE.
+TAG57X      ADD     1                    TO WK-N-T57X-SEQNO.
+TAG57X
+TAG57X      INITIALIZE                    TFSTAG57M-REC-1.
+TAG57X      MOVE  RFSGTAG57-TAGVAL       TO TFSTAG57M-TAGVAL.
+TAG57X      MOVE  WK-C-VTAG57-I-BNKENTTY TO TFSTAG57M-BNKENTRY.
+TAG57X      MOVE  WK-N-T57X-TODAY-DTE    TO TFSTAG57M-MATCHDTE.
+TAG57X      MOVE  "TRFVTAG57"            TO TFSTAG57M-SRCPGM.
+TAG57X      MOVE  WK-N-T57X-SEQNO        TO TFSTAG57M-SEQNO.
+TAG57X
+TAG57X      WRITE TFSTAG57M-REC-1.
+TAG57X      IF  NOT WK-C-SUCCESSFUL
+TAG57X          DISPLAY "TRFVTAG57 - WRITE ERROR - TFSTAG57M"
+TAG57X          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+TAG57X      END-IF.
+TAG57X D100-LOG-TAG57-MATCH-EX.
+TAG57X      EXIT.
       *----------------------------------------------------------------*
        Y900-ABNORMAL-TERMINATION.
       *----------------------------------------------------------------*
@@ -216,5 +381,13 @@
               DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
        END-IF.
 
+BICU01     IF  SW-UPPER-CASE-BIC-Y
+BICU01         CLOSE TFSBICNRM
+BICU01         IF  NOT WK-C-SUCCESSFUL
+BICU01             DISPLAY "TRFVTAG57 - CLOSE FILE ERROR - TFSBICNRM"
+BICU01             DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+BICU01         END-IF
+BICU01     END-IF.
+
        Z999-END-PROGRAM-ROUTINE-EX.
        EXIT.
