@@ -10,6 +10,27 @@
       *==================================================================
       * HISTORY OF MODIFICATION:
       *==================================================================
+      * STPCCY - RISKOPS - 09/08/2026 - Activate the ITT per-currency
+      *                      STP limit check (CALL TRFVSTPC) - this
+      *                      program already copied VSTPL but never
+      *                      called it; wired it in at the end of
+      *                      D100-VALIDATION the same way TRFVTE1/
+      *                      TRFVTE2/TRFVTB2 already do.
+      *------------------------------------------------------------------
+      * UETR01 - RISKOPS  - 09/08/2026 - Log the gpi UETR and cover
+      *                      status held on UFIMIJCON to a new
+      *                      TFSUETRLG tracking log on every
+      *                      cover-match check, so ops can report
+      *                      on UETR status history (see GHUETRRP).
+      *------------------------------------------------------------------
+      * TAG35R - RISKOPS  - 09/08/2026 - Re-enable Tag57 C/D line 3-5
+      *                      matching against the Tag57 Validation
+      *                      Table (lines 1-2 only per GP3C02 was a
+      *                      retro BAU decision; request is to extend
+      *                      coverage back to lines 3-5 now that
+      *                      WK-C-VTAG57-INFO is a proper indexable
+      *                      table - see VTAG57 copybook).
+      *------------------------------------------------------------------
       * GP3M01 - VENADG  - 18/03/2020 - CASH MANAGEMENT ROAD MAP
       *                      - P19 SWIFT GPI DAY 3
       *                      - PCRMAPKGPI-1331
@@ -165,6 +186,10 @@
                GP1201          WITH DUPLICATES
        GP1201      FILE STATUS IS WK-C-FILE-STATUS.
 
+       UETR01  SELECT TFSUETRLG ASSIGN TO DATABASE-TFSUETRLG
+               UETR01      ORGANIZATION IS SEQUENTIAL
+       UETR01      FILE STATUS IS WK-C-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
       **************
@@ -207,6 +232,14 @@ GPI201     COPY DDS-ALL-FORMATS OF UFIMIJCON.
 GPI201 01  UFIMIJCON-REC.
 GPI201     COPY UFIMIJCON.
 
+UETR01 FD  TFSUETRLG
+UETR01     LABEL RECORDS ARE OMITTED
+UETR01     DATA RECORD IS TFSUETRLG-REC.
+UETR01 01  TFSUETRLG-REC.
+UETR01     COPY DDS-ALL-FORMATS OF TFSUETRLG.
+UETR01 01  TFSUETRLG-REC-1.
+UETR01     COPY TFSUETRLG.
+
        WORKING-STORAGE SECTION.
       ************************
        01  WK-C-COMMON.
@@ -349,10 +382,17 @@ GPI201 05  WK-C-GPI-SW             PIC X(01) VALUE SPACE.
 GPI201 05  WK-C-BYPASS-LMT-IND     PIC X(01) VALUE SPACE.
 GPI201 05  WK-C-DR-PMODE           PIC X(08) VALUE SPACE.
 GPI201 05  WK-C-COV-SW             PIC X(01) VALUE SPACE.
+UETR01 05  WK-N-UETRLG-SEQNO       PIC S9(04) COMP VALUE ZERO.
+UETR01 05  WK-C-UETRLG-DATE        PIC X(08).
+UETR01 05  WK-C-UETRLG-DATE-YYMD.
+UETR01     10 WK-C-UETRLG-DATE-CEN PIC X(02) VALUE "20".
+UETR01     10 WK-C-UETRLG-DATE-YMD PIC X(06).
+UETR01 05  WK-N-UETRLG-TODAY-DTE   PIC S9(08) VALUE ZERO.
 GP3C00 05  WK-C-GPI3-SW            PIC X(01) VALUE SPACE.
 GP3C00 05  WK-C-TAG57-CD-SW        PIC X(01) VALUE SPACE.
 GP3C01 05  WK-C-TAG56-SW           PIC X(01) VALUE SPACE.
 GP3M00 05  WK-C-NSLMT-SW           PIC X(01) VALUE SPACE.
+STPCCY 05  WK-C-STP-CCY-SW        PIC X(01) VALUE SPACE.
 GPI201 01  WK-C-LIT-GPI.
 GPI201 05  WK-C-Y                 PIC X(01) VALUE "Y".
 GPI201 05  WK-C-A                 PIC X(01) VALUE "A".
@@ -368,6 +408,8 @@ GP3C00 05  WK-C-TAG57-MT-PARCD    PIC X(10)
 GP3C00                             VALUE "GPI3T57MT".
 GP3M00 05  WK-C-NSLMT-PARCD       PIC X(10)
 GP3M00                             VALUE "GPI3NSLMT".
+STPCCY 05  WK-C-STPCCY-PARCD     PIC X(10)
+STPCCY                            VALUE "GPI4ISTPCY".
 
 GP3C00 01  WK-C-MT-TAG57-TBL      PIC X(18) VALUE SPACES.
 GP3C00 05  WK-C-MT-TAG57          PIC X(03) OCCURS 6 TIMES.
@@ -461,6 +503,11 @@ GPI201         AND WK-C-FILE-STATUS NOT = "41"
 GPI201             DISPLAY "UFIMIJCON - OPEN FILE ERROR - UFIMIJCON"
 GPI201             DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
 GPI201         END-IF
+UETR01         OPEN EXTEND TFSUETRLG
+UETR01         IF NOT WK-C-SUCCESSFUL
+UETR01             DISPLAY "TRFVTB1 - OPEN FILE ERROR - TFSUETRLG"
+UETR01             DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+UETR01         END-IF
            END-IF.
 
            MOVE WK-VTB1-PARALNO TO TFSSTPL-PARALNO.
@@ -607,6 +654,18 @@ GP3M00           MOVE WK-C-XGSPA-GHPARVAL(1:1)
 GP3M00                                TO  WK-C-NSLMT-SW
 GP3M00       END-IF.
 GP3M00
+STPCCY*-->Retrieve GPI Day4 In-Country ITT STP by Currency Switch
+STPCCY      INITIALIZE            WK-C-XGSPA-RECORD
+STPCCY                             WK-C-STP-CCY-SW.
+STPCCY
+STPCCY      MOVE WK-C-STPCCY-PARCD TO  WK-C-XGSPA-GHPARCD.
+STPCCY      CALL "TRFXGSPA"        USING WK-C-XGSPA-RECORD.
+STPCCY
+STPCCY      IF  WK-C-XGSPA-ERROR-CD = SPACES
+STPCCY          MOVE WK-C-XGSPA-GHPARVAL(1:1)
+STPCCY                             TO  WK-C-STP-CCY-SW
+STPCCY      END-IF.
+STPCCY
        A199-INITIAL-SUBROUTINE-EX.
        EXIT.
 
@@ -1019,9 +1078,51 @@ CMP3A2       OR WS-LINK-STATUS = "AS")
 GPI201   END-IF
          PERFORM D300-LOGGING THRU D399-LOGGING-EX
          END-IF.
+STPCCY  IF  WK-C-STP-CCY-SW = WK-C-Y
+STPCCY  AND WS-OKAY            = "Y"
+STPCCY      PERFORM D120-EVAL-STP-CCY
+STPCCY         THRU D129-EVAL-STP-CCY-EX
+STPCCY  END-IF.
        D199-VALIDATION-EX.
        EXIT.
        EJECT
+STPCCY D120-EVAL-STP-CCY.
+STPCCY*----------------------------------------------------------------*
+STPCCY* THIS WILL CALL TRFVSTPC TO CHECK IF CCY IS ELIGABLE FOR STP   *
+STPCCY* AND IF AMT IS WITHIN THE CCY STP LIMIT.                       *
+STPCCY*    A0 = Currency is setup and within limit                    *
+STPCCY*    A1 = Currency is setup however exceeds STP Limit           *
+STPCCY*    A2 = Currency is NOT setup                                 *
+STPCCY*----------------------------------------------------------------*
+STPCCY     INITIALIZE         WK-C-VSTPC-RECORD
+STPCCY                        WK-C-RPRRSN-AREA.
+STPCCY
+STPCCY     MOVE TFSSTPL-CUYCD TO WK-C-VSTPC-I-CUYCD.
+STPCCY     MOVE TFSSTPL-AMT   TO WK-C-VSTPC-I-AMT.
+STPCCY     CALL "TRFVSTPC"    USING WK-C-VSTPC-RECORD.
+STPCCY
+STPCCY     IF  WK-C-VSTPC-ERROR-CD NOT = SPACES
+STPCCY         GO TO D129-EVAL-STP-CCY-EX
+STPCCY     END-IF.
+STPCCY
+STPCCY     EVALUATE WK-C-VSTPC-STATUS
+STPCCY         WHEN "A0"
+STPCCY             GO TO D129-EVAL-STP-CCY-EX
+STPCCY         WHEN "A1"
+STPCCY             MOVE "RSN0370" TO WK-C-RPRCODE
+STPCCY         WHEN "A2"
+STPCCY             MOVE "RSN0369" TO WK-C-RPRCODE
+STPCCY         WHEN OTHER
+STPCCY             GO TO D129-EVAL-STP-CCY-EX
+STPCCY     END-EVALUATE.
+STPCCY
+STPCCY     MOVE "N"           TO WS-OKAY.
+STPCCY     PERFORM D500-PROCESS-RPRRSN
+STPCCY        THRU D599-PROCESS-RPRRSN-EX.
+STPCCY
+STPCCY D129-EVAL-STP-CCY-EX.
+STPCCY     EXIT.
+STPCCY     EJECT.
 GP1201  D110-VALIDATE-STP-BYPASS.
 GP1201*----------------------------------------------------------------*
 GP1201* THIS WILL CALL TRFVBACU TO CHECK IF THE UOB BRANCH IND = Y   *
@@ -1236,6 +1337,32 @@ GPI201          IF  UFIMIJCON-STATUS EQUAL WK-C-A
 GPI201              MOVE WK-C-Y     TO WK-C-COV-SW
 GPI201          END-IF.
 GPI201
+UETR01*-- Track this item's gpi UETR and cover status on TFSUETRLG.
+UETR01          ACCEPT  WK-C-UETRLG-DATE-YMD  FROM DATE.
+UETR01          MOVE    WK-C-UETRLG-DATE-CEN  TO WK-C-UETRLG-DATE(1:2).
+UETR01          MOVE    WK-C-UETRLG-DATE-YMD  TO WK-C-UETRLG-DATE(3:6).
+UETR01          MOVE    WK-C-UETRLG-DATE      TO WK-N-UETRLG-TODAY-DTE.
+UETR01          ADD     1                     TO WK-N-UETRLG-SEQNO.
+UETR01
+UETR01          INITIALIZE                     TFSUETRLG-REC-1.
+UETR01          MOVE  UFIMIJCON-QUENUM        TO TFSUETRLG-QUENUM.
+UETR01          MOVE  UFIMIJCON-QUESUF        TO TFSUETRLG-QUESUF.
+UETR01          MOVE  UFIMIJCON-UETR          TO TFSUETRLG-UETR.
+UETR01          IF  WK-C-COV-SW EQUAL WK-C-Y
+UETR01              MOVE  WK-C-Y              TO TFSUETRLG-COVSTAT
+UETR01          ELSE
+UETR01              MOVE  "N"                 TO TFSUETRLG-COVSTAT
+UETR01          END-IF.
+UETR01          MOVE  WK-N-UETRLG-TODAY-DTE   TO TFSUETRLG-CHKDTE.
+UETR01          MOVE  "TRFVTB1"               TO TFSUETRLG-SRCPGM.
+UETR01          MOVE  WK-N-UETRLG-SEQNO       TO TFSUETRLG-SEQNO.
+UETR01
+UETR01          WRITE TFSUETRLG-REC-1.
+UETR01          IF  NOT WK-C-SUCCESSFUL
+UETR01              DISPLAY "TRFVTB1 - WRITE ERROR - TFSUETRLG"
+UETR01              DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+UETR01          END-IF.
+UETR01
 GPI201      R199-READ-UFIMIJCON-EX.
 GPI201          EXIT.
 GP1201
@@ -1278,9 +1405,9 @@ GP3C00                   GO TO D699-EVAL-TAG57-CD-EX
 GP3C00               ELSE
 GP3C02*GP3C00           MOVE TAG57-PTID TO WK-C-VTAG57-INFO(1)
 GP3C00                   MOVE TAG57-NAME TO WK-C-VTAG57-INFO(2)
-GP3C02*GP3C00           MOVE TAG57-LINE-3 TO WK-C-VTAG57-INFO(3)
-GP3C02*GP3C00           MOVE TAG57-LINE-4 TO WK-C-VTAG57-INFO(4)
-GP3C02*GP3C00           MOVE TAG57-LINE-5 TO WK-C-VTAG57-INFO(5)
+TAG35R                  MOVE TAG57-LINE-3 TO WK-C-VTAG57-INFO(3)
+TAG35R                  MOVE TAG57-LINE-4 TO WK-C-VTAG57-INFO(4)
+TAG35R                  MOVE TAG57-LINE-5 TO WK-C-VTAG57-INFO(5)
 GP3C00               END-IF
 GP3C00           END-IF.
 GP3C00
@@ -1346,5 +1473,6 @@ CMP3A4           END-IF.
 SM1TY1* TFSBNKET
 CMP3A3              TFSBNKET
 GPI201              UFIMIJCON
+UETR01              TFSUETRLG
                     TFSCLSYS.
               EXIT PROGRAM.
