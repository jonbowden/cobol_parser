@@ -5,11 +5,30 @@
        DATE-WRITTEN. JUN 04.
       *DESCRIPTION : TABLE B2 VALIDATION.
       *              SUBROUTINE - CREDIT PARTY CHECKING FIELD 57/58
-      *              FOR INCOMING MT202/203 LCY
+      *              FOR INCOMING MT202/203/205 LCY
       *
       *=================================================================
       * HISTORY OF MODIFICATION:
       *=================================================================
+      * STPCCY1 - RISKOPS - 09/08/2026 - D120-EVAL-STP-CCY was moving
+      *              TFSSTPL-AMT to the undeclared WK-N-VSTPC-I-AMT
+      *              (VSTPL.cpy declares WK-C-VSTPC-I-AMT) - the per-
+      *              currency STP limit check via TRFVSTPC was never
+      *              actually populated with an amount. Fixed to move
+      *              to the real field.
+      *-----------------------------------------------------------------
+      * TAG35R - RISKOPS  - 09/08/2026 - Re-enable Tag57 C/D line 3-5
+      *              matching against the Tag57 Validation Table
+      *              (lines 1-2 only per GP3A01 was a retro BAU
+      *              decision; request is to extend coverage back
+      *              to lines 3-5 now that WK-C-VTAG57-INFO is a
+      *              proper indexable table - see VTAG57 copybook).
+      *-----------------------------------------------------------------
+      * MT205S  - RISKOPS  - 09/08/2026 - Treat MT205 (and its MT205COV
+      *              cover variant, which carries the same numeric
+      *              SWFTMGTY) the same as MT202 for the Tag57C/D
+      *              validation and STP limit bypass checks below.
+      *-----------------------------------------------------------------
       * GP4A02 - VENADG  - 23/10/2020 - CASH MANAGEMENT ROAD MAP - P19
       *              - GPI Day4 (POST IMPEM IMPROVEMENT)
       *              STP #1 (HK req) Inward SWIFT & RTGS
@@ -970,7 +989,8 @@ ID1VKE              AND TAG57-BIC      = WK-C-RTGSBICCDE
 5Q1JM1           END-IF.
                  G2BL00*G2BL00IF  WK-C-GPT-SW = WK-C-Y
 G2BL00        IF  SW-STP-LMT-SKP-Y
-G2BL00              AND FSSTPL-SWFTMGTY = "202"
+MT205S              AND (TFSSTPL-SWFTMGTY = "202"
+MT205S              OR   TFSSTPL-SWFTMGTY = "205")
 G2BL00           PERFORM D110-VALIDATE-STP-BYPASS
 G2BL00              THRU D119-VALIDATE-STP-BYPASS-EX
 G2BL00           ELSE
@@ -1158,7 +1178,7 @@ GP4D00        INITIALIZE          WK-C-VSTPC-RECORD
 GP4D00           WK-C-RPRRSN-AREA.
 GP4D00        MOVE  TFSSTPL-IMSGTYPE TO  WK-C-VSTPC-I-IMSGTYPE.
 GP4D00        MOVE  TFSSTPL-CUYCD    TO  WK-C-VSTPC-I-CUYCD.
-GP4D00        MOVE  TFSSTPL-AMT      TO  WK-N-VSTPC-I-AMT.
+GP4D00        MOVE  TFSSTPL-AMT      TO  WK-C-VSTPC-I-AMT.
 GP4D00        CALL  "TRFVSTPC"       USING WK-C-VSTPC-RECORD.
                  GP4D00
 GP4D00        IF    WK-C-VSTPC-ERROR-CD = SPACES
@@ -1416,9 +1436,10 @@ GP4A01 D600-RTGS-VALIDATION.
       *--and proceed with BAU STP processing.
            INITIALIZE               WK-C-VTAG57-RECORD.
            MOVE TAG57-OPT           TO WK-C-VTAG57-OPTION.
-      *--For MT202, validate on Tag57D ONLY.
+      *--For MT202/MT205 (incl. MT205COV), validate on Tag57D ONLY.
            IF TAG57-OPT = "C"
-                 AND TFSSTPL-SWFTMGTY = "202"
+                 AND (TFSSTPL-SWFTMGTY = "202"
+                 OR   TFSSTPL-SWFTMGTY = "205")
               GO TO D699-EVAL-TAG57-CD-EX
        END-IF.
       *--Tag57C:
@@ -1439,12 +1460,9 @@ GP3A00        ELSE
 GP3A01*GP3A00           MOVE TAG57-PTID       TO  WK-C-
       *    VTAG57-INFO(1)
 GP3A00           MOVE TAG57-NAME       TO  WK-C-VTAG57-INFO(2)
-GP3A01*GP3A00           MOVE TAG57-LINE-3     TO  WK-C-
-      *    VTAG57-INFO(3)
-GP3A01*GP3A00           MOVE TAG57-LINE-4     TO  WK-C-
-      *    VTAG57-INFO(4)
-GP3A01*GP3A00           MOVE TAG57-LINE-5     TO  WK-C-
-      *    VTAG57-INFO(5)
+TAG35R           MOVE TAG57-LINE-3     TO  WK-C-VTAG57-INFO(3)
+TAG35R           MOVE TAG57-LINE-4     TO  WK-C-VTAG57-INFO(4)
+TAG35R           MOVE TAG57-LINE-5     TO  WK-C-VTAG57-INFO(5)
 GP3A00        END-IF
 GP3A00     END-IF.
 GP3A00
