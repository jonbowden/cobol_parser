@@ -10,6 +10,243 @@
       *================================================================
       * HISTORY OF MODIFICATION:
       *================================================================
+      * UETR01 - RISKOPS   - 09/08/2026 - Log the gpi UETR and cover
+      *                                  status held on UFIMIJCON to
+      *                                  a new TFSUETRLG tracking log
+      *                                  on every cover-match check,
+      *                                  so ops can report on UETR
+      *                                  status history (see GHUETRRP).
+      *----------------------------------------------------------------
+      * TG59CP - RISKOPS   - 09/08/2026 - Capture Tag59F structured
+      *                                  beneficiary country code and
+      *                                  postal code (lines prefixed
+      *                                  "6/" and "7/") into WS-CTRY-CD
+      *                                  and WS-PSTL-CD alongside the
+      *                                  existing name/address fields.
+      *----------------------------------------------------------------
+      * TAG35R - RISKOPS   - 09/08/2026 - Re-enable Tag57 C/D line 3-5
+      *                                  matching against the Tag57
+      *                                  Validation Table (lines 1-2
+      *                                  only per GP3C01 was a retro
+      *                                  BAU decision; request is to
+      *                                  extend coverage back to lines
+      *                                  3-5 now that WK-C-VTAG57-INFO
+      *                                  is a proper indexable table -
+      *                                  see VTAG57 copybook).
+      *----------------------------------------------------------------
+      * STDI01 - RISKOPS   - 09/08/2026 - SW-IO-STAND-INSTR now gates
+      *                                  whether the non-STP standing-
+      *                                  instruction check (TRFNSTP) is
+      *                                  performed at all for inward
+      *                                  credit-party checking, instead
+      *                                  of always running. Retrieved
+      *                                  alongside SW-STP-LMT-SKP from
+      *                                  the existing GPISTPSW
+      *                                  parameter (GHPARVAL byte 10).
+      *----------------------------------------------------------------
+      * VASA05 - RISKOPS   - 09/08/2026 - A VASA sub/master account
+      *                                  whose TFSICLCA2/TFSICLSA2
+      *                                  status (WK-O-ISLCAVQ-STATUS/
+      *                                  WK-O-ISLSAVQ-STATUS) is
+      *                                  DORMANT or CLOSED was still
+      *                                  trusted for beneficiary name
+      *                                  matching if its VERIADDI flag
+      *                                  was on. Now forces VERIADDI
+      *                                  off for a dormant/closed
+      *                                  account as soon as it is
+      *                                  read, so R400-VASA-NAME-CHECK
+      *                                  (and the TRFVTF1B master-
+      *                                  chain walk) no longer match
+      *                                  against it.
+      *----------------------------------------------------------------
+      * DIAC01 - RISKOPS   - 09/08/2026 - Name-variation matching
+      *                                  (TRFNMVR) compared names byte
+      *                                  for byte, so an accented and
+      *                                  an unaccented spelling of the
+      *                                  same name (e.g. with Latin
+      *                                  diacritics) did not match.
+      *                                  Added a new TRFXDIAC utility
+      *                                  that folds diacritics down to
+      *                                  plain Latin letters before the
+      *                                  name is handed to TRFNMVR, so
+      *                                  the two spellings now compare
+      *                                  the same.
+      *----------------------------------------------------------------
+      * XMDP01 - RISKOPS   - 09/08/2026 - The existing TREVDUPL check
+      *                                  only catches a repeat of the
+      *                                  SAME SWIFT message type. Added
+      *                                  a second check (TRFXXMDP) that
+      *                                  looks for the same account/
+      *                                  currency/amount already logged
+      *                                  today under the OTHER of
+      *                                  MT103/MT202(COV), so a payment
+      *                                  sent as both an MT103 and an
+      *                                  MT202/MT202COV is now caught
+      *                                  and repaired (RSN0003) instead
+      *                                  of going STP twice.
+      *----------------------------------------------------------------
+      * XMDP02 - RISKOPS   - 09/08/2026 - Corrected WK-C-XMDP-TRNREF to
+      *                                  be populated from
+      *                                  WK-VTC1-TRNRFF - the field
+      *                                  declared in VTC1.cpy - instead
+      *                                  of the undeclared
+      *                                  WK-VTC1-TRNREF, which did not
+      *                                  compile.
+      *----------------------------------------------------------------
+      * MT101F - RISKOPS   - 09/08/2026 - Moved this program's own copy
+      *                                  of WS-LINK-MT101-IND so it is
+      *                                  appended after WK-C-LINK-AREA-
+      *                                  OUTPUT, matching the same
+      *                                  layout correction made in
+      *                                  TRFVLMT.cob - it had been
+      *                                  spliced between WS-LINK-REMIND
+      *                                  and WK-C-LINK-AREA-OUTPUT,
+      *                                  which shifted WS-LINK-STATUS
+      *                                  out of the position TRFVLMT
+      *                                  now writes it to.
+      *----------------------------------------------------------------
+      * NABR01 - RISKOPS   - 09/08/2026 - When SW-AUTO-RETRY-NAB is on,
+      *                                  schedule/bump an auto-retry
+      *                                  record (TRFXNABR/TFSNABRT) for
+      *                                  every item that falls to
+      *                                  repair, so the background
+      *                                  retry job can pick up which
+      *                                  NAB items are due another
+      *                                  automatic attempt.
+      *----------------------------------------------------------------
+      * STPPTH - RISKOPS   - 09/08/2026 - Load the STP bypass path
+      *                                  table from the new TFSSTPPTH
+      *                                  parameter file (TRFVSTPPTH)
+      *                                  instead of the hardcoded
+      *                                  PATH-P1 thru PATH-P10 values,
+      *                                  so risk/ops can maintain the
+      *                                  bypass paths without a
+      *                                  program change.
+      *----------------------------------------------------------------
+      * NMVR01 - RISKOPS   - 09/08/2026 - TRFNMVR now also returns
+      *                                  WK-NMVR-RULECDE/RULEDESC
+      *                                  telling us which specific
+      *                                  variation rule matched or
+      *                                  failed, logged here when the
+      *                                  check fails so ops review and
+      *                                  future rule tuning have
+      *                                  something concrete to look at
+      *                                  instead of just the Y/N
+      *                                  indicator. Also fixed
+      *                                  WK-NMVR-CUYCD below, which is
+      *                                  not a field NMVR.cpy declares
+      *                                  (it declares WK-NMVR-CUVYCD) -
+      *                                  the currency code was never
+      *                                  actually being passed to the
+      *                                  variation check.
+      *----------------------------------------------------------------
+      * NEST01 - RISKOPS   - 09/08/2026 - Wired SW-IN-OUT-NESTED (STP
+      *                                  Enhancement Item 10) into the
+      *                                  Nostro/CASA credit-leg routing
+      *                                  check: an item that resolves
+      *                                  Dr Leg = NOSTRO but never
+      *                                  resolved to a genuine CASA/
+      *                                  savings account is rerouted to
+      *                                  the Nostro account instead of
+      *                                  falling to repair, logged to
+      *                                  the new TFSNESTED audit file.
+      *----------------------------------------------------------------
+      * NEST02 - RISKOPS   - 09/08/2026 - D116-CHECK-NESTED-ROUTE is now
+      *                                  only entered when
+      *                                  WK-C-VBAC-ERROR-CD = SPACES -
+      *                                  TRFVBAC clears WK-C-VBAC-BNKACNO
+      *                                  to SPACES on a failed lookup, so
+      *                                  without this guard a failed
+      *                                  Nostro resolution rerouted the
+      *                                  credit leg to a blank account,
+      *                                  bypassed the STP limit check,
+      *                                  and logged a bogus TFSNESTED
+      *                                  entry with a blank RRTACCNO.
+      *----------------------------------------------------------------
+      * NOSA01 - RISKOPS   - 09/08/2026 - SW-NO-PAYBNK-SW (STP
+      *                                  Enhancement Item 12) retrieved
+      *                                  from the GPISTPSW parameter
+      *                                  (GHPARVAL byte 6) alongside
+      *                                  the other switches above. When
+      *                                  TRFVBAC cannot resolve a
+      *                                  paying bank account for the
+      *                                  credit party, and the switch
+      *                                  is on, the item is now re-
+      *                                  checked against an ordered
+      *                                  Nostro-agent fallback list
+      *                                  (new TRFVNOSA/TFSNOSAGT) so a
+      *                                  currency with more than one
+      *                                  Nostro relationship does not
+      *                                  fall to repair just because
+      *                                  the first-choice correspondent
+      *                                  is not set up.
+      *----------------------------------------------------------------
+      * GLUSE1 - RISKOPS   - 09/08/2026 - Each item confirmed to be
+      *                                  settling to a GL suspense
+      *                                  account (WK-C-CR-GLACNO = Y)
+      *                                  is now logged to the new
+      *                                  TFSGLUSE audit file, giving
+      *                                  the end-of-day GL suspense
+      *                                  reconciliation batch
+      *                                  (GHGLRECN) a per-account STP
+      *                                  total to compare against the
+      *                                  GL system's own posted
+      *                                  movements (TFSGLMVT).
+      *----------------------------------------------------------------
+      * GLCCR1 - RISKOPS   - 09/08/2026 - TFSGLUSE now also carries the
+      *                                  GL account's cost centre
+      *                                  (TFSGLPYM-COSTCTR, already
+      *                                  retrieved off TRFVGLAC) so
+      *                                  month-end close can roll up
+      *                                  STP'd GL volume by cost
+      *                                  centre (see GHGLCCRP) without
+      *                                  a manual GL extract exercise.
+      *----------------------------------------------------------------
+      * GLEF01 - RISKOPS   - 09/08/2026 - Pass WK-N-SYSDTE to TRFVGLAC
+      *                                  as WK-N-VGLAC-SYSDTE so the GL
+      *                                  account/payment-mode lookup
+      *                                  selects the row effective as
+      *                                  of today rather than the last
+      *                                  row on file.
+      *----------------------------------------------------------------
+      * VASA04 - RISKOPS   - 09/08/2026 - The one-hop VASA lookup
+      *                                  (R200/R300-READ-TFSICLxA2,
+      *                                  R400-VASA-NAME-CHECK) compared
+      *                                  the beneficiary name against
+      *                                  the sub/master account's own
+      *                                  name and, as a fallback,
+      *                                  against the name of ITS master
+      *                                  account carried inline in the
+      *                                  same record (MACTN1) - but
+      *                                  never checked whether that
+      *                                  master account was itself a
+      *                                  virtual account with its own,
+      *                                  different master. Added the
+      *                                  same WK-C-VASA-CHAIN/R210-R211/
+      *                                  R310-R311 master-chain walk
+      *                                  already used by TRFVTF1B, so
+      *                                  a nested VASA structure now
+      *                                  resolves up to 3 levels here
+      *                                  too. Also corrected a pre-
+      *                                  existing transcription slip
+      *                                  in the VASA01 dispatch block
+      *                                  ("PERFORM R380-READ-TFSICLS
+      *                                  A2" instead of R300-READ-
+      *                                  TFSICLSA2) that this change's
+      *                                  new chain-walk call needed to
+      *                                  be reachable through.
+      *----------------------------------------------------------------
+      * GLDC02 - RISKOPS   - 09/08/2026 - Y300-CHECK-TAG59-GLACT now
+      *                                  looks at WK-C-VGLAC-DCIND when
+      *                                  TRFVGLAC comes back with
+      *                                  WK-C-VGLAC-GLIND not "Y", so a
+      *                                  GL account that is dormant or
+      *                                  closed is repaired under its
+      *                                  own RSN0359 instead of being
+      *                                  reported the same as an
+      *                                  account that does not exist
+      *                                  (RSN0357).
+      *----------------------------------------------------------------
       * VASA02 - VENUFQ    - 30/07/2025 - PROJ#JW02 MYBN SG VASA
       *                                  - Add bene name matching using
       *                                    MA name of VASA subaccount+
@@ -258,6 +495,10 @@ GPI201             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY
 GPI201                                WITH DUPLICATES
 GPI201             FILE STATUS     IS WK-C-FILE-STATUS.
 
+UETR01     SELECT TFSUETRLG ASSIGN TO DATABASE-TFSUETRLG
+UETR01             ORGANIZATION    IS SEQUENTIAL
+UETR01             FILE STATUS     IS WK-C-FILE-STATUS.
+
 VASA01     SELECT TFSICLCA2 ASSIGN TO DATABASE-TFSICLCA2
 VASA01             ORGANIZATION    IS INDEXED
 VASA01             ACCESS MODE     IS DYNAMIC
@@ -272,6 +513,14 @@ VASA01             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY
 VASA01             WITH    DUPLICATES
 VASA01             FILE STATUS     IS WK-C-FILE-STATUS.
 
+NEST01     SELECT TFSNESTED ASSIGN TO DATABASE-TFSNESTED
+NEST01             ORGANIZATION    IS SEQUENTIAL
+NEST01             FILE STATUS     IS WK-C-FILE-STATUS.
+
+GLUSE1     SELECT TFSGLUSE ASSIGN TO DATABASE-TFSGLUSE
+GLUSE1             ORGANIZATION    IS SEQUENTIAL
+GLUSE1             FILE STATUS     IS WK-C-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
       **************
@@ -299,6 +548,14 @@ GPI201     COPY DDS-ALL-FORMATS OF UFIMIJCON.
 GPI201 01  UFIMIJCON-REC.
 GPI201     COPY UFIMIJCON.
 
+UETR01 FD  TFSUETRLG
+UETR01     LABEL RECORDS ARE OMITTED
+UETR01     DATA RECORD IS TFSUETRLG-REC.
+UETR01 01  TFSUETRLG-REC.
+UETR01     COPY DDS-ALL-FORMATS OF TFSUETRLG.
+UETR01 01  TFSUETRLG-REC-1.
+UETR01     COPY TFSUETRLG.
+
 VASA01 FD  TFSICLCA2
 VASA01     LABEL RECORDS ARE OMITTED
 VASA01     DATA RECORD IS TFSICLCA2-REC.
@@ -313,6 +570,22 @@ VASA01 01  TFSICLSA2-REC.
 VASA01     COPY DDS-ALL-FORMATS OF TFSICLSA2.
 VASA01     COPY ISLSAVQ.
 
+NEST01 FD  TFSNESTED
+NEST01     LABEL RECORDS ARE OMITTED
+NEST01     DATA RECORD IS TFSNESTED-REC.
+NEST01 01  TFSNESTED-REC.
+NEST01     COPY DDS-ALL-FORMATS OF TFSNESTED.
+NEST01 01  TFSNESTED-REC-1.
+NEST01     COPY TFSNESTED.
+
+GLUSE1 FD  TFSGLUSE
+GLUSE1     LABEL RECORDS ARE OMITTED
+GLUSE1     DATA RECORD IS TFSGLUSE-REC.
+GLUSE1 01  TFSGLUSE-REC.
+GLUSE1     COPY DDS-ALL-FORMATS OF TFSGLUSE.
+GLUSE1 01  TFSGLUSE-REC-1.
+GLUSE1     COPY TFSGLUSE.
+
        WORKING-STORAGE SECTION.
       *************************
        01  WK-C-COMMON.
@@ -328,6 +601,8 @@ CMP3A1         10  WS-LINK-REMIND              PIC X(01).
 CMP3FL     05  WK-C-LINK-AREA-OUTPUT.
 
 CMP3FL         10  WS-LINK-STATUS              PIC X(02) VALUE SPACES.
+MT101L     05  WK-C-LINK-AREA-INPUT-2.
+MT101L         10  WS-LINK-MT101-IND           PIC X(01).
 
        01  TAG57-FORMAT.
            05  TAG57-LINE-1.
@@ -453,26 +728,41 @@ GP3M00     05  TAG54-LINE-5                    PIC X(35).
        01  TABLE-ARR2.
             05  TAB-VL2  OCCURS 20 TIMES       PIC X  VALUE "X".
 
-       01  PATH-P1                             PIC X(20)
-                               VALUE "NXYXXXXNNYXXXXXXXXXX".
-       01  PATH-P2                             PIC X(20)
-                               VALUE "NXYXXXXNNNNXXXXXXXXX".
-       01  PATH-P3                             PIC X(20)
-                               VALUE "NXNYYYYNNYXXXXXXXXXX".
-       01  PATH-P4                             PIC X(20)
-                               VALUE "NXNYYYYNNNNXXXXXXXXX".
-       01  PATH-P5                             PIC X(20)
-                               VALUE "NYYXXXXNNXXXXXXXXXXXX".
-       01  PATH-P6                             PIC X(20)
-                               VALUE "XXYXXXXNNNYXXXXXXXXX".
-       01  PATH-P7                             PIC X(20)
-                               VALUE "XXYXXXXNNXNNYXXXXXXX".
-       01  PATH-P8                             PIC X(20)
-                               VALUE "XXYXXXXNNXNNNNXXXXXX".
-       01  PATH-P9                             PIC X(20)
-                               VALUE "XXNYYYYNNXYXXXXXXXXX".
-       01  PATH-P10                            PIC X(20)
-                               VALUE "XXNYYYYNNXNYXXXXXXXX".
+STPPTH*-----------------------------------------------------------------*
+STPPTH* STP BYPASS PATH TABLE.
+STPPTH* Formerly 10 hardcoded PATH-P1 thru PATH-P10 literals. These
+STPPTH* VALUE clauses are now only the fallback pattern used when
+STPPTH* TFSSTPPTH has no active row for that path sequence - the
+STPPTH* authoritative values are loaded from TFSSTPPTH (via TRFVSTPPTH)
+STPPTH* by A165-LOAD-STP-PATHS so risk/ops can add/retire a bypass path
+STPPTH* without a program change.
+STPPTH*-----------------------------------------------------------------*
+STPPTH 01  WK-C-STP-PATH-DEFAULT.
+STPPTH     05  FILLER                          PIC X(20)
+STPPTH                             VALUE "NXYXXXXNNYXXXXXXXXXX".
+STPPTH     05  FILLER                          PIC X(20)
+STPPTH                             VALUE "NXYXXXXNNNNXXXXXXXXX".
+STPPTH     05  FILLER                          PIC X(20)
+STPPTH                             VALUE "NXNYYYYNNYXXXXXXXXXX".
+STPPTH     05  FILLER                          PIC X(20)
+STPPTH                             VALUE "NXNYYYYNNNNXXXXXXXXX".
+STPPTH     05  FILLER                          PIC X(20)
+STPPTH                             VALUE "NYYXXXXNNXXXXXXXXXXXX".
+STPPTH     05  FILLER                          PIC X(20)
+STPPTH                             VALUE "XXYXXXXNNNYXXXXXXXXX".
+STPPTH     05  FILLER                          PIC X(20)
+STPPTH                             VALUE "XXYXXXXNNXNNYXXXXXXX".
+STPPTH     05  FILLER                          PIC X(20)
+STPPTH                             VALUE "XXYXXXXNNXNNNNXXXXXX".
+STPPTH     05  FILLER                          PIC X(20)
+STPPTH                             VALUE "XXNYYYYNNXYXXXXXXXXX".
+STPPTH     05  FILLER                          PIC X(20)
+STPPTH                             VALUE "XXNYYYYNNXNYXXXXXXXX".
+STPPTH 01  WK-C-STP-PATH-TABLE REDEFINES WK-C-STP-PATH-DEFAULT.
+STPPTH     05  WK-C-STP-PATH-VALU             PIC X(20)
+STPPTH                                        OCCURS 10 TIMES
+STPPTH                                        INDEXED BY WS-PATH-IDX.
+STPPTH 01  WS-PATH-SEQ                        PIC 9(02) VALUE ZEROS.
 
        01  WK-C-PARADATA.
             05  WK-C-PARAVALU                  PIC  X(20).
@@ -569,6 +859,8 @@ HOJE02             15 WK-C-ARR-SALU      PIC X(20).
            05  WS-ADDR1                       PIC X(35)     VALUE SPACES.
            05  WS-ADDR2                       PIC X(35)     VALUE SPACES.
            05  WS-ADDR3                       PIC X(35)     VALUE SPACES.
+TG59CP     05  WS-CTRY-CD                     PIC X(02)     VALUE SPACES.
+TG59CP     05  WS-PSTL-CD                     PIC X(10)     VALUE SPACES.
            05  WS-ACCNO                       PIC X(18)     VALUE SPACES.
            05  WS-ACCNO-ORG                   PIC X(11)     VALUE SPACES.
            05  WS-ACBNKACC                    PIC X(11)     VALUE SPACES.
@@ -581,8 +873,28 @@ HOJE02             15 WK-C-ARR-SALU      PIC X(20).
            05  WS-ACCTYP                      PIC X(01)     VALUE SPACE.
 GPI201     05  WK-C-GPI-SW                    PIC X(01)     VALUE SPACE.
 GPI201     05  WK-C-COV-SW                    PIC X(01)     VALUE SPACE.
+UETR01     05  WK-N-UETRLG-SEQNO              PIC S9(04) COMP VALUE ZERO.
+UETR01     05  WK-C-UETRLG-DATE               PIC X(08).
+UETR01     05  WK-C-UETRLG-DATE-YYMD.
+UETR01         10 WK-C-UETRLG-DATE-CEN        PIC X(02) VALUE "20".
+UETR01         10 WK-C-UETRLG-DATE-YMD        PIC X(06).
+UETR01     05  WK-N-UETRLG-TODAY-DTE          PIC S9(08) VALUE ZERO.
 GPI201     05  WK-C-BYPASS-LMT-IND            PIC X(01)     VALUE SPACE.
 GPI201     05  WK-C-DR-PMODE                  PIC X(08)     VALUE SPACE.
+NEST01     05  WK-C-NEST-ORG-ACCNO            PIC X(18)     VALUE SPACES.
+NEST01     05  WK-N-NEST-SEQNO                PIC S9(04) COMP VALUE ZERO.
+NEST01     05  WK-C-NEST-DATE                 PIC X(08).
+NEST01     05  WK-C-NEST-DATE-YYMD.
+NEST01         10 WK-C-NEST-DATE-CEN          PIC X(02) VALUE "20".
+NEST01         10 WK-C-NEST-DATE-YMD          PIC X(06).
+NEST01     05  WK-N-NEST-TODAY-DTE            PIC S9(08) VALUE ZERO.
+NOSA01     05  WK-N-NOSA-SEQNO                PIC S9(02) VALUE ZERO.
+GLUSE1     05  WK-N-GLUSE-SEQNO               PIC S9(04) COMP VALUE ZERO.
+GLUSE1     05  WK-C-GLUSE-DATE                PIC X(08).
+GLUSE1     05  WK-C-GLUSE-DATE-YYMD.
+GLUSE1         10 WK-C-GLUSE-DATE-CEN         PIC X(02) VALUE "20".
+GLUSE1         10 WK-C-GLUSE-DATE-YMD         PIC X(06).
+GLUSE1     05  WK-N-GLUSE-TODAY-DTE           PIC S9(08) VALUE ZERO.
 GP3C00     05  WK-C-GPI3-SW                   PIC X(01)     VALUE SPACE.
 GP3C00     05  WK-C-TAG57-CD-SW               PIC X(01)     VALUE SPACE.
 GP3K00     05  WK-C-TAG59F-SW                 PIC X(01)     VALUE SPACE.
@@ -661,6 +973,19 @@ VASA01     05  WK-C-CON-SA-NAME-SUB           PIC X(35) VALUE SPACES.
 VASA01     05  WK-C-CON-CA-NAME-SUB           PIC X(35) VALUE SPACES.
 VASA01 01  WK-C-CA-NO-EXPAND                 PIC X(18).
 
+VASA04 01  WK-C-VASA-CHAIN.
+VASA04     05  WK-C-VASA-DEPTH                  PIC 9(01) VALUE ZEROS.
+VASA04     05  WK-C-VASA-MAX-DEPTH              PIC 9(01) VALUE 3.
+VASA04     05  WK-C-VASA-CHAIN-ACCNO            PIC 9(18) VALUE ZEROS.
+VASA04     05  WK-C-VASA-CA-L1-ACCTM1           PIC X(35) VALUE SPACES.
+VASA04     05  WK-C-VASA-CA-L1-VERIADDI         PIC X(01) VALUE SPACE.
+VASA04     05  WK-C-VASA-CA-MSTR-NAME           PIC X(35) VALUE SPACES.
+VASA04     05  WK-C-VASA-CA-MSTR-VERIADDI       PIC X(01) VALUE SPACE.
+VASA04     05  WK-C-VASA-SA-L1-ACCTM1           PIC X(35) VALUE SPACES.
+VASA04     05  WK-C-VASA-SA-L1-VERIADDI         PIC X(01) VALUE SPACE.
+VASA04     05  WK-C-VASA-SA-MSTR-NAME           PIC X(35) VALUE SPACES.
+VASA04     05  WK-C-VASA-SA-MSTR-VERIADDI       PIC X(01) VALUE SPACE.
+
        COPY VCCA.
        COPY VCSA.
        COPY VCFA.
@@ -672,16 +997,21 @@ VASA01 01  WK-C-CA-NO-EXPAND                 PIC X(18).
        COPY ACMN.
        COPY ACRO.
        COPY NMVR.
+DIAC01 COPY DIAC.
        COPY LOGG.
 SM1TY1 COPY VDUPL.
+XMDP01 COPY XMDP.
 5Q1ARV COPY RRSN.
 7Q1EM2 COPY TRFLDA.
 REM269 COPY XGSPA.
 SGX201 COPY VGLAC.
 GPI201 COPY GPISTPSW.
+NABR01 COPY NABR.
 GPI201 COPY VBACU.
 GP3C00 COPY VTAG57.
 GP3K00 COPY VTAG59F.
+STPPTH COPY VSTPPTH.
+NOSA01 COPY VNOSA.
 
        LINKAGE SECTION.
       ******************
@@ -733,6 +1063,21 @@ GPI201        AND WK-C-FILE-STATUS NOT = "41"
 GPI201            DISPLAY "UFIMIJCON - OPEN FILE ERROR - UFIMIJCON"
 GPI201            DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
 GPI201        END-IF
+UETR01        OPEN     EXTEND TFSUETRLG
+UETR01        IF  NOT WK-C-SUCCESSFUL
+UETR01            DISPLAY "TRFVTC1 - OPEN FILE ERROR - TFSUETRLG"
+UETR01            DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+UETR01        END-IF
+NEST01        OPEN     EXTEND TFSNESTED
+NEST01        IF  NOT WK-C-SUCCESSFUL
+NEST01            DISPLAY "TRFVTC1 - OPEN FILE ERROR - TFSNESTED"
+NEST01            DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+NEST01        END-IF
+GLUSE1        OPEN     EXTEND TFSGLUSE
+GLUSE1        IF  NOT WK-C-SUCCESSFUL
+GLUSE1            DISPLAY "TRFVTC1 - OPEN FILE ERROR - TFSGLUSE"
+GLUSE1            DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+GLUSE1        END-IF
 VASA01        OPEN     INPUT TFSICLCA2
 VASA01        IF  NOT WK-C-SUCCESSFUL
 VASA01        AND WK-C-FILE-STATUS NOT = "41"
@@ -839,6 +1184,12 @@ GPI201
 GPI201     IF WK-C-XGSPA-ERROR-CD = SPACES
 GPI201        MOVE  WK-C-XGSPA-GHPARVAL(2:1)
 GPI201                                        TO      SW-STP-LMT-SKP
+NEST01        MOVE  WK-C-XGSPA-GHPARVAL(5:1)
+NEST01                                        TO      SW-IN-OUT-NESTED
+NOSA01        MOVE  WK-C-XGSPA-GHPARVAL(6:1)
+NOSA01                                        TO      SW-NO-PAYBNK-SW
+STDI01        MOVE  WK-C-XGSPA-GHPARVAL(10:1)
+STDI01                                        TO      SW-IO-STAND-INSTR
 GPI201     END-IF.
 GPI201
 GPI201     INITIALIZE                            WK-C-XGSPA-RECORD
@@ -960,6 +1311,23 @@ HOJE02     INITIALIZE WK-C-SALU-TABLE.
 HOJE01     PERFORM C400-GET-PARAMETER
 HOJE01        THRU C499-GET-PARAMETER-EX.
 
+STPPTH*-> Load STP bypass path table from TFSSTPPTH, overriding the
+STPPTH*-> compiled-in default for any sequence number that has an
+STPPTH*-> active row on file.
+STPPTH     PERFORM VARYING WS-PATH-SEQ FROM 1 BY 1
+STPPTH                                UNTIL WS-PATH-SEQ > 10
+STPPTH         INITIALIZE                    WK-C-VSTPPTH-RECORD
+STPPTH         MOVE WS-PATH-SEQ           TO WK-C-VSTPPTH-PATHSEQ
+STPPTH         CALL "TRFVSTPPTH"       USING WK-C-VSTPPTH-RECORD
+STPPTH         IF  WK-C-VSTPPTH-ERROR-CD        = SPACES
+STPPTH         AND WK-C-VSTPPTH-ACTVIND         = "Y"
+STPPTH         AND WK-C-VSTPPTH-PATHVALU    NOT = SPACES
+STPPTH             SET WS-PATH-IDX      TO WS-PATH-SEQ
+STPPTH             MOVE WK-C-VSTPPTH-PATHVALU
+STPPTH                                 TO WK-C-STP-PATH-VALU(WS-PATH-IDX)
+STPPTH         END-IF
+STPPTH     END-PERFORM.
+
  A199-INITIAL-SUBROUTINE-EX.
      EXIT.
 
@@ -1213,7 +1581,10 @@ GP3K00      END-IF.
 
  C100-VALIDATION-PART.
       MOVE WS-BANKID              TO WK-NSTP-ACCTBIC.
-      CALL "TRFNSTP"      USING WK-NSTP.
+STDI01      MOVE "N"                    TO WK-NSTP-NONSTPCR.
+STDI01      IF  SW-IO-STAND-INSTR-Y
+STDI01          CALL "TRFNSTP"      USING WK-NSTP
+STDI01      END-IF.
       IF  WK-NSTP-NONSTPCR = "Y"
           MOVE "N" TO  WS-OKAY
           MOVE "Y" TO  TAB-VAL(01)
@@ -1470,7 +1841,10 @@ SGX201      ELSE
 5Q1ARV         THRU D499-PROCESS-RPRRSN-EX
         ELSE
             MOVE WS-ACCNO                TO WK-NSTP-ACCTBIC
+STDI01      MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01      IF  SW-IO-STAND-INSTR-Y
             CALL "TRFNSTP"        USING WK-NSTP
+STDI01      END-IF
             IF  WK-NSTP-NONSTPCR NOT = "N"
                 MOVE "N" TO  WS-OKAY
                 MOVE "Y" TO  TAB-VAL(09)
@@ -1481,7 +1855,10 @@ SGX201      ELSE
                    THRU D499-PROCESS-RPRRSN-EX
             ELSE
                 MOVE WS-BANKID           TO WK-NSTP-ACCTBIC
+STDI01          MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01          IF  SW-IO-STAND-INSTR-Y
                 CALL "TRFNSTP"    USING WK-NSTP
+STDI01          END-IF
                 IF  WK-NSTP-NONSTPCR NOT = "N"
                     MOVE "N" TO  WS-OKAY
                     MOVE "Y" TO  TAB-VAL(09)
@@ -1547,7 +1924,10 @@ SGX201     END-IF
 
  C200-VALIDATION-PART.
       MOVE WS-BANKID              TO WK-NSTP-ACCTBIC.
-      CALL "TRFNSTP"      USING WK-NSTP.
+STDI01      MOVE "N"                    TO WK-NSTP-NONSTPCR.
+STDI01      IF  SW-IO-STAND-INSTR-Y
+STDI01          CALL "TRFNSTP"      USING WK-NSTP
+STDI01      END-IF.
       IF  WK-NSTP-NONSTPCR NOT = "N"
                 MOVE "N" TO  WS-OKAY
                 MOVE "Y" TO  TAB-VAL(01)
@@ -1568,6 +1948,11 @@ SGX201     END-IF
          MOVE WS-BANKID        TO WK-C-VBAC-BANKID
          MOVE WS-ACCCUY        TO WK-C-VBAC-CUYCD
          CALL "TRFVBAC"    USING WK-C-VBAC-RECORD
+NOSA01   IF  WK-C-VBAC-ERROR-CD NOT = SPACES
+NOSA01   AND SW-NO-PAYBNK-Y
+NOSA01       PERFORM D115-CHECK-NOSTRO-FALLBACK
+NOSA01          THRU D115-CHECK-NOSTRO-FALLBACK-EX
+NOSA01   END-IF
          IF  WK-C-VBAC-ERROR-CD = SPACES
             MOVE "Y" TO  TAB-VAL(02)
             MOVE 3   TO  WS-JUMP
@@ -1695,7 +2080,10 @@ SM1TY1      END-IF
 
          IF  WS-OKAY = "Y" AND WS-JUMP = 9
          MOVE WS-ACCNO-ORG      TO WK-NSTP-ACCTBIC
+STDI01   MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01   IF  SW-IO-STAND-INSTR-Y
          CALL "TRFNSTP"    USING WK-NSTP
+STDI01   END-IF
          IF  WK-NSTP-NONSTPCR NOT = "N"
              MOVE "N" TO  WS-OKAY
              MOVE "Y" TO  TAB-VAL(09)
@@ -1706,7 +2094,10 @@ SM1TY1      END-IF
 5Q1ARV       THRU D499-PROCESS-RPRRSN-EX
          ELSE
              MOVE WS-ACCNO         TO WK-NSTP-ACCTBIC
+STDI01       MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01       IF  SW-IO-STAND-INSTR-Y
              CALL "TRFNSTP"    USING WK-NSTP
+STDI01       END-IF
              IF  WK-NSTP-NONSTPCR NOT = "N"
                  MOVE "N" TO  WS-OKAY
                  MOVE "Y" TO  TAB-VAL(09)
@@ -1718,7 +2109,10 @@ SM1TY1      END-IF
 5Q1ARV              THRU D499-PROCESS-RPRRSN-EX
              ELSE
                 MOVE WS-BANKID        TO WK-NSTP-ACCTBIC
+STDI01          MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01          IF  SW-IO-STAND-INSTR-Y
                 CALL "TRFNSTP"    USING WK-NSTP
+STDI01          END-IF
                 IF  WK-NSTP-NONSTPCR NOT = "N"
                     MOVE "N" TO  WS-OKAY
                     MOVE "Y" TO  TAB-VAL(09)
@@ -2070,7 +2464,10 @@ SGX201             MOVE "N" TO  TAB-VAL(09)
 SGX201             MOVE 11  TO  WS-JUMP
 SGX201         ELSE
                MOVE WS-ACCNO-ORG       TO WK-NSTP-ACCTBIC
+STDI01         MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01         IF  SW-IO-STAND-INSTR-Y
                CALL "TRFNSTP"    USING WK-NSTP
+STDI01         END-IF
                IF  WK-NSTP-NONSTPCR NOT = "N"
                    MOVE "N" TO  WS-OKAY
                    MOVE "Y" TO  TAB-VAL(09)
@@ -2081,7 +2478,10 @@ SGX201         ELSE
 5Q1LN2             THRU D499-PROCESS-RPRRSN-EX
                ELSE
                   MOVE WS-ACCNO         TO WK-NSTP-ACCTBIC
+STDI01            MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01            IF  SW-IO-STAND-INSTR-Y
                   CALL "TRFNSTP"    USING WK-NSTP
+STDI01            END-IF
                   IF  WK-NSTP-NONSTPCR NOT = "N"
                       MOVE "N" TO  WS-OKAY
                       MOVE "Y" TO  TAB-VAL(09)
@@ -2092,7 +2492,10 @@ SGX201         ELSE
 5Q1LN2                    THRU D499-PROCESS-RPRRSN-EX
                   ELSE
                      MOVE WS-BANKID        TO WK-NSTP-ACCTBIC
+STDI01               MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01               IF  SW-IO-STAND-INSTR-Y
                      CALL "TRFNSTP"    USING WK-NSTP
+STDI01               END-IF
                      IF  WK-NSTP-NONSTPCR NOT = "N"
                          MOVE "N" TO  WS-OKAY
                          MOVE "Y" TO  TAB-VAL(09)
@@ -2114,12 +2517,24 @@ SGX201         END-IF
 
 VASA01         IF WK-C-VASA-SW = "Y"
 VASA01             IF WK-C-VCSA-CUSTFNAM NOT = SPACES
-VASA01                 PERFORM R380-READ-TFSICLS A2
+VASA01                 PERFORM R300-READ-TFSICLSA2
 VASA01                     THRU R399-READ-TFSICLSA2-EX
+VASA04                 IF WK-C-CA-EXIST = "Y"
+VASA04                     MOVE ACCTM1 OF TFSICLSA2   TO WK-C-VASA-SA-L1-ACCTM1
+VASA04                     MOVE VERIADDI OF TFSICLSA2 TO WK-C-VASA-SA-L1-VERIADDI
+VASA04                     PERFORM R310-FOLLOW-TFSICLSA2-MASTER
+VASA04                         THRU R310-FOLLOW-TFSICLSA2-MASTER-EX
+VASA04                 END-IF
 VASA01             ELSE
 VASA01                 IF WK-C-VCCA-CUSTFNAM NOT = SPACES
 VASA01                     PERFORM R200-READ-TFSICLCA2
 VASA01                         THRU R299-READ-TFSICLCA2-EX
+VASA04                     IF WK-C-CA-EXIST = "Y"
+VASA04                         MOVE ACCTM1 OF TFSICLCA2   TO WK-C-VASA-CA-L1-ACCTM1
+VASA04                         MOVE VERIADDI OF TFSICLCA2 TO WK-C-VASA-CA-L1-VERIADDI
+VASA04                         PERFORM R210-FOLLOW-TFSICLCA2-MASTER
+VASA04                             THRU R210-FOLLOW-TFSICLCA2-MASTER-EX
+VASA04                     END-IF
 VASA01                 END-IF
 VASA01             END-IF.
 
@@ -2218,9 +2633,11 @@ HQJE01*                MOVE 12  TO  WS-JUMP
             END-IF.
 
             IF  WS-OKAY = "Y" AND WS-JUMP = 13
-            MOVE WS-ACCCUY        TO WK-NMVR-CUYCD
+NMVR01      MOVE WS-ACCCUY        TO WK-NMVR-CUVYCD
             MOVE WS-ACCNO         TO WK-NMVR-ACCNO
-            MOVE WS-NAME          TO WK-NMVR-ACCNM
+DIAC01      MOVE WS-NAME             TO WK-C-DIAC-NAME-IN
+DIAC01      CALL "TRFXDIAC"  USING   WK-C-DIAC-RECORD
+DIAC01      MOVE WK-C-DIAC-NAME-OUT  TO WK-NMVR-ACCNM
             CALL "TRFNMVR"    USING WK-NMVR
             IF  WK-NMVR-INDIC  = "Y"
                 MOVE "Y" TO  TAB-VAL(13)
@@ -2228,6 +2645,8 @@ HQJE01*                MOVE 12  TO  WS-JUMP
             ELSE
                 MOVE "N" TO  TAB-VAL(13)
                 MOVE 15  TO  WS-JUMP
+NMVR01          DISPLAY "TRFVTC1 - NAME VARIATION CHECK FAILED - RULE "
+NMVR01                  WK-NMVR-RULECDE " " WK-NMVR-RULEDESC.
 5Q1JE2          INITIALIZE WK-C-RPRRSN-AREA
 5Q1JE2          MOVE "RSN0107"  TO    WK-C-RPRCODE
 5Q1JE2          PERFORM D400-PROCESS-RPRRSN
@@ -2649,6 +3068,8 @@ SGX201              AND  WS-ACCNO NOT = SPACES
 SGX203*SGX201              MOVE "A0"               TO   WS-LINK-STATUS
 SGX203                MOVE "A1"               TO   WS-LINK-STATUS
 SGX203                MOVE "Y"                TO   WK-C-CR-GLACNO
+GLUSE1                PERFORM D118-LOG-GLACNO-USAGE
+GLUSE1                   THRU D118-LOG-GLACNO-USAGE-EX
 SGX203                IF   WK-C-GPI-SW = WK-C-Y
 SGX203                AND SW-STP-LMT-SKP-Y
 SGX205                     CONTINUE
@@ -2686,8 +3107,10 @@ CMP3FL*CMP3A3  MOVE  WS-ACCNO              TO  WS-LINK-ACCNO
 CMP3A3           IF    TFSSTPL-SWFTMGTY = "101"
 CMP3A3                 MOVE WK-101-TAG50H-ACCNO
 CMP3A3                                       TO  WS-LINK-ACCNO
+MT101L                 MOVE "Y"              TO  WS-LINK-MT101-IND
 CMP3A3           ELSE
 CMP3A3                 MOVE  WS-ACCNO        TO  WS-LINK-ACCNO
+MT101L                 MOVE SPACES           TO  WS-LINK-MT101-IND
 CMP3A3           END-IF
 CMP3FL           MOVE  TFSSTPL-CUYCD         TO  WS-LINK-CCY
 CMP3FL           MOVE  TFSSTPL-AMT           TO  WS-LINK-AMT
@@ -2762,7 +3185,8 @@ GPI201           ELSE
 5Q1JE2               IF  TFSSTPL-AMT  >     WK-N-IRMPSTP
 CMP3A2               OR  (WS-LINK-STATUS    =    "AA"
 CMP3A2               OR   WS-LINK-STATUS    =    "AC"
-CMP3A2               OR   WS-LINK-STATUS    =    "AS")
+CMP3A2               OR   WS-LINK-STATUS    =    "AS"
+MT101L               OR   WS-LINK-STATUS    =    "AO")
 5Q1JE1                    INITIALIZE WK-C-RPRRSN-AREA
 5Q1ARV                    MOVE "RSN0039"  TO   WK-C-RPRCODE
 5Q1ARV                    PERFORM D400-PROCESS-RPRRSN
@@ -2787,7 +3211,7 @@ CMP3X1*CMP3X2ELSE
       |         MOVE WS-ACCNO         TO   WK-C-VDUPL-ACCNO
       |         MOVE WS-ACCCUY        TO   WK-C-VDUPL-REMCUY
       |         MOVE TFSSTPL-AMT      TO   WK-N-VDUPL-REMAMT
-7Q1EM1           MOVE WK-VTC1-TRNREF  TO   WK-C-VDUPL-TRNREF
+7Q1EM1           MOVE WK-VTC1-TRNRFF  TO   WK-C-VDUPL-TRNREF
 7Q1EM2           MOVE SPACES           TO   WK-C-SWFTMGTY
 7Q1EM3           MOVE SPACES           TO   WK-C-TRN-NO
 7Q1EM2           MOVE L-C-G-MSGTYP    TO   WK-C-SWFTMGTY
@@ -2807,9 +3231,24 @@ CMP3X1*CMP3X2ELSE
 5Q1ARV               PERFORM D400-PROCESS-RPRRSN
 5Q1ARV                  THRU D499-PROCESS-RPRRSN-EX
       |          ELSE
+XMDP01               MOVE WS-ACCNO           TO   WK-C-XMDP-ACCNO
+XMDP01               MOVE WS-ACCCUY          TO   WK-C-XMDP-REMCUY
+XMDP01               MOVE TFSSTPL-AMT        TO   WK-N-XMDP-REMAMT
+XMDP01               MOVE TFSSTPL-SWFTMGTY   TO   WK-C-XMDP-SWFTMGTY
+XMDP01               MOVE WK-VTC1-TRNRFF     TO   WK-C-XMDP-TRNREF
+XMDP01               CALL "TRFXXMDP" USING   WK-C-XMDP-RECORD
+XMDP01               IF   WK-C-XMDP-FOUND = "Y"
+XMDP01                    MOVE "1STP"      TO   WS-STPTYP
+XMDP01                    MOVE "Y"         TO   TAB-VAL(16)
+XMDP01                    INITIALIZE WK-C-RPRRSN-AREA
+XMDP01                    MOVE "RSN0003"  TO   WK-C-RPRCODE
+XMDP01                    PERFORM D400-PROCESS-RPRRSN
+XMDP01                       THRU D499-PROCESS-RPRRSN-EX
+XMDP01               ELSE
       |               MOVE "PSTP"      TO   WS-STPTYP
 
       |               MOVE "N"         TO   TAB-VAL(16)
+XMDP01               END-IF
       |          END-IF
 CMP3X1*CMP3X2END-IF
       |          PERFORM D300-LOGGING  THRU D399-LOGGING-EX
@@ -2868,6 +3307,23 @@ GP3M00                END-IF
 GP3M00           END-IF
 GP3M00      END-IF.
 GP3M00
+NEST01*--STP Enhancement Item 10: IN as OUT Nested Txn.
+NEST01*--Debit leg already resolved to our own NOSTRO correspondent
+NEST01*--account but the credit leg never resolved to a real CASA
+NEST01*--account - a serial/cover payment nested "in as out". When
+NEST01*--SW-IN-OUT-NESTED is on, reroute the credit to the NOSTRO
+NEST01*--account already resolved for the debit leg so the item can
+NEST01*--STP instead of falling to repair, and log the reroute.
+NEST01      IF   SW-IN-OUT-NESTED-Y
+NEST01      AND  WK-C-DR-PMODE  = "NOSTRO"
+NEST01      AND  WK-C-VBAC-ERROR-CD = SPACES
+NEST01      AND  WK-VTC1-PMODE  NOT = "CA"
+NEST01      AND  WK-VTC1-PMODE  NOT = "SA"
+NEST01      AND  WK-C-BYPASS-LMT-IND NOT = WK-C-Y
+NEST01           PERFORM D116-CHECK-NESTED-ROUTE
+NEST01              THRU D116-CHECK-NESTED-ROUTE-EX
+NEST01      END-IF.
+NEST01
 GPI201*--Check the COVER received indicator
 GPI201      IF       TFSSTPL-SWFTMGTY     = "103"
 GPI201               MOVE SPACES         TO  WK-C-COV-SW
@@ -2896,6 +3352,81 @@ GPI201
 GPI201 D119-VALIDATE-STP-BYPASS-EX.
 GPI201      EXIT.
 GPI201 EJECT
+NEST01*------------------------------------------------------------
+NEST01 D116-CHECK-NESTED-ROUTE.
+NEST01*------------------------------------------------------------
+NEST01* REROUTES THE CREDIT LEG OF AN IN-AS-OUT NESTED TRANSACTION
+NEST01* TO THE ALREADY-RESOLVED NOSTRO ACCOUNT AND LOGS THE REROUTE
+NEST01* TO TFSNESTED.
+NEST01*------------------------------------------------------------
+NEST01      MOVE    WS-ACCNO             TO      WK-C-NEST-ORG-ACCNO.
+NEST01      MOVE    WK-C-VBAC-BNKACNO    TO      WS-ACCNO.
+NEST01      MOVE    WK-C-Y               TO      WK-C-BYPASS-LMT-IND.
+NEST01
+NEST01      PERFORM D117-LOG-NESTED-ROUTE
+NEST01         THRU D117-LOG-NESTED-ROUTE-EX.
+NEST01 D116-CHECK-NESTED-ROUTE-EX.
+NEST01      EXIT.
+NEST01*------------------------------------------------------------
+NEST01 D117-LOG-NESTED-ROUTE.
+NEST01*------------------------------------------------------------
+NEST01      ACCEPT  WK-C-NEST-DATE-YYMD  FROM DATE.
+NEST01      MOVE    WK-C-NEST-DATE-CEN   TO WK-C-NEST-DATE(1:2).
+NEST01      MOVE    WK-C-NEST-DATE-YMD   TO WK-C-NEST-DATE(3:6).
+NEST01      MOVE    WK-C-NEST-DATE       TO WK-N-NEST-TODAY-DTE.
+NEST01      ADD     1                    TO WK-N-NEST-SEQNO.
+NEST01
+NEST01      INITIALIZE                    TFSNESTED-REC-1.
+NEST01      MOVE  TFSSTPL-PARALNO        TO TFSNESTED-PARALNO.
+NEST01      MOVE  TFSSTPL-SEQNUM         TO TFSNESTED-SEQNUM.
+NEST01      MOVE  WK-C-NEST-ORG-ACCNO    TO TFSNESTED-ORGACCNO.
+NEST01      MOVE  WS-ACCNO               TO TFSNESTED-RRTACCNO.
+NEST01      MOVE  TFSSTPL-CUYCD          TO TFSNESTED-CUYCD.
+NEST01      MOVE  "TRFVTC1"              TO TFSNESTED-SRCPGM.
+NEST01      MOVE  WK-N-NEST-TODAY-DTE    TO TFSNESTED-LOGDTE.
+NEST01      MOVE  WK-N-NEST-SEQNO        TO TFSNESTED-SEQNO.
+NEST01
+NEST01      WRITE TFSNESTED-REC-1.
+NEST01      IF  NOT WK-C-SUCCESSFUL
+NEST01          DISPLAY "TRFVTC1 - WRITE ERROR - TFSNESTED"
+NEST01          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+NEST01      END-IF.
+NEST01 D117-LOG-NESTED-ROUTE-EX.
+NEST01      EXIT.
+NEST01 EJECT
+GLUSE1*------------------------------------------------------------
+GLUSE1 D118-LOG-GLACNO-USAGE.
+GLUSE1*------------------------------------------------------------
+GLUSE1* LOGS AN ITEM CONFIRMED TO BE SETTLING TO A GL SUSPENSE
+GLUSE1* ACCOUNT TO TFSGLUSE, SO THE END-OF-DAY GL SUSPENSE
+GLUSE1* RECONCILIATION BATCH HAS A PER-ACCOUNT STP TOTAL TO COMPARE
+GLUSE1* AGAINST THE GL SYSTEM'S OWN POSTED MOVEMENTS.
+GLUSE1*------------------------------------------------------------
+GLUSE1      ACCEPT  WK-C-GLUSE-DATE-YYMD  FROM DATE.
+GLUSE1      MOVE    WK-C-GLUSE-DATE-CEN   TO WK-C-GLUSE-DATE(1:2).
+GLUSE1      MOVE    WK-C-GLUSE-DATE-YMD   TO WK-C-GLUSE-DATE(3:6).
+GLUSE1      MOVE    WK-C-GLUSE-DATE       TO WK-N-GLUSE-TODAY-DTE.
+GLUSE1      ADD     1                     TO WK-N-GLUSE-SEQNO.
+GLUSE1
+GLUSE1      INITIALIZE                     TFSGLUSE-REC-1.
+GLUSE1      MOVE  TFSSTPL-PARALNO         TO TFSGLUSE-PARALNO.
+GLUSE1      MOVE  TFSSTPL-SEQNUM          TO TFSGLUSE-SEQNUM.
+GLUSE1      MOVE  WK-N-GLACNO             TO TFSGLUSE-GLNO6.
+GLUSE1      MOVE  TFSSTPL-CUYCD           TO TFSGLUSE-CUYCD.
+GLUSE1      MOVE  TFSSTPL-AMT             TO TFSGLUSE-AMT.
+GLUSE1      MOVE  "TRFVTC1"               TO TFSGLUSE-SRCPGM.
+GLUSE1      MOVE  WK-N-GLUSE-TODAY-DTE    TO TFSGLUSE-LOGDTE.
+GLUSE1      MOVE  WK-N-GLUSE-SEQNO        TO TFSGLUSE-SEQNO.
+GLCCR1      MOVE  WK-C-VGLAC-COSTCTR      TO TFSGLUSE-COSTCTR.
+GLUSE1
+GLUSE1      WRITE TFSGLUSE-REC-1.
+GLUSE1      IF  NOT WK-C-SUCCESSFUL
+GLUSE1          DISPLAY "TRFVTC1 - WRITE ERROR - TFSGLUSE"
+GLUSE1          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+GLUSE1      END-IF.
+GLUSE1 D118-LOG-GLACNO-USAGE-EX.
+GLUSE1      EXIT.
+GLUSE1 EJECT
       D200-VALIDATION.
            MOVE WS-BANKID        TO  WK-VTC1-BANKID.
            MOVE WS-ACBNKID       TO  WK-VTC1-ACBNKID.
@@ -2939,6 +3470,33 @@ GPI201 EJECT
            END-IF.
       D399-LOGGING-EX.
            EXIT.
+NOSA01*---------------------------------------------------------------*
+NOSA01* STP ENHANCEMENT ITEM 12 (SW-NO-PAYBNK-SW) - TRFVBAC COULD NOT *
+NOSA01* RESOLVE A PAYING BANK ACCOUNT ABOVE. TRY EACH ORDERED NOSTRO- *
+NOSA01* AGENT FALLBACK ON TFSNOSAGT (VIA TRFVNOSA) IN TURN, RE-       *
+NOSA01* CALLING TRFVBAC WITH EACH ONE, UNTIL ONE RESOLVES OR THE      *
+NOSA01* FALLBACK LIST IS EXHAUSTED.                                   *
+NOSA01*---------------------------------------------------------------*
+NOSA01 D115-CHECK-NOSTRO-FALLBACK.
+NOSA01     MOVE    1                       TO      WK-N-NOSA-SEQNO.
+NOSA01     PERFORM UNTIL WK-C-VBAC-ERROR-CD = SPACES
+NOSA01                OR WK-N-NOSA-SEQNO > 9
+NOSA01         MOVE    WS-ACCCUY           TO      WK-C-VNOSA-CUYCD
+NOSA01         MOVE    WK-N-NOSA-SEQNO     TO      WK-N-VNOSA-SEQNO
+NOSA01         CALL "TRFVNOSA"         USING       WK-C-VNOSA-RECORD
+NOSA01         IF  WK-C-VNOSA-ERROR-CD NOT = SPACES
+NOSA01             MOVE    10              TO      WK-N-NOSA-SEQNO
+NOSA01         ELSE
+NOSA01             MOVE    WK-C-VNOSA-BANKID   TO  WK-C-VBAC-BANKID
+NOSA01             MOVE    WS-ACCCUY           TO  WK-C-VBAC-CUYCD
+NOSA01             CALL "TRFVBAC"      USING      WK-C-VBAC-RECORD
+NOSA01             IF  WK-C-VBAC-ERROR-CD NOT = SPACES
+NOSA01                 ADD 1               TO      WK-N-NOSA-SEQNO
+NOSA01             END-IF
+NOSA01         END-IF
+NOSA01     END-PERFORM.
+NOSA01 D115-CHECK-NOSTRO-FALLBACK-EX.
+NOSA01     EXIT.
 5Q1ARV D400-PROCESS-RPRRSN SECTION.
 5Q1ARV D400-ENTRY.
 5Q1ARV
@@ -2967,6 +3525,15 @@ CMP3A3      END-IF.
 5Q1ARV      MOVE WK-C-RPRPGM          TO WK-C-RRSN-RPRPGM.
 5Q1ARV      CALL "TRFGRRSN"  USING WK-C-RRSN-RECORD.
 5Q1ARV
+NABR01      IF         SW-AUTO-RETRY-NAB-Y
+NABR01                 MOVE "SCH"              TO WK-C-NABR-MODE
+NABR01                 MOVE WK-VTC1-PARALNO     TO WK-C-NABR-QUENUM
+NABR01                 MOVE WK-VTC1-SEQNUM      TO WK-C-NABR-QUESUF
+NABR01                 MOVE 15                  TO WK-C-NABR-IN-INTVLMIN
+NABR01                 MOVE 3                   TO WK-C-NABR-IN-MAXRETRY
+NABR01                 CALL "TRFXNABR"  USING   WK-C-NABR-RECORD
+NABR01      END-IF.
+NABR01
 5Q1ARV D499-PROCESS-RPRRSN-EX.
 5Q1ARV      EXIT.
 5Q1ARV
@@ -2988,6 +3555,32 @@ GPI201      IF       UFIMIJCON-STATUS EQUAL WK-C-A
 GPI201               MOVE WK-C-Y       TO WK-C-COV-SW
 GPI201      END-IF.
 GPI201
+UETR01*--Track this item's gpi UETR and cover status on TFSUETRLG.
+UETR01      ACCEPT  WK-C-UETRLG-DATE-YMD  FROM DATE.
+UETR01      MOVE    WK-C-UETRLG-DATE-CEN  TO WK-C-UETRLG-DATE(1:2).
+UETR01      MOVE    WK-C-UETRLG-DATE-YMD  TO WK-C-UETRLG-DATE(3:6).
+UETR01      MOVE    WK-C-UETRLG-DATE      TO WK-N-UETRLG-TODAY-DTE.
+UETR01      ADD     1                     TO WK-N-UETRLG-SEQNO.
+UETR01
+UETR01      INITIALIZE                     TFSUETRLG-REC-1.
+UETR01      MOVE  UFIMIJCON-QUENUM        TO TFSUETRLG-QUENUM.
+UETR01      MOVE  UFIMIJCON-QUESUF        TO TFSUETRLG-QUESUF.
+UETR01      MOVE  UFIMIJCON-UETR          TO TFSUETRLG-UETR.
+UETR01      IF  WK-C-COV-SW EQUAL WK-C-Y
+UETR01          MOVE  WK-C-Y              TO TFSUETRLG-COVSTAT
+UETR01      ELSE
+UETR01          MOVE  "N"                 TO TFSUETRLG-COVSTAT
+UETR01      END-IF.
+UETR01      MOVE  WK-N-UETRLG-TODAY-DTE   TO TFSUETRLG-CHKDTE.
+UETR01      MOVE  "TRFVTC1"               TO TFSUETRLG-SRCPGM.
+UETR01      MOVE  WK-N-UETRLG-SEQNO       TO TFSUETRLG-SEQNO.
+UETR01
+UETR01      WRITE TFSUETRLG-REC-1.
+UETR01      IF  NOT WK-C-SUCCESSFUL
+UETR01          DISPLAY "TRFVTC1 - WRITE ERROR - TFSUETRLG"
+UETR01          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+UETR01      END-IF.
+UETR01
 GPI201 R199-READ-UFIMIJCON-EX.
 GPI201      EXIT.
 GPI201
@@ -3032,9 +3625,9 @@ GP3C00                GO TO D699-EVAL-TAG57-CD-EX
 GP3C00            ELSE
 GP3C01*GP3C00          MOVE TAG57-PTID      TO     WK-C-VTAG57-INFO(1)
 GP3C00                MOVE TAG57-NAME      TO     WK-C-VTAG57-INFO(2)
-GP3C01*GP3C00          MOVE TAG57-LINE-3   TO     WK-C-VTAG57-INFO(3)
-GP3C01*GP3C00          MOVE TAG57-LINE-4   TO     WK-C-VTAG57-INFO(4)
-GP3C01*GP3C00          MOVE TAG57-LINE-5   TO     WK-C-VTAG57-INFO(5)
+TAG35R                 MOVE TAG57-LINE-3   TO     WK-C-VTAG57-INFO(3)
+TAG35R                 MOVE TAG57-LINE-4   TO     WK-C-VTAG57-INFO(4)
+TAG35R                 MOVE TAG57-LINE-5   TO     WK-C-VTAG57-INFO(5)
 GP3C00            END-IF
 GP3C00      END-IF.
 GP3C00
@@ -3079,6 +3672,10 @@ VASA01      IF    WK-C-RECORD-NOT-FOUND
 VASA01      OR    NOT WK-C-SUCCESSFUL
 VASA01            MOVE      "N"                TO     WK-C-CA-EXIST
 VASA01      END-IF.
+VASA05      IF    WK-C-SUCCESSFUL
+VASA05      AND  (WK-O-ISLCAVQ-STATUS = 2 OR WK-O-ISLCAVQ-STATUS = 3)
+VASA05            MOVE      "N"                TO     VERIADDI OF TFSICLCA2R
+VASA05      END-IF.
 VASA01
 VASA01*================================================================*
 VASA01 R299-READ-TFSICLCA2-EX.
@@ -3100,24 +3697,103 @@ VASA01      IF    WK-C-RECORD-NOT-FOUND
 VASA01      OR    NOT WK-C-SUCCESSFUL
 VASA01            MOVE      "N"                TO     WK-C-CA-EXIST
 VASA01      END-IF.
+VASA05      IF    WK-C-SUCCESSFUL
+VASA05      AND  (WK-O-ISLSAVQ-STATUS = 2 OR WK-O-ISLSAVQ-STATUS = 3)
+VASA05            MOVE      "N"                TO     VERIADDI OF TFSICLSA2R
+VASA05      END-IF.
 VASA01
 VASA01*================================================================*
 VASA01 R399-READ-TFSICLSA2-EX.
 VASA01*================================================================*
+VASA04*================================================================*
+VASA04 R210-FOLLOW-TFSICLCA2-MASTER.
+VASA04*================================================================*
+VASA04*     WALKS THE SMACT (MASTER A/C NO) CHAIN OFF THE VIRTUAL
+VASA04*     CURRENT A/C JUST READ, SO THAT A MASTER A/C WHICH IS
+VASA04*     ITSELF A VIRTUAL A/C IS RESOLVED UP TO WK-C-VASA-MAX-DEPTH
+VASA04*     LEVELS RATHER THAN STOPPING AT THE FIRST MASTER NAME.
+VASA04     MOVE ACCTM1 OF TFSICLCA2     TO WK-C-VASA-CA-MSTR-NAME.
+VASA04     MOVE VERIADDI OF TFSICLCA2   TO WK-C-VASA-CA-MSTR-VERIADDI.
+VASA04     MOVE SMACT OF TFSICLCA2      TO WK-C-VASA-CHAIN-ACCNO.
+VASA04     MOVE 1                       TO WK-C-VASA-DEPTH.
+VASA04     PERFORM R211-FOLLOW-TFSICLCA2-MASTER
+VASA04         THRU R211-FOLLOW-TFSICLCA2-MASTER-EX
+VASA04         UNTIL WK-C-VASA-CHAIN-ACCNO = ZEROS
+VASA04         OR    WK-C-VASA-DEPTH > WK-C-VASA-MAX-DEPTH.
+VASA04*================================================================*
+VASA04 R210-FOLLOW-TFSICLCA2-MASTER-EX.
+VASA04*================================================================*
+VASA04     EXIT.
+VASA04
+VASA04*================================================================*
+VASA04 R211-FOLLOW-TFSICLCA2-MASTER.
+VASA04*================================================================*
+VASA04     MOVE WK-C-VASA-CHAIN-ACCNO   TO ACCNO OF TFSICLCA2R.
+VASA04     ADD  1                       TO WK-C-VASA-DEPTH.
+VASA04     READ TFSICLCA2.
+VASA04     IF   WK-C-SUCCESSFUL
+VASA04          MOVE ACCTM1 OF TFSICLCA2   TO WK-C-VASA-CA-MSTR-NAME
+VASA04          MOVE VERIADDI OF TFSICLCA2 TO WK-C-VASA-CA-MSTR-VERIADDI
+VASA04          MOVE SMACT OF TFSICLCA2    TO WK-C-VASA-CHAIN-ACCNO
+VASA04     ELSE
+VASA04          MOVE ZEROS                 TO WK-C-VASA-CHAIN-ACCNO
+VASA04     END-IF.
+VASA04*================================================================*
+VASA04 R211-FOLLOW-TFSICLCA2-MASTER-EX.
+VASA04*================================================================*
+VASA04     EXIT.
+VASA04
+VASA04*================================================================*
+VASA04 R310-FOLLOW-TFSICLSA2-MASTER.
+VASA04*================================================================*
+VASA04*     SAME MASTER-CHAIN WALK AS R210, FOR THE VIRTUAL SUB-A/C
+VASA04*     (TFSICLSA2) LOOKUP PATH.
+VASA04     MOVE ACCTM1 OF TFSICLSA2     TO WK-C-VASA-SA-MSTR-NAME.
+VASA04     MOVE VERIADDI OF TFSICLSA2   TO WK-C-VASA-SA-MSTR-VERIADDI.
+VASA04     MOVE SMACT OF TFSICLSA2      TO WK-C-VASA-CHAIN-ACCNO.
+VASA04     MOVE 1                       TO WK-C-VASA-DEPTH.
+VASA04     PERFORM R311-FOLLOW-TFSICLSA2-MASTER
+VASA04         THRU R311-FOLLOW-TFSICLSA2-MASTER-EX
+VASA04         UNTIL WK-C-VASA-CHAIN-ACCNO = ZEROS
+VASA04         OR    WK-C-VASA-DEPTH > WK-C-VASA-MAX-DEPTH.
+VASA04*================================================================*
+VASA04 R310-FOLLOW-TFSICLSA2-MASTER-EX.
+VASA04*================================================================*
+VASA04     EXIT.
+VASA04
+VASA04*================================================================*
+VASA04 R311-FOLLOW-TFSICLSA2-MASTER.
+VASA04*================================================================*
+VASA04     MOVE WK-C-VASA-CHAIN-ACCNO   TO ACCNO OF TFSICLSA2R.
+VASA04     ADD  1                       TO WK-C-VASA-DEPTH.
+VASA04     READ TFSICLSA2.
+VASA04     IF   WK-C-SUCCESSFUL
+VASA04          MOVE ACCTM1 OF TFSICLSA2   TO WK-C-VASA-SA-MSTR-NAME
+VASA04          MOVE VERIADDI OF TFSICLSA2 TO WK-C-VASA-SA-MSTR-VERIADDI
+VASA04          MOVE SMACT OF TFSICLSA2    TO WK-C-VASA-CHAIN-ACCNO
+VASA04     ELSE
+VASA04          MOVE ZEROS                 TO WK-C-VASA-CHAIN-ACCNO
+VASA04     END-IF.
+VASA04*================================================================*
+VASA04 R311-FOLLOW-TFSICLSA2-MASTER-EX.
+VASA04*================================================================*
+VASA04     EXIT.
 VASA02*================================================================*
 VASA02 R400-VASA-NAME-CHECK.
 VASA02*================================================================*
 VASA02      IF WK-C-VASA-SW = "Y" AND
-VASA02         (VERIADDI OF TFSICLCA2 = "Y" OR
-VASA02          VERIADDI OF TFSICLSA2 = "Y")
+VASA04         (WK-C-VASA-CA-L1-VERIADDI   = "Y" OR
+VASA04          WK-C-VASA-SA-L1-VERIADDI   = "Y" OR
+VASA04          WK-C-VASA-CA-MSTR-VERIADDI = "Y" OR
+VASA04          WK-C-VASA-SA-MSTR-VERIADDI = "Y")
 VASA02           IF WK-C-VCSA-CUSTFNAM NOT = SPACES
-VASA02                MOVE ACCTM1 OF TFSICLSA2 TO WK-C-STRING
+VASA04                MOVE WK-C-VASA-SA-L1-ACCTM1 TO WK-C-STRING
 VASA02                PERFORM C500-ACCNAME-VALIDATION
 VASA02                   THRU C599-ACCNAME-VALIDATION-EX
 VASA02                MOVE WK-C-STRING TO WK-C-CON-SA-NAME-SUB
 VASA02           END-IF
 VASA02           IF WK-C-VCCA-CUSTFNAM NOT = SPACES
-VASA02                MOVE ACCTM1 OF TFSICLCA2 TO WK-C-STRING
+VASA04                MOVE WK-C-VASA-CA-L1-ACCTM1 TO WK-C-STRING
 VASA02                PERFORM C500-ACCNAME-VALIDATION
 VASA02                   THRU C599-ACCNAME-VALIDATION-EX
 VASA02                MOVE WK-C-STRING TO WK-C-CON-CA-NAME-SUB
@@ -3132,13 +3808,13 @@ VASA02                MOVE 14  TO WS-JUMP
 VASA02                GO TO R499-VASA-NAME-CHECK-EX
 VASA02           ELSE
 VASA02                IF WK-C-VCSA-CUSTFNAM NOT = SPACES
-VASA02                   MOVE MACTN1 OF TFSICLSA2 TO WK-C-STRING
+VASA04                   MOVE WK-C-VASA-SA-MSTR-NAME TO WK-C-STRING
 VASA02                   PERFORM C500-ACCNAME-VALIDATION
 VASA02                      THRU C599-ACCNAME-VALIDATION-EX
 VASA02                   MOVE WK-C-STRING TO WK-C-CON-SA-NAME-SUB
 VASA02                END-IF
 VASA02                IF WK-C-VCCA-CUSTFNAM NOT = SPACES
-VASA02                   MOVE MACTN1 OF TFSICLCA2 TO WK-C-STRING
+VASA04                   MOVE WK-C-VASA-CA-MSTR-NAME TO WK-C-STRING
 VASA02                   PERFORM C500-ACCNAME-VALIDATION
 VASA02                      THRU C599-ACCNAME-VALIDATION-EX
 VASA02                   MOVE WK-C-STRING TO WK-C-CON-CA-NAME-SUB
@@ -3253,6 +3929,7 @@ SGX201      AND   WK-N-GLACNO NOT = ZEROES
 SGX201            INITIALIZE
 SGX201            MOVE WK-N-GLACNO         TO    WK-C-VGLAC-RECORD
 SGX201            MOVE "3"                 TO    WK-N-VGLAC-GLN06
+GLEF01            MOVE WK-N-SYSDTE         TO    WK-N-VGLAC-SYSDTE
 SGX201            CALL "TRFVGLAC"        USING   WK-N-VGLAC-OPTION
 SGX201            IF    WK-C-VGLAC-GLIND = "Y"                    WK-C-VGLAC-RECORD
 SGX201                  MOVE "Y"           TO    WK-C-VALID-GLACNO
@@ -3263,8 +3940,11 @@ SGX201                                     TO    WK-C-GLACT-CRMOD
 SGX201                  ELSE
 SGX201                        MOVE "RSN0358"     TO    WK-C-GLACT-RPRCODE
 SGX201                  END-IF
+GLDC02            ELSE IF WK-C-VGLAC-DCIND     NOT = SPACES
+GLDC02                  MOVE "RSN0359"           TO    WK-C-GLACT-RPRCODE
 SGX201            ELSE
 SGX201                  MOVE "RSN0357"           TO    WK-C-GLACT-RPRCODE
+GLDC02            END-IF
 SGX201            END-IF
 SGX201      ELSE
 SGX201            MOVE "RSN0357"                 TO    WK-C-GLACT-RPRCODE
@@ -3314,6 +3994,8 @@ GP3K00                                                 WK-C-ACCNAME-RPR
 GP3K00            MOVE WK-C-VTAG59F-O-BENE-ADR(1)  TO WS-ADDR1
 GP3K00            MOVE WK-C-VTAG59F-O-BENE-ADR(2)  TO WS-ADDR2
 GP3K00            MOVE WK-C-VTAG59F-O-BENE-ADR(3)  TO WS-ADDR3
+TG59CP            MOVE WK-C-VTAG59F-O-CTRY-CD      TO WS-CTRY-CD
+TG59CP            MOVE WK-C-VTAG59F-O-PSTL-CD      TO WS-PSTL-CD
 GP3K00      ELSE
 GP3K00*---------Move unformatted values
 GP3K00            MOVE TAG59-NAME                   TO WS-NAME
@@ -3321,6 +4003,8 @@ GP3K00                                                 WK-C-ACCNAME-RPR
 GP3K00            MOVE TAG59-LINE-3                 TO WS-ADDR1
 GP3K00            MOVE TAG59-LINE-4                 TO WS-ADDR2
 GP3K00            MOVE TAG59-LINE-5                 TO WS-ADDR3
+TG59CP            MOVE SPACES                       TO WS-CTRY-CD
+TG59CP                                                  WS-PSTL-CD
 GP3K00      END-IF.
       *================================================================*
 GP3K00 Y499-REFORMAT-TAG59F-EX.
@@ -3356,7 +4040,10 @@ GP3K00 EXIT.
        Z000-END-PROGRAM.
             CLOSE  TFSSTPL
 GPI201             UFIMIJCON
+UETR01             TFSUETRLG
 VASA01             TFSICLCA2
 VASA01             TFSICLSA2
+NEST01             TFSNESTED
+GLUSE1             TFSGLUSE
                    TFSCLSYS.
        EXIT PROGRAM.
\ No newline at end of file
