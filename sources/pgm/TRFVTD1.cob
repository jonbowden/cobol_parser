@@ -10,6 +10,13 @@
       *================================================================
       * HISTORY OF MODIFICATION:
       *================================================================
+      * CRBX01 - RISKOPS - 09/08/2026 - Track each correspondent/
+      *                              sending bank's cumulative exposure
+      *                              for today (TRFXCRBX/TFSCRBNK) and
+      *                              repair the item (RSN0315) once it
+      *                              breaches the credit line risk has
+      *                              configured for that bank.
+      *----------------------------------------------------------------*
       * P14B00 - ACNRJR - 09/11/2020 - CASH MANAGEMENT ROAD MAP        *
       *                              - P14 - Upgrade GLMS CR5 (Str2)   *
       *                              - PCRMAPDLMC-506                  *
@@ -430,6 +437,7 @@ GP4A04 01  WK-C-GPI4-GL-SW           PIC X(01) VALUE SPACE.
 T55YTW COPY GTAG.
 ID1VKE COPY XGSPA.
 5Q1JM1 COPY RRSN.
+CRBX01 COPY CRBX.
 6Q3LN1 COPY IRTGSSWTC.
 6Q3LN1 COPY XPARA.
 CMP3A1 COPY SWIFTMER.
@@ -1761,6 +1769,12 @@ GP4C00         PERFORM D100-STPLIMIT-VALIDATION
 GP4C00             THRU D199-STPLIMIT-VALIDATION-EX
 GP4C00     END-IF
 
+CRBX01     IF WS-OKAY                = "Y"
+CRBX01     AND WS-BANKID             NOT = SPACES
+CRBX01         PERFORM D110-CORRBANK-EXPOSURE-VALIDATION
+CRBX01             THRU D119-CORRBANK-EXPOSURE-VALIDATION-EX
+CRBX01     END-IF
+
 6Q3LN1     IF TFSSTPL-IMSGTYPE = "M"
 6Q3LN1     AND SW-RTGS-BYPASS-F53-F54-Y
 6Q3LN1         MOVE "RTGS"           TO WS-PMODE
@@ -1818,6 +1832,27 @@ GP4C00
 GP4C00 D199-STPLIMIT-VALIDATION-EX.
 GP4C00     EXIT.
 
+CRBX01 D110-CORRBANK-EXPOSURE-VALIDATION.
+CRBX01
+CRBX01     INITIALIZE WK-C-RPRRSN-AREA.
+CRBX01     INITIALIZE WK-C-CRBX-RECORD.
+CRBX01
+CRBX01     MOVE WS-BANKID            TO WK-C-CRBX-BANKID.
+CRBX01     MOVE TFSSTPL-AMT          TO WK-N-CRBX-AMT.
+CRBX01     MOVE TFSSTPL-CUYCD        TO WK-C-CRBX-CCY.
+CRBX01     CALL "TRFXCRBX" USING     WK-C-CRBX-RECORD.
+CRBX01
+CRBX01     IF WK-C-CRBX-STATUS       = "XX"
+CRBX01         MOVE "N"              TO WS-OKAY
+CRBX01* ------> RSN0315:CORRESPONDENT BANK CREDIT LINE EXCEEDED
+CRBX01         MOVE "RSN0315"        TO WK-C-RPRCODE
+CRBX01         PERFORM E002-PROCESS-RPRRSN
+CRBX01             THRU E002-PROCESS-RPRRSN-EX
+CRBX01     END-IF.
+CRBX01
+CRBX01 D119-CORRBANK-EXPOSURE-VALIDATION-EX.
+CRBX01     EXIT.
+
        D200-VALIDATION.
            MOVE WS-BANKID                  TO WK-VTD1-BANKID.
            MOVE WS-RECBNKID                TO WK-VTD1-RECBNKID.
