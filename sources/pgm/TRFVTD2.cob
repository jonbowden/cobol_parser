@@ -10,6 +10,16 @@
       *______________________________________________________________________
       * HISTORY OF MODIFICATION:
       *======================================================================
+      * SANCHL  09/08/2026 RISKOPS - Distinguish a sanctions hold from a
+      *                          general high risk country rating, so
+      *                          the repair reason raised tells ops
+      *                          which one applies. Checked at both the
+      *                          country level (TFSCNTRY-SANCTHLD) and
+      *                          the correspondent bank level
+      *                          (TFSBANK-SANCTHLD), so a sanctioned
+      *                          bank located in an otherwise clear
+      *                          country still routes to RSN0120.
+      *---------------------------------------------------------------------*
       * 7Q1EM1  20/10/2016 TMPPYM  - REM Q1 2017 RELEASE
       *                          - e-Req 47511 Refinement of
       *                            Duplicate checking for Inw
@@ -140,6 +150,7 @@
                05  WS-FOUND             PIC X(01) VALUE SPACE.
                05  WS-RISKIND           PIC X(01) VALUE SPACE.
        05  WS-CNTRYCD           PIC X(02) VALUE SPACE.
+SANCHL        05  WS-SANCTHLD          PIC X(01) VALUE SPACE.
 
 5Q1ARV    01  WK-C-RPRRSN-AREA.
 5Q1ARV        05  WK-C-SEGCODE       PIC X(01) VALUE SPACE.
@@ -229,12 +240,16 @@
       *-------------------------------------------------------------------------*
        A100-INITIAL-SUBROUTINE.
 
+SANCHL            MOVE SPACE TO WS-SANCTHLD.
                    MOVE WK-C-SENBNKID TO TFSBANK-BANKID.
                    READ TFSBANK KEY IS EXTERNALLY-DESCRIBED-KEY
                        INVALID KEY
        MOVE SPACES TO WS-CNTRYCD
                        NOT INVALID KEY
        MOVE TFSBANK-CNTRYCD TO WS-CNTRYCD
+SANCHL            IF TFSBANK-SANCTHLD = "Y"
+SANCHL                MOVE "Y" TO WS-SANCTHLD
+SANCHL            END-IF
        END-READ.
        MOVE WS-CNTRYCD TO TFSCNTRY-CNTRYCD.
                    READ TFSCNTRY KEY IS EXTERNALLY-DESCRIBED-KEY
@@ -244,6 +259,9 @@
                        NOT INVALID KEY
                    MOVE "Y" TO WS-FOUND
                    MOVE TFSCNTRY-RISKIND TO WS-RISKIND
+SANCHL            IF TFSCNTRY-SANCTHLD = "Y"
+SANCHL                MOVE "Y" TO WS-SANCTHLD
+SANCHL            END-IF
        END-READ.
 5Q1ARV   READ TFSCLSYS.
 5Q1ARV   IF NOT WK-C-SUCCESSFUL
@@ -312,7 +330,11 @@ SM0TY1    AND WK-BLKB-INDIC NOT = "Y"
                   IF WS-RISKIND = "Y"
                      MOVE "Y" TO TAB-VL2(02)
 5Q1JE2               INITIALIZE WK-C-RPRRSN-AREA
-5Q1JE2               MOVE "RSN0094" TO WK-C-RPRCODE
+SANCHL              IF WS-SANCTHLD = "Y"
+SANCHL                  MOVE "RSN0120" TO WK-C-RPRCODE
+SANCHL              ELSE
+5Q1JE2                   MOVE "RSN0094" TO WK-C-RPRCODE
+SANCHL              END-IF
 5Q1JE2               PERFORM D400-PROCESS-RPRRSN
 5Q1JE2                 THRU D499-PROCESS-RPRRSN-EX
                  ELSE
@@ -363,7 +385,11 @@ SM0TY1    AND WK-BLKB-INDIC NOT = "Y"
                 IF  WS-RISKIND = "Y"
                     MOVE "Y" TO TAB-VL2(02)
 5Q1JE2              INITIALIZE WK-C-RPRRSN-AREA
-5Q1JE2              MOVE "RSN0094" TO WK-C-RPRCODE
+SANCHL             IF WS-SANCTHLD = "Y"
+SANCHL                 MOVE "RSN0120" TO WK-C-RPRCODE
+SANCHL             ELSE
+5Q1JE2                  MOVE "RSN0094" TO WK-C-RPRCODE
+SANCHL             END-IF
 5Q1JE2              PERFORM D400-PROCESS-RPRRSN
 5Q1JE2                THRU D499-PROCESS-RPRRSN-EX
                 ELSE
