@@ -5,9 +5,41 @@
        DATE-WRITTEN. JUN 04.
       *DESCRIPTION : TABLE E2 VALIDATION.
       *              SUBROUTINE - CREDIT PARTY CHECKING FIELD 56/57 FOR
-      *              INCOMING SWIFT MT202/203 OR RTGS+ MT202/203 FCY
+      *              INCOMING SWIFT MT202/203/205 OR RTGS+ MT202/203/205
+      *              FCY
       *
       *=================================================================
+      * STPCCY1 - RISKOPS - 09/08/2026 - D120-EVAL-STP-CCY was moving
+      *              TFSSTPL-AMT to the undeclared WK-N-VSTPC-I-AMT
+      *              (VSTPL.cpy declares WK-C-VSTPC-I-AMT) - the per-
+      *              currency STP limit check via TRFVSTPC was never
+      *              actually populated with an amount. Fixed to move
+      *              to the real field.
+      *-----------------------------------------------------------------
+      * TAG35R - RISKOPS  - 09/08/2026 - Re-enable Tag57 C/D line 3-5
+      *              matching against the Tag57 Validation Table
+      *              (lines 1-2 only per GP3A01 was a retro BAU
+      *              decision; request is to extend coverage back
+      *              to lines 3-5 now that WK-C-VTAG57-INFO is a
+      *              proper indexable table - see VTAG57 copybook).
+      *-----------------------------------------------------------------
+      * MT205S  - RISKOPS  - 09/08/2026 - Treat MT205 (and its MT205COV
+      *              cover variant, which carries the same numeric
+      *              SWFTMGTY) the same as MT202 for the Tag57C/D
+      *              validation and STP limit bypass checks below.
+      *-----------------------------------------------------------------
+      * MT101F - RISKOPS  - 09/08/2026 - Added WS-LINK-MT101-IND to this
+      *              program's own copy of WK-C-LINK-LIMIT, appended
+      *              after WK-C-LINK-AREA-OUTPUT, matching TRFVLMT and
+      *              the other callers - TRFVLMT now unconditionally
+      *              reads this byte and this program was not supplying
+      *              it, so TRFVLMT was reading past the end of this
+      *              program's WK-C-LINK-LIMIT storage. WK-C-LINK-LIMIT
+      *              is INITIALIZEd before every call, so the new field
+      *              defaults to SPACE (skips the ordering-customer
+      *              MT101 aggregate limit check, same as before this
+      *              field existed).
+      *-----------------------------------------------------------------
       * GP4D03 - VENTEH  - 16/10/2020 - CASH MANAGEMENT ROAD MAP - P19
       *              GPI Day4 (POST IMPEM IMPROVEMENT)
       *              (For HK only)
@@ -355,6 +387,8 @@ CMP3F1       10 WS-LINK-AMT      PIC S9(13)V99 VALUE 0.
 CMP3F1       10 WS-LINK-REMIND   PIC X(01).
 CMP3F1    05 WK-C-LINK-AREA-OUTPUT.
 CMP3F1       10 WS-LINK-STATUS   PIC X(02) VALUE SPACES.
+MT101F    05 WK-C-LINK-AREA-INPUT-2.
+MT101F       10 WS-LINK-MT101-IND PIC X(01).
 
            COPY VSTPL.
            COPY VBAC.
@@ -866,7 +900,8 @@ G2BL00**check if crediting NOSTRO BIC is UOB branch. If it is, bypass
 G2BL00**limit check. If not, continue with the BAU behavior.
 G2BL01*G2BL00IF WK-C-GPI-SW = WK-C-Y
 G2BL00    IF SW-STP-LMT-SKP-Y
-G2BL00    AND FSSTPL-SWFTMGTY = "202"
+MT205S    AND (TFSSTPL-SWFTMGTY = "202"
+MT205S    OR   TFSSTPL-SWFTMGTY = "205")
 G2BL00        PERFORM D110-VALIDATE-STP-BYPASS
 G2BL00        THRU D119-VALIDATE-STP-BYPASS-EX
 G2BL00    ELSE
@@ -1058,7 +1093,7 @@ GP4000                                   WK-C-RPRRSN-AREA.
 GP4000
 GP4000      MOVE  TFSSTPL-IMSGTYPE      TO  WK-C-VSTPC-I-IMSGTYPE.
 GP4000      MOVE  TFSSTPL-CUYCOD        TO  WK-C-VSTPC-I-CUYCD.
-GP4000      MOVE  TFSSTPL-AMT           TO  WK-N-VSTPC-I-AMT.
+GP4000      MOVE  TFSSTPL-AMT           TO  WK-C-VSTPC-I-AMT.
 GP4000      CALL  "TRFVSTPC"            USING  WK-C-VSTPC-RECORD.
 GP4000
 GP4000      IF    WK-C-VSTPC-ERROR-CD = SPACES
@@ -1213,9 +1248,10 @@ GP3A00
 GP3A00           INITIALIZE WK-C-VTAG57-RECORD.
 GP3A00           MOVE TAG57-OPT TO WK-C-VTAG57-OPTION.
 GP3A00
-GP3A00*--For MT202, validate on Tag57D ONLY.
+GP3A00*--For MT202/MT205 (incl. MT205COV), validate on Tag57D ONLY.
 GP3A00           IF TAG57-OPT = "C"
-GP3A00           AND TFSSTPL-SWFTMGTY = "202"
+MT205S           AND (TFSSTPL-SWFTMGTY = "202"
+MT205S           OR   TFSSTPL-SWFTMGTY = "205")
 GP3A00               GO TO D699-EVAL-TAG57-CD-EX
 GP3A00           END-IF.
 GP3A00
@@ -1240,9 +1276,9 @@ GP3A00               GO TO D699-EVAL-TAG57-CD-EX
 GP3A00           ELSE
 GP3A01*GP3A00       MOVE TAG57-PTID     TO   WK-C-VTAG57-INFO(1)
 GP3A00               MOVE TAG57-NAME     TO   WK-C-VTAG57-INFO(2)
-GP3A01*GP3A00       MOVE TAG57-LINE-3   TO   WK-C-VTAG57-INFO(3)
-GP3A01*GP3A00       MOVE TAG57-LINE-4   TO   WK-C-VTAG57-INFO(4)
-GP3A01*GP3A00       MOVE TAG57-LINE-5   TO   WK-C-VTAG57-INFO(5)
+TAG35R              MOVE TAG57-LINE-3   TO   WK-C-VTAG57-INFO(3)
+TAG35R              MOVE TAG57-LINE-4   TO   WK-C-VTAG57-INFO(4)
+TAG35R              MOVE TAG57-LINE-5   TO   WK-C-VTAG57-INFO(5)
 GP3A00           END-IF
 GP3A00       END-IF.
 GP3A00
