@@ -8,6 +8,18 @@
       *              INCOMING SWIFT MT200 FCY (RTGS)
       *
       *=================================================================
+      * MT101F - RISKOPS  - 09/08/2026 - Added WS-LINK-MT101-IND to this
+      *              program's own copy of WK-C-LINK-LIMIT, appended
+      *              after WK-C-LINK-AREA-OUTPUT, matching TRFVLMT and
+      *              the other callers - TRFVLMT now unconditionally
+      *              reads this byte and this program was not supplying
+      *              it, so TRFVLMT was reading past the end of this
+      *              program's WK-C-LINK-LIMIT storage. WK-C-LINK-LIMIT
+      *              is INITIALIZEd before every call, so the new field
+      *              defaults to SPACE (skips the ordering-customer
+      *              MT101 aggregate limit check, same as before this
+      *              field existed).
+      *-----------------------------------------------------------------
       * GP4D02 - VENTEH  - 16/10/2020 - CASH MANAGEMENT ROAD MAP - P19
       *              GPI Day4 (POST IMPEM IMPROVEMENT)
       *              (For HK only)
@@ -275,6 +287,8 @@
       CMP3F1       10 WS-LINK-REMIND  PIC X(01).
       CMP3F1    05 WK-C-LINK-AREA-OUTPUT.
       CMP3F1       10 WS-LINK-STATUS  PIC X(02) VALUE SPACES.
+      MT101F    05 WK-C-LINK-AREA-INPUT-2.
+      MT101F       10 WS-LINK-MT101-IND PIC X(01).
 
       GP4D00 01  WK-C-STP-CCY-SW           PIC X(01) VALUE SPACE.
       GP4D02 01  WK-C-STP-CCY-IMP-SW       PIC X(01) VALUE SPACE.
