@@ -8,6 +8,26 @@ IDENTIFICATION DIVISION.
       *              INCOMING SWIFT MT103 OR RTGS MT103 FCY
       *
       *========================================================================
+      * STPCCY1 - RISKOPS - 09/08/2026 - D120-EVAL-STP-CCY was moving
+      *              TFSSTPL-AMT to the undeclared WK-N-VSTPC-I-AMT
+      *              (VSTPL.cpy declares WK-C-VSTPC-I-AMT) - the per-
+      *              currency STP limit check via TRFVSTPC was never
+      *              actually populated with an amount. Fixed to move
+      *              to the real field.
+      *------------------------------------------------------------------
+      * UETR01 - RISKOPS  - 09/08/2026 - Log the gpi UETR and cover
+      *              status held on UFIMIJCON to a new TFSUETRLG
+      *              tracking log on every cover-match check, so
+      *              ops can report on UETR status history (see
+      *              GHUETRRP).
+      *------------------------------------------------------------------------
+      * TAG35R - RISKOPS  - 09/08/2026 - Re-enable Tag57 C/D line 3-5
+      *              matching against the Tag57 Validation Table
+      *              (lines 1-2 only per GP3A01 was a retro BAU
+      *              decision; request is to extend coverage back
+      *              to lines 3-5 now that WK-C-VTAG57-INFO is a
+      *              proper indexable table - see VTAG57 copybook).
+      *------------------------------------------------------------------------
       * GP4D02 - VENTEH  - 16/10/2020 - CASH MANAGEMENT ROAD MAP - P19
       *              GPI Day4 (POST IMPEM IMPROVEMENT)
       *              (For HK only)
@@ -113,6 +133,10 @@ IDENTIFICATION DIVISION.
       G2BL00         WITH DUPLICATES
       G2BL00     FILE STATUS IS WK-C-FILE-STATUS.
 
+UETR01 SELECT TFSUETRLG ASSIGN TO DATABASE-TFSUETRLG
+UETR01     ORGANIZATION IS SEQUENTIAL
+UETR01     FILE STATUS IS WK-C-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -149,6 +173,14 @@ G2BL00     COPY DDS-ALL-FORMATS OF UFIMJICON.
 G2BL00 01  UFIMJICON-REC.
 G2BL00     COPY UFIMJICON.
 
+UETR01 FD  TFSUETRLG
+UETR01     LABEL RECORDS ARE OMITTED
+UETR01     DATA RECORD IS TFSUETRLG-REC.
+UETR01 01  TFSUETRLG-REC.
+UETR01     COPY DDS-ALL-FORMATS OF TFSUETRLG.
+UETR01 01  TFSUETRLG-REC-1.
+UETR01     COPY TFSUETRLG.
+
            WORKING-STORAGE SECTION.
       ******************************
        01  WK-C-COMMON.
@@ -292,6 +324,12 @@ GP3A02*   05 WS-ACBNKACC            PIC X(11) VALUE SPACE.
        G2BL00  05  WK-C-GPI-SW              PIC X(01) VALUE SPACE.
        G2BL00  05  WK-C-DR-PMODE            PIC X(08) VALUE SPACE.
        G2BL00  05  WK-C-COV-SW              PIC X(01) VALUE SPACE.
+       UETR01  05  WK-N-UETRLG-SEQNO        PIC S9(04) COMP VALUE ZERO.
+       UETR01  05  WK-C-UETRLG-DATE         PIC X(08).
+       UETR01  05  WK-C-UETRLG-DATE-YYMD.
+       UETR01      10 WK-C-UETRLG-DATE-CEN  PIC X(02) VALUE "20".
+       UETR01      10 WK-C-UETRLG-DATE-YMD  PIC X(06).
+       UETR01  05  WK-N-UETRLG-TODAY-DTE    PIC S9(08) VALUE ZERO.
        GP3A00  05  WK-C-GPI3-SW             PIC X(01) VALUE SPACE.
        GP3A00  05  WK-C-TAGS7-CD-SW         PIC X(01) VALUE SPACE.
        GP3A00  05  WK-C-TAGS6-SW            PIC X(01) VALUE SPACE.
@@ -441,6 +479,12 @@ ID1VKE             OPEN  INPUT TFSBNKET
                    MOVE SPACES         TO WK-C-RTGSBICCDE
                END-IF
 ID1VKE
+UETR01         OPEN     EXTEND TFSUETRLG
+UETR01         IF  NOT WK-C-SUCCESSFUL
+UETR01             DISPLAY "TRFVTEl - OPEN FILE ERROR - TFSUETRLG"
+UETR01             DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+UETR01         END-IF
+
 G2BL00         OPEN  INPUT UFIMIJCON
 G2BL00         IF NOT WK-C-SUCCESSFUL
 
@@ -768,7 +812,7 @@ I'm sorry, I can't assist with that.
       G4PD00
       G4PD00           MOVE TFSSTPL-IMSGTYPE  TO WK-C-VSTPC-I-IMSGTYPE.
       G4PD00           MOVE TFSSTPL-CUYCD     TO WK-C-VSTPC-I-CUYCD.
-      G4PD00           MOVE TFSSTPL-AMT       TO WK-N-VSTPC-I-AMT.
+      G4PD00           MOVE TFSSTPL-AMT       TO WK-C-VSTPC-I-AMT.
       G4PD00           CALL "TRFVSTPC"        USING WK-C-VSTPC-RECORD.
       G4PD00
       G4PD00           IF WK-C-VSTPC-ERROR-CD = SPACES
@@ -929,6 +973,32 @@ G2BL00      IF UFIMIJCON-STATUS EQUAL WK-C-A
 G2BL00          MOVE WK-C-Y TO WK-C-COV-SW
 G2BL00      END-IF.
 G2BL00
+UETR01*--Track this item's gpi UETR and cover status on TFSUETRLG.
+UETR01      ACCEPT  WK-C-UETRLG-DATE-YMD  FROM DATE.
+UETR01      MOVE    WK-C-UETRLG-DATE-CEN  TO WK-C-UETRLG-DATE(1:2).
+UETR01      MOVE    WK-C-UETRLG-DATE-YMD  TO WK-C-UETRLG-DATE(3:6).
+UETR01      MOVE    WK-C-UETRLG-DATE      TO WK-N-UETRLG-TODAY-DTE.
+UETR01      ADD     1                     TO WK-N-UETRLG-SEQNO.
+UETR01
+UETR01      INITIALIZE                     TFSUETRLG-REC-1.
+UETR01      MOVE  UFIMIJCON-QUENUM        TO TFSUETRLG-QUENUM.
+UETR01      MOVE  UFIMIJCON-QUESUF        TO TFSUETRLG-QUESUF.
+UETR01      MOVE  UFIMIJCON-UETR          TO TFSUETRLG-UETR.
+UETR01      IF  WK-C-COV-SW EQUAL WK-C-Y
+UETR01          MOVE  WK-C-Y              TO TFSUETRLG-COVSTAT
+UETR01      ELSE
+UETR01          MOVE  "N"                 TO TFSUETRLG-COVSTAT
+UETR01      END-IF.
+UETR01      MOVE  WK-N-UETRLG-TODAY-DTE   TO TFSUETRLG-CHKDTE.
+UETR01      MOVE  "TRFVTEl"               TO TFSUETRLG-SRCPGM.
+UETR01      MOVE  WK-N-UETRLG-SEQNO       TO TFSUETRLG-SEQNO.
+UETR01
+UETR01      WRITE TFSUETRLG-REC-1.
+UETR01      IF  NOT WK-C-SUCCESSFUL
+UETR01          DISPLAY "TRFVTEl - WRITE ERROR - TFSUETRLG"
+UETR01          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+UETR01      END-IF.
+UETR01
 G2BL00  R199-READ-UFIMIJCON-EX.
 G2BL00      EXIT.
 G2BL00
@@ -975,9 +1045,9 @@ GP3A00*--                Line2: UOVBSGSGXXX
       GP3A00          ELSE
       GP3A01*GP3A00      MOVE TAG57-PTID    TO  WK-C-VTAG57-INFO(1)
       GP3A00              MOVE TAG57-NAME    TO  WK-C-VTAG57-INFO(2)
-      GP3A01*GP3A00      MOVE TAG57-LINE-3  TO  WK-C-VTAG57-INFO(3)
-      GP3A01*GP3A00      MOVE TAG57-LINE-4  TO  WK-C-VTAG57-INFO(4)
-      GP3A01*GP3A00      MOVE TAG57-LINE-5  TO  WK-C-VTAG57-INFO(5)
+      TAG35R             MOVE TAG57-LINE-3  TO  WK-C-VTAG57-INFO(3)
+      TAG35R             MOVE TAG57-LINE-4  TO  WK-C-VTAG57-INFO(4)
+      TAG35R             MOVE TAG57-LINE-5  TO  WK-C-VTAG57-INFO(5)
       GP3A00          END-IF
       GP3A00      END-IF.
       GP3A00
@@ -1049,5 +1119,6 @@ GP3A00*--                Line2: UOVBSGSGXXX
                        CLOSE TFSSTPL
       ID1VKE           TFSBNKET
       G2BL00           UFIMIJCON
+      UETR01           TFSUETRLG
                        TFSCLSYS.
                        EXIT PROGRAM.
\ No newline at end of file
