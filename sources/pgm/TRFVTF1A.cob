@@ -11,6 +11,77 @@
       *================================================================
       * HISTORY OF MODIFICATION:
       *================================================================
+      * UETR01 - RISKOPS   - 09/08/2026 - Log the gpi UETR and cover
+      *                                  status held on UFIMIJCON to
+      *                                  a new TFSUETRLG tracking log
+      *                                  on every cover-match check,
+      *                                  so ops can report on UETR
+      *                                  status history (see GHUETRRP).
+      *----------------------------------------------------------------
+      * MT101F - RISKOPS   - 09/08/2026 - Added WS-LINK-MT101-IND to
+      *                                  this program's own copy of
+      *                                  WK-C-LINK-LIMIT, appended
+      *                                  after WK-C-LINK-AREA-OUTPUT,
+      *                                  matching TRFVLMT and the other
+      *                                  callers - TRFVLMT now
+      *                                  unconditionally reads this
+      *                                  byte and this program was not
+      *                                  supplying it, so TRFVLMT was
+      *                                  reading past the end of this
+      *                                  program's WK-C-LINK-LIMIT
+      *                                  storage. WK-C-LINK-LIMIT is
+      *                                  INITIALIZEd before every call,
+      *                                  so the new field defaults to
+      *                                  SPACE (skips the ordering-
+      *                                  customer MT101 aggregate
+      *                                  limit check, same as before
+      *                                  this field existed).
+      *----------------------------------------------------------------
+      * TG59CP - RISKOPS   - 09/08/2026 - Capture Tag59F structured
+      *                                  beneficiary country code and
+      *                                  postal code (lines prefixed
+      *                                  "6/" and "7/") into WS-CTRY-CD
+      *                                  and WS-PSTL-CD alongside the
+      *                                  existing name/address fields.
+      *----------------------------------------------------------------
+      * TAG35R - RISKOPS   - 09/08/2026 - Re-enable Tag57 C/D line 3-5
+      *                                  matching against the Tag57
+      *                                  Validation Table (lines 1-2
+      *                                  only per GP3C01 was a retro
+      *                                  BAU decision; request is to
+      *                                  extend coverage back to lines
+      *                                  3-5 now that WK-C-VTAG57-INFO
+      *                                  is a proper indexable table -
+      *                                  see VTAG57 copybook).
+      *----------------------------------------------------------------
+      * STDI01 - RISKOPS   - 09/08/2026 - SW-IO-STAND-INSTR now gates
+      *                                  whether the non-STP standing-
+      *                                  instruction check (TRFNSTP) is
+      *                                  performed at all for inward
+      *                                  credit-party checking, instead
+      *                                  of always running. Retrieved
+      *                                  alongside SW-STP-LMT-SKP from
+      *                                  the existing GPISTPSW
+      *                                  parameter (GHPARVAL byte 10).
+      *----------------------------------------------------------------
+      * GLEF01 - RISKOPS   - 09/08/2026 - Pass WK-N-SYSDTE to TRFVGLAC
+      *                                  as WK-N-VGLAC-SYSDTE so the GL
+      *                                  account/payment-mode lookup
+      *                                  selects the row effective as
+      *                                  of today rather than the last
+      *                                  row on file.
+      *----------------------------------------------------------------
+      * GLDC02 - RISKOPS   - 09/08/2026 - Y300-CHECK-TAG59-GLACT now
+      *                                  looks at WK-C-VGLAC-DCIND when
+      *                                  TRFVGLAC comes back with
+      *                                  WK-C-VGLAC-GLIND not "Y", so a
+      *                                  GL account that is dormant or
+      *                                  closed is repaired under its
+      *                                  own RSN0359 instead of being
+      *                                  reported the same as an
+      *                                  account that does not exist
+      *                                  (RSN0357).
+      *----------------------------------------------------------------
       * VASA03 - VENUFQ   - 12/08/2025 - PROJ#JW02 UOVB SG VASA
       *                                 - Added close for TFSICLSA2
       *----------------------------------------------------------------
@@ -254,6 +325,10 @@
       GPI201                               WITH DUPLICATES
       GPI201              FILE STATUS      IS WK-C-FILE-STATUS.
 
+UETR01       SELECT TFSUETRLG ASSIGN TO DATABASE-TFSUETRLG
+UETR01              ORGANIZATION     IS SEQUENTIAL
+UETR01              FILE STATUS      IS WK-C-FILE-STATUS.
+
       VASA01       SELECT TFSICLCA2 ASSIGN TO DATABASE-TFSICLCA2
       VASA01              ORGANIZATION     IS INDEXED
       VASA01              ACCESS MODE      IS DYNAMIC
@@ -295,6 +370,14 @@
       GPI201 01  UFIMIJCON-REC.
       GPI201     COPY UFIMIJCON.
 
+      UETR01 FD  TFSUETRLG
+      UETR01     LABEL RECORDS ARE OMITTED
+      UETR01     DATA RECORD IS TFSUETRLG-REC.
+      UETR01 01  TFSUETRLG-REC.
+      UETR01     COPY DDS-ALL-FORMATS OF TFSUETRLG.
+      UETR01 01  TFSUETRLG-REC-1.
+      UETR01     COPY TFSUETRLG.
+
       VASA01 FD  TFSICLCA2
       VASA01     LABEL RECORDS ARE OMITTED
       VASA01     DATA RECORD IS TFSICLCA2-REC.
@@ -320,8 +403,10 @@ CMP3FL         10  WS-LINK-ACCNO            PIC X(11) VALUE 0.
 CMP3FL         10  WS-LINK-CCY              PIC X(03) VALUE SPACES.      
 CMP3FL         10  WS-LINK-AMT              PIC S9(13)V99 VALUE 0.      
 CMP3A1         10  WS-LINK-REMIND           PIC X(01).      
-CMP3FL     05  WK-C-LINK-AREA-OUTPUT.      
-CMP3FL         10  WS-LINK-STATUS           PIC X(02) VALUE SPACES.      
+CMP3FL     05  WK-C-LINK-AREA-OUTPUT.
+CMP3FL         10  WS-LINK-STATUS           PIC X(02) VALUE SPACES.
+MT101F     05  WK-C-LINK-AREA-INPUT-2.
+MT101F         10  WS-LINK-MT101-IND       PIC X(01).
       
 
        01  TAG57-FORMAT.
@@ -569,6 +654,8 @@ HOJE02             15 WK-C-ARR-SALU    PIC X(20).
            05  WS-ADDR1                     PIC X(35)    VALUE SPACES.
            05  WS-ADDR2                     PIC X(35)    VALUE SPACES.
            05  WS-ADDR3                     PIC X(35)    VALUE SPACES.
+TG59CP     05  WS-CTRY-CD                   PIC X(02)    VALUE SPACES.
+TG59CP     05  WS-PSTL-CD                   PIC X(10)    VALUE SPACES.
            05  WS-ACCNO                     PIC X(11)    VALUE SPACES.
            05  WS-ACCNO-ORG                 PIC X(11)    VALUE SPACES.
            05  WS-ACBNKACC                  PIC X(11)    VALUE SPACES.
@@ -582,7 +669,13 @@ HOJE02             15 WK-C-ARR-SALU    PIC X(20).
 GPI201     05  WK-C-GPI-SW                PIC X(01)    VALUE SPACE.      
 GPI201     05  WK-C-BYPASS-LMT-IND        PIC X(01)    VALUE SPACE.      
 GPI201     05  WK-C-DR-PMODE              PIC X(08)    VALUE SPACE.      
-GPI201     05  WK-C-COV-SW                PIC X(01)    VALUE SPACE.      
+GPI201     05  WK-C-COV-SW                PIC X(01)    VALUE SPACE.
+UETR01     05  WK-N-UETRLG-SEQNO          PIC S9(04) COMP VALUE ZERO.
+UETR01     05  WK-C-UETRLG-DATE           PIC X(08).
+UETR01     05  WK-C-UETRLG-DATE-YYMD.
+UETR01         10 WK-C-UETRLG-DATE-CEN    PIC X(02) VALUE "20".
+UETR01         10 WK-C-UETRLG-DATE-YMD    PIC X(06).
+UETR01     05  WK-N-UETRLG-TODAY-DTE      PIC S9(08) VALUE ZERO.
 GP3C00     05  WK-C-GPI3-SW               PIC X(01)    VALUE SPACE.      
 GP3C00     05  WK-C-TAG57-CD-SW           PIC X(01)    VALUE SPACE.      
 GP3K00     05  WK-C-TAG59F-SW             PIC X(01)    VALUE SPACE.      
@@ -729,8 +822,13 @@ GPI201         OPEN      INPUT UFIMIJCON
 GPI201         IF  NOT WK-C-SUCCESSFUL   
 GPI201             AND WK-C-FILE-STATUS NOT = "41"   
 GPI201             DISPLAY "UFIMIJCON - OPEN FILE ERROR - UFIMIJCON"   
-GPI201             DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS   
-GPI201         END-IF   
+GPI201             DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+GPI201         END-IF
+UETR01         OPEN      EXTEND TFSUETRLG
+UETR01         IF  NOT WK-C-SUCCESSFUL
+UETR01             DISPLAY "TRFVTF1A - OPEN FILE ERROR - TFSUETRLG"
+UETR01             DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+UETR01         END-IF
 VASA01         OPEN      INPUT TFSICLCA2   
 VASA01         IF  NOT WK-C-SUCCESSFUL   
 VASA01             AND WK-C-FILE-STATUS NOT = "41"   
@@ -925,6 +1023,8 @@ GPI201
 GPI201       IF WK-C-XGSPA-ERROR-CD = SPACES
 GPI201          MOVE  WK-C-XGSPA-GHPARVAL(2:1)
 GPI201                                  TO    SW-STP-LMT-SKP
+STDI01          MOVE  WK-C-XGSPA-GHPARVAL(10:1)
+STDI01                                  TO    SW-IO-STAND-INSTR
 GPI201       END-IF.
 GPI201
 GPI201       INITIALIZE                    WK-C-XGSPA-RECORD
@@ -1252,7 +1352,10 @@ GP3K00       END-IF.
 
       C100-VALIDATION-PART.
            MOVE WS-BANKID           TO WK-NSTP-ACCTBIC.
-           CALL "TRFNSTP"    USING WK-NSTP.
+STDI01     MOVE "N"                 TO WK-NSTP-NONSTPCR.
+STDI01     IF  SW-IO-STAND-INSTR-Y
+STDI01         CALL "TRFNSTP"    USING WK-NSTP
+STDI01     END-IF.
            IF  WK-NSTP-NONSTPCR = "Y"
                MOVE "N" TO  WS-OKAY
                       MOVE "Y" TO  TAB-VAL(01)
@@ -1583,32 +1686,41 @@ SGX201       AND WK-C-SGX-DAY2-SW  = "Y"
 SGX201           MOVE "N" TO  TAB-VAL(09)       
 SGX201           MOVE 10  TO  WS-JUMP       
 SGX201       ELSE       
-                 MOVE WS-ACCNO-ORG          TO WK-NSTP-ACCTBIC       
-                 CALL "TRFNSTP"      USING WK-NSTP       
-                 IF  WK-NSTP-NONSTPCR NOT = "N"       
-                     MOVE "N" TO  WS-OKAY       
-                     MOVE "Y" TO  TAB-VAL(09)       
-                     MOVE 0   TO  WS-JUMP       
-5Q1ARV               INITIALIZE WK-C-RPRRSN-AREA       
-5Q1ARV               MOVE "RSN0034"         TO WK-C-RPRCODE       
-5Q1ARV               PERFORM D400-PROCESS-RPRRSN       
-5Q1ARV                    THRU D499-PROCESS-RPRRSN-EX       
-                 ELSE       
-                     MOVE WS-ACCNO           TO WK-NSTP-ACCTBIC       
-                     CALL "TRFNSTP"   USING WK-NSTP       
-                     IF  WK-NSTP-NONSTPCR NOT = "N"       
-                         MOVE "N" TO  WS-OKAY       
-                         MOVE "Y" TO  TAB-VAL(09)       
-                         MOVE 0   TO  WS-JUMP       
-5Q1ARV                   INITIALIZE WK-C-RPRRSN-AREA       
-5Q1ARV                   MOVE WS-ACCNO           TO WK-C-ACCNO-RPR       
-5Q1ARV                   MOVE "RSN0034"          TO WK-C-RPRCODE       
-5Q1ARV                   PERFORM D400-PROCESS-RPRRSN       
-5Q1ARV                        THRU D499-PROCESS-RPRRSN-EX       
-                     ELSE       
-                         MOVE WS-BANKID          TO WK-NSTP-ACCTBIC       
-                         CALL "TRFNSTP"   USING WK-NSTP       
-                         IF  WK-NSTP-NONSTPCR NOT = "N"       
+                 MOVE WS-ACCNO-ORG          TO WK-NSTP-ACCTBIC
+STDI01           MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01           IF  SW-IO-STAND-INSTR-Y
+                 CALL "TRFNSTP"      USING WK-NSTP
+STDI01           END-IF
+                 IF  WK-NSTP-NONSTPCR NOT = "N"
+                     MOVE "N" TO  WS-OKAY
+                     MOVE "Y" TO  TAB-VAL(09)
+                     MOVE 0   TO  WS-JUMP
+5Q1ARV               INITIALIZE WK-C-RPRRSN-AREA
+5Q1ARV               MOVE "RSN0034"         TO WK-C-RPRCODE
+5Q1ARV               PERFORM D400-PROCESS-RPRRSN
+5Q1ARV                    THRU D499-PROCESS-RPRRSN-EX
+                 ELSE
+                     MOVE WS-ACCNO           TO WK-NSTP-ACCTBIC
+STDI01               MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01               IF  SW-IO-STAND-INSTR-Y
+                     CALL "TRFNSTP"   USING WK-NSTP
+STDI01               END-IF
+                     IF  WK-NSTP-NONSTPCR NOT = "N"
+                         MOVE "N" TO  WS-OKAY
+                         MOVE "Y" TO  TAB-VAL(09)
+                         MOVE 0   TO  WS-JUMP
+5Q1ARV                   INITIALIZE WK-C-RPRRSN-AREA
+5Q1ARV                   MOVE WS-ACCNO           TO WK-C-ACCNO-RPR
+5Q1ARV                   MOVE "RSN0034"          TO WK-C-RPRCODE
+5Q1ARV                   PERFORM D400-PROCESS-RPRRSN
+5Q1ARV                        THRU D499-PROCESS-RPRRSN-EX
+                     ELSE
+                         MOVE WS-BANKID          TO WK-NSTP-ACCTBIC
+STDI01                   MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01                   IF  SW-IO-STAND-INSTR-Y
+                         CALL "TRFNSTP"   USING WK-NSTP
+STDI01                   END-IF
+                         IF  WK-NSTP-NONSTPCR NOT = "N"
                              MOVE "N" TO  WS-OKAY       
                              MOVE "Y" TO  TAB-VAL(09)       
                              MOVE 0   TO  WS-JUMP       
@@ -1665,10 +1777,13 @@ SGX201       END-IF
            EXIT.       
       EJECT       
        
-      C200-VALIDATION-PART.       
-           MOVE WS-BANKID           TO WK-NSTP-ACCTBIC.       
-           CALL "TRFNSTP"    USING WK-NSTP.       
-           IF  WK-NSTP-NONSTPCR NOT = "N"       
+      C200-VALIDATION-PART.
+           MOVE WS-BANKID           TO WK-NSTP-ACCTBIC.
+STDI01     MOVE "N"                 TO WK-NSTP-NONSTPCR.
+STDI01     IF  SW-IO-STAND-INSTR-Y
+STDI01         CALL "TRFNSTP"    USING WK-NSTP
+STDI01     END-IF.
+           IF  WK-NSTP-NONSTPCR NOT = "N"
                MOVE "N" TO  WS-OKAY       
                MOVE "Y" TO  TAB-VAL(01)       
                MOVE 0   TO  WS-JUMP       
@@ -1828,22 +1943,28 @@ SM1TY1       END-IF
              PERFORM D300-LOGGING  THRU D399-LOGGING-EX                   
          END-IF.                   
              
-         IF  WS-OKAY = "Y" AND WS-JUMP = 9                   
-         MOVE WS-ACCNO-ORG       TO WK-NSTP-ACCTBIC                   
-         CALL "TRFNSTP"   USING WK-NSTP                   
-         IF  WK-NSTP-NONSTPCR NOT = "N"                   
-             MOVE "N" TO  WS-OKAY                   
-             MOVE "Y" TO  TAB-VAL(09)                   
-             MOVE 0   TO  WS-JUMP                   
-5Q1ARV         INITIALIZE WK-C-RPRRSN-AREA                   
-5Q1ARV         MOVE WS-ACCNO-ORG       TO WK-C-ACCNO-RPR                   
-5Q1ARV         MOVE "RSN0007"          TO WK-C-RPRCODE                   
-5Q1ARV         PERFORM D400-PROCESS-RPRRSN                   
-5Q1ARV             THRU D499-PROCESS-RPRRSN-EX                   
-         ELSE                   
-             MOVE WS-ACCNO        TO WK-NSTP-ACCTBIC                   
-             CALL "TRFNSTP"   USING WK-NSTP                   
-             IF  WK-NSTP-NONSTPCR NOT = "N"                   
+         IF  WS-OKAY = "Y" AND WS-JUMP = 9
+         MOVE WS-ACCNO-ORG       TO WK-NSTP-ACCTBIC
+STDI01   MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01   IF  SW-IO-STAND-INSTR-Y
+         CALL "TRFNSTP"   USING WK-NSTP
+STDI01   END-IF
+         IF  WK-NSTP-NONSTPCR NOT = "N"
+             MOVE "N" TO  WS-OKAY
+             MOVE "Y" TO  TAB-VAL(09)
+             MOVE 0   TO  WS-JUMP
+5Q1ARV         INITIALIZE WK-C-RPRRSN-AREA
+5Q1ARV         MOVE WS-ACCNO-ORG       TO WK-C-ACCNO-RPR
+5Q1ARV         MOVE "RSN0007"          TO WK-C-RPRCODE
+5Q1ARV         PERFORM D400-PROCESS-RPRRSN
+5Q1ARV             THRU D499-PROCESS-RPRRSN-EX
+         ELSE
+             MOVE WS-ACCNO        TO WK-NSTP-ACCTBIC
+STDI01       MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01       IF  SW-IO-STAND-INSTR-Y
+             CALL "TRFNSTP"   USING WK-NSTP
+STDI01       END-IF
+             IF  WK-NSTP-NONSTPCR NOT = "N"
                  MOVE "N" TO  WS-OKAY                   
                  MOVE "Y" TO  TAB-VAL(09)                   
                  MOVE 0   TO  WS-JUMP                   
@@ -2317,6 +2438,32 @@ GPI201*-- Turn ON the switch if COVER is already received.
 GPI201     IF      UFIMIJCON-STATUS EQUAL WK-C-A
 GPI201             MOVE WK-C-Y     TO WK-C-COV-SW
 GPI201     END-IF.
+UETR01*--Track this item's gpi UETR and cover status on TFSUETRLG.
+UETR01     ACCEPT  WK-C-UETRLG-DATE-YMD  FROM DATE.
+UETR01     MOVE    WK-C-UETRLG-DATE-CEN  TO WK-C-UETRLG-DATE(1:2).
+UETR01     MOVE    WK-C-UETRLG-DATE-YMD  TO WK-C-UETRLG-DATE(3:6).
+UETR01     MOVE    WK-C-UETRLG-DATE      TO WK-N-UETRLG-TODAY-DTE.
+UETR01     ADD     1                     TO WK-N-UETRLG-SEQNO.
+
+UETR01     INITIALIZE                     TFSUETRLG-REC-1.
+UETR01     MOVE  UFIMIJCON-QUENUM        TO TFSUETRLG-QUENUM.
+UETR01     MOVE  UFIMIJCON-QUESUF        TO TFSUETRLG-QUESUF.
+UETR01     MOVE  UFIMIJCON-UETR          TO TFSUETRLG-UETR.
+UETR01     IF  WK-C-COV-SW EQUAL WK-C-Y
+UETR01         MOVE  WK-C-Y              TO TFSUETRLG-COVSTAT
+UETR01     ELSE
+UETR01         MOVE  "N"                 TO TFSUETRLG-COVSTAT
+UETR01     END-IF.
+UETR01     MOVE  WK-N-UETRLG-TODAY-DTE   TO TFSUETRLG-CHKDTE.
+UETR01     MOVE  "TRFVTF1A"              TO TFSUETRLG-SRCPGM.
+UETR01     MOVE  WK-N-UETRLG-SEQNO       TO TFSUETRLG-SEQNO.
+
+UETR01     WRITE TFSUETRLG-REC-1.
+UETR01     IF  NOT WK-C-SUCCESSFUL
+UETR01         DISPLAY "TRFVTF1A - WRITE ERROR - TFSUETRLG"
+UETR01         DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+UETR01     END-IF.
+
 GPI201
 GPI201 R199-READ-UFIMIJCON-EX.
 GPI201     EXIT.
@@ -2361,9 +2508,9 @@ GP3C00               GO TO D699-EVAL-TAG57-CD-EX
 GP3C00          ELSE
 GP3C01*GP3C00          MOVE TAG57-PTID     TO     WK-C-VTAG57-INFO(1)
 GP3C00               MOVE TAG57-NAME     TO     WK-C-VTAG57-INFO(2)
-GP3C01*GP3C00          MOVE TAG57-LINE-3  TO     WK-C-VTAG57-INFO(3)
-GP3C01*GP3C00          MOVE TAG57-LINE-4  TO     WK-C-VTAG57-INFO(4)
-GP3C01*GP3C00          MOVE TAG57-LINE-5  TO     WK-C-VTAG57-INFO(5)
+TAG35R                 MOVE TAG57-LINE-3  TO     WK-C-VTAG57-INFO(3)
+TAG35R                 MOVE TAG57-LINE-4  TO     WK-C-VTAG57-INFO(4)
+TAG35R                 MOVE TAG57-LINE-5  TO     WK-C-VTAG57-INFO(5)
 GP3C00          END-IF
 GP3C00     END-IF.
 GP3C00
@@ -2592,6 +2739,7 @@ SGX201     AND  WK-N-GLACNO NOT = ZEROES
 SGX201          INITIALIZE                       WK-C-VGLAC-RECORD
 SGX201          MOVE WK-N-GLACNO            TO   WK-N-VGLAC-GLNO6
 SGX201          MOVE "3"                    TO   WK-N-VGLAC-OPTION
+GLEF01          MOVE WK-N-SYSDTE            TO   WK-N-VGLAC-SYSDTE
 SGX201          CALL "TRFVGLAC"          USING   WK-C-VGLAC-RECORD
 SGX201          IF   WK-C-VGLAC-GLIND  = "Y"
 SGX201               MOVE "Y"                TO   WK-C-VALID-GLACNO
@@ -2602,8 +2750,11 @@ SGX201                                        TO   WK-C-GLACT-CRMOD
 SGX201               ELSE
 SGX201                    MOVE "RSN0358"      TO   WK-C-GLACT-RPRCODE
 SGX201               END-IF
+GLDC02          ELSE IF WK-C-VGLAC-DCIND  NOT = SPACES
+GLDC02               MOVE "RSN0359"           TO   WK-C-GLACT-RPRCODE
 SGX201          ELSE
 SGX201               MOVE "RSN0357"           TO   WK-C-GLACT-RPRCODE
+GLDC02          END-IF
 SGX201          END-IF
 SGX201     ELSE
 SGX201          MOVE "RSN0357"                TO   WK-C-GLACT-RPRCODE
@@ -2657,6 +2808,8 @@ GP3K00                                                WK-C-ACCNAME-RPR
 GP3K00          MOVE WK-C-VTAG59F-O-BENE-ADR(1)  TO WS-ADDR1
 GP3K00          MOVE WK-C-VTAG59F-O-BENE-ADR(2)  TO WS-ADDR2
 GP3K00          MOVE WK-C-VTAG59F-O-BENE-ADR(3)  TO WS-ADDR3
+TG59CP          MOVE WK-C-VTAG59F-O-CTRY-CD      TO WS-CTRY-CD
+TG59CP          MOVE WK-C-VTAG59F-O-PSTL-CD      TO WS-PSTL-CD
 GP3K00     ELSE
 GP3K00*---------Move unformatted values
 GP3K00          MOVE TAG59-NAME                    TO WS-NAME
@@ -2664,6 +2817,8 @@ GP3K00                                                WK-C-ACCNAME-RPR
 GP3K00          MOVE TAG59-LINE-3                 TO WS-ADDR1
 GP3K00          MOVE TAG59-LINE-4                 TO WS-ADDR2
 GP3K00          MOVE TAG59-LINE-5                 TO WS-ADDR3
+TG59CP          MOVE SPACES                       TO WS-CTRY-CD
+TG59CP                                                WS-PSTL-CD
 GP3K00     END-IF.
        *================================================================*
 GP3K00 Y499-REFORMAT-TAG59F-EX.
@@ -2726,6 +2881,7 @@ GP3K00     EXIT.
        Z000-END-PROGRAM.
                 CLOSE  TFSSTPL
 GPI201                 UFIMIJCON
+UETR01                 TFSUETRLG
 VASA01                 TFSICLCA2
 VASA03                 TFSICLSA2
                        TFSCLSYS.
\ No newline at end of file
