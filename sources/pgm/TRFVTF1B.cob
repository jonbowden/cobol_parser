@@ -11,6 +11,143 @@
       *================================================================
       * HISTORY OF MODIFICATION:
       *================================================================
+      * MT101F - RISKOPS   - 09/08/2026 - Added WS-LINK-MT101-IND to
+      *                                  this program's own copy of
+      *                                  WK-C-LINK-LIMIT, appended
+      *                                  after WK-C-LINK-AREA-OUTPUT,
+      *                                  matching TRFVLMT and the other
+      *                                  callers - TRFVLMT now
+      *                                  unconditionally reads this
+      *                                  byte and this program was not
+      *                                  supplying it, so TRFVLMT was
+      *                                  reading past the end of this
+      *                                  program's WK-C-LINK-LIMIT
+      *                                  storage. WK-C-LINK-LIMIT is
+      *                                  INITIALIZEd before every call,
+      *                                  so the new field defaults to
+      *                                  SPACE (skips the ordering-
+      *                                  customer MT101 aggregate
+      *                                  limit check, same as before
+      *                                  this field existed).
+      *----------------------------------------------------------------
+      * OFXLOG - RISKOPS   - 09/08/2026 - Persist the XMS OFX rate
+      *                                  enquiry result (rate, rate
+      *                                  type, converted amount,
+      *                                  timestamp) to a new TFSOFXLOG
+      *                                  log keyed by TFSSTPL-PARALNO/
+      *                                  SEQNUM whenever D800-XMS-
+      *                                  ENQUIRY gets back an "OF" rate,
+      *                                  instead of only holding it in
+      *                                  the local data area for the
+      *                                  run, so a later FX rate dispute
+      *                                  can be looked up.
+      *----------------------------------------------------------------
+      * UETR01 - RISKOPS   - 09/08/2026 - Log the gpi UETR and cover
+      *                                  status held on UFIMIJCON to
+      *                                  a new TFSUETRLG tracking log
+      *                                  on every cover-match check,
+      *                                  so ops can report on UETR
+      *                                  status history (see GHUETRRP).
+      * TG59CP - RISKOPS   - 09/08/2026 - Capture Tag59F structured
+      *                                  beneficiary country code and
+      *                                  postal code (lines prefixed
+      *                                  "6/" and "7/") into WS-CTRY-CD
+      *                                  and WS-PSTL-CD alongside the
+      *                                  existing name/address fields.
+      *----------------------------------------------------------------
+      * TAG35R - RISKOPS   - 09/08/2026 - Re-enable Tag57 C/D line 3-5
+      *                                  matching against the Tag57
+      *                                  Validation Table (lines 1-2
+      *                                  only per GP3C01 was a retro
+      *                                  BAU decision; request is to
+      *                                  extend coverage back to lines
+      *                                  3-5 now that WK-C-VTAG57-INFO
+      *                                  is a proper indexable table -
+      *                                  see VTAG57 copybook).
+      *----------------------------------------------------------------
+      * STDI01 - RISKOPS   - 09/08/2026 - SW-IO-STAND-INSTR now gates
+      *                                  whether the non-STP standing-
+      *                                  instruction check (TRFNSTP) is
+      *                                  performed at all for inward
+      *                                  credit-party checking, instead
+      *                                  of always running. Retrieved
+      *                                  alongside SW-STP-LMT-SKP from
+      *                                  the existing GPISTPSW
+      *                                  parameter (GHPARVAL byte 10).
+      *----------------------------------------------------------------
+      * GLEF01 - RISKOPS   - 09/08/2026 - Pass WK-N-SYSDTE to TRFVGLAC
+      *                                  as WK-N-VGLAC-SYSDTE so the GL
+      *                                  account/payment-mode lookup
+      *                                  selects the row effective as
+      *                                  of today rather than the last
+      *                                  row on file.
+      *----------------------------------------------------------------
+      * GLDC02 - RISKOPS   - 09/08/2026 - Y300-CHECK-TAG59-GLACT now
+      *                                  looks at WK-C-VGLAC-DCIND when
+      *                                  TRFVGLAC comes back with
+      *                                  WK-C-VGLAC-GLIND not "Y", so a
+      *                                  GL account that is dormant or
+      *                                  closed is repaired under its
+      *                                  own RSN0359 instead of being
+      *                                  reported the same as an
+      *                                  account that does not exist
+      *                                  (RSN0357).
+      *----------------------------------------------------------------
+      * VASA05 - RISKOPS   - 09/08/2026 - A VASA sub/master account
+      *                                  whose TFSICLCA2/TFSICLSA2
+      *                                  status (WK-O-ISLCAVQ-STATUS/
+      *                                  WK-O-ISLSAVQ-STATUS) is
+      *                                  DORMANT or CLOSED was still
+      *                                  trusted for beneficiary name
+      *                                  matching if its VERIADDI flag
+      *                                  was on. Now forces VERIADDI
+      *                                  off for a dormant/closed
+      *                                  account as soon as it is read
+      *                                  at any point in the R200/R300
+      *                                  lookup or the R210/R310
+      *                                  master-chain walk, so
+      *                                  R400-VASA-NAME-CHECK never
+      *                                  matches against it.
+      *----------------------------------------------------------------
+      * VASA04 - RISKOPS   - 09/08/2026 - VASA lookup resolved the
+      *                                  master A/C name one level deep
+      *                                  only, so a virtual A/C whose
+      *                                  own master A/C was itself a
+      *                                  virtual A/C never reached the
+      *                                  real beneficiary name. Follows
+      *                                  the SMACT master-A/C chain up
+      *                                  to WK-C-VASA-MAX-DEPTH levels.
+      *                                  Also corrected the PERFORM/THRU
+      *                                  paragraph names on the VASA01
+      *                                  dispatch, which never matched
+      *                                  the paragraphs actually coded.
+      *----------------------------------------------------------------
+      * DIAC01 - RISKOPS   - 09/08/2026 - Name-variation matching
+      *                                  (TRFNMVR) compared names byte
+      *                                  for byte, so an accented and
+      *                                  an unaccented spelling of the
+      *                                  same name did not match.
+      *                                  Folds diacritics down to plain
+      *                                  Latin letters (TRFXDIAC) before
+      *                                  the name is handed to TRFNMVR.
+      *----------------------------------------------------------------
+      * NMVR01 - RISKOPS   - 09/08/2026 - TRFNMVR now also returns
+      *                                  WK-NMVR-RULECDE/RULEDESC
+      *                                  telling us which specific
+      *                                  variation rule matched or
+      *                                  failed, logged here when the
+      *                                  check fails so ops review and
+      *                                  future rule tuning have
+      *                                  something concrete to look at
+      *                                  instead of just the Y/N
+      *                                  indicator. Also fixed
+      *                                  WK-NMVR-CUYCD below, which is
+      *                                  not a field NMVR.cpy declares
+      *                                  (it declares WK-NMVR-CUVYCD) -
+      *                                  the currency code was never
+      *                                  actually being passed to the
+      *                                  variation check.
+      *----------------------------------------------------------------
       * VASA03 - VENUFQ    - 12/08/2025 - PROJ#JW02 MYBN SG VASA
       *                                  - Added close for TFSICLSA2
       *----------------------------------------------------------------
@@ -287,9 +424,17 @@ GPI201             ORGANIZATION      IS INDEXED
 GPI201             ACCESS MODE       IS RANDOM       
 GPI201             RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY       
 GPI201                                  WITH DUPLICATES       
-GPI201             FILE STATUS       IS WK-C-FILE-STATUS.       
-       
-VASA01      SELECT TFSICLCA2 ASSIGN TO DATABASE-TFSICLCA2       
+GPI201             FILE STATUS       IS WK-C-FILE-STATUS.
+
+UETR01      SELECT TFSUETRLG ASSIGN TO DATABASE-TFSUETRLG
+UETR01             ORGANIZATION      IS SEQUENTIAL
+UETR01             FILE STATUS       IS WK-C-FILE-STATUS.
+
+OFXLOG      SELECT TFSOFXLOG ASSIGN TO DATABASE-TFSOFXLOG
+OFXLOG             ORGANIZATION      IS SEQUENTIAL
+OFXLOG             FILE STATUS       IS WK-C-FILE-STATUS.
+
+VASA01      SELECT TFSICLCA2 ASSIGN TO DATABASE-TFSICLCA2
 VASA01             ORGANIZATION    IS INDEXED       
 VASA01             ACCESS MODE     IS DYNAMIC       
 VASA01             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY       
@@ -328,10 +473,26 @@ GPI201     LABEL RECORDS ARE OMITTED
 GPI201     DATA RECORD IS WK-C-UFIMIJCON.       
 GPI201 01  WK-C-UFIMIJCON.       
 GPI201     COPY DDS-ALL-FORMATS OF UFIMIJCON.       
-GPI201 01  UFIMIJCON-REC.       
-GPI201     COPY UFIMIJCON.       
-       
-VASA01 FD  TFSICLCA2       
+GPI201 01  UFIMIJCON-REC.
+GPI201     COPY UFIMIJCON.
+
+UETR01 FD  TFSUETRLG
+UETR01     LABEL RECORDS ARE OMITTED
+UETR01     DATA RECORD IS TFSUETRLG-REC.
+UETR01 01  TFSUETRLG-REC.
+UETR01     COPY DDS-ALL-FORMATS OF TFSUETRLG.
+UETR01 01  TFSUETRLG-REC-1.
+UETR01     COPY TFSUETRLG.
+
+OFXLOG FD  TFSOFXLOG
+OFXLOG     LABEL RECORDS ARE OMITTED
+OFXLOG     DATA RECORD IS TFSOFXLOG-REC.
+OFXLOG 01  TFSOFXLOG-REC.
+OFXLOG     COPY DDS-ALL-FORMATS OF TFSOFXLOG.
+OFXLOG 01  TFSOFXLOG-REC-1.
+OFXLOG     COPY TFSOFXLOG.
+
+VASA01 FD  TFSICLCA2
 VASA01     LABEL RECORDS ARE OMITTED       
 VASA01     DATA RECORD IS TFSICLCA2-REC.       
 VASA01 01  TFSICLCA2-REC.       
@@ -357,8 +518,10 @@ CMP3FL         10  WS-LINK-ACCNO               PIC X(11) VALUE 0.
 CMP3FL         10  WS-LINK-CCY                 PIC X(03) VALUE SPACES.       
 CMP3FL         10  WS-LINK-AMT                 PIC S9(13)V99 VALUE 0.       
 CMP3A1         10  WS-LINK-REMIND              PIC X(01).       
-CMP3FL     05  WK-C-LINK-AREA-OUTPUT.       
-CMP3FL         10  WS-LINK-STATUS              PIC X(02) VALUE SPACES.       
+CMP3FL     05  WK-C-LINK-AREA-OUTPUT.
+CMP3FL         10  WS-LINK-STATUS              PIC X(02) VALUE SPACES.
+MT101F     05  WK-C-LINK-AREA-INPUT-2.
+MT101F         10  WS-LINK-MT101-IND           PIC X(01).
        
        01  TAG57-FORMAT.
        05  TAG57-LINE-1.
@@ -628,6 +791,8 @@ HOJE03             15 WK-C-ARR-SALU        PIC X(20).
        	   05  WS-ADDR1                        PIC X(35)     VALUE SPACES.
        	   05  WS-ADDR2                        PIC X(35)     VALUE SPACES.
        	   05  WS-ADDR3                        PIC X(35)     VALUE SPACES.
+TG59CP     05  WS-CTRY-CD                      PIC X(02)     VALUE SPACES.
+TG59CP     05  WS-PSTL-CD                      PIC X(10)     VALUE SPACES.
        	   05  WS-ACCCUY                       PIC X(03)     VALUE SPACES.
        	   05  WS-ACCCUY-ORG                   PIC X(03)     VALUE SPACES.
        	   05  WS-ACCNO                        PIC X(11)     VALUE SPACES.
@@ -643,8 +808,24 @@ HOJE03             15 WK-C-ARR-SALU        PIC X(20).
 GPI201     05  WK-C-GPI-SW                     PIC X(01)     VALUE SPACE.       
 GPI201     05  WK-C-BYPASS-LMT-IND             PIC X(01)     VALUE SPACE.       
 GPI201     05  WK-C-DR-PMODE                   PIC X(08)     VALUE SPACE.       
-GPI201     05  WK-C-COV-SW                     PIC X(01)     VALUE SPACE.       
-GP3C00     05  WK-C-GPI3-SW                    PIC X(01)     VALUE SPACE.       
+GPI201     05  WK-C-COV-SW                     PIC X(01)     VALUE SPACE.
+
+UETR01     05  WK-N-UETRLG-SEQNO               PIC S9(04) COMP VALUE ZERO.
+UETR01     05  WK-C-UETRLG-DATE                PIC X(08).
+UETR01     05  WK-C-UETRLG-DATE-YYMD.
+UETR01         10 WK-C-UETRLG-DATE-CEN         PIC X(02) VALUE "20".
+UETR01         10 WK-C-UETRLG-DATE-YMD         PIC X(06).
+UETR01     05  WK-N-UETRLG-TODAY-DTE           PIC S9(08) VALUE ZERO.
+
+OFXLOG     05  WK-N-OFXLOG-SEQNO               PIC S9(04) COMP VALUE ZERO.
+OFXLOG     05  WK-C-OFXLOG-DATE                PIC X(08).
+OFXLOG     05  WK-C-OFXLOG-DATE-YYMD.
+OFXLOG         10 WK-C-OFXLOG-DATE-CEN         PIC X(02) VALUE "20".
+OFXLOG         10 WK-C-OFXLOG-DATE-YMD         PIC X(06).
+OFXLOG     05  WK-N-OFXLOG-TODAY-DTE           PIC S9(08) VALUE ZERO.
+OFXLOG     05  WK-N-OFXLOG-TODAY-TIME          PIC S9(06) VALUE ZERO.
+
+GP3C00     05  WK-C-GPI3-SW                    PIC X(01)     VALUE SPACE.
 GP3C00     05  WK-C-TAG57-CD-SW                PIC X(01)     VALUE SPACE.       
 GP3C00     05  WK-C-TAG59F-SW                  PIC X(01)     VALUE SPACE.       
 GP3M00     05  WK-C-NSLMT-SW                   PIC X(01)     VALUE SPACE.       
@@ -734,6 +915,19 @@ VASA01 01  WK-C-VASA-PARAM.
 VASA01     05  WK-C-CON-SA-NAME-SUB             PIC X(35) VALUE SPACES.       
 VASA01     05  WK-C-CON-CA-NAME-SUB             PIC X(35) VALUE SPACES.       
 VASA01 01  WK-C-CA-NO-EXPAND                    PIC X(18).       
+
+VASA04 01  WK-C-VASA-CHAIN.
+VASA04     05  WK-C-VASA-DEPTH                  PIC 9(01) VALUE ZEROS.
+VASA04     05  WK-C-VASA-MAX-DEPTH              PIC 9(01) VALUE 3.
+VASA04     05  WK-C-VASA-CHAIN-ACCNO            PIC 9(18) VALUE ZEROS.
+VASA04     05  WK-C-VASA-CA-L1-ACCTM1           PIC X(35) VALUE SPACES.
+VASA04     05  WK-C-VASA-CA-L1-VERIADDI         PIC X(01) VALUE SPACE.
+VASA04     05  WK-C-VASA-CA-MSTR-NAME           PIC X(35) VALUE SPACES.
+VASA04     05  WK-C-VASA-CA-MSTR-VERIADDI       PIC X(01) VALUE SPACE.
+VASA04     05  WK-C-VASA-SA-L1-ACCTM1           PIC X(35) VALUE SPACES.
+VASA04     05  WK-C-VASA-SA-L1-VERIADDI         PIC X(01) VALUE SPACE.
+VASA04     05  WK-C-VASA-SA-MSTR-NAME           PIC X(35) VALUE SPACES.
+VASA04     05  WK-C-VASA-SA-MSTR-VERIADDI       PIC X(01) VALUE SPACE.
        
 REM269 COPY XGSPA.       
        COPY VCCA.
@@ -748,6 +942,7 @@ REM269 COPY XGSPA.
        COPY ACMN.
        COPY ACRO.
        COPY NMVR.
+DIAC01 COPY DIAC.
        COPY LOGG.
        COPY GERTE.
        SMITY1 COPY VDUPL.
@@ -810,13 +1005,24 @@ GPI201 IF FIRST-TIME = "Y"
           DISPLAY "TFSCLSYS - OPEN FILE ERROR - TFSCLSYS"
           DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
        END-IF
-GPI201 OPEN     INPUT UFIMIJCON               
-GPI201 IF  NOT WK-C-SUCCESSFUL               
-GPI201 AND WK-C-FILE-STATUS NOT = "41"               
-GPI201     DISPLAY "UFIMIJCON - OPEN FILE ERROR - UFIMIJCON"               
-GPI201     DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS               
-GPI201 END-IF               
-VASA01 OPEN     INPUT TFSICLCA2               
+GPI201 OPEN     INPUT UFIMIJCON
+GPI201 IF  NOT WK-C-SUCCESSFUL
+GPI201 AND WK-C-FILE-STATUS NOT = "41"
+GPI201     DISPLAY "UFIMIJCON - OPEN FILE ERROR - UFIMIJCON"
+GPI201     DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+GPI201 END-IF
+
+UETR01 OPEN     EXTEND TFSUETRLG
+UETR01 IF  NOT WK-C-SUCCESSFUL
+UETR01     DISPLAY "TRFVTF1B - OPEN FILE ERROR - TFSUETRLG"
+UETR01     DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+UETR01 END-IF
+OFXLOG OPEN     EXTEND TFSOFXLOG
+OFXLOG IF  NOT WK-C-SUCCESSFUL
+OFXLOG     DISPLAY "TRFVTF1B - OPEN FILE ERROR - TFSOFXLOG"
+OFXLOG     DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+OFXLOG END-IF
+VASA01 OPEN     INPUT TFSICLCA2
 VASA01 IF  NOT WK-C-SUCCESSFUL               
 VASA01 AND WK-C-FILE-STATUS NOT = "41"               
 VASA01     DISPLAY "TFSICLCA2 - OPEN FILE ERROR - TFSICLCA2"               
@@ -924,11 +1130,13 @@ GPI201
 GPI201      MOVE WK-C-STP-SW-PARCD           TO   WK-C-XGSPA-GHPARCD.       
 GPI201      CALL "TRFXGSPA"                  USING WK-C-XGSPA-RECORD.       
        
-GPI201      IF WK-C-XGSPA-ERROR-CD = SPACES       
-GPI201          MOVE WK-C-XGSPA-GHPARVAL(2:1)       
-GPI201                                        TO   SW-STP-LMT-SKP       
-GPI201      END-IF.       
-GPI201      END-IF.       
+GPI201      IF WK-C-XGSPA-ERROR-CD = SPACES
+GPI201          MOVE WK-C-XGSPA-GHPARVAL(2:1)
+GPI201                                        TO   SW-STP-LMT-SKP
+STDI01          MOVE WK-C-XGSPA-GHPARVAL(10:1)
+STDI01                                        TO   SW-IO-STAND-INSTR
+GPI201      END-IF.
+GPI201      END-IF.
 GPI201      INITIALIZE                            WK-C-XGSPA-RECORD       
 GPI201                                            WK-C-GPI-SW.       
 GPI201      MOVE WK-C-GPI-SW-PARCD          TO   WK-C-XGSPA-GHPARCD.       
@@ -1253,7 +1461,10 @@ GP3K00       END-IF.
 
      C100-VALIDATION-PART.
           MOVE WS-BANKID            TO WK-NSTP-ACCTBIC.
-          CALL "TRFNSTP"      USING WK-NSTP.
+STDI01    MOVE "N" TO WK-NSTP-NONSTPCR.
+STDI01    IF  SW-IO-STAND-INSTR-Y
+          CALL "TRFNSTP"      USING WK-NSTP
+STDI01    END-IF.
           IF   WK-NSTP-NONSTPCR = "Y"
                MOVE "N" TO  WS-OKAY
                MOVE "Y" TO  TAB-VAL(01)
@@ -1576,7 +1787,10 @@ SGX201       END-IF
 
           IF   WS-OKAY = "Y" AND WS-JUMP = 9
           MOVE WS-ACCNO-ORG         TO WK-NSTP-ACCTBIC
+STDI01    MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01    IF  SW-IO-STAND-INSTR-Y
           CALL "TRFNSTP"     USING WK-NSTP
+STDI01    END-IF
           IF   WK-NSTP-NONSTPCR = "Y"
                MOVE "N" TO  WS-OKAY
                MOVE "Y" TO  TAB-VAL(09)
@@ -1587,7 +1801,10 @@ SQ1ARV           PERFORM D400-PROCESS-RPRRSN
 SQ1ARV                THRU D499-PROCESS-RPRRSN-EX
           ELSE
                MOVE WS-ACCNO         TO WK-NSTP-ACCTBIC
+STDI01         MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01         IF  SW-IO-STAND-INSTR-Y
                CALL "TRFNSTP"     USING WK-NSTP
+STDI01         END-IF
                IF   WK-NSTP-NONSTPCR = "Y"
                     MOVE "N" TO  WS-OKAY
                     MOVE "Y" TO  TAB-VAL(09)
@@ -1599,7 +1816,10 @@ SQ1ARV                PERFORM D400-PROCESS-RPRRSN
 SQ1ARV                     THRU D499-PROCESS-RPRRSN-EX
                ELSE
                     MOVE WS-BANKID         TO WK-NSTP-ACCTBIC
+STDI01              MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01              IF  SW-IO-STAND-INSTR-Y
                     CALL "TRFNSTP"     USING WK-NSTP
+STDI01              END-IF
                     IF   WK-NSTP-NONSTPCR = "Y"
                          MOVE "N" TO  WS-OKAY
                          MOVE "Y" TO  TAB-VAL(09)
@@ -1623,7 +1843,10 @@ SQ1ARV                          THRU D499-PROCESS-RPRRSN-EX
 
      C200-VALIDATION-PART.
           MOVE WS-BANKID            TO WK-NSTP-ACCTBIC.
-          CALL "TRFNSTP"      USING WK-NSTP.
+STDI01    MOVE "N" TO WK-NSTP-NONSTPCR.
+STDI01    IF  SW-IO-STAND-INSTR-Y
+          CALL "TRFNSTP"      USING WK-NSTP
+STDI01    END-IF.
           IF   WK-NSTP-NONSTPCR = "Y"
                MOVE "N" TO  WS-OKAY
                MOVE "Y" TO  TAB-VAL(01)
@@ -1730,7 +1953,10 @@ SQ2JE2*SQ1ARV              THRU D699-PROCESS-ACC-ERR-EX
 
           IF   WS-OKAY = "Y" AND WS-JUMP = 9
           MOVE WS-ACCNO-ORG         TO WK-NSTP-ACCTBIC
+STDI01    MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01    IF  SW-IO-STAND-INSTR-Y
           CALL "TRFNSTP"     USING WK-NSTP
+STDI01    END-IF
           IF   WK-NSTP-NONSTPCR = "Y"
                MOVE "N" TO  WS-OKAY
                MOVE "Y" TO  TAB-VAL(09)
@@ -1741,7 +1967,10 @@ SQ1ARV           PERFORM D400-PROCESS-RPRRSN
 SQ1ARV                THRU D499-PROCESS-RPRRSN-EX
           ELSE
                MOVE WS-ACCNO         TO WK-NSTP-ACCTBIC
+STDI01         MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01         IF  SW-IO-STAND-INSTR-Y
                CALL "TRFNSTP"     USING WK-NSTP
+STDI01         END-IF
                IF   WK-NSTP-NONSTPCR = "Y"
                     MOVE "N" TO  WS-OKAY
                     MOVE "Y" TO  TAB-VAL(09)
@@ -1753,7 +1982,10 @@ SQ1ARV                PERFORM D400-PROCESS-RPRRSN
 SQ1ARV                     THRU D499-PROCESS-RPRRSN-EX
                       ELSE
                            MOVE WS-BANKID         TO WK-NSTP-ACCTBIC
+STDI01                     MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01                     IF  SW-IO-STAND-INSTR-Y
                            CALL "TRFNSTP"     USING WK-NSTP
+STDI01                     END-IF
                            IF   WK-NSTP-NONSTPCR = "Y"
                                 MOVE "N" TO  WS-OKAY
                                 MOVE "Y" TO  TAB-VAL(09)
@@ -2093,7 +2325,10 @@ SGX201       END-IF
                 MOVE 10   TO  WS-JUMP
            ELSE
            MOVE WS-ACCNO-ORG         TO WK-NSTP-ACCTBIC
+STDI01     MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01     IF  SW-IO-STAND-INSTR-Y
            CALL "TRFNSTP"     USING WK-NSTP
+STDI01     END-IF
            IF   WK-NSTP-NONSTPCR = "Y"
                 MOVE "N" TO  WS-OKAY
                 MOVE "Y" TO  TAB-VAL(09)
@@ -2104,7 +2339,10 @@ SQ1ARV           PERFORM D400-PROCESS-RPRRSN
 SQ1ARV                THRU D499-PROCESS-RPRRSN-EX
            ELSE
                 MOVE WS-ACCNO        TO WK-NSTP-ACCTBIC
+STDI01          MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01          IF  SW-IO-STAND-INSTR-Y
                 CALL "TRFNSTP"     USING WK-NSTP
+STDI01          END-IF
                 IF   WK-NSTP-NONSTPCR = "Y"
                      MOVE "N" TO  WS-OKAY
                      MOVE "Y" TO  TAB-VAL(09)
@@ -2167,7 +2405,10 @@ SGX201       END-IF
 
      C200-VALIDATION-PART.
           MOVE WS-BANKID            TO WK-NSTP-ACCTBIC.
-          CALL "TRFNSTP"      USING WK-NSTP.
+STDI01    MOVE "N" TO WK-NSTP-NONSTPCR.
+STDI01    IF  SW-IO-STAND-INSTR-Y
+          CALL "TRFNSTP"      USING WK-NSTP
+STDI01    END-IF.
           IF   WK-NSTP-NONSTPCR = "Y"
                MOVE "N" TO  WS-OKAY
                MOVE "Y" TO  TAB-VAL(01)
@@ -2258,7 +2499,10 @@ SGX201         MOVE "N" TO  TAB-VAL(09)
 SGX201         MOVE 11  TO  WS-JUMP
 SGX201     ELSE
 	       MOVE WS-ACCNO-ORG      TO WK-NSTP-ACCTBIC
+STDI01  MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01  IF  SW-IO-STAND-INSTR-Y
 	       CALL "TRFNSTP"   USING WK-NSTP
+STDI01  END-IF
 	       IF  WK-NSTP-NONSTPCR = "Y"
 		   MOVE "N" TO  WS-OKAY
 		   MOVE "Y" TO  TAB-VAL(09)
@@ -2269,7 +2513,10 @@ SGX201     ELSE
 5Q1ARV             THRU D499-PROCESS-RPRRSN-EX
        ELSE
 	   MOVE WS-ACCNO        TO WK-NSTP-ACCTBIC
+STDI01     MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01     IF  SW-IO-STAND-INSTR-Y
 	   CALL "TRFNSTP"  USING WK-NSTP
+STDI01     END-IF
 	   IF  WK-NSTP-NONSTPCR = "Y"
 	       MOVE "N" TO  WS-OKAY
 		       MOVE "Y" TO  TAB-VAL(09)
@@ -2281,7 +2528,10 @@ SGX201     ELSE
 5Q1ARV                 THRU D499-PROCESS-RPRRSN-EX
 		   ELSE
 		       MOVE WS-BANKID       TO WK-NSTP-ACCTBIC
+STDI01   MOVE "N" TO WK-NSTP-NONSTPCR
+STDI01   IF  SW-IO-STAND-INSTR-Y
 		       CALL "TRFNSTP"  USING WK-NSTP
+STDI01   END-IF
 		       IF  WK-NSTP-NONSTPCR = "Y"
 			   MOVE "N" TO  WS-OKAY
 			   MOVE "Y" TO  TAB-VAL(09)
@@ -2303,12 +2553,24 @@ SGX201     END-IF
 
 VASA01     IF WK-C-VASA-SW = "Y"
 VASA01         IF WK-C-VCSA-CUSTFNAM NOT = SPACES
-VASA01             PERFORM R300-READ-TFSICL5A2
-VASA01             THRU R399-READ-TFSICL5A2-EX
+VASA01             PERFORM R300-READ-TFSICLSA2
+VASA01             THRU R399-READ-TFSICLSA2-EX
+VASA04             IF WK-C-CA-EXIST = "Y"
+VASA04                 MOVE ACCTM1 OF TFSICLSA2   TO WK-C-VASA-SA-L1-ACCTM1
+VASA04                 MOVE VERIADDI OF TFSICLSA2 TO WK-C-VASA-SA-L1-VERIADDI
+VASA04                 PERFORM R310-FOLLOW-TFSICLSA2-MASTER
+VASA04                     THRU R310-FOLLOW-TFSICLSA2-MASTER-EX
+VASA04             END-IF
 VASA01         ELSE
 VASA01             IF WK-C-VCCA-CUSTFNAM NOT = SPACES
-VASA01                 PERFORM R200-READ-TFSICL1CA2
-VASA01                 THRU R299-READ-TFSICL1CA2-EX
+VASA01                 PERFORM R200-READ-TFSICLCA2
+VASA01                 THRU R299-READ-TFSICLCA2-EX
+VASA04                 IF WK-C-CA-EXIST = "Y"
+VASA04                     MOVE ACCTM1 OF TFSICLCA2   TO WK-C-VASA-CA-L1-ACCTM1
+VASA04                     MOVE VERIADDI OF TFSICLCA2 TO WK-C-VASA-CA-L1-VERIADDI
+VASA04                     PERFORM R210-FOLLOW-TFSICLCA2-MASTER
+VASA04                         THRU R210-FOLLOW-TFSICLCA2-MASTER-EX
+VASA04                 END-IF
 VASA01         END-IF
 VASA01     END-IF.
 
@@ -2428,9 +2690,11 @@ HOJE01*                MOVE 12  TO  WS-JUMP
 	   END-IF.
 
 	   IF  WS-OKAY = "Y" AND WS-JUMP = 13
-	   MOVE WS-ACCCUY       TO WK-NMVR-CUYCD
+NMVR01	   MOVE WS-ACCCUY       TO WK-NMVR-CUVYCD
 	   MOVE WS-ACCNO        TO WK-NMVR-ACCNO
-	   MOVE WS-NAME         TO WK-NMVR-ACCNM
+DIAC01         MOVE WS-NAME            TO WK-C-DIAC-NAME-IN
+DIAC01         CALL "TRFXDIAC"  USING  WK-C-DIAC-RECORD
+DIAC01         MOVE WK-C-DIAC-NAME-OUT TO WK-NMVR-ACCNM
 	   CALL "TRFNMVR"  USING WK-NMVR
 	   IF  WK-NMVR-INDIC  = "Y"
 	       MOVE "Y" TO  TAB-VAL(13)
@@ -2438,6 +2702,8 @@ HOJE01*                MOVE 12  TO  WS-JUMP
 	   ELSE
 	       MOVE "N" TO  TAB-VAL(13)
 	       MOVE 15  TO  WS-JUMP
+NMVR01         DISPLAY "TRFVTF1B - NAME VARIATION CHECK FAILED - RULE "
+NMVR01                 WK-NMVR-RULECDE " " WK-NMVR-RULEDESC.
 5Q1RD1         INITIALIZE WK-C-RPRRSN-AREA
 5Q1RD1         MOVE "RSN0107" TO WK-C-RPRCODE
 5Q1RD1         PERFORM D400-PROCESS-RPRRSN
@@ -3281,6 +3547,32 @@ GPI201     IF      UFIMIJCON-STATUS EQUAL WK-C-A
 GPI201             MOVE WK-C-Y       TO WK-C-COV-SW
 GPI201     END-IF.
 GPI201
+UETR01*-- Track this item's gpi UETR and cover status on TFSUETRLG.
+UETR01     ACCEPT  WK-C-UETRLG-DATE-YMD  FROM DATE.
+UETR01     MOVE    WK-C-UETRLG-DATE-CEN  TO WK-C-UETRLG-DATE(1:2).
+UETR01     MOVE    WK-C-UETRLG-DATE-YMD  TO WK-C-UETRLG-DATE(3:6).
+UETR01     MOVE    WK-C-UETRLG-DATE      TO WK-N-UETRLG-TODAY-DTE.
+UETR01     ADD     1                     TO WK-N-UETRLG-SEQNO.
+UETR01
+UETR01     INITIALIZE                     TFSUETRLG-REC-1.
+UETR01     MOVE  UFIMIJCON-QUENUM        TO TFSUETRLG-QUENUM.
+UETR01     MOVE  UFIMIJCON-QUESUF        TO TFSUETRLG-QUESUF.
+UETR01     MOVE  UFIMIJCON-UETR          TO TFSUETRLG-UETR.
+UETR01     IF  WK-C-COV-SW EQUAL WK-C-Y
+UETR01         MOVE  WK-C-Y              TO TFSUETRLG-COVSTAT
+UETR01     ELSE
+UETR01         MOVE  "N"                 TO TFSUETRLG-COVSTAT
+UETR01     END-IF.
+UETR01     MOVE  WK-N-UETRLG-TODAY-DTE   TO TFSUETRLG-CHKDTE.
+UETR01     MOVE  "TRFVTF1B"              TO TFSUETRLG-SRCPGM.
+UETR01     MOVE  WK-N-UETRLG-SEQNO       TO TFSUETRLG-SEQNO.
+UETR01
+UETR01     WRITE TFSUETRLG-REC-1.
+UETR01     IF  NOT WK-C-SUCCESSFUL
+UETR01         DISPLAY "TRFVTF1B - WRITE ERROR - TFSUETRLG"
+UETR01         DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+UETR01     END-IF.
+UETR01
 GPI201 R199-READ-UFIMIJCON-EX.
 
 GPI201     EXIT.
@@ -3324,9 +3616,9 @@ GP3C00             GO TO D699-EVAL-TAG57-CD-EX
 GP3C00         ELSE
 GP3C01*GP3C00         MOVE TAG57-PTID      TO     WK-C-VTAG57-INFO(1)
 GP3C00             MOVE TAG57-NAME      TO     WK-C-VTAG57-INFO(2)
-GP3C01*GP3C00         MOVE TAG57-LINE-3    TO     WK-C-VTAG57-INFO(3)
-GP3C01*GP3C00         MOVE TAG57-LINE-4    TO     WK-C-VTAG57-INFO(4)
-GP3C01*GP3C00         MOVE TAG57-LINE-5    TO     WK-C-VTAG57-INFO(5)
+TAG35R                MOVE TAG57-LINE-3    TO     WK-C-VTAG57-INFO(3)
+TAG35R                MOVE TAG57-LINE-4    TO     WK-C-VTAG57-INFO(4)
+TAG35R                MOVE TAG57-LINE-5    TO     WK-C-VTAG57-INFO(5)
 GP3C00         END-IF
 GP3C00     END-IF.
 GP3C00
@@ -3523,6 +3815,8 @@ OFX2A1      AND LK-IXMS-EXCHGRTE    > 0
 OFX2A1          MOVE LK-IXMS-EXCHGRTE TO    L-N-G-FX-RATE
 OFX2A1          MOVE "OF"             TO    L-C-G-FX-RATE-TYPE
 OFX2A3          MOVE LK-IXMS-CONVAMT  TO    L-N-G-P-AMT
+OFXLOG          PERFORM D850-LOG-OFX-ENQUIRY
+OFXLOG             THRU D850-LOG-OFX-ENQUIRY-EX
 OFX2A1          DISPLAY L-C-LOCAL-DATA-AREA
 OFX2A1                  UPON          LOCAL-DATA-AREA
 OFX2A1      ELSE
@@ -3542,6 +3836,43 @@ OFX2A1 D899-XMS-ENQUIRY-EX.
 OFX2A1*---------------------------------------------------------------*
 OFX2A1      EXIT.
 
+OFXLOG*---------------------------------------------------------------*
+OFXLOG D850-LOG-OFX-ENQUIRY.
+OFXLOG*---------------------------------------------------------------*
+OFXLOG* LOGS THE XMS OFX RATE ENQUIRY RESULT TO TFSOFXLOG SO THE RATE
+OFXLOG* AND CONVERTED AMOUNT ACTUALLY QUOTED FOR THIS ONLINE FX
+OFXLOG* REMITTANCE CAN STILL BE PULLED UP IF THE CUSTOMER LATER
+OFXLOG* DISPUTES THE RATE APPLIED, INSTEAD OF ONLY EVER HOLDING IT IN
+OFXLOG* THE LOCAL DATA AREA FOR THIS RUN.
+OFXLOG*---------------------------------------------------------------*
+OFXLOG      ACCEPT  WK-C-OFXLOG-DATE-YYMD  FROM DATE.
+OFXLOG      MOVE    WK-C-OFXLOG-DATE-CEN   TO WK-C-OFXLOG-DATE(1:2).
+OFXLOG      MOVE    WK-C-OFXLOG-DATE-YMD   TO WK-C-OFXLOG-DATE(3:6).
+OFXLOG      MOVE    WK-C-OFXLOG-DATE       TO WK-N-OFXLOG-TODAY-DTE.
+OFXLOG      ACCEPT  WK-N-OFXLOG-TODAY-TIME FROM TIME.
+OFXLOG      ADD     1                      TO WK-N-OFXLOG-SEQNO.
+OFXLOG
+OFXLOG      INITIALIZE                      TFSOFXLOG-REC-1.
+OFXLOG      MOVE  TFSSTPL-PARALNO          TO TFSOFXLOG-PARALNO.
+OFXLOG      MOVE  TFSSTPL-SEQNUM           TO TFSOFXLOG-SEQNUM.
+OFXLOG      MOVE  TFSSTPL-BNKENTTY         TO TFSOFXLOG-BNKENTTY.
+OFXLOG      MOVE  TFSSTPL-CUYCD            TO TFSOFXLOG-CUYCD.
+OFXLOG      MOVE  "OF"                     TO TFSOFXLOG-RATETYPE.
+OFXLOG      MOVE  LK-IXMS-EXCHGRTE         TO TFSOFXLOG-RATE.
+OFXLOG      MOVE  LK-IXMS-CONVAMT          TO TFSOFXLOG-CONVAMT.
+OFXLOG      MOVE  "TRFVTF1B"               TO TFSOFXLOG-SRCPGM.
+OFXLOG      MOVE  WK-N-OFXLOG-TODAY-DTE    TO TFSOFXLOG-LOGDTE.
+OFXLOG      MOVE  WK-N-OFXLOG-TODAY-TIME   TO TFSOFXLOG-LOGTIME.
+OFXLOG      MOVE  WK-N-OFXLOG-SEQNO        TO TFSOFXLOG-SEQNO.
+OFXLOG
+OFXLOG      WRITE TFSOFXLOG-REC-1.
+OFXLOG      IF  NOT WK-C-SUCCESSFUL
+OFXLOG          DISPLAY "TRFVTF1B - WRITE ERROR - TFSOFXLOG"
+OFXLOG          DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+OFXLOG      END-IF.
+OFXLOG D850-LOG-OFX-ENQUIRY-EX.
+OFXLOG      EXIT.
+
 VASA01*===============================================================*
 VASA01 R200-READ-TFSICLCA2.
 VASA01*===============================================================*
@@ -3559,6 +3890,10 @@ VASA01      IF  WK-C-RECORD-NOT-FOUND
 VASA01      OR  NOT WK-C-SUCCESSFUL
 VASA01          MOVE    "N"           TO    WK-C-CA-EXIST
 VASA01      END-IF.
+VASA05      IF  WK-C-SUCCESSFUL
+VASA05      AND (WK-O-ISLCAVQ-STATUS = 2 OR WK-O-ISLCAVQ-STATUS = 3)
+VASA05          MOVE    "N"           TO    VERIADDI OF TFSICLCA2R
+VASA05      END-IF.
 VASA01
 VASA01*===============================================================*
 VASA01 R299-READ-TFSICLCA2-EX.
@@ -3582,25 +3917,111 @@ VASA01      IF  WK-C-RECORD-NOT-FOUND
 VASA01      OR  NOT WK-C-SUCCESSFUL
 VASA01          MOVE    "N"           TO    WK-C-CA-EXIST
 VASA01      END-IF.
+VASA05      IF  WK-C-SUCCESSFUL
+VASA05      AND (WK-O-ISLSAVQ-STATUS = 2 OR WK-O-ISLSAVQ-STATUS = 3)
+VASA05          MOVE    "N"           TO    VERIADDI OF TFSICLSA2R
+VASA05      END-IF.
 VASA01
 VASA01*===============================================================*
 VASA01 R399-READ-TFSICLSA2-EX.
 VASA01*===============================================================*
 
+VASA04*===============================================================*
+VASA04 R210-FOLLOW-TFSICLCA2-MASTER.
+VASA04*===============================================================*
+VASA04*     WALKS THE SMACT (MASTER A/C NO) CHAIN OFF THE VIRTUAL
+VASA04*     CURRENT A/C JUST READ, SO THAT A MASTER A/C WHICH IS
+VASA04*     ITSELF A VIRTUAL A/C IS RESOLVED UP TO WK-C-VASA-MAX-DEPTH
+VASA04*     LEVELS RATHER THAN STOPPING AT THE FIRST MASTER NAME.
+VASA04     MOVE ACCTM1 OF TFSICLCA2     TO WK-C-VASA-CA-MSTR-NAME.
+VASA04     MOVE VERIADDI OF TFSICLCA2   TO WK-C-VASA-CA-MSTR-VERIADDI.
+VASA04     MOVE SMACT OF TFSICLCA2      TO WK-C-VASA-CHAIN-ACCNO.
+VASA04     MOVE 1                       TO WK-C-VASA-DEPTH.
+VASA04     PERFORM R211-FOLLOW-TFSICLCA2-MASTER
+VASA04         THRU R211-FOLLOW-TFSICLCA2-MASTER-EX
+VASA04         UNTIL WK-C-VASA-CHAIN-ACCNO = ZEROS
+VASA04         OR    WK-C-VASA-DEPTH > WK-C-VASA-MAX-DEPTH.
+VASA04*===============================================================*
+VASA04 R210-FOLLOW-TFSICLCA2-MASTER-EX.
+VASA04*===============================================================*
+VASA04     EXIT.
+
+VASA04*===============================================================*
+VASA04 R211-FOLLOW-TFSICLCA2-MASTER.
+VASA04*===============================================================*
+VASA04     MOVE WK-C-VASA-CHAIN-ACCNO   TO ACCNO OF TFSICLCA2R.
+VASA04     ADD  1                       TO WK-C-VASA-DEPTH.
+VASA04     READ TFSICLCA2.
+VASA04     IF   WK-C-SUCCESSFUL
+VASA05          IF (WK-O-ISLCAVQ-STATUS = 2 OR WK-O-ISLCAVQ-STATUS = 3)
+VASA05              MOVE "N"               TO VERIADDI OF TFSICLCA2R
+VASA05          END-IF
+VASA04          MOVE ACCTM1 OF TFSICLCA2   TO WK-C-VASA-CA-MSTR-NAME
+VASA04          MOVE VERIADDI OF TFSICLCA2 TO WK-C-VASA-CA-MSTR-VERIADDI
+VASA04          MOVE SMACT OF TFSICLCA2    TO WK-C-VASA-CHAIN-ACCNO
+VASA04     ELSE
+VASA04          MOVE ZEROS                 TO WK-C-VASA-CHAIN-ACCNO
+VASA04     END-IF.
+VASA04*===============================================================*
+VASA04 R211-FOLLOW-TFSICLCA2-MASTER-EX.
+VASA04*===============================================================*
+VASA04     EXIT.
+
+VASA04*===============================================================*
+VASA04 R310-FOLLOW-TFSICLSA2-MASTER.
+VASA04*===============================================================*
+VASA04*     SAME MASTER-CHAIN WALK AS R210, FOR THE VIRTUAL SUB-A/C
+VASA04*     (TFSICLSA2) LOOKUP PATH.
+VASA04     MOVE ACCTM1 OF TFSICLSA2     TO WK-C-VASA-SA-MSTR-NAME.
+VASA04     MOVE VERIADDI OF TFSICLSA2   TO WK-C-VASA-SA-MSTR-VERIADDI.
+VASA04     MOVE SMACT OF TFSICLSA2      TO WK-C-VASA-CHAIN-ACCNO.
+VASA04     MOVE 1                       TO WK-C-VASA-DEPTH.
+VASA04     PERFORM R311-FOLLOW-TFSICLSA2-MASTER
+VASA04         THRU R311-FOLLOW-TFSICLSA2-MASTER-EX
+VASA04         UNTIL WK-C-VASA-CHAIN-ACCNO = ZEROS
+VASA04         OR    WK-C-VASA-DEPTH > WK-C-VASA-MAX-DEPTH.
+VASA04*===============================================================*
+VASA04 R310-FOLLOW-TFSICLSA2-MASTER-EX.
+VASA04*===============================================================*
+VASA04     EXIT.
+
+VASA04*===============================================================*
+VASA04 R311-FOLLOW-TFSICLSA2-MASTER.
+VASA04*===============================================================*
+VASA04     MOVE WK-C-VASA-CHAIN-ACCNO   TO ACCNO OF TFSICLSA2R.
+VASA04     ADD  1                       TO WK-C-VASA-DEPTH.
+VASA04     READ TFSICLSA2.
+VASA04     IF   WK-C-SUCCESSFUL
+VASA05          IF (WK-O-ISLSAVQ-STATUS = 2 OR WK-O-ISLSAVQ-STATUS = 3)
+VASA05              MOVE "N"               TO VERIADDI OF TFSICLSA2R
+VASA05          END-IF
+VASA04          MOVE ACCTM1 OF TFSICLSA2   TO WK-C-VASA-SA-MSTR-NAME
+VASA04          MOVE VERIADDI OF TFSICLSA2 TO WK-C-VASA-SA-MSTR-VERIADDI
+VASA04          MOVE SMACT OF TFSICLSA2    TO WK-C-VASA-CHAIN-ACCNO
+VASA04     ELSE
+VASA04          MOVE ZEROS                 TO WK-C-VASA-CHAIN-ACCNO
+VASA04     END-IF.
+VASA04*===============================================================*
+VASA04 R311-FOLLOW-TFSICLSA2-MASTER-EX.
+VASA04*===============================================================*
+VASA04     EXIT.
+
 VASA02*===============================================================*
 VASA02 R400-VASA-NAME-CHECK.
 VASA02*===============================================================*
 VASA02      IF WK-C-VASA-SW = "Y" AND
-VASA02         (VERIADDI OF TFSICLCA2 = "Y" OR
-VASA02          VERIADDI OF TFSICLSA2 = "Y")
+VASA04         (WK-C-VASA-CA-L1-VERIADDI   = "Y" OR
+VASA04          WK-C-VASA-SA-L1-VERIADDI   = "Y" OR
+VASA04          WK-C-VASA-CA-MSTR-VERIADDI = "Y" OR
+VASA04          WK-C-VASA-SA-MSTR-VERIADDI = "Y")
 VASA02      IF WK-C-VCSA-CUSTFNAM NOT = SPACES
-VASA02          MOVE ACCTM1 OF TFSICLSA2 TO WK-C-STRING
+VASA04          MOVE WK-C-VASA-SA-L1-ACCTM1 TO WK-C-STRING
 VASA02          PERFORM C500-ACCNAME-VALIDATION
 VASA02              THRU C599-ACCNAME-VALIDATION-EX
 VASA02          MOVE WK-C-STRING TO WK-C-CON-SA-NAME-SUB
 VASA02      END-IF
 VASA02      IF WK-C-VCCA-CUSTFNAM NOT = SPACES
-VASA02          MOVE ACCTM1 OF TFSICLCA2 TO WK-C-STRING
+VASA04          MOVE WK-C-VASA-CA-L1-ACCTM1 TO WK-C-STRING
 VASA02          PERFORM C500-ACCNAME-VALIDATION
 VASA02              THRU C599-ACCNAME-VALIDATION-EX
 VASA02          MOVE WK-C-STRING TO WK-C-CON-SA-NAME-SUB
@@ -3615,13 +4036,13 @@ VASA02          MOVE 14  TO WS-JUMP
 VASA02          GO TO R499-VASA-NAME-CHECK-EX
 VASA02      ELSE
 VASA02          IF WK-C-VCSA-CUSTFNAM NOT = SPACES
-VASA02              MOVE MACTN1 OF TFSICLSA2 TO WK-C-STRING
+VASA04              MOVE WK-C-VASA-SA-MSTR-NAME TO WK-C-STRING
 VASA02              PERFORM C500-ACCNAME-VALIDATION
 VASA02                  THRU C599-ACCNAME-VALIDATION-EX
 VASA02              MOVE WK-C-STRING TO WK-C-CON-SA-NAME-SUB
 VASA02          END-IF
 VASA02          IF WK-C-VCCA-CUSTFNAM NOT = SPACES
-VASA02              MOVE MACTN1 OF TFSICLCA2 TO WK-C-STRING
+VASA04              MOVE WK-C-VASA-CA-MSTR-NAME TO WK-C-STRING
 VASA02              PERFORM C500-ACCNAME-VALIDATION
 VASA02                  THRU C599-ACCNAME-VALIDATION-EX
 VASA02              MOVE WK-C-STRING TO WK-C-CON-CA-NAME-SUB
@@ -3740,6 +4161,7 @@ SGX201          INITIALIZE                   WK-C-VGLAC-RECORD
 
 SGX201          MOVE WK-N-GLACNO          TO    WK-N-VGLAC-GLNO6
 SGX201          MOVE "3"                  TO    WK-N-VGLAC-OPTION
+GLEF01          MOVE WK-N-SYSDTE          TO    WK-N-VGLAC-SYSDTE
 SGX201          CALL "TRFVGLAC"         USING   WK-C-VGLAC-RECORD
 SGX201          IF  WK-C-VGLAC-GLIND = "Y"
 SGX201              MOVE "Y"              TO    WK-C-VALID-GLACNO
@@ -3750,8 +4172,11 @@ SGX201                                    TO    WK-C-GLACT-CRMOD
 SGX201              ELSE
 SGX201                  MOVE "RSN0358"    TO    WK-C-GLACT-RPRCODE
 SGX201              END-IF
+GLDC02          ELSE IF WK-C-VGLAC-DCIND NOT = SPACES
+GLDC02              MOVE "RSN0359"        TO    WK-C-GLACT-RPRCODE
 SGX201          ELSE
 SGX201              MOVE "RSN0357"        TO    WK-C-GLACT-RPRCODE
+GLDC02          END-IF
 SGX201          END-IF
 SGX201      ELSE
 SGX201          MOVE "RSN0357"            TO    WK-C-GLACT-RPRCODE
@@ -3847,6 +4272,8 @@ GP3K00                                                WK-C-ACCNAME-RPR
 GP3K00          MOVE WK-C-VTAG59F-O-BENE-ADR(1)  TO WS-ADDR1
 GP3K00          MOVE WK-C-VTAG59F-O-BENE-ADR(2)  TO WS-ADDR2
 GP3K00          MOVE WK-C-VTAG59F-O-BENE-ADR(3)  TO WS-ADDR3
+TG59CP          MOVE WK-C-VTAG59F-O-CTRY-CD      TO WS-CTRY-CD
+TG59CP          MOVE WK-C-VTAG59F-O-PSTL-CD      TO WS-PSTL-CD
 
 GP3K00      ELSE
 GP3K00*--------Move unformatted values
@@ -3855,6 +4282,8 @@ GP3K00                                                WK-C-ACCNAME-RPR
 GP3K00          MOVE TAG59-LINE-3                 TO WS-ADDR1
 GP3K00          MOVE TAG59-LINE-4                 TO WS-ADDR2
 GP3K00          MOVE TAG59-LINE-5                 TO WS-ADDR3
+TG59CP          MOVE SPACES                       TO WS-CTRY-CD
+TG59CP                                                WS-PSTL-CD
 GP3K00      END-IF.
    *===============================================================*
 GP3K00 Y499-REFORMAT-TAG59F-EX.
@@ -3915,6 +4344,7 @@ GP3K00      EXIT.
               Z000-END-PROGRAM.
                    CLOSE  TFSSTPL
 GPI201                    UFIMIJCON
+UETR01                    TFSUETRLG
 VASA01                    TFSICLCA2
 VASA03                    TFSICLSA2
        		                 TFSCLSYS.
