@@ -0,0 +1,167 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.     TRFXCKPT.
+       AUTHOR.         RISKOPS.
+       DATE-WRITTEN.   09 AUG 2026.
+      *
+      *DESCRIPTION :  THIS ROUTINE GETS AND SETS THE RESTART CHECKPOINT
+      *               FOR A BATCH JOB (E.G. THE TFSSTPL STP VALIDATION
+      *               RUN) SO A RERUN AFTER AN ABEND CAN RESUME AFTER
+      *               THE LAST ITEM SUCCESSFULLY PROCESSED INSTEAD OF
+      *               STARTING THE WHOLE RUN OVER.
+      *NOTE        :  MODELLED ON TRFXPARA/TRFXGSPA.
+      *
+      *================================================================
+      * HISTORY OF MODIFICATION:
+      *================================================================
+      *  CKPT01 - RISKOPS   - 09/08/2026 - INITIAL VERSION.
+      *---------------------------------------------------------------*
+       EJECT
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TFSCKPT ASSIGN TO DATABASE-TFSCKPT
+                  ORGANIZATION      IS INDEXED
+                  ACCESS MODE       IS RANDOM
+                  RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                  FILE STATUS       IS WK-C-FILE-STATUS.
+       EJECT
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+      ***************
+       FD  TFSCKPT
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS TFSCKPT-REC.
+       01  TFSCKPT-REC.
+           COPY DDS-ALL-FORMATS OF TFSCKPT.
+       01  TFSCKPT-REC-1.
+           COPY TFSCKPT.
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+       01  FILLER              PIC X(24)  VALUE
+           "** PROGRAM TRFXCKPT  **".
+
+      * ------------------ PROGRAM WORKING STORAGE -------------------*
+       COPY FIL3090.
+       01 WK-C-COMMON.
+       COPY ASCMWS.
+
+       01  WS-DATE-YYMD.
+           05 WS-DATE-CEN      PIC X(02)  VALUE "20".
+           05 WS-DATE-YMD      PIC X(06).
+       01  WS-DATE-8           PIC S9(08).
+
+       EJECT
+       LINKAGE SECTION.
+      *****************
+       COPY XCKPT.
+       EJECT
+      ********************************************
+       PROCEDURE DIVISION USING WK-C-XCKPT-RECORD.
+      ********************************************
+       MAIN-MODULE.
+           PERFORM A000-MAIN-PROCESSING
+              THRU A099-MAIN-PROCESSING-EX.
+           PERFORM Z000-END-PROGRAM-ROUTINE
+              THRU Z099-END-PROGRAM-ROUTINE-EX.
+           GOBACK.
+       EJECT
+      *---------------------------------------------------------------*
+       A000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           ACCEPT   WS-DATE-YMD         FROM DATE.
+           MOVE     WS-DATE-YYMD        TO WS-DATE-8.
+
+           MOVE     SPACES              TO WK-C-XCKPT-OUTPUT.
+           MOVE     "N"                 TO WK-C-XCKPT-FOUND.
+           MOVE     SPACES              TO WK-C-XCKPT-OUT-LASTKEY.
+
+           OPEN     I-O TFSCKPT.
+           IF       NOT WK-C-SUCCESSFUL
+                    AND WK-C-FILE-STATUS NOT = "41"
+                    DISPLAY "TRFXCKPT - OPEN FILE ERROR - TFSCKPT"
+                    DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+                    MOVE "COM0206"      TO WK-C-XCKPT-ERROR-CD
+                    GO TO A099-MAIN-PROCESSING-EX.
+
+           MOVE     WK-C-XCKPT-JOBNAME  TO TFSCKPT-JOBNAME.
+           READ     TFSCKPT KEY IS EXTERNALLY-DESCRIBED-KEY.
+
+           IF       WK-C-XCKPT-MODE = "GET"
+                    PERFORM A100-GET-CHECKPOINT
+                       THRU A199-GET-CHECKPOINT-EX
+           ELSE
+                    PERFORM A200-SET-CHECKPOINT
+                       THRU A299-SET-CHECKPOINT-EX
+           END-IF.
+
+      *---------------------------------------------------------------*
+       A099-MAIN-PROCESSING-EX.
+      *---------------------------------------------------------------*
+           EXIT.
+
+      *---------------------------------------------------------------*
+       A100-GET-CHECKPOINT.
+      *---------------------------------------------------------------*
+           IF       WK-C-SUCCESSFUL
+                    MOVE "Y"                TO WK-C-XCKPT-FOUND
+                    MOVE TFSCKPT-LASTKEY     TO WK-C-XCKPT-OUT-LASTKEY
+                    MOVE TFSCKPT-STATUS      TO WK-C-XCKPT-OUT-STATUS
+           END-IF.
+
+       A199-GET-CHECKPOINT-EX.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       A200-SET-CHECKPOINT.
+      *---------------------------------------------------------------*
+           IF       WK-C-SUCCESSFUL
+                    MOVE WK-C-XCKPT-IN-LASTKEY  TO TFSCKPT-LASTKEY
+                    MOVE WK-C-XCKPT-IN-STATUS   TO TFSCKPT-STATUS
+                    MOVE WS-DATE-8              TO TFSCKPT-LSTUPDTE
+                    REWRITE TFSCKPT-REC-1
+           ELSE
+                    MOVE WK-C-XCKPT-JOBNAME     TO TFSCKPT-JOBNAME
+                    MOVE WK-C-XCKPT-IN-LASTKEY  TO TFSCKPT-LASTKEY
+                    MOVE WK-C-XCKPT-IN-STATUS   TO TFSCKPT-STATUS
+                    MOVE WS-DATE-8              TO TFSCKPT-RUNDTE
+                    MOVE WS-DATE-8              TO TFSCKPT-LSTUPDTE
+                    WRITE TFSCKPT-REC-1
+           END-IF.
+
+           IF       NOT WK-C-SUCCESSFUL
+                    DISPLAY "TRFXCKPT - WRITE ERROR - TFSCKPT"
+                    DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+                    MOVE "COM0206"             TO WK-C-XCKPT-ERROR-CD
+           END-IF.
+
+       A299-SET-CHECKPOINT-EX.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       Z000-END-PROGRAM-ROUTINE.
+      *---------------------------------------------------------------*
+           CLOSE    TFSCKPT.
+           IF       NOT WK-C-SUCCESSFUL
+                    DISPLAY "TRFXCKPT - CLOSE FILE ERROR - TFSCKPT"
+                    DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS.
+
+      *---------------------------------------------------------------*
+       Z099-END-PROGRAM-ROUTINE-EX.
+      *---------------------------------------------------------------*
+           EXIT.
+
+      ******************************************************************
+      *************** END OF PROGRAM SOURCE  TRFXCKPT ***************
+      ******************************************************************
