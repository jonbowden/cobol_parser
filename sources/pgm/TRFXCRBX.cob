@@ -0,0 +1,148 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.     TRFXCRBX.
+       AUTHOR.         RISKOPS.
+       DATE-WRITTEN.   09 AUG 2026.
+      *
+      *DESCRIPTION :  TRACKS EACH CORRESPONDENT/SENDING BANK'S RUNNING
+      *               EXPOSURE FOR TODAY (TFSCRBNK) AND REPORTS WHETHER
+      *               ADDING THE CALLER'S ITEM BREACHES THE CREDIT LINE
+      *               RISK HAS CONFIGURED FOR THAT BANK. A BANK WITH NO
+      *               CREDIT LINE SET UP YET (TFSCRBNK-CRDLINE = ZERO)
+      *               IS NOT LIMITED.
+      *NOTE        :  MODELLED ON TRFXNABR/TRFXXMDP.
+      *
+      *================================================================
+      * HISTORY OF MODIFICATION:
+      *================================================================
+      *  CRBX01 - RISKOPS   - 09/08/2026 - INITIAL VERSION.
+      *---------------------------------------------------------------*
+       EJECT
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TFSCRBNK ASSIGN TO DATABASE-TFSCRBNK
+                  ORGANIZATION      IS INDEXED
+                  ACCESS MODE       IS RANDOM
+                  RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                  FILE STATUS       IS WK-C-FILE-STATUS.
+       EJECT
+      ***************
+       DATA DIVISION.
+       FILE SECTION.
+      ***************
+       FD  TFSCRBNK
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS TFSCRBNK-REC.
+       01  TFSCRBNK-REC.
+           COPY DDS-ALL-FORMATS OF TFSCRBNK.
+       01  TFSCRBNK-REC-1.
+           COPY TFSCRBNK.
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+       01  FILLER              PIC X(24)  VALUE
+           "** PROGRAM TRFXCRBX  **".
+
+      * ------------------ PROGRAM WORKING STORAGE -------------------*
+       COPY FIL3090.
+       01 WK-C-COMMON.
+       COPY ASCMWS.
+
+       01  WS-DATE-YYMD.
+           05 WS-DATE-CEN      PIC X(02)  VALUE "20".
+           05 WS-DATE-YMD      PIC X(06).
+       01  WS-DATE-8           PIC S9(08).
+
+       EJECT
+       LINKAGE SECTION.
+      *****************
+       COPY CRBX.
+       EJECT
+       PROCEDURE DIVISION USING WK-C-CRBX-RECORD.
+       MAIN-MODULE.
+           PERFORM A000-MAIN-PROCESSING
+              THRU A099-MAIN-PROCESSING-EX.
+           PERFORM Z000-END-PROGRAM-ROUTINE
+              THRU Z099-END-PROGRAM-ROUTINE-EX.
+           GOBACK.
+       EJECT
+      *---------------------------------------------------------------*
+       A000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           ACCEPT   WS-DATE-YMD         FROM DATE.
+           MOVE     WS-DATE-YYMD        TO WS-DATE-8.
+
+           MOVE     SPACES              TO WK-C-CRBX-OUTPUT.
+           MOVE     "OK"                TO WK-C-CRBX-STATUS.
+
+           OPEN     I-O TFSCRBNK.
+           IF       NOT WK-C-SUCCESSFUL
+                    AND WK-C-FILE-STATUS NOT = "41"
+                    DISPLAY "TRFXCRBX - OPEN FILE ERROR - TFSCRBNK"
+                    DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+                    MOVE "COM0206"      TO WK-C-CRBX-ERROR-CD
+                    GO TO A099-MAIN-PROCESSING-EX.
+
+           MOVE     WK-C-CRBX-BANKID    TO TFSCRBNK-BANKID.
+           READ     TFSCRBNK KEY IS EXTERNALLY-DESCRIBED-KEY.
+
+           IF       WK-C-SUCCESSFUL
+                    IF   TFSCRBNK-EXPDTE = WS-DATE-8
+                         ADD  WK-N-CRBX-AMT   TO TFSCRBNK-EXPOSURE
+                    ELSE
+                         MOVE WK-N-CRBX-AMT   TO TFSCRBNK-EXPOSURE
+                         MOVE WS-DATE-8       TO TFSCRBNK-EXPDTE
+                    END-IF
+                    REWRITE TFSCRBNK-REC-1
+           ELSE
+                    MOVE WK-C-CRBX-BANKID     TO TFSCRBNK-BANKID
+                    MOVE ZEROS                TO TFSCRBNK-CRDLINE
+                    MOVE WK-N-CRBX-AMT         TO TFSCRBNK-EXPOSURE
+                    MOVE WS-DATE-8             TO TFSCRBNK-EXPDTE
+                    WRITE TFSCRBNK-REC-1
+           END-IF.
+
+           IF       NOT WK-C-SUCCESSFUL
+                    DISPLAY "TRFXCRBX - WRITE ERROR - TFSCRBNK"
+                    DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+                    MOVE "COM0206"            TO WK-C-CRBX-ERROR-CD
+                    GO TO A099-MAIN-PROCESSING-EX
+           END-IF.
+
+           MOVE     TFSCRBNK-EXPOSURE   TO WK-N-CRBX-EXPOSURE.
+           MOVE     TFSCRBNK-CRDLINE    TO WK-N-CRBX-CRDLINE.
+           IF       TFSCRBNK-CRDLINE > 0
+                    AND TFSCRBNK-EXPOSURE > TFSCRBNK-CRDLINE
+                    MOVE "XX"           TO WK-C-CRBX-STATUS
+           END-IF.
+
+      *---------------------------------------------------------------*
+       A099-MAIN-PROCESSING-EX.
+      *---------------------------------------------------------------*
+           EXIT.
+
+      *---------------------------------------------------------------*
+       Z000-END-PROGRAM-ROUTINE.
+      *---------------------------------------------------------------*
+           CLOSE    TFSCRBNK.
+           IF       NOT WK-C-SUCCESSFUL
+                    DISPLAY "TRFXCRBX - CLOSE FILE ERROR - TFSCRBNK"
+                    DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS.
+
+      *---------------------------------------------------------------*
+       Z099-END-PROGRAM-ROUTINE-EX.
+      *---------------------------------------------------------------*
+           EXIT.
+
+      ******************************************************************
+      *************** END OF PROGRAM SOURCE  TRFXCRBX ***************
+      ******************************************************************
