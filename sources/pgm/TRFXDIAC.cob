@@ -0,0 +1,68 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.     TRFXDIAC.
+       AUTHOR.         RISKOPS.
+       DATE-WRITTEN.   09 AUG 2026.
+      *
+      *DESCRIPTION :  FOLDS ACCENTED/DIACRITIC LATIN CHARACTERS DOWN TO
+      *               THEIR PLAIN UNACCENTED EQUIVALENT SO THAT TWO
+      *               SPELLINGS OF THE SAME NAME THAT ONLY DIFFER BY
+      *               DIACRITICS COMPARE EQUAL TO TRFNMVR'S NAME-
+      *               VARIATION MATCHING. TRFNMVR ITSELF IS OUTSIDE
+      *               THIS ROUTINE'S CONTROL, SO THE NAME IS
+      *               NORMALISED HERE, BEFORE IT IS PASSED IN.
+      *NOTE        :  PURE IN-MEMORY UTILITY - NO FILE I/O.
+      *
+      *================================================================
+      * HISTORY OF MODIFICATION:
+      *================================================================
+      *  DIAC01 - RISKOPS   - 09/08/2026 - INITIAL VERSION.
+      *---------------------------------------------------------------*
+       EJECT
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       EJECT
+      ***************
+       DATA DIVISION.
+      ***************
+       WORKING-STORAGE SECTION.
+      *************************
+       01  FILLER              PIC X(24)  VALUE
+           "** PROGRAM TRFXDIAC  **".
+
+      * ------------------ PROGRAM WORKING STORAGE -------------------*
+       01  WS-DIAC-FROM        PIC X(25)  VALUE
+           "".
+       01  WS-DIAC-TO          PIC X(25)  VALUE
+           "AAAAACEEEEIIIINOOOOOUUUUY".
+       EJECT
+       LINKAGE SECTION.
+      *****************
+       COPY DIAC.
+       EJECT
+       PROCEDURE DIVISION USING WK-C-DIAC-RECORD.
+       MAIN-MODULE.
+           PERFORM A000-MAIN-PROCESSING
+              THRU A099-MAIN-PROCESSING-EX.
+           GOBACK.
+       EJECT
+      *---------------------------------------------------------------*
+       A000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           MOVE     WK-C-DIAC-NAME-IN   TO WK-C-DIAC-NAME-OUT.
+           INSPECT  WK-C-DIAC-NAME-OUT
+                    CONVERTING WS-DIAC-FROM TO WS-DIAC-TO.
+
+      *---------------------------------------------------------------*
+       A099-MAIN-PROCESSING-EX.
+      *---------------------------------------------------------------*
+           EXIT.
+
+      ******************************************************************
+      *************** END OF PROGRAM SOURCE  TRFXDIAC ***************
+      ******************************************************************
