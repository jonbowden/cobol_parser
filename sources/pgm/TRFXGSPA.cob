@@ -18,6 +18,24 @@
       *                                   BE USED EVEN BY THE CL EXIT
       *                                   PROGRAM COMMAND IS CHANGED
       *                                   TO GOBACK.
+      *  PARHST - RISKOPS   - 09/08/2026 - ADDED A "SET" MODE SO A
+      *                                   CALLER CAN UPDATE A PARAMETER
+      *                                   VALUE THROUGH THIS ROUTINE,
+      *                                   WITH THE OLD/NEW VALUE LOGGED
+      *                                   TO TFSGSYSPAH INSTEAD OF THE
+      *                                   OLD VALUE SIMPLY BEING LOST.
+      *  PARHS2- RISKOPS   - 09/08/2026 - WK-N-PARHST-SEQNO IS NOW
+      *                                   SEEDED FROM THE HIGHEST SEQNO
+      *                                   ALREADY ON TFSGSYSPAH THE
+      *                                   FIRST TIME A JOB SETS A
+      *                                   PARAMETER, INSTEAD OF ALWAYS
+      *                                   STARTING FROM 1 - WORKING
+      *                                   STORAGE DOES NOT SURVIVE
+      *                                   ACROSS SEPARATE JOB RUNS, SO
+      *                                   THE OLD IN-MEMORY-ONLY
+      *                                   COUNTER WAS RESTARTING AT 1
+      *                                   EVERY RUN AND DUPLICATING
+      *                                   PRIOR SEQNOS.
       *---------------------------------------------------------------*
        EJECT
       **********************
@@ -34,6 +52,9 @@
                   ACCESS MODE       IS RANDOM
                   RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
                   FILE STATUS       IS WK-C-FILE-STATUS.
+PARHST     SELECT TFSGSYSPAH ASSIGN TO DATABASE-TFSGSYSPAH
+PARHST            ORGANIZATION      IS SEQUENTIAL
+PARHST            FILE STATUS       IS WK-C-FILE-STATUS.
        EJECT
       ***************
        DATA DIVISION.
@@ -47,18 +68,37 @@
            COPY DDS-ALL-FORMATS OF TFSGSYSPA.
        01  TFSGSYSPA-REC-1.
            COPY TFSGSYSPA.
-      
+PARHST FD  TFSGSYSPAH
+PARHST     LABEL RECORDS ARE OMITTED
+PARHST     DATA RECORD IS TFSGSYSPAH-REC.
+PARHST 01  TFSGSYSPAH-REC.
+PARHST     COPY DDS-ALL-FORMATS OF TFSGSYSPAH.
+PARHST 01  TFSGSYSPAH-REC-1.
+PARHST     COPY TFSGSYSPAH.
+
       *************************
        WORKING-STORAGE SECTION.
       *************************
        01  FILLER              PIC X(24)  VALUE
            "** PROGRAM TRFXGSPA  **".
-      
+
       * ------------------ PROGRAM WORKING STORAGE -------------------*
        COPY FIL3090.
        01 WK-C-COMMON.
        COPY ASCMWS.
-      
+
+PARHST*------------------------------------------------------------
+PARHST* PARAMETER CHANGE HISTORY WORKING STORAGE
+PARHST*------------------------------------------------------------
+PARHST 01  WK-C-PARHST-WORK-AREA.
+PARHST     05  WK-N-PARHST-SEQNO      PIC S9(04) COMP VALUE ZERO.
+PARHST     05  WK-C-PARHST-DATE       PIC X(08).
+PARHST     05  WK-C-PARHST-DATE-YYMD.
+PARHST         10 WK-C-PARHST-DATE-CEN PIC X(02) VALUE "20".
+PARHST         10 WK-C-PARHST-DATE-YMD PIC X(06).
+PARHST     05  WK-N-PARHST-TODAY-DTE  PIC S9(08) VALUE ZERO.
+PARHST     05  WK-C-PARHST-OLDVALU    PIC X(60).
+
        EJECT
        LINKAGE SECTION.
       *****************
@@ -77,33 +117,43 @@
       *---------------------------------------------------------------*
        A000-MAIN-PROCESSING.
       *---------------------------------------------------------------*
-           OPEN INPUT TFSGSYSPA.
+           OPEN I-O   TFSGSYSPA.
            IF  NOT WK-C-SUCCESSFUL
                DISPLAY "TRFXGSPA - OPEN FILE ERROR - TFSGSYSPA"
                DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
                GO TO Y900-ABNORMAL-TERMINATION.
-      
+
+PARHST     OPEN EXTEND TFSGSYSPAH.
+PARHST     IF  NOT WK-C-SUCCESSFUL
+PARHST         DISPLAY "TRFXGSPA - OPEN FILE ERROR - TFSGSYSPAH"
+PARHST         DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+PARHST         GO TO Y900-ABNORMAL-TERMINATION.
+
            MOVE    SPACES                  TO    WK-C-XGSPA-OUTPUT.
            MOVE    ZERO                    TO    WK-C-XGSPA-GHPARVAL.
-      
+
            MOVE WK-C-XGSPA-GHPARCD TO TFSGSYSPA-GHPARCD.
            READ TFSGSYSPA KEY IS EXTERNALLY-DESCRIBED-KEY.
-      
+
+PARHST     IF  WK-C-SUCCESSFUL
+PARHST         AND WK-C-XGSPA-OPMODE = "SET"
+PARHST         GO TO A100-SET-PARA-VALUE.
+
            IF  WK-C-SUCCESSFUL
                GO TO A080-MOVE-DATA.
-      
+
            IF WK-C-RECORD-NOT-FOUND
                MOVE "COM0245"          TO    WK-C-XGSPA-ERROR-CD
            ELSE
                MOVE "COM0206"          TO    WK-C-XGSPA-ERROR-CD.
-      
+
            MOVE    "TFSGSYSPA"             TO    WK-C-XGSPA-FILE.
            MOVE    "SELECT"                TO    WK-C-XGSPA-MODE
            MOVE    WK-C-XGSPA-INPUT        TO    WK-C-XGSPA-KEY.
            MOVE    WK-C-FILE-STATUS        TO    WK-C-XGSPA-FS.
-      
+
            GO TO A099-MAIN-PROCESSING-EX.
-      
+
        A080-MOVE-DATA.
       *
            IF TFSGSYSPA-ATTRIBUT = "A"
@@ -113,7 +163,92 @@
       *
            IF TFSGSYSPA-ATTRIBUT = "N"
                MOVE TFSGSYSPA-PARAVALU TO WK-N-XGSPA-GHPARNUM.
-      
+
+PARHST     GO TO A099-MAIN-PROCESSING-EX.
+
+PARHST*---------------------------------------------------------------*
+PARHST A100-SET-PARA-VALUE.
+PARHST*---------------------------------------------------------------*
+PARHST* UPDATES THE PARAMETER VALUE AND WRITES A BEFORE/AFTER HISTORY
+PARHST* ROW TO TFSGSYSPAH SO THE VALUE IN EFFECT BEFORE THE CHANGE IS
+PARHST* NEVER SIMPLY OVERWRITTEN AND LOST.
+PARHST*---------------------------------------------------------------*
+PARHST     MOVE    TFSGSYSPA-GHPARVAL      TO    WK-C-PARHST-OLDVALU.
+PARHST
+PARHST     ACCEPT  WK-C-PARHST-DATE-YYMD   FROM DATE.
+PARHST     MOVE    WK-C-PARHST-DATE-CEN    TO    WK-C-PARHST-DATE(1:2).
+PARHST     MOVE    WK-C-PARHST-DATE-YMD    TO    WK-C-PARHST-DATE(3:6).
+PARHST     MOVE    WK-C-PARHST-DATE        TO    WK-N-PARHST-TODAY-DTE.
+PARHST
+PARHS2    IF      WK-N-PARHST-SEQNO = ZERO
+PARHS2            PERFORM B100-SEED-PARHST-SEQNO
+PARHS2               THRU B199-SEED-PARHST-SEQNO-EX
+PARHS2    END-IF.
+PARHST     ADD     1                       TO    WK-N-PARHST-SEQNO.
+PARHST
+PARHST     MOVE    WK-C-XGSPA-IN-NEWVALU   TO    TFSGSYSPA-GHPARVAL.
+PARHST     MOVE    WK-N-PARHST-TODAY-DTE   TO    TFSGSYSPA-LSTUPDTE.
+PARHST     REWRITE TFSGSYSPA-REC-1.
+PARHST     IF      NOT WK-C-SUCCESSFUL
+PARHST             MOVE "COM0206"          TO    WK-C-XGSPA-ERROR-CD
+PARHST             MOVE "TFSGSYSPA"        TO    WK-C-XGSPA-FILE
+PARHST             MOVE "REWRITE"          TO    WK-C-XGSPA-MODE
+PARHST             MOVE WK-C-FILE-STATUS   TO    WK-C-XGSPA-FS
+PARHST             GO TO A099-MAIN-PROCESSING-EX.
+PARHST
+PARHST     INITIALIZE                       TFSGSYSPAH-REC-1.
+PARHST     MOVE    WK-C-XGSPA-GHPARCD      TO    TFSGSYSPAH-GHPARCD.
+PARHST     MOVE    WK-C-PARHST-OLDVALU     TO    TFSGSYSPAH-OLDVALU.
+PARHST     MOVE    WK-C-XGSPA-IN-NEWVALU   TO    TFSGSYSPAH-NEWVALU.
+PARHST     MOVE    WK-C-XGSPA-IN-UPDTBY    TO    TFSGSYSPAH-UPDTBY.
+PARHST     MOVE    WK-N-PARHST-TODAY-DTE   TO    TFSGSYSPAH-UPDDTE.
+PARHST     MOVE    WK-N-PARHST-SEQNO       TO    TFSGSYSPAH-SEQNO.
+PARHST
+PARHST     WRITE   TFSGSYSPAH-REC-1.
+PARHST     IF      NOT WK-C-SUCCESSFUL
+PARHST             DISPLAY "TRFXGSPA - WRITE ERROR - TFSGSYSPAH"
+PARHST             DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+PARHST     END-IF.
+PARHST
+PARHST     MOVE    TFSGSYSPA-GHPARVAL      TO    WK-C-XGSPA-GHPARVAL.
+
+PARHS2*---------------------------------------------------------------*
+PARHS2 B100-SEED-PARHST-SEQNO.
+PARHS2*---------------------------------------------------------------*
+PARHS2* WORKING STORAGE DOES NOT SURVIVE FROM ONE JOB RUN TO THE
+PARHS2* NEXT, SO THE FIRST SET IN A JOB SEEDS WK-N-PARHST-SEQNO FROM
+PARHS2* THE HIGHEST SEQNO ALREADY WRITTEN TO TFSGSYSPAH, INSTEAD OF
+PARHS2* RESTARTING THE SEQUENCE AT 1 AND DUPLICATING PRIOR RUNS'
+PARHS2* NUMBERS.
+PARHS2*---------------------------------------------------------------*
+PARHS2     CLOSE   TFSGSYSPAH.
+PARHS2     OPEN    INPUT  TFSGSYSPAH.
+PARHS2     IF      NOT WK-C-SUCCESSFUL
+PARHS2             GO TO B199-SEED-PARHST-SEQNO-EX.
+PARHS2
+PARHS2     PERFORM B110-READ-PARHST-SEQNO
+PARHS2        UNTIL WK-C-END-OF-FILE.
+PARHS2
+PARHS2     CLOSE   TFSGSYSPAH.
+PARHS2     OPEN    EXTEND TFSGSYSPAH.
+PARHS2     IF      NOT WK-C-SUCCESSFUL
+PARHS2             DISPLAY "TRFXGSPA - OPEN FILE ERROR - TFSGSYSPAH"
+PARHS2             DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+PARHS2             GO TO Y900-ABNORMAL-TERMINATION
+PARHS2     END-IF.
+PARHS2
+PARHS2 B199-SEED-PARHST-SEQNO-EX.
+PARHS2     EXIT.
+PARHS2
+PARHS2*---------------------------------------------------------------*
+PARHS2 B110-READ-PARHST-SEQNO.
+PARHS2*---------------------------------------------------------------*
+PARHS2     READ    TFSGSYSPAH.
+PARHS2     IF      WK-C-SUCCESSFUL
+PARHS2         AND TFSGSYSPAH-SEQNO > WK-N-PARHST-SEQNO
+PARHS2             MOVE TFSGSYSPAH-SEQNO TO WK-N-PARHST-SEQNO
+PARHS2     END-IF.
+
       *---------------------------------------------------------------*
        A099-MAIN-PROCESSING-EX.
       *---------------------------------------------------------------*
@@ -131,6 +266,11 @@
            IF  NOT WK-C-SUCCESSFUL
                DISPLAY "TRFXGSPA - CLOSE FILE ERROR - TFSGSYSPA"
                DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS.
+
+PARHST     CLOSE TFSGSYSPAH.
+PARHST     IF  NOT WK-C-SUCCESSFUL
+PARHST         DISPLAY "TRFXGSPA - CLOSE FILE ERROR - TFSGSYSPAH"
+PARHST         DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS.
       
       *---------------------------------------------------------------*
        Z099-END-PROGRAM-ROUTINE-EX.
