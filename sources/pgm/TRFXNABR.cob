@@ -0,0 +1,186 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.     TRFXNABR.
+       AUTHOR.         RISKOPS.
+       DATE-WRITTEN.   09 AUG 2026.
+      *
+      *DESCRIPTION :  SCHEDULES/BUMPS THE AUTO-RETRY RECORD FOR A NAB
+      *               (NON-STP, REPAIRED) ITEM WHEN SW-AUTO-RETRY-NAB
+      *               IS ON, AND RETURNS THE CURRENT RETRY STATUS FOR
+      *               AN ITEM ON REQUEST. THE BACKGROUND JOB THAT
+      *               ACTUALLY RESUBMITS DUE ITEMS FOR RETRY IS
+      *               EXTERNAL TO THIS ROUTINE (SAME AS THE TFSSTPL
+      *               BATCH DRIVER ITSELF) - THIS JUST KEEPS THE
+      *               RETRY BOOKKEEPING.
+      *NOTE        :  MODELLED ON TRFXCKPT.
+      *
+      *================================================================
+      * HISTORY OF MODIFICATION:
+      *================================================================
+      *  NABR01 - RISKOPS   - 09/08/2026 - INITIAL VERSION.
+      *---------------------------------------------------------------*
+       EJECT
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TFSNABRT ASSIGN TO DATABASE-TFSNABRT
+                  ORGANIZATION      IS INDEXED
+                  ACCESS MODE       IS RANDOM
+                  RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                  FILE STATUS       IS WK-C-FILE-STATUS.
+       EJECT
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+      ***************
+       FD  TFSNABRT
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS TFSNABRT-REC.
+       01  TFSNABRT-REC.
+           COPY DDS-ALL-FORMATS OF TFSNABRT.
+       01  TFSNABRT-REC-1.
+           COPY TFSNABRT.
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+       01  FILLER              PIC X(24)  VALUE
+           "** PROGRAM TRFXNABR  **".
+
+      * ------------------ PROGRAM WORKING STORAGE -------------------*
+       COPY FIL3090.
+       01 WK-C-COMMON.
+       COPY ASCMWS.
+
+       01  WS-DATE-YYMD.
+           05 WS-DATE-CEN      PIC X(02)  VALUE "20".
+           05 WS-DATE-YMD      PIC X(06).
+       01  WS-DATE-8           PIC S9(08).
+       01  WS-TIME-6           PIC S9(06).
+
+       EJECT
+       LINKAGE SECTION.
+      *****************
+       COPY NABR.
+       EJECT
+       PROCEDURE DIVISION USING WK-C-NABR-RECORD.
+       MAIN-MODULE.
+           PERFORM A000-MAIN-PROCESSING
+              THRU A099-MAIN-PROCESSING-EX.
+           PERFORM Z000-END-PROGRAM-ROUTINE
+              THRU Z099-END-PROGRAM-ROUTINE-EX.
+           GOBACK.
+       EJECT
+      *---------------------------------------------------------------*
+       A000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           ACCEPT   WS-DATE-YMD         FROM DATE.
+           MOVE     WS-DATE-YYMD        TO WS-DATE-8.
+           ACCEPT   WS-TIME-6           FROM TIME.
+
+           MOVE     SPACES              TO WK-C-NABR-OUTPUT.
+           MOVE     "N"                 TO WK-C-NABR-FOUND.
+
+           OPEN     I-O TFSNABRT.
+           IF       NOT WK-C-SUCCESSFUL
+                    AND WK-C-FILE-STATUS NOT = "41"
+                    DISPLAY "TRFXNABR - OPEN FILE ERROR - TFSNABRT"
+                    DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+                    MOVE "COM0206"      TO WK-C-NABR-ERROR-CD
+                    GO TO A099-MAIN-PROCESSING-EX.
+
+           MOVE     WK-C-NABR-QUENUM    TO TFSNABRT-QUENUM.
+           MOVE     WK-C-NABR-QUESUF    TO TFSNABRT-QUESUF.
+           READ     TFSNABRT KEY IS EXTERNALLY-DESCRIBED-KEY.
+
+           IF       WK-C-NABR-MODE = "GET"
+                    PERFORM A100-GET-RETRY-STATUS
+                       THRU A199-GET-RETRY-STATUS-EX
+           ELSE
+                    PERFORM A200-SCHEDULE-RETRY
+                       THRU A299-SCHEDULE-RETRY-EX
+           END-IF.
+
+      *---------------------------------------------------------------*
+       A099-MAIN-PROCESSING-EX.
+      *---------------------------------------------------------------*
+           EXIT.
+
+      *---------------------------------------------------------------*
+       A100-GET-RETRY-STATUS.
+      *---------------------------------------------------------------*
+           IF       WK-C-SUCCESSFUL
+                    MOVE "Y"                 TO WK-C-NABR-FOUND
+                    MOVE TFSNABRT-RETRYCNT   TO WK-C-NABR-RETRYCNT
+                    MOVE TFSNABRT-STATUS     TO WK-C-NABR-STATUS
+                    MOVE TFSNABRT-INTVLMIN   TO WK-C-NABR-INTVLMIN
+                    MOVE TFSNABRT-LSTRTYDTE  TO WK-C-NABR-LSTRTYDTE
+                    MOVE TFSNABRT-LSTRTYTME  TO WK-C-NABR-LSTRTYTME
+           END-IF.
+
+       A199-GET-RETRY-STATUS-EX.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       A200-SCHEDULE-RETRY.
+      *---------------------------------------------------------------*
+           IF       WK-C-SUCCESSFUL
+                    ADD  1                      TO TFSNABRT-RETRYCNT
+                    MOVE WK-C-NABR-IN-INTVLMIN  TO TFSNABRT-INTVLMIN
+                    MOVE WK-C-NABR-IN-MAXRETRY  TO TFSNABRT-MAXRETRY
+                    MOVE WS-DATE-8              TO TFSNABRT-LSTRTYDTE
+                    MOVE WS-TIME-6              TO TFSNABRT-LSTRTYTME
+                    IF   TFSNABRT-RETRYCNT >= TFSNABRT-MAXRETRY
+                         MOVE "X"               TO TFSNABRT-STATUS
+                    ELSE
+                         MOVE "P"               TO TFSNABRT-STATUS
+                    END-IF
+                    REWRITE TFSNABRT-REC-1
+           ELSE
+                    MOVE WK-C-NABR-QUENUM       TO TFSNABRT-QUENUM
+                    MOVE WK-C-NABR-QUESUF       TO TFSNABRT-QUESUF
+                    MOVE 1                      TO TFSNABRT-RETRYCNT
+                    MOVE "P"                    TO TFSNABRT-STATUS
+                    MOVE WK-C-NABR-IN-INTVLMIN  TO TFSNABRT-INTVLMIN
+                    MOVE WK-C-NABR-IN-MAXRETRY  TO TFSNABRT-MAXRETRY
+                    MOVE WS-DATE-8              TO TFSNABRT-LSTRTYDTE
+                    MOVE WS-TIME-6              TO TFSNABRT-LSTRTYTME
+                    WRITE TFSNABRT-REC-1
+           END-IF.
+
+           IF       NOT WK-C-SUCCESSFUL
+                    DISPLAY "TRFXNABR - WRITE ERROR - TFSNABRT"
+                    DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+                    MOVE "COM0206"             TO WK-C-NABR-ERROR-CD
+           ELSE
+                    MOVE TFSNABRT-RETRYCNT     TO WK-C-NABR-RETRYCNT
+                    MOVE TFSNABRT-STATUS       TO WK-C-NABR-STATUS
+           END-IF.
+
+       A299-SCHEDULE-RETRY-EX.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       Z000-END-PROGRAM-ROUTINE.
+      *---------------------------------------------------------------*
+           CLOSE    TFSNABRT.
+           IF       NOT WK-C-SUCCESSFUL
+                    DISPLAY "TRFXNABR - CLOSE FILE ERROR - TFSNABRT"
+                    DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS.
+
+      *---------------------------------------------------------------*
+       Z099-END-PROGRAM-ROUTINE-EX.
+      *---------------------------------------------------------------*
+           EXIT.
+
+      ******************************************************************
+      *************** END OF PROGRAM SOURCE  TRFXNABR ***************
+      ******************************************************************
