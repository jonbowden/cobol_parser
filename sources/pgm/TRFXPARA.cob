@@ -17,6 +17,23 @@
       *                                   BE USED EVEN BY THE CL EXIT
       *                                   PROGRAM COMMAND IS CHANGED
       *                                   TO GOBACK.
+      *  PARHST - RISKOPS   - 09/08/2026 - ADDED A "SET" MODE SO A
+      *                                   CALLER CAN UPDATE A PARAMETER
+      *                                   VALUE THROUGH THIS ROUTINE,
+      *                                   WITH THE OLD/NEW VALUE LOGGED
+      *                                   TO TFSAPLPAH INSTEAD OF THE
+      *                                   OLD VALUE SIMPLY BEING LOST.
+      *  PARHS2- RISKOPS   - 09/08/2026 - WK-N-PARHST-SEQNO IS NOW
+      *                                   SEEDED FROM THE HIGHEST SEQNO
+      *                                   ALREADY ON TFSAPLPAH THE FIRST
+      *                                   TIME A JOB SETS A PARAMETER,
+      *                                   INSTEAD OF ALWAYS STARTING
+      *                                   FROM 1 - WORKING STORAGE DOES
+      *                                   NOT SURVIVE ACROSS SEPARATE
+      *                                   JOB RUNS, SO THE OLD IN-
+      *                                   MEMORY-ONLY COUNTER WAS
+      *                                   RESTARTING AT 1 EVERY RUN AND
+      *                                   DUPLICATING PRIOR SEQNOS.
       *---------------------------------------------------------------*
        EJECT
       **********************
@@ -33,7 +50,10 @@
                   ACCESS MODE       IS RANDOM
                   RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
                   FILE STATUS       IS WK-C-FILE-STATUS.
-      
+PARHST     SELECT TFSAPLPAH ASSIGN TO DATABASE-TFSAPLPAH
+PARHST            ORGANIZATION      IS SEQUENTIAL
+PARHST            FILE STATUS       IS WK-C-FILE-STATUS.
+
        EJECT
       ***************
        DATA DIVISION.
@@ -47,18 +67,37 @@
            COPY DDS-ALL-FORMATS OF TFSAPLPA.
        01  TFSAPLPA-REC-1.
            COPY TFSAPLPA.
-      
+PARHST FD  TFSAPLPAH
+PARHST     LABEL RECORDS ARE OMITTED
+PARHST     DATA RECORD IS TFSAPLPAH-REC.
+PARHST 01  TFSAPLPAH-REC.
+PARHST     COPY DDS-ALL-FORMATS OF TFSAPLPAH.
+PARHST 01  TFSAPLPAH-REC-1.
+PARHST     COPY TFSAPLPAH.
+
       *************************
        WORKING-STORAGE SECTION.
       *************************
        01  FILLER              PIC X(24)  VALUE
            "** PROGRAM TRFXPARA  **".
-      
+
       * ------------------ PROGRAM WORKING STORAGE -------------------*
        COPY FIL3090.
        01 WK-C-COMMON.
        COPY ASCMWS.
-      
+
+PARHST*------------------------------------------------------------
+PARHST* PARAMETER CHANGE HISTORY WORKING STORAGE
+PARHST*------------------------------------------------------------
+PARHST 01  WK-C-PARHST-WORK-AREA.
+PARHST     05  WK-N-PARHST-SEQNO      PIC S9(04) COMP VALUE ZERO.
+PARHST     05  WK-C-PARHST-DATE       PIC X(08).
+PARHST     05  WK-C-PARHST-DATE-YYMD.
+PARHST         10 WK-C-PARHST-DATE-CEN PIC X(02) VALUE "20".
+PARHST         10 WK-C-PARHST-DATE-YMD PIC X(06).
+PARHST     05  WK-N-PARHST-TODAY-DTE  PIC S9(08) VALUE ZERO.
+PARHST     05  WK-C-PARHST-OLDVALU    PIC X(20).
+
        EJECT
        LINKAGE SECTION.
       *****************
@@ -78,34 +117,44 @@ MPIDCK     GOBACK.
       *---------------------------------------------------------------*
        A000-MAIN-PROCESSING.
       *---------------------------------------------------------------*
-           OPEN    INPUT TFSAPLPA.
+           OPEN    I-O   TFSAPLPA.
            IF      NOT WK-C-SUCCESSFUL
                    DISPLAY "TRFXPARA - OPEN FILE ERROR - TFSAPLPA"
                    DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
                    GO TO Y900-ABNORMAL-TERMINATION.
-      
+
+PARHST     OPEN    EXTEND TFSAPLPAH.
+PARHST     IF      NOT WK-C-SUCCESSFUL
+PARHST             DISPLAY "TRFXPARA - OPEN FILE ERROR - TFSAPLPAH"
+PARHST             DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+PARHST             GO TO Y900-ABNORMAL-TERMINATION.
+
            MOVE    SPACES                  TO    WK-C-XPARA-OUTPUT.
            MOVE    ZERO                    TO    WK-C-XPARA-PARAVALU.
-      
+
            MOVE    WK-C-XPARA-PARACD       TO    TFSAPLPA-PARACD.
-      
+
            READ    TFSAPLPA KEY IS EXTERNALLY-DESCRIBED-KEY.
+PARHST     IF      WK-C-SUCCESSFUL
+PARHST             AND WK-C-XPARA-OPMODE = "SET"
+PARHST             GO TO A100-SET-PARA-VALUE.
+
            IF      WK-C-SUCCESSFUL
                    GO TO A080-MOVE-DATA.
-      
+
            IF      WK-C-RECORD-NOT-FOUND
                    MOVE "COM0245"          TO    WK-C-XPARA-ERROR-CD
-      
+
            ELSE
                    MOVE "COM0206"          TO    WK-C-XPARA-ERROR-CD.
-      
+
            MOVE    "TFSAPLPA"              TO    WK-C-XPARA-FILE.
            MOVE    "SELECT"                TO    WK-C-XPARA-MODE
            MOVE    WK-C-XPARA-INPUT        TO    WK-C-XPARA-KEY.
            MOVE    WK-C-FILE-STATUS        TO    WK-C-XPARA-FS.
-      
+
            GO TO A099-MAIN-PROCESSING-EX.
-      
+
        A080-MOVE-DATA.
       *    IF      TFSAPLPA-ATTRIBUT = "A"
                    MOVE TFSAPLPA-PARAVALU TO    WK-C-XPARA-PARAVALU.
@@ -113,7 +162,92 @@ MPIDCK     GOBACK.
            ELSE
       *    IF      TFSAPLPA-ATTRIBUT = "N"
                    MOVE TFSAPLPA-PARAVALU TO    WK-N-XPARA-PARANUM.
-      
+
+PARHST     GO TO A099-MAIN-PROCESSING-EX.
+
+PARHST*---------------------------------------------------------------*
+PARHST A100-SET-PARA-VALUE.
+PARHST*---------------------------------------------------------------*
+PARHST* UPDATES THE PARAMETER VALUE AND WRITES A BEFORE/AFTER HISTORY
+PARHST* ROW TO TFSAPLPAH SO THE VALUE IN EFFECT BEFORE THE CHANGE IS
+PARHST* NEVER SIMPLY OVERWRITTEN AND LOST.
+PARHST*---------------------------------------------------------------*
+PARHST     MOVE    TFSAPLPA-PARAVALU       TO    WK-C-PARHST-OLDVALU.
+PARHST
+PARHST     ACCEPT  WK-C-PARHST-DATE-YYMD   FROM DATE.
+PARHST     MOVE    WK-C-PARHST-DATE-CEN    TO    WK-C-PARHST-DATE(1:2).
+PARHST     MOVE    WK-C-PARHST-DATE-YMD    TO    WK-C-PARHST-DATE(3:6).
+PARHST     MOVE    WK-C-PARHST-DATE        TO    WK-N-PARHST-TODAY-DTE.
+PARHST
+PARHS2    IF      WK-N-PARHST-SEQNO = ZERO
+PARHS2            PERFORM B100-SEED-PARHST-SEQNO
+PARHS2               THRU B199-SEED-PARHST-SEQNO-EX
+PARHS2    END-IF.
+PARHST     ADD     1                       TO    WK-N-PARHST-SEQNO.
+PARHST
+PARHST     MOVE    WK-C-XPARA-IN-NEWVALU   TO    TFSAPLPA-PARAVALU.
+PARHST     MOVE    WK-N-PARHST-TODAY-DTE   TO    TFSAPLPA-LSTUPDTE.
+PARHST     REWRITE TFSAPLPA-REC-1.
+PARHST     IF      NOT WK-C-SUCCESSFUL
+PARHST             MOVE "COM0206"          TO    WK-C-XPARA-ERROR-CD
+PARHST             MOVE "TFSAPLPA"         TO    WK-C-XPARA-FILE
+PARHST             MOVE "REWRITE"          TO    WK-C-XPARA-MODE
+PARHST             MOVE WK-C-FILE-STATUS   TO    WK-C-XPARA-FS
+PARHST             GO TO A099-MAIN-PROCESSING-EX.
+PARHST
+PARHST     INITIALIZE                       TFSAPLPAH-REC-1.
+PARHST     MOVE    WK-C-XPARA-PARACD       TO    TFSAPLPAH-PARACD.
+PARHST     MOVE    WK-C-PARHST-OLDVALU     TO    TFSAPLPAH-OLDVALU.
+PARHST     MOVE    WK-C-XPARA-IN-NEWVALU   TO    TFSAPLPAH-NEWVALU.
+PARHST     MOVE    WK-C-XPARA-IN-UPDTBY    TO    TFSAPLPAH-UPDTBY.
+PARHST     MOVE    WK-N-PARHST-TODAY-DTE   TO    TFSAPLPAH-UPDDTE.
+PARHST     MOVE    WK-N-PARHST-SEQNO       TO    TFSAPLPAH-SEQNO.
+PARHST
+PARHST     WRITE   TFSAPLPAH-REC-1.
+PARHST     IF      NOT WK-C-SUCCESSFUL
+PARHST             DISPLAY "TRFXPARA - WRITE ERROR - TFSAPLPAH"
+PARHST             DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+PARHST     END-IF.
+PARHST
+PARHST     MOVE    TFSAPLPA-PARAVALU       TO    WK-C-XPARA-PARAVALU.
+
+PARHS2*---------------------------------------------------------------*
+PARHS2 B100-SEED-PARHST-SEQNO.
+PARHS2*---------------------------------------------------------------*
+PARHS2* WORKING STORAGE DOES NOT SURVIVE FROM ONE JOB RUN TO THE
+PARHS2* NEXT, SO THE FIRST SET IN A JOB SEEDS WK-N-PARHST-SEQNO FROM
+PARHS2* THE HIGHEST SEQNO ALREADY WRITTEN TO TFSAPLPAH, INSTEAD OF
+PARHS2* RESTARTING THE SEQUENCE AT 1 AND DUPLICATING PRIOR RUNS'
+PARHS2* NUMBERS.
+PARHS2*---------------------------------------------------------------*
+PARHS2     CLOSE   TFSAPLPAH.
+PARHS2     OPEN    INPUT  TFSAPLPAH.
+PARHS2     IF      NOT WK-C-SUCCESSFUL
+PARHS2             GO TO B199-SEED-PARHST-SEQNO-EX.
+PARHS2
+PARHS2     PERFORM B110-READ-PARHST-SEQNO
+PARHS2        UNTIL WK-C-END-OF-FILE.
+PARHS2
+PARHS2     CLOSE   TFSAPLPAH.
+PARHS2     OPEN    EXTEND TFSAPLPAH.
+PARHS2     IF      NOT WK-C-SUCCESSFUL
+PARHS2             DISPLAY "TRFXPARA - OPEN FILE ERROR - TFSAPLPAH"
+PARHS2             DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+PARHS2             GO TO Y900-ABNORMAL-TERMINATION
+PARHS2     END-IF.
+PARHS2
+PARHS2 B199-SEED-PARHST-SEQNO-EX.
+PARHS2     EXIT.
+PARHS2
+PARHS2*---------------------------------------------------------------*
+PARHS2 B110-READ-PARHST-SEQNO.
+PARHS2*---------------------------------------------------------------*
+PARHS2     READ    TFSAPLPAH.
+PARHS2     IF      WK-C-SUCCESSFUL
+PARHS2         AND TFSAPLPAH-SEQNO > WK-N-PARHST-SEQNO
+PARHS2             MOVE TFSAPLPAH-SEQNO TO WK-N-PARHST-SEQNO
+PARHS2     END-IF.
+
       *---------------------------------------------------------------*
        A099-MAIN-PROCESSING-EX.
       *---------------------------------------------------------------*
@@ -131,6 +265,11 @@ MPIDCK     GOBACK.
            IF      NOT WK-C-SUCCESSFUL
                    DISPLAY "TRFXPARA - CLOSE FILE ERROR - TFSAPLPA"
                    DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS.
+
+PARHST     CLOSE   TFSAPLPAH.
+PARHST     IF      NOT WK-C-SUCCESSFUL
+PARHST             DISPLAY "TRFXPARA - CLOSE FILE ERROR - TFSAPLPAH"
+PARHST             DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS.
       
       *---------------------------------------------------------------*
        Z099-END-PROGRAM-ROUTINE-EX.
