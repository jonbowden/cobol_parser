@@ -0,0 +1,189 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.     TRFXXMDP.
+       AUTHOR.         RISKOPS.
+       DATE-WRITTEN.   09 AUG 2026.
+      *
+      *DESCRIPTION :  CHECKS WHETHER THE CALLER'S MT103 OR MT202(COV)
+      *               ITEM WAS ALREADY LOGGED TODAY, BY SENDER'S
+      *               REFERENCE/UETR (TRNREF), UNDER THE *OTHER* OF
+      *               THOSE TWO MESSAGE TYPES (TREVDUPL ONLY CATCHES A
+      *               REPEAT OF THE SAME MESSAGE TYPE, SO A PAYMENT
+      *               SENT AS BOTH AN MT103 AND AN MT202/MT202COV
+      *               WOULD OTHERWISE NOT BE CAUGHT). ALWAYS LOGS THE
+      *               CALLER'S OWN ITEM AFTERWARDS SO A LATER,
+      *               COMPLEMENTARY-TYPE ITEM CAN BE CHECKED AGAINST
+      *               IT IN TURN.
+      *NOTE        :  MODELLED ON TRFXNABR/TRFXCKPT.
+      *
+      *================================================================
+      * HISTORY OF MODIFICATION:
+      *================================================================
+      *  XMDP01 - RISKOPS   - 09/08/2026 - INITIAL VERSION.
+      *  XMDP02 - RISKOPS   - 09/08/2026 - MATCH ON TRNREF/UETR INSTEAD
+      *                        OF ACCNO/REMCUY/REMAMT/SWFTMGTY, AND
+      *                        REQUIRE TODAY'S LOGDTE ON A HIT, SO A
+      *                        TRUE DUPLICATE IS FOUND EVEN WHEN THE
+      *                        COVER LEG'S NET AMOUNT DIFFERS FROM THE
+      *                        ORIGINAL, AND A STALE PRIOR-DAY ROW NO
+      *                        LONGER FALSE-POSITIVES.
+      *---------------------------------------------------------------*
+       EJECT
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TFSXMDUP ASSIGN TO DATABASE-TFSXMDUP
+                  ORGANIZATION      IS INDEXED
+                  ACCESS MODE       IS RANDOM
+                  RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                  FILE STATUS       IS WK-C-FILE-STATUS.
+       EJECT
+      ***************
+       DATA DIVISION.
+       FILE SECTION.
+      ***************
+       FD  TFSXMDUP
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS TFSXMDUP-REC.
+       01  TFSXMDUP-REC.
+           COPY DDS-ALL-FORMATS OF TFSXMDUP.
+       01  TFSXMDUP-REC-1.
+           COPY TFSXMDUP.
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+       01  FILLER              PIC X(24)  VALUE
+           "** PROGRAM TRFXXMDP  **".
+
+      * ------------------ PROGRAM WORKING STORAGE -------------------*
+       COPY FIL3090.
+       01 WK-C-COMMON.
+       COPY ASCMWS.
+
+       01  WS-DATE-YYMD.
+           05 WS-DATE-CEN      PIC X(02)  VALUE "20".
+           05 WS-DATE-YMD      PIC X(06).
+       01  WS-DATE-8           PIC S9(08).
+       01  WS-OTHER-MGTYP      PIC X(03).
+
+       EJECT
+       LINKAGE SECTION.
+      *****************
+       COPY XMDP.
+       EJECT
+       PROCEDURE DIVISION USING WK-C-XMDP-RECORD.
+       MAIN-MODULE.
+           PERFORM A000-MAIN-PROCESSING
+              THRU A099-MAIN-PROCESSING-EX.
+           PERFORM Z000-END-PROGRAM-ROUTINE
+              THRU Z099-END-PROGRAM-ROUTINE-EX.
+           GOBACK.
+       EJECT
+      *---------------------------------------------------------------*
+       A000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           ACCEPT   WS-DATE-YMD         FROM DATE.
+           MOVE     WS-DATE-YYMD        TO WS-DATE-8.
+
+           MOVE     SPACES              TO WK-C-XMDP-OUTPUT.
+           MOVE     "N"                 TO WK-C-XMDP-FOUND.
+
+           IF       WK-C-XMDP-SWFTMGTY NOT = "103"
+                    AND WK-C-XMDP-SWFTMGTY NOT = "202"
+                    GO TO A099-MAIN-PROCESSING-EX.
+
+           OPEN     I-O TFSXMDUP.
+           IF       NOT WK-C-SUCCESSFUL
+                    AND WK-C-FILE-STATUS NOT = "41"
+                    DISPLAY "TRFXXMDP - OPEN FILE ERROR - TFSXMDUP"
+                    DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+                    MOVE "COM0206"      TO WK-C-XMDP-ERROR-CD
+                    GO TO A099-MAIN-PROCESSING-EX.
+
+           PERFORM  A100-CHECK-OTHER-TYPE
+              THRU  A199-CHECK-OTHER-TYPE-EX.
+           PERFORM  A200-LOG-OWN-TYPE
+              THRU  A299-LOG-OWN-TYPE-EX.
+
+           CLOSE    TFSXMDUP.
+
+      *---------------------------------------------------------------*
+       A099-MAIN-PROCESSING-EX.
+      *---------------------------------------------------------------*
+           EXIT.
+
+      *---------------------------------------------------------------*
+       A100-CHECK-OTHER-TYPE.
+      *---------------------------------------------------------------*
+           IF       WK-C-XMDP-SWFTMGTY = "103"
+                    MOVE "202"          TO WS-OTHER-MGTYP
+           ELSE
+                    MOVE "103"          TO WS-OTHER-MGTYP
+           END-IF.
+
+           MOVE     WK-C-XMDP-TRNREF    TO TFSXMDUP-TRNREF.
+           READ     TFSXMDUP KEY IS EXTERNALLY-DESCRIBED-KEY.
+
+           IF       WK-C-SUCCESSFUL
+                    AND TFSXMDUP-SWFTMGTY = WS-OTHER-MGTYP
+                    AND TFSXMDUP-LOGDTE   = WS-DATE-8
+                    MOVE "Y"              TO WK-C-XMDP-FOUND
+                    MOVE TFSXMDUP-TRNREF   TO WK-C-XMDP-DPTRNREF
+                    MOVE TFSXMDUP-SWFTMGTY TO WK-C-XMDP-DPMGTYP
+           END-IF.
+
+       A199-CHECK-OTHER-TYPE-EX.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       A200-LOG-OWN-TYPE.
+      *---------------------------------------------------------------*
+           MOVE     WK-C-XMDP-TRNREF    TO TFSXMDUP-TRNREF.
+           READ     TFSXMDUP KEY IS EXTERNALLY-DESCRIBED-KEY.
+
+           IF       WK-C-SUCCESSFUL
+                    MOVE WK-C-XMDP-ACCNO    TO TFSXMDUP-ACCNO
+                    MOVE WK-C-XMDP-REMCUY   TO TFSXMDUP-REMCUY
+                    MOVE WK-N-XMDP-REMAMT   TO TFSXMDUP-REMAMT
+                    MOVE WK-C-XMDP-SWFTMGTY TO TFSXMDUP-SWFTMGTY
+                    MOVE WS-DATE-8          TO TFSXMDUP-LOGDTE
+                    REWRITE TFSXMDUP-REC-1
+           ELSE
+                    MOVE WK-C-XMDP-ACCNO    TO TFSXMDUP-ACCNO
+                    MOVE WK-C-XMDP-REMCUY   TO TFSXMDUP-REMCUY
+                    MOVE WK-N-XMDP-REMAMT   TO TFSXMDUP-REMAMT
+                    MOVE WK-C-XMDP-SWFTMGTY TO TFSXMDUP-SWFTMGTY
+                    MOVE WS-DATE-8          TO TFSXMDUP-LOGDTE
+                    WRITE TFSXMDUP-REC-1
+           END-IF.
+
+           IF       NOT WK-C-SUCCESSFUL
+                    DISPLAY "TRFXXMDP - WRITE ERROR - TFSXMDUP"
+                    DISPLAY "FILE STATUS IS " WK-C-FILE-STATUS
+                    MOVE "COM0206"           TO WK-C-XMDP-ERROR-CD
+           END-IF.
+
+       A299-LOG-OWN-TYPE-EX.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       Z000-END-PROGRAM-ROUTINE.
+      *---------------------------------------------------------------*
+           CONTINUE.
+
+      *---------------------------------------------------------------*
+       Z099-END-PROGRAM-ROUTINE-EX.
+      *---------------------------------------------------------------*
+           EXIT.
+
+      ******************************************************************
+      *************** END OF PROGRAM SOURCE  TRFXXMDP ***************
+      ******************************************************************
